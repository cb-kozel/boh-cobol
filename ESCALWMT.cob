@@ -0,0 +1,221 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALWMT.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALWMT - NEW PROGRAM
+000700*         - MAINTAINS THE WAGE INDEX MASTER FILE (KEYED BY CBSA
+000800*           PLUS EFFECTIVE DATE).  EACH TRANSACTION ADDS, CHANGES,
+000900*           DELETES, OR INQUIRES ON ONE CBSA/EFFECTIVE-DATE ROW,
+001000*           SO A MID-YEAR WAGE INDEX CORRECTION IS JUST ANOTHER
+001100*           DATED ROW INSTEAD OF A HAND PATCH TO A DRIVER PROGRAM.
+001200******************************************************************
+001300 DATE-COMPILED.
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600 SOURCE-COMPUTER.            IBM-Z990.
+001700 OBJECT-COMPUTER.            IBM-Z990.
+001800 INPUT-OUTPUT  SECTION.
+001900 FILE-CONTROL.
+002000     SELECT WAGE-INDEX-FILE      ASSIGN TO WAGEFILE
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS DYNAMIC
+002300         RECORD KEY IS WGIX-RECORD-KEY.
+002400     SELECT WAGE-INDEX-TRANS    ASSIGN TO WAGETRAN
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT MAINT-REPORT        ASSIGN TO WAGERPT
+002700         ORGANIZATION IS SEQUENTIAL.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  WAGE-INDEX-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300 COPY WAGEFCPY.
+003400/
+003500 FD  WAGE-INDEX-TRANS
+003600     LABEL RECORDS ARE STANDARD
+003700     RECORDING MODE IS F.
+003800 COPY WAGETCPY.
+003900/
+004000 FD  MAINT-REPORT
+004100     LABEL RECORDS ARE STANDARD
+004200     RECORDING MODE IS F.
+004300 01  WGRPT-RECORD                   PIC X(100).
+004400/
+004500 WORKING-STORAGE SECTION.
+004600 01  W-STORAGE-REF                  PIC X(46) VALUE
+004700     'ESCALWMT      - W O R K I N G   S T O R A G E'.
+004800
+004900 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+005000     88  END-OF-FILE                           VALUE 'Y'.
+005100     88  NOT-END-OF-FILE                        VALUE 'N'.
+005200
+005300 01  WS-NOT-FOUND-SWITCH            PIC X(01) VALUE 'N'.
+005400     88  RECORD-NOT-FOUND                       VALUE 'Y'.
+005500     88  RECORD-FOUND                           VALUE 'N'.
+005600
+005700 01  WS-TODAY                       PIC 9(08).
+005800
+005900 01  RPT-HEADING-1.
+006000     05  FILLER                     PIC X(05) VALUE SPACES.
+006100     05  FILLER                     PIC X(38) VALUE
+006200         'WAGE INDEX MASTER FILE MAINTENANCE'.
+006300
+006400 01  RPT-HEADING-2.
+006500     05  FILLER                     PIC X(05) VALUE SPACES.
+006600     05  FILLER                     PIC X(08) VALUE 'ACTION'.
+006700     05  FILLER                     PIC X(08) VALUE 'CBSA'.
+006800     05  FILLER                     PIC X(10) VALUE 'EFF DATE'.
+006900     05  FILLER                     PIC X(40) VALUE
+007000         'RESULT'.
+007100
+007200 01  RPT-DETAIL-LINE.
+007300     05  FILLER                     PIC X(05) VALUE SPACES.
+007400     05  RPT-ACTION-CODE            PIC X(01).
+007500     05  FILLER                     PIC X(07) VALUE SPACES.
+007600     05  RPT-CBSA-NUMBER            PIC 9(05).
+007700     05  FILLER                     PIC X(03) VALUE SPACES.
+007800     05  RPT-EFF-DATE               PIC 9(08).
+007900     05  FILLER                     PIC X(02) VALUE SPACES.
+008000     05  RPT-RESULT-TEXT            PIC X(40).
+008100/
+008200 PROCEDURE DIVISION.
+008300
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE.
+008600     PERFORM 2000-PROCESS-TRANSACTIONS UNTIL END-OF-FILE.
+008700     PERFORM 3000-TERMINATE.
+008800     GOBACK.
+008900/
+009000 1000-INITIALIZE.
+009100     ACCEPT WS-TODAY             FROM DATE YYYYMMDD.
+009200
+009300     OPEN I-O    WAGE-INDEX-FILE.
+009400     OPEN INPUT  WAGE-INDEX-TRANS.
+009500     OPEN OUTPUT MAINT-REPORT.
+009600
+009700     WRITE WGRPT-RECORD          FROM RPT-HEADING-1.
+009800     WRITE WGRPT-RECORD          FROM RPT-HEADING-2.
+009900
+010000     PERFORM 2900-READ-NEXT-TRANSACTION.
+010100/
+010200 2000-PROCESS-TRANSACTIONS.
+010300     MOVE SPACES                    TO RPT-RESULT-TEXT.
+010400
+010500     EVALUATE TRUE
+010600        WHEN WGIT-ADD
+010700           PERFORM 2100-ADD-WAGE-INDEX
+010800        WHEN WGIT-CHANGE
+010900           PERFORM 2200-CHANGE-WAGE-INDEX
+011000        WHEN WGIT-DELETE
+011100           PERFORM 2300-DELETE-WAGE-INDEX
+011200        WHEN WGIT-INQUIRY
+011300           PERFORM 2400-INQUIRE-WAGE-INDEX
+011400        WHEN OTHER
+011500           MOVE 'INVALID ACTION CODE'    TO RPT-RESULT-TEXT
+011600     END-EVALUATE.
+011700
+011800     MOVE WGIT-ACTION-CODE          TO RPT-ACTION-CODE
+011900     MOVE WGIT-CBSA-NUMBER          TO RPT-CBSA-NUMBER
+012000     MOVE WGIT-EFF-DATE             TO RPT-EFF-DATE
+012100     WRITE WGRPT-RECORD             FROM RPT-DETAIL-LINE.
+012200
+012300     PERFORM 2900-READ-NEXT-TRANSACTION.
+012400/
+012500 2100-ADD-WAGE-INDEX.
+012600     MOVE WGIT-CBSA-NUMBER          TO WGIX-CBSA-NUMBER.
+012700     MOVE WGIT-EFF-DATE             TO WGIX-EFF-DATE.
+012800
+012900     READ WAGE-INDEX-FILE
+013000         INVALID KEY
+013100            MOVE 'Y'                TO WS-NOT-FOUND-SWITCH
+013200         NOT INVALID KEY
+013300            MOVE 'N'                TO WS-NOT-FOUND-SWITCH
+013400     END-READ.
+013500
+013600     IF RECORD-FOUND  THEN
+013700        MOVE 'REJECTED - CBSA/EFF DATE ALREADY ON FILE' TO
+013800                                    RPT-RESULT-TEXT
+013900     ELSE
+014000        INITIALIZE WAGE-INDEX-MASTER-RECORD
+014100        MOVE WGIT-CBSA-NUMBER          TO WGIX-CBSA-NUMBER
+014200        MOVE WGIT-EFF-DATE             TO WGIX-EFF-DATE
+014300        MOVE WGIT-END-DATE             TO WGIX-END-DATE
+014400        MOVE WGIT-COM-W-INDEX          TO WGIX-COM-W-INDEX
+014500        MOVE WGIT-BUN-W-INDEX          TO WGIX-BUN-W-INDEX
+014600        MOVE WS-TODAY                  TO WGIX-LAST-UPDATE-DATE
+014700        WRITE WAGE-INDEX-MASTER-RECORD
+014800        MOVE 'WAGE INDEX ROW ADDED'    TO RPT-RESULT-TEXT
+014900     END-IF.
+015000/
+015100 2200-CHANGE-WAGE-INDEX.
+015200     MOVE WGIT-CBSA-NUMBER          TO WGIX-CBSA-NUMBER.
+015300     MOVE WGIT-EFF-DATE             TO WGIX-EFF-DATE.
+015400
+015500     READ WAGE-INDEX-FILE
+015600         INVALID KEY
+015700            MOVE 'Y'                TO WS-NOT-FOUND-SWITCH
+015800         NOT INVALID KEY
+015900            MOVE 'N'                TO WS-NOT-FOUND-SWITCH
+016000     END-READ.
+016100
+016200     IF RECORD-NOT-FOUND  THEN
+016300        MOVE 'REJECTED - CBSA/EFF DATE NOT ON FILE' TO
+016400                                    RPT-RESULT-TEXT
+016500     ELSE
+016600        MOVE WGIT-END-DATE             TO WGIX-END-DATE
+016700        MOVE WGIT-COM-W-INDEX          TO WGIX-COM-W-INDEX
+016800        MOVE WGIT-BUN-W-INDEX          TO WGIX-BUN-W-INDEX
+016900        MOVE WS-TODAY                  TO WGIX-LAST-UPDATE-DATE
+017000        REWRITE WAGE-INDEX-MASTER-RECORD
+017100        MOVE 'WAGE INDEX ROW CHANGED'  TO RPT-RESULT-TEXT
+017200     END-IF.
+017300/
+017400 2300-DELETE-WAGE-INDEX.
+017500     MOVE WGIT-CBSA-NUMBER          TO WGIX-CBSA-NUMBER.
+017600     MOVE WGIT-EFF-DATE             TO WGIX-EFF-DATE.
+017700
+017800     READ WAGE-INDEX-FILE
+017900         INVALID KEY
+018000            MOVE 'Y'                TO WS-NOT-FOUND-SWITCH
+018100         NOT INVALID KEY
+018200            MOVE 'N'                TO WS-NOT-FOUND-SWITCH
+018300     END-READ.
+018400
+018500     IF RECORD-NOT-FOUND  THEN
+018600        MOVE 'REJECTED - CBSA/EFF DATE NOT ON FILE' TO
+018700                                    RPT-RESULT-TEXT
+018800     ELSE
+018900        DELETE WAGE-INDEX-FILE RECORD
+019000        MOVE 'WAGE INDEX ROW DELETED'  TO RPT-RESULT-TEXT
+019100     END-IF.
+019200/
+019300 2400-INQUIRE-WAGE-INDEX.
+019400     MOVE WGIT-CBSA-NUMBER          TO WGIX-CBSA-NUMBER.
+019500     MOVE WGIT-EFF-DATE             TO WGIX-EFF-DATE.
+019600
+019700     READ WAGE-INDEX-FILE
+019800         INVALID KEY
+019900            MOVE 'Y'                TO WS-NOT-FOUND-SWITCH
+020000         NOT INVALID KEY
+020100            MOVE 'N'                TO WS-NOT-FOUND-SWITCH
+020200     END-READ.
+020300
+020400     IF RECORD-NOT-FOUND  THEN
+020500        MOVE 'NOT ON FILE'                     TO RPT-RESULT-TEXT
+020600     ELSE
+020700        STRING 'COM='       WGIX-COM-W-INDEX
+020800               ' BUN='      WGIX-BUN-W-INDEX
+020900               ' END='      WGIX-END-DATE
+021000            DELIMITED BY SIZE  INTO RPT-RESULT-TEXT
+021100     END-IF.
+021200/
+021300 2900-READ-NEXT-TRANSACTION.
+021400     READ WAGE-INDEX-TRANS
+021500         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+021600     END-READ.
+021700/
+021800 3000-TERMINATE.
+021900     CLOSE WAGE-INDEX-FILE
+022000           WAGE-INDEX-TRANS
+022100           MAINT-REPORT.
