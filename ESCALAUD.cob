@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALAUD.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALAUD - NEW PROGRAM
+000700*         - BATCH DRIVER THAT PRICES EACH CLAIM ON AUDCLM THROUGH
+000800*           ESCAL191 AND WRITES THE DETAILED PRICING FACTORS
+000900*           ESCAL191 NOW RETURNS ON EVERY CLAIM (NOT JUST A 'T'
+001000*           TEST-MODE CLAIM) TO A PERMANENT AUDIT LOG, SO A
+001100*           PROVIDER APPEAL CAN BE EXPLAINED FROM THE LOG WITHOUT
+001200*           RE-RUNNING THE CLAIM IN TEST MODE.
+001300******************************************************************
+001400 DATE-COMPILED.
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.            IBM-Z990.
+001800 OBJECT-COMPUTER.            IBM-Z990.
+001900 INPUT-OUTPUT  SECTION.
+002000 FILE-CONTROL.
+002100     SELECT AUDIT-CLAIM-IN       ASSIGN TO AUDCLM
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT AUDIT-LOG-OUT        ASSIGN TO AUDITLOG
+002400         ORGANIZATION IS SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  AUDIT-CLAIM-IN
+002900     LABEL RECORDS ARE STANDARD
+003000     RECORDING MODE IS F.
+003100 COPY CLAIMXCPY.
+003200/
+003300 FD  AUDIT-LOG-OUT
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORDING MODE IS F.
+003600 COPY AUDTCPY.
+003700/
+003800 WORKING-STORAGE SECTION.
+003900 01  W-STORAGE-REF                  PIC X(46) VALUE
+004000     'ESCALAUD      - W O R K I N G   S T O R A G E'.
+004100
+004200 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004300     88  END-OF-FILE                           VALUE 'Y'.
+004400     88  NOT-END-OF-FILE                        VALUE 'N'.
+004450
+004470 01  WS-SUB                         PIC 9(04).
+004500/
+004600 COPY BILLCPY.
+004700/
+004800 COPY WAGECPY.
+004900/
+005000 PROCEDURE DIVISION.
+005100
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALIZE.
+005400     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+005500     PERFORM 3000-TERMINATE.
+005600     GOBACK.
+005700/
+005800 1000-INITIALIZE.
+005900     OPEN INPUT  AUDIT-CLAIM-IN
+006000     OPEN OUTPUT AUDIT-LOG-OUT.
+006100
+006200     PERFORM 2900-READ-NEXT-CLAIM.
+006300/
+006400 2000-PROCESS-CLAIMS.
+006500     PERFORM 2200-PRICE-AND-LOG-CLAIM.
+006600     PERFORM 2900-READ-NEXT-CLAIM.
+006700/
+006800 2200-PRICE-AND-LOG-CLAIM.
+006900     MOVE CX-COND-CODE                     TO B-COND-CODE
+007000     MOVE CX-REV-CODE                      TO B-REV-CODE
+007100     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+007200     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+007300     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+007400                                    B-LINE-ITEM-DATE-SERVICE
+007500     MOVE CX-DIALYSIS-START-DATE            TO
+007600                                    B-DIALYSIS-START-DATE
+007700     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+007800     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+007900     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+008000                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+008100     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+008200                                    B-TOT-PRICE-SB-OUTLIER
+008300     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+008400     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+008500        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+008600        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+008700                                    B-NDC-DRUG-AMT (WS-SUB)
+008800     END-PERFORM
+008900     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+009000     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+009100     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+009200     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+009300     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+009400     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+009500     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+009600                                    COMORBID-CWF-RETURN-CODE
+009610     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+009620        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+009630           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+009640     END-PERFORM
+009700     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+009800     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+009900     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+010000     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+010100                                    P-PROV-LOW-VOLUME-INDIC
+010200     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+010300                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+010400     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+010500     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+010600     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+010700     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+010800     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+010900     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+011000     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+011100     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+011200     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+011300     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+011400
+011500     INITIALIZE PPS-DATA-ALL.
+011600
+011700     CALL 'ESCAL191'              USING BILL-NEW-DATA
+011800                                        PPS-DATA-ALL
+011900                                        WAGE-NEW-RATE-RECORD
+012000                                        COM-CBSA-WAGE-RECORD
+012100                                        BUN-CBSA-WAGE-RECORD.
+012200
+012300     PERFORM 2400-WRITE-AUDIT-RECORD.
+012400/
+012500 2400-WRITE-AUDIT-RECORD.
+012600     MOVE CX-PROVIDER-NUMBER        TO AUD-PROVIDER-NUMBER.
+012700     MOVE CX-CLAIM-NUMBER           TO AUD-CLAIM-NUMBER.
+012800     MOVE PPS-RTC                   TO AUD-PPS-RTC.
+012900     MOVE PPS-FINAL-PAY-AMT         TO AUD-PPS-FINAL-PAY-AMT.
+013000     MOVE DRUG-ADD-ON-RETURN        TO AUD-DRUG-ADD-ON-RETURN.
+013100     MOVE CBSA-WAGE-ADJ             TO AUD-CBSA-WAGE-ADJ.
+013200     MOVE CBSA-WAGE-PMT-RATE        TO AUD-CBSA-WAGE-PMT-RATE.
+013300     MOVE AGE-RETURN                TO AUD-AGE-RETURN.
+013400     MOVE CBSA-WAGE-INDEX           TO AUD-CBSA-WAGE-INDEX.
+013500     MOVE PPS-BSA                   TO AUD-BSA.
+013600     MOVE PPS-BMI                   TO AUD-BMI.
+013700     MOVE BUN-BSA                   TO AUD-BUN-BSA.
+013800     MOVE BUN-BMI                   TO AUD-BUN-BMI.
+013900     MOVE BUN-ONSET-FACTOR          TO AUD-BUN-ONSET-FACTOR.
+014000     MOVE BUN-COMORBID-MULTIPLIER   TO
+014100                                    AUD-BUN-COMORBID-MULTIPLIER.
+014200     MOVE BUN-LOW-VOL-MULTIPLIER    TO
+014300                                    AUD-BUN-LOW-VOL-MULTIPLIER.
+014400     MOVE OUT-AGE-FACTOR            TO AUD-OUT-AGE-FACTOR.
+014500     MOVE OUT-BSA-FACTOR            TO AUD-OUT-BSA-FACTOR.
+014600     MOVE OUT-BMI-FACTOR            TO AUD-OUT-BMI-FACTOR.
+014700     MOVE OUT-ONSET-FACTOR          TO AUD-OUT-ONSET-FACTOR.
+014800     MOVE OUT-COMORBID-MULTIPLIER   TO
+014900                                    AUD-OUT-COMORBID-MULTIPLIER.
+015000     MOVE OUT-LOW-VOL-MULTIPLIER    TO
+015100                                    AUD-OUT-LOW-VOL-MULTIPLIER.
+015200     MOVE PPS-BUN-BASE-PMT-RATE     TO AUD-PPS-BUN-BASE-PMT-RATE.
+015300     MOVE PPS-BUN-CBSA-W-INDEX      TO AUD-PPS-BUN-CBSA-W-INDEX.
+015400     MOVE COM-PAYMENT-RATE          TO AUD-COM-PAYMENT-RATE.
+015450     MOVE BSA-NATL-AVG-IN-EFFECT    TO AUD-BSA-NATL-AVG-IN-EFFECT.
+015500
+015600     WRITE AUDIT-LOG-RECORD.
+015700/
+015800 2900-READ-NEXT-CLAIM.
+015900     READ AUDIT-CLAIM-IN
+016000         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+016100     END-READ.
+016200/
+016300 3000-TERMINATE.
+016400     CLOSE AUDIT-CLAIM-IN
+016500           AUDIT-LOG-OUT.
