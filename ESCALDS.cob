@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALDS.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALDS - NEW PROGRAM
+000700*         - DIALOG SYSTEM DATA-ENTRY PANEL DRIVER FOR SINGLE-
+000800*           CLAIM WHAT-IF LOOKUPS.  AN ANALYST KEYS ONE BILL-NEW-
+000900*           DATA RECORD ONTO THE ESCALDSP SCREENSET, THIS PROGRAM
+001000*           PRICES IT THROUGH ESCAL191, AND THE PPS-RTC / PAYMENT
+001100*           BREAKDOWN IS HANDED BACK TO THE SAME SCREENSET FOR
+001200*           IMMEDIATE DISPLAY - NO ONE-LINE TEST FILE NEEDS TO BE
+001300*           BUILT JUST TO CHECK A SINGLE CLAIM.  THE SCREENSET
+001400*           ITSELF (FIELD PLACEMENT, PROMPTS, COLOR) IS PAINTED
+001500*           AND MAINTAINED WITH THE DIALOG SYSTEM PAINTER, NOT IN
+001600*           COBOL SOURCE; THIS PROGRAM ONLY DRIVES DS-CONTROL-
+001700*           BLOCK AND SUPPLIES THE BOUND DATA ITEMS THE PAINTED
+001800*           FIELDS READ FROM AND WRITE TO.
+001900******************************************************************
+002000 DATE-COMPILED.
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.            IBM-Z990.
+002400 OBJECT-COMPUTER.            IBM-Z990.
+002500 INPUT-OUTPUT  SECTION.
+002600 FILE-CONTROL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000/
+003100 WORKING-STORAGE SECTION.
+003200 01  W-STORAGE-REF                  PIC X(46) VALUE
+003300     'ESCALDS       - W O R K I N G   S T O R A G E'.
+003400
+003500 01  DS-SCREENSET-NAME-LIT          PIC X(08) VALUE 'ESCALDSP'.
+003600 01  DS-PROCEDURE-LIT               PIC X(08) VALUE 'WIFLOOK'.
+003700/
+003800 COPY DSCNTRL.
+003900/
+004000 COPY BILLCPY.
+004100/
+004200 COPY WAGECPY.
+004300/
+004400 PROCEDURE DIVISION.
+004500
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INITIALIZE-DIALOG.
+004800     IF DS-NO-ERROR  THEN
+004900        PERFORM 2000-PROCESS-PANEL UNTIL DS-QUIT-SET
+005000     END-IF.
+005100     PERFORM 9000-TERMINATE-DIALOG.
+005200     GOBACK.
+005300/
+005400 1000-INITIALIZE-DIALOG.
+005500     INITIALIZE DS-CONTROL-BLOCK.
+005600     INITIALIZE BILL-NEW-DATA.
+005700     INITIALIZE PPS-DATA-ALL.
+005800
+005900     MOVE LENGTH OF DS-SCREENSET-NAME-LIT  TO DS-SET-NAME-LENGTH.
+006000     MOVE DS-SCREENSET-NAME-LIT            TO DS-SET-NAME.
+006100     MOVE DS-PROCEDURE-LIT                 TO DS-PROCEDURE.
+006200     MOVE 'N'                              TO DS-CONTROL.
+006300
+006400     CALL 'DIALOG'  USING DS-CONTROL-BLOCK.
+006500
+006600     IF NOT DS-NO-ERROR  THEN
+006700        DISPLAY 'ESCALDS - UNABLE TO LOAD SCREENSET ' DS-SET-NAME
+006750        DISPLAY 'ESCALDS - DIALOG ERROR CODE ' DS-ERROR-CODE
+006900     END-IF.
+007000/
+007100******************************************************************
+007200***  Each pass through here waits for the operator to key one   ***
+007300***  claim onto the panel and press the submit key bound to the ***
+007400***  WIFLOOK procedure, prices it, and redisplays the panel     ***
+007500***  with the PPS-RTC and payment breakdown filled in.  The     ***
+007600***  operator quits the panel by pressing the key the painted   ***
+007700***  screenset binds to DS-QUIT-SET.                            ***
+007800******************************************************************
+007900 2000-PROCESS-PANEL.
+008000     MOVE 'C'                              TO DS-CONTROL.
+008100
+008200     CALL 'DIALOG'  USING DS-CONTROL-BLOCK.
+008300
+008400     IF DS-NO-ERROR  THEN
+008500        IF NOT DS-QUIT-SET  THEN
+008600           PERFORM 2200-PRICE-AND-REDISPLAY
+008700        END-IF
+008800     ELSE
+008900        PERFORM 2900-HANDLE-DIALOG-ERROR
+009000     END-IF.
+009100/
+009200 2200-PRICE-AND-REDISPLAY.
+009300     INITIALIZE PPS-DATA-ALL.
+009400
+009500     CALL 'ESCAL191'              USING BILL-NEW-DATA
+009600                                        PPS-DATA-ALL
+009700                                        WAGE-NEW-RATE-RECORD
+009800                                        COM-CBSA-WAGE-RECORD
+009900                                        BUN-CBSA-WAGE-RECORD.
+010000
+010100* PPS-RTC and PPS-FINAL-PAY-AMT are bound to output fields on the
+010200* ESCALDSP screenset, so the next DIALOG call that redisplays the
+010300* panel shows this claim's result without any further MOVE here.
+010400/
+010500 2900-HANDLE-DIALOG-ERROR.
+010600     DISPLAY 'ESCALDS - DIALOG SYSTEM ERROR CODE ' DS-ERROR-CODE.
+010700     MOVE 'Q'                              TO DS-CONTROL.
+010800/
+010900 9000-TERMINATE-DIALOG.
+011000     MOVE 'Q'                              TO DS-CONTROL.
+011100     CALL 'DIALOG'  USING DS-CONTROL-BLOCK.
