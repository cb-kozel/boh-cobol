@@ -400,7 +400,8 @@
 039900* The following two variables will change from year to year
 040000* and are used for the COMPOSITE part of the Bundled Pricer.
 040100 01  DRUG-ADDON                     PIC 9(01)V9(04) VALUE 1.1400.
-040200 01  BASE-PAYMENT-RATE              PIC 9(04)V9(02) VALUE 145.20.
+040150 01  CMS-BASE-PAYMENT-RATE          PIC 9(04)V9(02) VALUE 145.20.
+040200 01  BASE-PAYMENT-RATE              PIC 9(04)V9(02).
 040300
 040400* The next two percentages MUST add up to 1 (i.e. 100%)
 040500* They will continue to change until CY2009 when CBSA will be 1.00
@@ -464,11 +465,11 @@
 046300                                    PIC 9(07)V9(04).
 046400     05  H-CC-74-PER-DIEM-AMT       PIC 9(07)V9(04).
 046500     05  H-HEMO-EQUIV-DIAL-SESSIONS PIC 9(07)V9(04).
-046600     05  H-PPS-FINAL-PAY-AMT        PIC 9(07)V9(02).
+046600     05  H-PPS-FINAL-PAY-AMT        PIC S9(07)V9(02).
 046700     05  H-FULL-CLAIM-AMT           PIC 9(07)V9(02).
 046800     05  H-LV-BUN-ADJUST-BASE-WAGE-AMT
 046900                                    PIC 9(07)V9(04).
-047000     05  H-LV-PPS-FINAL-PAY-AMT     PIC 9(07)V9(04).
+047000     05  H-LV-PPS-FINAL-PAY-AMT     PIC S9(07)V9(04).
 047100     05  H-LV-OUT-PREDICT-SERVICES-MAP
 047200                                    PIC 9(07)V9(04).
 047300     05  H-LV-OUT-CM-ADJ-PREDICT-M-TRT
@@ -485,6 +486,11 @@
 048400            INDEXED BY H-COMORBID-INDEX
 048500                                    PIC X(02).
 048600     05  H-COMORBID-CWF-CODE        PIC X(02).
+048610     05  H-COMORBID-CWF-CODE-ADDL  OCCURS 5 TIMES
+048620                                    PIC X(02).
+048630     05  H-COMORBID-CANDIDATE-MULT  PIC 9(01)V9(03).
+048640     05  H-COMORBID-CANDIDATE-CODE  PIC X(02).
+048650     05  H-COMORBID-ADDL-SUB        PIC 9(01).
 048700
 048800     05  H-BUN-LOW-VOL-MULTIPLIER   PIC 9(01)V9(03).
 048900
@@ -523,7 +529,8 @@
 052200
 052300* The following variable will change from year to year and is
 052400* used for the BUNDLED part of the Bundled Pricer.
-052500 01  BUNDLED-BASE-PMT-RATE          PIC 9(04)V9(02) VALUE 235.27.
+052450 01  CMS-BUNDLED-BASE-PMT-RATE     PIC 9(04)V9(02) VALUE 235.27.
+052500 01  BUNDLED-BASE-PMT-RATE          PIC 9(04)V9(02).
 052600
 052700* The next two percentages MUST add up to 1 (i.e. 100%)
 052800* They start in 2011 and will continue to change until CY2014 when
@@ -539,7 +546,8 @@
 053800* The next two percentages MUST add up TO 1 (i.e. 100%)
 053900 01  BUN-NAT-LABOR-PCT              PIC 9(01)V9(05) VALUE 0.52300.
 054000 01  BUN-NAT-NONLABOR-PCT           PIC 9(01)V9(05) VALUE 0.47700.
-054100 01  TRAINING-ADD-ON-PMT-AMT        PIC 9(02)V9(02) VALUE 95.60.
+054050 01  CMS-TRAINING-ADD-ON-PMT-AMT   PIC 9(02)V9(02) VALUE 95.60.
+054100 01  TRAINING-ADD-ON-PMT-AMT        PIC 9(02)V9(02).
 054200
 054300*  The following number that is loaded into the payment equation
 054400*  is meant to BUDGET NEUTRALIZE changes in the bundled case-mix
@@ -602,16 +610,46 @@
 060100         10  CM-LOW-VOL-ADJ-LT-4000 PIC 9(01)V9(03) VALUE 1.239.
 060200         10 CM-RURAL               PIC 9(01)V9(03) VALUE 1.008.
 060300
+060350 01  CMS-OUTLIER-SB-CALC-AMOUNTS.
+060360     05  CMS-ADJ-AVG-MAP-AMT-LT-18  PIC 9(04)V9(02) VALUE 35.18.
+060370     05  CMS-ADJ-AVG-MAP-AMT-GT-17  PIC 9(04)V9(02) VALUE 38.51.
+060380     05  CMS-FIX-DOLLAR-LOSS-LT-18  PIC 9(04)V9(02) VALUE 57.14.
+060390     05  CMS-FIX-DOLLAR-LOSS-GT-17  PIC 9(04)V9(02) VALUE 65.11.
 060400 01  OUTLIER-SB-CALC-AMOUNTS.
-060500     05  ADJ-AVG-MAP-AMT-LT-18      PIC 9(04)V9(02) VALUE 35.18.
-060600     05  ADJ-AVG-MAP-AMT-GT-17      PIC 9(04)V9(02) VALUE 38.51.
-060700     05  FIX-DOLLAR-LOSS-LT-18      PIC 9(04)V9(02) VALUE 57.14.
-060800     05  FIX-DOLLAR-LOSS-GT-17      PIC 9(04)V9(02) VALUE 65.11.
+060500     05  ADJ-AVG-MAP-AMT-LT-18      PIC 9(04)V9(02).
+060600     05  ADJ-AVG-MAP-AMT-GT-17      PIC 9(04)V9(02).
+060700     05  FIX-DOLLAR-LOSS-LT-18      PIC 9(04)V9(02).
+060800     05  FIX-DOLLAR-LOSS-GT-17      PIC 9(04)V9(02).
 060900     05  LOSS-SHARING-PCT-LT-18     PIC 9(03)V9(02) VALUE 0.80.
 061000     05  LOSS-SHARING-PCT-GT-17     PIC 9(03)V9(02) VALUE 0.80.
-061100/
-061200******************************************************************
-061300*    This area contains return code variables and their codes.   *
+061010/
+061020******************************************************************
+061030*    Comorbid CWF return-code cross-reference table.  Maps the   *
+061040*    return code CWF sends back to the comorbid-data slot and    *
+061050*    letter the rest of the program keys its comorbid logic off  *
+061060*    of.  Add, drop, or renumber a comorbid category here only - *
+061070*    no other paragraph should hardcode a CWF return code.       *
+061080******************************************************************
+061090 01  CWF-COMORBID-XREF-VALUES.
+061100     05  FILLER                     PIC X(05) VALUE '10000'.
+061110     05  FILLER                     PIC X(05) VALUE '201MA'.
+061120     05  FILLER                     PIC X(05) VALUE '403MC'.
+061130     05  FILLER                     PIC X(05) VALUE '504MD'.
+061140     05  FILLER                     PIC X(05) VALUE '605ME'.
+061150 01  CWF-COMORBID-XREF  REDEFINES CWF-COMORBID-XREF-VALUES.
+061160     05  CWF-XREF-ENTRY             OCCURS 5 TIMES.
+061170         10  CWF-XREF-CODE          PIC X(02).
+061180         10  CWF-XREF-SLOT          PIC 9(01).
+061190         10  CWF-XREF-LETTER        PIC X(02).
+061200 01  SUB2                           PIC 9(04).
+061210 01  IS-CWF-XREF-FOUND              PIC X(01).
+061220     88  CWF-XREF-FOUND                        VALUE 'Y'.
+061225 01  SUB3                           PIC 9(04).
+061226 01  H-NDC-TOTAL-AMT                PIC 9(07)V9(02).
+061227 01  SUB4                           PIC 9(04).
+061230/
+061240******************************************************************
+061250*    This area contains return code variables and their codes.   *
 061400******************************************************************
 061500 01 PAID-RETURN-CODE-TRACKERS.
 061600     05  OUTLIER-TRACK              PIC X(01).
@@ -620,6 +658,7 @@
 061900     05  ONSET-TRACK                PIC X(01).
 062000     05  LOW-VOLUME-TRACK           PIC X(01).
 062100     05  TRAINING-TRACK             PIC X(01).
+062110     05  RETRAINING-TRACK           PIC X(01).
 062200     05  PEDIATRIC-TRACK            PIC X(01).
 062300     05  LOW-BMI-TRACK              PIC X(01).
 062400 COPY RTCCPY.
@@ -638,6 +677,9 @@
 063700*     onset     with comorbid or training.                       *
 063800*  Illegal combinations of adjustments for ANYONE are:           *
 063900*     acute comorbid AND chronic comorbid.                       *
+063950*  These rules are enforced in 2050-VALIDATE-ADJUSTMENT-         *
+063960*  COMBINATIONS (RTC 60-63) rather than left as documentation   *
+063970*  only.                                                       *
 064000/
 064100 LINKAGE SECTION.
 064200 COPY BILLCPY.
@@ -646,6 +688,9 @@
 064500 COPY WAGECPY.
 064600*COPY "WAGECPY.CPY".
 064700/
+064710 COPY RATECCPY.
+064720*COPY "RATECCPY.CPY".
+064730/
 064800 PROCEDURE DIVISION  USING BILL-NEW-DATA
 064900                           PPS-DATA-ALL
 065000                           WAGE-NEW-RATE-RECORD
@@ -689,6 +734,8 @@
 068800     MOVE CAL-VERSION                  TO PPS-CALC-VERS-CD.
 068900     MOVE ZEROS                        TO PPS-RTC.
 069000
+069020     PERFORM 1100-SET-RATE-CONSTANTS.
+069040
 069100     PERFORM 1000-VALIDATE-BILL-ELEMENTS.
 069200
 069300     IF PPS-RTC = 00  THEN
@@ -697,12 +744,28 @@
 069600* Calculate payment for AKI claim
 069700           MOVE H-BUN-BASE-WAGE-AMT TO
 069800                H-PPS-FINAL-PAY-AMT
-069900           MOVE '02' TO PPS-RTC
-070000           MOVE '10' TO PPS-2011-COMORBID-PAY
+069805* The comorbid/pediatric/onset combination checks in 2050 are
+069806* moot here (those tracks stay off for an AKI claim) but the
+069807* zero/negative final-payment guard it also performs still
+069808* has to run before this branch commits to an RTC.
+069810           PERFORM 2050-VALIDATE-ADJUSTMENT-COMBINATIONS
+069820           IF PPS-RTC = 00  THEN
+069900              MOVE '02' TO PPS-RTC
+070000              MOVE '10' TO PPS-2011-COMORBID-PAY
+070050* Recover the cost of unusually high-cost AKI treatments the
+070051* same way an ESRD claim does, through the outlier provision
+070052              PERFORM 2700-CALC-AKI-OUTLIER-FACTORS
+070053              IF OUTLIER-TRACK = 'Y' THEN
+070054                 MOVE '03' TO PPS-RTC
+070055              END-IF
+070056           END-IF
 070100        ELSE
 070200* Calculate payment for ESRD claim
 070300            PERFORM 2000-CALCULATE-BUNDLED-FACTORS
-070400            PERFORM 9000-SET-RETURN-CODE
+070320            PERFORM 2050-VALIDATE-ADJUSTMENT-COMBINATIONS
+070340            IF PPS-RTC = 00  THEN
+070360               PERFORM 9000-SET-RETURN-CODE
+070380            END-IF
 070500        END-IF
 070600        PERFORM 9100-MOVE-RESULTS
 070700     END-IF.
@@ -765,10 +828,10 @@
 076400     IF PPS-RTC = 00  THEN
 076500        IF P-QIP-REDUCTION NOT = '1' AND '2' AND '3' AND '4' AND
 076600                                 ' '  THEN
-076700           MOVE 53                     TO PPS-RTC
-076800*  This RTC is for the Special Payment Indicator not = '1' or
-076900*  blank, which closely approximates the intent of the edit check.
-077000*  I propose to make this a PPS-RTC = 59 in 2013 version of Pricer
+076700           MOVE 59                     TO PPS-RTC
+076800*  Split off RTC 59 for an invalid QIP Reduction Indicator so it
+076900*  no longer reports under the same code as an invalid Special
+077000*  Payment Indicator (RTC 53) - the two are unrelated problems.
 077100        END-IF
 077200     END-IF.
 077300
@@ -818,6 +881,29 @@
 081700           MOVE 76                     TO PPS-RTC
 081800        END-IF
 081900     END-IF.
+081905
+081910******************************************************************
+081915*  ONSET-DATE PLAUSIBILITY EDIT - DIALYSIS START DATE MUST FALL   *
+081920*  ON OR AFTER DATE OF BIRTH AND ON OR BEFORE THE LINE-ITEM DATE  *
+081925*  OF SERVICE, OR THE DAY-COUNT 2000-CALCULATE-BUNDLED-FACTORS    *
+081930*  DERIVES FROM IT FOR THE ONSET ADJUSTMENT IS MEANINGLESS.  A    *
+081932*  ZERO DIALYSIS START DATE IS THE ESTABLISHED "NOT POPULATED"    *
+081934*  SENTINEL (SEE THE ONSET-DATE CALCULATIONS ELSEWHERE IN THIS    *
+081936*  PROGRAM) AND IS EXEMPT, NOT A BEFORE-BIRTH DATE.               *
+081938******************************************************************
+081940     IF PPS-RTC = 00  THEN
+081945        IF B-DIALYSIS-START-DATE > ZERO  AND
+081947           B-DIALYSIS-START-DATE < B-DOB-DATE  THEN
+081950           MOVE 77                     TO PPS-RTC
+081955        END-IF
+081960     END-IF.
+081965
+081970     IF PPS-RTC = 00  THEN
+081975        IF B-DIALYSIS-START-DATE > B-LINE-ITEM-DATE-SERVICE  THEN
+081980           MOVE 78                     TO PPS-RTC
+081985        END-IF
+081990     END-IF.
+081995
 082000*OLD WAY OF VALIDATING COMORBIDS
 082100*    IF PPS-RTC = 00  THEN
 082200*       IF (COMORBID-CWF-RETURN-CODE = SPACES) OR
@@ -832,22 +918,61 @@
 083100
 083200     IF PPS-RTC = 00  THEN
 083300        IF B-COND-CODE NOT = '84' THEN
-083400           IF COMORBID-CWF-RETURN-CODE = SPACES OR
-083500               "10" OR "20" OR "40" OR "50" OR "60" THEN
-083600              NEXT SENTENCE
-083700           ELSE
-083800              MOVE 81                     TO PPS-RTC
-083900           END-IF
+083400           IF COMORBID-CWF-RETURN-CODE = SPACES THEN
+083410              NEXT SENTENCE
+083420           ELSE
+083430              MOVE 'N'               TO IS-CWF-XREF-FOUND
+083440              PERFORM VARYING SUB2 FROM 1 BY 1
+083450                 UNTIL SUB2 > 5  OR  CWF-XREF-FOUND
+083460                 IF CWF-XREF-CODE (SUB2) =
+083470                                 COMORBID-CWF-RETURN-CODE THEN
+083480                    MOVE 'Y'         TO IS-CWF-XREF-FOUND
+083490                 END-IF
+083495              END-PERFORM
+083500              IF NOT CWF-XREF-FOUND THEN
+083600                 MOVE 81             TO PPS-RTC
+083650                 MOVE COMORBID-CWF-RETURN-CODE TO
+083660                                    PPS-INVALID-COMORBID-CODE
+083700              END-IF
+083800           END-IF
 084000        END-IF
 084100     END-IF.
-084200/
-084300 1200-INITIALIZATION.
-084400     INITIALIZE HOLD-COMP-RATE-PPS-COMPONENTS.
-084500     INITIALIZE HOLD-BUNDLED-PPS-COMPONENTS.
-084600     INITIALIZE HOLD-OUTLIER-PPS-COMPONENTS.
-084700     INITIALIZE PAID-RETURN-CODE-TRACKERS.
-084800
-084900
+084110
+084120***  A claim can carry more than one CWF-confirmed comorbid; any
+084130***  additional return code is valid on the same terms as the
+084140***  primary one above.
+084150     IF PPS-RTC = 00  THEN
+084160        IF B-COND-CODE NOT = '84' THEN
+084170           PERFORM VARYING SUB4 FROM 1 BY 1
+084180              UNTIL SUB4 > 5
+084190              IF COMORBID-CWF-RETURN-CODE-ADDL (SUB4) NOT = SPACES
+084200                 THEN
+084210                 MOVE 'N'            TO IS-CWF-XREF-FOUND
+084220                 PERFORM VARYING SUB2 FROM 1 BY 1
+084230                    UNTIL SUB2 > 5  OR  CWF-XREF-FOUND
+084240                    IF CWF-XREF-CODE (SUB2) =
+084245                       COMORBID-CWF-RETURN-CODE-ADDL (SUB4)
+084250                    THEN
+084260                       MOVE 'Y'      TO IS-CWF-XREF-FOUND
+084270                    END-IF
+084280                 END-PERFORM
+084290                 IF NOT CWF-XREF-FOUND THEN
+084300                    MOVE 81          TO PPS-RTC
+084305                    MOVE COMORBID-CWF-RETURN-CODE-ADDL (SUB4) TO
+084306                                    PPS-INVALID-COMORBID-CODE
+084310                 END-IF
+084320              END-IF
+084330           END-PERFORM
+084340        END-IF
+084350     END-IF.
+084400/
+084410 1200-INITIALIZATION.
+084420     INITIALIZE HOLD-COMP-RATE-PPS-COMPONENTS.
+084430     INITIALIZE HOLD-BUNDLED-PPS-COMPONENTS.
+084440     INITIALIZE HOLD-OUTLIER-PPS-COMPONENTS.
+084450     INITIALIZE PAID-RETURN-CODE-TRACKERS.
+084460
+084470
 085000******************************************************************
 085100***Calculate BUNDLED Wage Adjusted Rate                        ***
 085200******************************************************************
@@ -919,73 +1044,50 @@
 091800        MOVE COMORBID-DATA (5)         TO H-COMORBID-DATA (5)
 091900        MOVE COMORBID-DATA (6)         TO H-COMORBID-DATA (6)
 092000        MOVE COMORBID-CWF-RETURN-CODE  TO H-COMORBID-CWF-CODE
-092100        IF COMORBID-CWF-RETURN-CODE = '10'  THEN
-092200           MOVE SPACES                 TO COMORBID-DATA (1)
-092300                                          COMORBID-DATA (2)
-092400                                          COMORBID-DATA (3)
-092500                                          COMORBID-DATA (4)
-092600                                          COMORBID-DATA (5)
-092700                                          COMORBID-DATA (6)
-092800                                          COMORBID-CWF-RETURN-CODE
-092900        ELSE
-093000           IF COMORBID-CWF-RETURN-CODE = '20'  THEN
-093100              MOVE 'MA'                TO COMORBID-DATA (1)
-093200              MOVE SPACES              TO COMORBID-DATA (2)
-093300                                          COMORBID-DATA (3)
-093400                                          COMORBID-DATA (4)
-093500                                          COMORBID-DATA (5)
-093600                                          COMORBID-DATA (6)
-093700                                          COMORBID-CWF-RETURN-CODE
-093800           ELSE
-093900*             IF COMORBID-CWF-RETURN-CODE = '30'  THEN
-094000*                MOVE SPACES           TO COMORBID-DATA (1)
-094100*                MOVE 'MB'             TO COMORBID-DATA (2)
-094200*                MOVE SPACES           TO COMORBID-DATA (3)
-094300*                MOVE SPACES           TO COMORBID-DATA (4)
-094400*                MOVE SPACES           TO COMORBID-DATA (5)
-094500*                MOVE SPACES           TO COMORBID-DATA (6)
-094600*                                         COMORBID-CWF-RETURN-CODE
-094700*             ELSE
-094800                 IF COMORBID-CWF-RETURN-CODE = '40'  THEN
-094900                    MOVE SPACES        TO COMORBID-DATA (1)
-095000                    MOVE SPACES        TO COMORBID-DATA (2)
-095100                    MOVE 'MC'          TO COMORBID-DATA (3)
-095200                    MOVE SPACES        TO COMORBID-DATA (4)
-095300                    MOVE SPACES        TO COMORBID-DATA (5)
-095400                    MOVE SPACES        TO COMORBID-DATA (6)
-095500                                          COMORBID-CWF-RETURN-CODE
-095600                 ELSE
-095700                    IF COMORBID-CWF-RETURN-CODE = '50'  THEN
-095800                       MOVE SPACES     TO COMORBID-DATA (1)
-095900                       MOVE SPACES     TO COMORBID-DATA (2)
-096000                       MOVE SPACES     TO COMORBID-DATA (3)
-096100                       MOVE 'MD'       TO COMORBID-DATA (4)
-096200                       MOVE SPACES     TO COMORBID-DATA (5)
-096300                       MOVE SPACES     TO COMORBID-DATA (6)
-096400                                          COMORBID-CWF-RETURN-CODE
-096500                    ELSE
-096600                       IF COMORBID-CWF-RETURN-CODE = '60'  THEN
-096700                          MOVE SPACES  TO COMORBID-DATA (1)
-096800                          MOVE SPACES  TO COMORBID-DATA (2)
-096900                          MOVE SPACES  TO COMORBID-DATA (3)
-097000                          MOVE SPACES  TO COMORBID-DATA (4)
-097100                          MOVE 'ME'    TO COMORBID-DATA (5)
-097200                          MOVE SPACES  TO COMORBID-DATA (6)
-097300                                          COMORBID-CWF-RETURN-CODE
-097400*                      ELSE
-097500*                         MOVE SPACES  TO COMORBID-DATA (1)
-097600*                                         COMORBID-DATA (2)
-097700*                                         COMORBID-DATA (3)
-097800*                                         COMORBID-DATA (4)
-097900*                                         COMORBID-DATA (5)
-098000*                                         COMORBID-CWF-RETURN-CODE
-098100*                         MOVE 'MF'    TO COMORBID-DATA (6)
-098200                       END-IF
-098300                    END-IF
-098400                 END-IF
-098500*             END-IF
-098600           END-IF
-098700        END-IF
+092100        MOVE SPACES                    TO COMORBID-DATA (1)
+092200                                          COMORBID-DATA (2)
+092300                                          COMORBID-DATA (3)
+092400                                          COMORBID-DATA (4)
+092500                                          COMORBID-DATA (5)
+092600                                          COMORBID-DATA (6)
+092700                                          COMORBID-CWF-RETURN-CODE
+092800        MOVE 'N'                       TO IS-CWF-XREF-FOUND
+092900        PERFORM VARYING SUB2 FROM 1 BY 1
+093000           UNTIL SUB2 > 5  OR  CWF-XREF-FOUND
+093100           IF CWF-XREF-CODE (SUB2) = H-COMORBID-CWF-CODE  THEN
+093200              MOVE 'Y'                 TO IS-CWF-XREF-FOUND
+093300              IF CWF-XREF-SLOT (SUB2) > 0  THEN
+093400                 MOVE CWF-XREF-LETTER (SUB2) TO
+093500                            COMORBID-DATA (CWF-XREF-SLOT (SUB2))
+093600              END-IF
+093700           END-IF
+093800        END-PERFORM
+093810
+093820***  A claim can carry more than one CWF-confirmed comorbid.  Each
+093830***  additional return code is set aside the same way the primary
+093840***  one above is, and moved into its own slot in COMORBID-DATA so
+093850***  2100-CALC-COMORBID-ADJUST can combine them.
+093860        PERFORM VARYING SUB4 FROM 1 BY 1
+093870           UNTIL SUB4 > 5
+093880           MOVE COMORBID-CWF-RETURN-CODE-ADDL (SUB4) TO
+093890                                  H-COMORBID-CWF-CODE-ADDL (SUB4)
+093900           MOVE SPACES              TO
+093910                             COMORBID-CWF-RETURN-CODE-ADDL (SUB4)
+093920           IF H-COMORBID-CWF-CODE-ADDL (SUB4) NOT = SPACES  THEN
+093930              MOVE 'N'              TO IS-CWF-XREF-FOUND
+093940              PERFORM VARYING SUB2 FROM 1 BY 1
+093950                 UNTIL SUB2 > 5  OR  CWF-XREF-FOUND
+093960                 IF CWF-XREF-CODE (SUB2) =
+093970                       H-COMORBID-CWF-CODE-ADDL (SUB4)  THEN
+093980                    MOVE 'Y'         TO IS-CWF-XREF-FOUND
+093990                    IF CWF-XREF-SLOT (SUB2) > 0  THEN
+094000                       MOVE CWF-XREF-LETTER (SUB2) TO
+094010                          COMORBID-DATA (CWF-XREF-SLOT (SUB2))
+094020                    END-IF
+094030                 END-IF
+094040              END-PERFORM
+094050           END-IF
+094060        END-PERFORM
 098800     END-IF.
 098900******************************************************************
 099000***  Set BUNDLED age adjustment factor                         ***
@@ -1165,7 +1267,7 @@
 116400******************************************************************
 116500***  Calculate BUNDLED Condition Code payment                  ***
 116600******************************************************************
-116700* Self-care in Training add-on
+116700* Self-care in Training add-on (CC 73) or Retraining add-on (CC 87)
 116800     IF B-COND-CODE = '73' OR '87' THEN
 116900* no add-on when onset is present
 117000        IF H-BUN-ONSET-FACTOR  =  CM-ONSET-LE-120  THEN
@@ -1175,7 +1277,11 @@
 117400* use new PPS training add-on amount times wage-index
 117500           COMPUTE H-BUN-WAGE-ADJ-TRAINING-AMT  ROUNDED  =
 117600             TRAINING-ADD-ON-PMT-AMT * BUN-CBSA-W-INDEX
-117700           MOVE "Y"                    TO TRAINING-TRACK
+117650           IF B-COND-CODE = '87'  THEN
+117660              MOVE "Y"                 TO RETRAINING-TRACK
+117670           ELSE
+117680              MOVE "Y"                 TO TRAINING-TRACK
+117690           END-IF
 117800        END-IF
 117900     ELSE
 118000* Dialysis in Home and (CAPD or CCPD) Per-Diem calculation
@@ -1212,6 +1318,7 @@
 121100                               B-CLAIM-NUM-DIALYSIS-SESSIONS.
 121200     COMPUTE H-PPS-FINAL-PAY-AMT = H-PPS-FINAL-PAY-AMT +
 121300                                   H-TDAPA-PAYMENT.
+121310     PERFORM 2750-CALC-NDC-TDAPA-BREAKDOWN.
 121400
 121500******************************************************************
 121600***  Calculate BUNDLED Outlier                                 ***
@@ -1249,821 +1356,1107 @@
 124800***  Calculate Co-morbidities adjustment                       ***
 124900******************************************************************
 125000*  This logic assumes that the comorbids are randomly assigned   *
-125100*to the comorbid table.  It will select the highest comorbid for *
-125200*payment if one is found.  CY 2016 DROPPED MB & MF              *
+125100*to the comorbid table.  CY 2016 DROPPED MB & MF.  A claim can   *
+125150*now be paid for more than one simultaneous comorbid category -  *
+125170*the first one found pays through PPS-2011-COMORBID-PAY exactly  *
+125180*as before, and each additional one is combined into the same    *
+125190*multiplier and reported in PPS-2011-COMORBID-PAY-ADDL.          *
 125300******************************************************************
 125400     MOVE 'N'                          TO IS-HIGH-COMORBID-FOUND.
-125500     MOVE 1.000                        TO H-COMORBID-MULTIPLIER.
-125600     MOVE '10'                         TO PPS-2011-COMORBID-PAY.
-125700
-125800     PERFORM VARYING  SUB  FROM  1 BY 1
-125900       UNTIL SUB   >  6   OR   HIGH-COMORBID-FOUND
-126000         IF COMORBID-DATA (SUB) = 'MA'  THEN
-126100           MOVE CM-GI-BLEED            TO H-COMORBID-MULTIPLIER
-126200*          MOVE "Y"                    TO IS-HIGH-COMORBID-FOUND
-126300           MOVE "Y"                    TO ACUTE-COMORBID-TRACK
-126400           MOVE '20'                   TO PPS-2011-COMORBID-PAY
-126500         ELSE
-126600*          IF COMORBID-DATA (SUB) = 'MB'  THEN
-126700*            IF CM-PNEUMONIA  >  H-COMORBID-MULTIPLIER  THEN
-126800*              MOVE CM-PNEUMONIA       TO H-COMORBID-MULTIPLIER
-126900*              MOVE "Y"                TO ACUTE-COMORBID-TRACK
-127000*              MOVE '30'               TO PPS-2011-COMORBID-PAY
-127100*            END-IF
-127200*          ELSE
-127300             IF COMORBID-DATA (SUB) = 'MC'  THEN
-127400                IF CM-PERICARDITIS  >
-127500                                      H-COMORBID-MULTIPLIER  THEN
-127600                  MOVE CM-PERICARDITIS TO H-COMORBID-MULTIPLIER
-127700                  MOVE "Y"             TO ACUTE-COMORBID-TRACK
-127800                  MOVE '40'            TO PPS-2011-COMORBID-PAY
-127900                END-IF
-128000             ELSE
-128100               IF COMORBID-DATA (SUB) = 'MD'  THEN
-128200                 IF CM-MYELODYSPLASTIC  >
-128300                                      H-COMORBID-MULTIPLIER  THEN
-128400                   MOVE CM-MYELODYSPLASTIC  TO
-128500                                      H-COMORBID-MULTIPLIER
-128600                   MOVE "Y"            TO CHRONIC-COMORBID-TRACK
-128700                   MOVE '50'           TO PPS-2011-COMORBID-PAY
-128800                 END-IF
-128900               ELSE
-129000                 IF COMORBID-DATA (SUB) = 'ME'  THEN
-129100                   IF CM-SICKEL-CELL  >
-129200                                      H-COMORBID-MULTIPLIER  THEN
-129300                     MOVE CM-SICKEL-CELL  TO
-129400                                      H-COMORBID-MULTIPLIER
-129500                     MOVE "Y"          TO CHRONIC-COMORBID-TRACK
-129600                     MOVE '60'         TO PPS-2011-COMORBID-PAY
-129700                   END-IF
-129800*                ELSE
-129900*                  IF COMORBID-DATA (SUB) = 'MF'  THEN
-130000*                    IF CM-MONOCLONAL-GAMM  >
-130100*                                     H-COMORBID-MULTIPLIER  THEN
-130200*                      MOVE CM-MONOCLONAL-GAMM TO
-130300*                                     H-COMORBID-MULTIPLIER
-130400*                      MOVE "Y"        TO CHRONIC-COMORBID-TRACK
-130500*                      MOVE '70'       TO PPS-2011-COMORBID-PAY
-130600*                    END-IF
-130700*                  END-IF
-130800                 END-IF
-130900               END-IF
-131000             END-IF
-131100*          END-IF
-131200         END-IF
-131300     END-PERFORM.
-131400/
-131500 2500-CALC-OUTLIER-FACTORS.
-131600******************************************************************
-131700***  Set separately billable OUTLIER age adjustment factor     ***
-131800******************************************************************
-131900     IF H-PATIENT-AGE < 13  THEN
-132000        IF B-REV-CODE = '0821' OR '0881' THEN
-132100           MOVE SB-AGE-LT-13-HEMO-MODE TO H-OUT-AGE-FACTOR
-132200        ELSE
-132300           MOVE SB-AGE-LT-13-PD-MODE   TO H-OUT-AGE-FACTOR
-132400        END-IF
-132500     ELSE
-132600        IF H-PATIENT-AGE < 18 THEN
-132700           IF B-REV-CODE = '0821' OR '0881'  THEN
-132800              MOVE SB-AGE-13-17-HEMO-MODE
-132900                                       TO H-OUT-AGE-FACTOR
-133000           ELSE
-133100              MOVE SB-AGE-13-17-PD-MODE
-133200                                       TO H-OUT-AGE-FACTOR
-133300           END-IF
-133400        ELSE
-133500           IF H-PATIENT-AGE < 45  THEN
-133600              MOVE SB-AGE-18-44        TO H-OUT-AGE-FACTOR
-133700           ELSE
-133800              IF H-PATIENT-AGE < 60  THEN
-133900                 MOVE SB-AGE-45-59     TO H-OUT-AGE-FACTOR
-134000              ELSE
-134100                 IF H-PATIENT-AGE < 70  THEN
-134200                    MOVE SB-AGE-60-69  TO H-OUT-AGE-FACTOR
-134300                 ELSE
-134400                    IF H-PATIENT-AGE < 80  THEN
-134500                       MOVE SB-AGE-70-79
-134600                                       TO H-OUT-AGE-FACTOR
-134700                    ELSE
-134800                       MOVE SB-AGE-80-PLUS
-134900                                       TO H-OUT-AGE-FACTOR
-135000                    END-IF
-135100                 END-IF
-135200              END-IF
-135300           END-IF
-135400        END-IF
-135500     END-IF.
-135600
-135700******************************************************************
-135800**Calculate separately billable OUTLIER BSA factor (superscript)**
-135900******************************************************************
-136000     COMPUTE H-OUT-BSA  ROUNDED = (.007184 *
-136100         (B-PATIENT-HGT ** .725) * (B-PATIENT-WGT ** .425))
-136200
-136300     IF H-PATIENT-AGE > 17  THEN
-136400        COMPUTE H-OUT-BSA-FACTOR  ROUNDED =
-136500*            SB-BSA ** ((H-OUT-BSA - 1.90) / .1)
-136600             SB-BSA ** ((H-OUT-BSA - BSA-NATIONAL-AVERAGE) / .1)
-136700     ELSE
-136800        MOVE 1.000                     TO H-OUT-BSA-FACTOR
-136900     END-IF.
-137000
-137100******************************************************************
-137200***  Calculate separately billable OUTLIER BMI factor          ***
-137300******************************************************************
-137400     COMPUTE H-OUT-BMI  ROUNDED = (B-PATIENT-WGT /
-137500         (B-PATIENT-HGT ** 2)) * 10000.
-137600
-137700     IF (H-PATIENT-AGE > 17) AND (H-OUT-BMI < 18.5)  THEN
-137800        MOVE SB-BMI-LT-18-5            TO H-OUT-BMI-FACTOR
-137900     ELSE
-138000        MOVE 1.000                     TO H-OUT-BMI-FACTOR
-138100     END-IF.
-138200
-138300******************************************************************
-138400***  Calculate separately billable OUTLIER ONSET factor        ***
-138500******************************************************************
-138600     IF B-DIALYSIS-START-DATE > ZERO  THEN
-138700        IF H-PATIENT-AGE > 17  THEN
-138800           IF ONSET-DATE > 120  THEN
-138900              MOVE 1                   TO H-OUT-ONSET-FACTOR
-139000           ELSE
-139100              MOVE SB-ONSET-LE-120     TO H-OUT-ONSET-FACTOR
-139200           END-IF
-139300        ELSE
-139400           MOVE 1                      TO H-OUT-ONSET-FACTOR
-139500        END-IF
-139600     ELSE
-139700        MOVE 1.000                     TO H-OUT-ONSET-FACTOR
-139800     END-IF.
-139900
-140000******************************************************************
-140100***  Set separately billable OUTLIER Co-morbidities adjustment ***
-140200* CY 2016 DROPPED MB & MF
-140300******************************************************************
-140400     IF COMORBID-CWF-RETURN-CODE = SPACES  THEN
-140500        IF H-PATIENT-AGE  <  18  THEN
-140600           MOVE 1.000                  TO
-140700                                       H-OUT-COMORBID-MULTIPLIER
-140800           MOVE '10'                   TO PPS-2011-COMORBID-PAY
-140900        ELSE
-141000           IF H-BUN-ONSET-FACTOR  =  CM-ONSET-LE-120  THEN
-141100              MOVE 1.000               TO
-141200                                       H-OUT-COMORBID-MULTIPLIER
-141300              MOVE '10'                TO PPS-2011-COMORBID-PAY
-141400           ELSE
-141500              PERFORM 2600-CALC-COMORBID-OUT-ADJUST
-141600           END-IF
-141700        END-IF
-141800     ELSE
-141900        IF COMORBID-CWF-RETURN-CODE  =  '10'  THEN
-142000           MOVE 1.000                  TO
-142100                                       H-OUT-COMORBID-MULTIPLIER
-142200        ELSE
-142300           IF COMORBID-CWF-RETURN-CODE  =  '20'  THEN
-142400              MOVE SB-GI-BLEED         TO
-142500                                       H-OUT-COMORBID-MULTIPLIER
-142600           ELSE
-142700*             IF COMORBID-CWF-RETURN-CODE  =  '30'  THEN
-142800*                MOVE SB-PNEUMONIA     TO
-142900*                                      H-OUT-COMORBID-MULTIPLIER
-143000*             ELSE
-143100                 IF COMORBID-CWF-RETURN-CODE  =  '40'  THEN
-143200                    MOVE SB-PERICARDITIS TO
-143300                                       H-OUT-COMORBID-MULTIPLIER
-143400                 END-IF
-143500*             END-IF
-143600           END-IF
-143700        END-IF
-143800     END-IF.
-143900
-144000******************************************************************
-144100***  Set OUTLIER low-volume-multiplier                         ***
-144200******************************************************************
-144300     IF P-PROV-LOW-VOLUME-INDIC = "N"  THEN
-144400        MOVE 1                         TO H-OUT-LOW-VOL-MULTIPLIER
-144500     ELSE
-144600        IF H-PATIENT-AGE < 18  THEN
-144700           MOVE 1                      TO H-OUT-LOW-VOL-MULTIPLIER
-144800        ELSE
-144900           MOVE SB-LOW-VOL-ADJ-LT-4000 TO H-OUT-LOW-VOL-MULTIPLIER
-145000           MOVE "Y"                    TO LOW-VOLUME-TRACK
-145100        END-IF
-145200     END-IF.
-145300
-145400***************************************************************
-145500* Calculate OUTLIER Rural Adjustment multiplier
-145600***************************************************************
-145700
-145800     IF (P-GEO-CBSA < 100) AND (H-PATIENT-AGE > 17) THEN
-145900        MOVE SB-RURAL TO H-OUT-RURAL-MULTIPLIER
-146000     ELSE
-146100        MOVE 1.000 TO H-OUT-RURAL-MULTIPLIER.
-146200
-146300******************************************************************
-146400***  Calculate predicted OUTLIER services MAP per treatment    ***
-146500******************************************************************
-146600     COMPUTE H-OUT-PREDICTED-SERVICES-MAP  ROUNDED =
-146700        (H-OUT-AGE-FACTOR             *
-146800         H-OUT-BSA-FACTOR             *
-146900         H-OUT-BMI-FACTOR             *
-147000         H-OUT-ONSET-FACTOR           *
-147100         H-OUT-COMORBID-MULTIPLIER    *
-147200         H-OUT-RURAL-MULTIPLIER       *
-147300         H-OUT-LOW-VOL-MULTIPLIER).
-147400
-147500******************************************************************
-147600***  Calculate case mix adjusted predicted OUTLIER serv MAP/trt***
-147700******************************************************************
-147800     IF H-PATIENT-AGE < 18  THEN
-147900        COMPUTE H-OUT-CM-ADJ-PREDICT-MAP-TRT  ROUNDED  =
-148000           (H-OUT-PREDICTED-SERVICES-MAP * ADJ-AVG-MAP-AMT-LT-18)
-148100        MOVE ADJ-AVG-MAP-AMT-LT-18     TO  H-OUT-ADJ-AVG-MAP-AMT
-148200     ELSE
-148300
-148400        COMPUTE H-OUT-CM-ADJ-PREDICT-MAP-TRT  ROUNDED  =
-148500           (H-OUT-PREDICTED-SERVICES-MAP * ADJ-AVG-MAP-AMT-GT-17)
-148600        MOVE ADJ-AVG-MAP-AMT-GT-17     TO  H-OUT-ADJ-AVG-MAP-AMT
-148700     END-IF.
-148800
-148900******************************************************************
-149000*** Calculate imputed OUTLIER services MAP amount per treatment***
-149100******************************************************************
-149200     IF (B-COND-CODE = '74')  AND
-149300        (B-REV-CODE = '0841' OR '0851')  THEN
-149400         COMPUTE H-HEMO-EQUIV-DIAL-SESSIONS  ROUNDED  =
-149500            ((B-CLAIM-NUM-DIALYSIS-SESSIONS * 3) / 7)
-149600         COMPUTE H-OUT-IMPUTED-MAP  ROUNDED =
-149700         (B-TOT-PRICE-SB-OUTLIER / H-HEMO-EQUIV-DIAL-SESSIONS)
-149800     ELSE
-149900        COMPUTE H-OUT-IMPUTED-MAP  ROUNDED =
-150000        (B-TOT-PRICE-SB-OUTLIER / B-CLAIM-NUM-DIALYSIS-SESSIONS)
-150100     END-IF.
-150200
-150300******************************************************************
-150400*** Comparison of predicted to the imputed OUTLIER svc MAP/trt ***
-150500******************************************************************
-150600     IF H-PATIENT-AGE < 18   THEN
-150700        COMPUTE H-OUT-PREDICTED-MAP  ROUNDED  =
-150800           H-OUT-CM-ADJ-PREDICT-MAP-TRT + FIX-DOLLAR-LOSS-LT-18
-150900        MOVE FIX-DOLLAR-LOSS-LT-18     TO H-OUT-FIX-DOLLAR-LOSS
-151000        IF H-OUT-IMPUTED-MAP  >  H-OUT-PREDICTED-MAP  THEN
-151100           COMPUTE H-OUT-PAYMENT  ROUNDED  =
-151200            (H-OUT-IMPUTED-MAP  -  H-OUT-PREDICTED-MAP)  *
-151300                                         LOSS-SHARING-PCT-LT-18
-151400           MOVE LOSS-SHARING-PCT-LT-18 TO H-OUT-LOSS-SHARING-PCT
-151500           MOVE "Y"                    TO OUTLIER-TRACK
-151600        ELSE
-151700           MOVE ZERO                   TO H-OUT-PAYMENT
-151800           MOVE ZERO                   TO H-OUT-LOSS-SHARING-PCT
-151900        END-IF
-152000     ELSE
-152100        COMPUTE H-OUT-PREDICTED-MAP  ROUNDED =
-152200           H-OUT-CM-ADJ-PREDICT-MAP-TRT + FIX-DOLLAR-LOSS-GT-17
-152300           MOVE FIX-DOLLAR-LOSS-GT-17  TO H-OUT-FIX-DOLLAR-LOSS
-152400        IF H-OUT-IMPUTED-MAP  >  H-OUT-PREDICTED-MAP  THEN
-152500           COMPUTE H-OUT-PAYMENT  ROUNDED  =
-152600            (H-OUT-IMPUTED-MAP  -  H-OUT-PREDICTED-MAP)  *
-152700                                         LOSS-SHARING-PCT-GT-17
-152800           MOVE LOSS-SHARING-PCT-GT-17 TO H-OUT-LOSS-SHARING-PCT
-152900           MOVE "Y"                    TO OUTLIER-TRACK
-153000        ELSE
-153100           MOVE ZERO                   TO H-OUT-PAYMENT
-153200        END-IF
-153300     END-IF.
-153400
-153500     MOVE H-OUT-PAYMENT                TO OUT-NON-PER-DIEM-PAYMENT
-153600
-153700* Dialysis in Home and (CAPD or CCPD) Per-Diem calculation
-153800     IF (B-COND-CODE = '74')  AND
-153900        (B-REV-CODE = '0841' OR '0851')  THEN
-154000           COMPUTE H-OUT-PAYMENT ROUNDED = H-OUT-PAYMENT *
-154100             (((B-CLAIM-NUM-DIALYSIS-SESSIONS) * 3) / 7)
-154200     END-IF.
-154300/
-154400 2600-CALC-COMORBID-OUT-ADJUST.
-154500******************************************************************
-154600***  Calculate OUTLIER Co-morbidities adjustment               ***
-154700******************************************************************
-154800*  This logic assumes that the comorbids are randomly assigned   *
-154900*to the comorbid table.  It will select the highest comorbid for *
-155000*payment if one is found. CY 2016 DROPPED MB & MF                *
-155100******************************************************************
-155200
-155300     MOVE 'N'                          TO IS-HIGH-COMORBID-FOUND.
-155400     MOVE 1.000                        TO
-155500                                  H-OUT-COMORBID-MULTIPLIER.
-155600
-155700     PERFORM VARYING  SUB  FROM  1 BY 1
-155800       UNTIL SUB   >  6   OR   HIGH-COMORBID-FOUND
-155900         IF COMORBID-DATA (SUB) = 'MA'  THEN
-156000           MOVE SB-GI-BLEED            TO
-156100                                  H-OUT-COMORBID-MULTIPLIER
-156200*          MOVE "Y"                    TO IS-HIGH-COMORBID-FOUND
-156300           MOVE "Y"                    TO ACUTE-COMORBID-TRACK
-156400         ELSE
-156500*          IF COMORBID-DATA (SUB) = 'MB'  THEN
-156600*            IF SB-PNEUMONIA  >  H-OUT-COMORBID-MULTIPLIER  THEN
-156700*              MOVE SB-PNEUMONIA       TO
-156800*                                 H-OUT-COMORBID-MULTIPLIER
-156900*              MOVE "Y"                TO ACUTE-COMORBID-TRACK
-157000*            END-IF
-157100*          ELSE
-157200             IF COMORBID-DATA (SUB) = 'MC'  THEN
-157300                IF SB-PERICARDITIS  >
-157400                                  H-OUT-COMORBID-MULTIPLIER  THEN
-157500                  MOVE SB-PERICARDITIS TO
-157600                                  H-OUT-COMORBID-MULTIPLIER
-157700                  MOVE "Y"             TO ACUTE-COMORBID-TRACK
-157800                END-IF
-157900             ELSE
-158000               IF COMORBID-DATA (SUB) = 'MD'  THEN
-158100                 IF SB-MYELODYSPLASTIC  >
-158200                                  H-OUT-COMORBID-MULTIPLIER  THEN
-158300                   MOVE SB-MYELODYSPLASTIC  TO
-158400                                  H-OUT-COMORBID-MULTIPLIER
-158500                   MOVE "Y"            TO CHRONIC-COMORBID-TRACK
-158600                 END-IF
-158700               ELSE
-158800                 IF COMORBID-DATA (SUB) = 'ME'  THEN
-158900                   IF SB-SICKEL-CELL  >
-159000                                 H-OUT-COMORBID-MULTIPLIER  THEN
-159100                     MOVE SB-SICKEL-CELL  TO
-159200                                  H-OUT-COMORBID-MULTIPLIER
-159300                      MOVE "Y"          TO CHRONIC-COMORBID-TRACK
-159400                   END-IF
-159500*                ELSE
-159600*                  IF COMORBID-DATA (SUB) = 'MF'  THEN
-159700*                    IF SB-MONOCLONAL-GAMM  >
-159800*                                 H-OUT-COMORBID-MULTIPLIER  THEN
-159900*                      MOVE SB-MONOCLONAL-GAMM  TO
-160000*                                 H-OUT-COMORBID-MULTIPLIER
-160100*                      MOVE "Y"        TO CHRONIC-COMORBID-TRACK
-160200*                    END-IF
-160300*                  END-IF
-160400                 END-IF
-160500               END-IF
-160600             END-IF
-160700*          END-IF
-160800         END-IF
-160900     END-PERFORM.
-161000/
-161100******************************************************************
-161200*** Calculate Low Volume Full PPS payment for recovery purposes***
-161300******************************************************************
-161400 3000-LOW-VOL-FULL-PPS-PAYMENT.
-161500******************************************************************
-161600** Modified code from 'Calc BUNDLED Adjust PPS Base Rate' para. **
-161700     COMPUTE H-LV-BUN-ADJUST-BASE-WAGE-AMT  ROUNDED  =
-161800        (H-BUN-BASE-WAGE-AMT * H-BUN-AGE-FACTOR)     *
-161900        (H-BUN-BSA-FACTOR    * H-BUN-BMI-FACTOR)     *
-162000        (H-BUN-ONSET-FACTOR  * H-BUN-COMORBID-MULTIPLIER) *
-162100         H-BUN-RURAL-MULTIPLIER.
-162200
-162300******************************************************************
-162400**Modified code from 'Calc BUNDLED Condition Code pay' paragraph**
-162500* Self-care in Training add-on
-162600     IF B-COND-CODE = '73' OR '87' THEN
-162700* no add-on when onset is present
-162800        IF H-BUN-ONSET-FACTOR  =  CM-ONSET-LE-120  THEN
-162900           MOVE ZERO                   TO
-163000                                    H-BUN-WAGE-ADJ-TRAINING-AMT
-163100        ELSE
-163200* use new PPS training add-on amount times wage-index
-163300           COMPUTE H-BUN-WAGE-ADJ-TRAINING-AMT  ROUNDED  =
-163400             TRAINING-ADD-ON-PMT-AMT * BUN-CBSA-W-INDEX
-163500           MOVE "Y"                    TO TRAINING-TRACK
-163600        END-IF
-163700     ELSE
-163800* Dialysis in Home and (CAPD or CCPD) Per-Diem calculation
-163900        IF (B-COND-CODE = '74')  AND
-164000           (B-REV-CODE = '0841' OR '0851')  THEN
-164100              COMPUTE H-CC-74-PER-DIEM-AMT  ROUNDED =
-164200                 (H-LV-BUN-ADJUST-BASE-WAGE-AMT * 3) / 7
-164300        ELSE
-164400           MOVE ZERO                   TO
-164500                                    H-BUN-WAGE-ADJ-TRAINING-AMT
-164600                                    H-CC-74-PER-DIEM-AMT
-164700        END-IF
-164800     END-IF.
-164900
-165000******************************************************************
-165100**Modified code from 'Calc BUNDLED ESRD PPS Final Pay Rate para.**
-165200     IF (B-COND-CODE = '74')  AND
-165300        (B-REV-CODE = '0841' OR '0851')  THEN
-165400           COMPUTE H-LV-PPS-FINAL-PAY-AMT  ROUNDED  =
-165500                           H-CC-74-PER-DIEM-AMT
-165600     ELSE
-165700        COMPUTE H-LV-PPS-FINAL-PAY-AMT  ROUNDED  =
-165800                H-LV-BUN-ADJUST-BASE-WAGE-AMT +
-165900                H-BUN-WAGE-ADJ-TRAINING-AMT
-166000     END-IF.
-166100
-166200/
-166300******************************************************************
-166400*** Calculate Low Volume OUT PPS payment for recovery purposes ***
-166500******************************************************************
-166600 3100-LOW-VOL-OUT-PPS-PAYMENT.
-166700******************************************************************
-166800**Modified code from 'Calc predict OUT serv MAP per treat' para.**
-166900     COMPUTE H-LV-OUT-PREDICT-SERVICES-MAP  ROUNDED =
-167000        (H-OUT-AGE-FACTOR             *
-167100         H-OUT-BSA-FACTOR             *
-167200         H-OUT-BMI-FACTOR             *
-167300         H-OUT-ONSET-FACTOR           *
-167400         H-OUT-COMORBID-MULTIPLIER    *
-167500         H-OUT-RURAL-MULTIPLIER).
-167600
-167700******************************************************************
-167800**modifi code 'Calc case mix adj predict OUT serv MAP/trt' para.**
-167900     IF H-PATIENT-AGE < 18  THEN
-168000        COMPUTE H-LV-OUT-CM-ADJ-PREDICT-M-TRT  ROUNDED  =
-168100           (H-LV-OUT-PREDICT-SERVICES-MAP * ADJ-AVG-MAP-AMT-LT-18)
-168200        MOVE ADJ-AVG-MAP-AMT-LT-18     TO  H-OUT-ADJ-AVG-MAP-AMT
-168300     ELSE
-168400        COMPUTE H-LV-OUT-CM-ADJ-PREDICT-M-TRT  ROUNDED  =
-168500           (H-LV-OUT-PREDICT-SERVICES-MAP * ADJ-AVG-MAP-AMT-GT-17)
-168600        MOVE ADJ-AVG-MAP-AMT-GT-17     TO  H-OUT-ADJ-AVG-MAP-AMT
-168700     END-IF.
-168800
-168900******************************************************************
-169000** 'Calculate imput OUT services MAP amount per treatment' para **
-169100** It is not necessary to modify or insert this paragraph here. **
-169200
-169300******************************************************************
-169400**Modified 'Compare of predict to imputed OUT svc MAP/trt' para.**
-169500     IF H-PATIENT-AGE < 18   THEN
-169600        COMPUTE H-LV-OUT-PREDICTED-MAP  ROUNDED  =
-169700           H-LV-OUT-CM-ADJ-PREDICT-M-TRT + FIX-DOLLAR-LOSS-LT-18
-169800        MOVE FIX-DOLLAR-LOSS-LT-18     TO H-OUT-FIX-DOLLAR-LOSS
-169900        IF H-OUT-IMPUTED-MAP  >  H-LV-OUT-PREDICTED-MAP  THEN
-170000           COMPUTE H-LV-OUT-PAYMENT  ROUNDED  =
-170100            (H-OUT-IMPUTED-MAP  -  H-LV-OUT-PREDICTED-MAP)  *
-170200                                         LOSS-SHARING-PCT-LT-18
-170300           MOVE LOSS-SHARING-PCT-LT-18 TO H-OUT-LOSS-SHARING-PCT
-170400        ELSE
-170500           MOVE ZERO                   TO H-LV-OUT-PAYMENT
-170600           MOVE ZERO                   TO H-OUT-LOSS-SHARING-PCT
-170700        END-IF
-170800     ELSE
-170900        COMPUTE H-LV-OUT-PREDICTED-MAP  ROUNDED =
-171000           H-LV-OUT-CM-ADJ-PREDICT-M-TRT + FIX-DOLLAR-LOSS-GT-17
-171100           MOVE FIX-DOLLAR-LOSS-GT-17  TO H-OUT-FIX-DOLLAR-LOSS
-171200        IF H-OUT-IMPUTED-MAP  >  H-LV-OUT-PREDICTED-MAP  THEN
-171300           COMPUTE H-LV-OUT-PAYMENT  ROUNDED  =
-171400            (H-OUT-IMPUTED-MAP  -  H-LV-OUT-PREDICTED-MAP)  *
-171500                                         LOSS-SHARING-PCT-GT-17
-171600           MOVE LOSS-SHARING-PCT-GT-17 TO H-OUT-LOSS-SHARING-PCT
-171700        ELSE
-171800           MOVE ZERO                   TO H-LV-OUT-PAYMENT
-171900        END-IF
-172000     END-IF.
-172100
-172200     MOVE H-LV-OUT-PAYMENT             TO OUT-NON-PER-DIEM-PAYMENT
-172300
-172400* Dialysis in Home and (CAPD or CCPD) Per-Diem calculation
-172500     IF (B-COND-CODE = '74')  AND
-172600        (B-REV-CODE = '0841' OR '0851')  THEN
-172700           COMPUTE H-LV-OUT-PAYMENT ROUNDED = H-LV-OUT-PAYMENT *
-172800             (((B-CLAIM-NUM-DIALYSIS-SESSIONS) * 3) / 7)
-172900     END-IF.
-173000
-173100
-173200/
-173300 9000-SET-RETURN-CODE.
-173400******************************************************************
-173500***  Set the return code                                       ***
-173600******************************************************************
-173700*   The following 'table' helps in understanding and in making   *
-173800*changes to the rather large and complex "IF" statement that     *
-173900*follows.  This 'table' just reorders and rewords the comments   *
-174000*contained in the working storage area concerning the paid       *
-174100*return-codes.                                                   *
-174200*                                                                *
-174300*  17 = pediatric, outlier, training                             *
-174400*  16 = pediatric, outlier                                       *
-174500*  15 = pediatric, training                                      *
-174600*  14 = pediatric                                                *
-174700*                                                                *
-174800*  24 = outlier, low volume, training, chronic comorbid          *
-174900*  19 = outlier, low volume, training, acute comorbid            *
-175000*  29 = outlier, low volume, training                            *
-175100*  23 = outlier, low volume, chronic comorbid                    *
-175200*  18 = outlier, low volume, acute comorbid                      *
-175300*  30 = outlier, low volume, onset                               *
-175400*  28 = outlier, low volume                                      *
-175500*  34 = outlier, training, chronic comorbid                      *
-175600*  35 = outlier, training, acute comorbid                        *
-175700*  33 = outlier, training                                        *
-175800*  07 = outlier, chronic comorbid                                *
-175900*  06 = outlier, acute comorbid                                  *
-176000*  09 = outlier, onset                                           *
-176100*  03 = outlier                                                  *
-176200*                                                                *
-176300*  26 = low volume, training, chronic comorbid                   *
-176400*  21 = low volume, training, acute comorbid                     *
-176500*  12 = low volume, training                                     *
-176600*  25 = low volume, chronic comorbid                             *
-176700*  20 = low volume, acute comorbid                               *
-176800*  32 = low volume, onset                                        *
-176900*  10 = low volume                                               *
-177000*                                                                *
-177100*  27 = training, chronic comorbid                               *
-177200*  22 = training, acute comorbid                                 *
-177300*  11 = training                                                 *
-177400*                                                                *
-177500*  08 = onset                                                    *
-177600*  04 = acute comorbid                                           *
-177700*  05 = chronic comorbid                                         *
-177800*  31 = low BMI                                                  *
-177900*  02 = no adjustments                                           *
-178000*                                                                *
-178100*  13 = w/multiple adjustments....reserved for future use        *
-178200******************************************************************
-178300/
-178400     IF PEDIATRIC-TRACK                       = "Y"  THEN
-178500        IF OUTLIER-TRACK                      = "Y"  THEN
-178600           IF TRAINING-TRACK                  = "Y"  THEN
-178700              MOVE 17                  TO PPS-RTC
-178800           ELSE
-178900              MOVE 16                  TO PPS-RTC
-179000           END-IF
-179100        ELSE
-179200           IF TRAINING-TRACK                  = "Y"  THEN
-179300              MOVE 15                  TO PPS-RTC
-179400           ELSE
-179500              MOVE 14                  TO PPS-RTC
-179600           END-IF
-179700        END-IF
-179800     ELSE
-179900        IF OUTLIER-TRACK                      = "Y"  THEN
-180000           IF LOW-VOLUME-TRACK                = "Y"  THEN
-180100              IF TRAINING-TRACK               = "Y"  THEN
-180200                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
-180300                    MOVE 24            TO PPS-RTC
-180400                 ELSE
-180500                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
-180600                       MOVE 19         TO PPS-RTC
-180700                    ELSE
-180800                       MOVE 29         TO PPS-RTC
-180900                    END-IF
-181000                 END-IF
-181100              ELSE
-181200                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
-181300                    MOVE 23            TO PPS-RTC
-181400                 ELSE
-181500                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
-181600                       MOVE 18         TO PPS-RTC
-181700                    ELSE
-181800                       IF ONSET-TRACK         = "Y"  THEN
-181900                          MOVE 30      TO PPS-RTC
-182000                       ELSE
-182100                          MOVE 28      TO PPS-RTC
-182200                       END-IF
-182300                    END-IF
-182400                 END-IF
-182500              END-IF
-182600           ELSE
-182700              IF TRAINING-TRACK               = "Y"  THEN
-182800                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
-182900                    MOVE 34            TO PPS-RTC
-183000                 ELSE
-183100                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
-183200                       MOVE 35         TO PPS-RTC
-183300                    ELSE
-183400                       MOVE 33         TO PPS-RTC
-183500                    END-IF
-183600                 END-IF
-183700              ELSE
-183800                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
-183900                    MOVE 07            TO PPS-RTC
-184000                 ELSE
-184100                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
-184200                       MOVE 06         TO PPS-RTC
-184300                    ELSE
-184400                       IF ONSET-TRACK         = "Y"  THEN
-184500                          MOVE 09      TO PPS-RTC
-184600                       ELSE
-184700                          MOVE 03      TO PPS-RTC
-184800                       END-IF
-184900                    END-IF
-185000                 END-IF
-185100              END-IF
-185200           END-IF
-185300        ELSE
-185400           IF LOW-VOLUME-TRACK                = "Y"
-185500              IF TRAINING-TRACK               = "Y"  THEN
-185600                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
-185700                    MOVE 26            TO PPS-RTC
-185800                 ELSE
-185900                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
-186000                       MOVE 21         TO PPS-RTC
-186100                    ELSE
-186200                       MOVE 12         TO PPS-RTC
-186300                    END-IF
-186400                 END-IF
-186500              ELSE
-186600                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
-186700                    MOVE 25            TO PPS-RTC
-186800                 ELSE
-186900                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
-187000                       MOVE 20         TO PPS-RTC
-187100                    ELSE
-187200                       IF ONSET-TRACK         = "Y"  THEN
-187300                          MOVE 32      TO PPS-RTC
-187400                       ELSE
-187500                          MOVE 10      TO PPS-RTC
-187600                       END-IF
-187700                    END-IF
-187800                 END-IF
-187900              END-IF
-188000           ELSE
-188100              IF TRAINING-TRACK               = "Y"  THEN
-188200                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
-188300                    MOVE 27            TO PPS-RTC
-188400                 ELSE
-188500                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
-188600                       MOVE 22         TO PPS-RTC
-188700                    ELSE
-188800                       MOVE 11         TO PPS-RTC
-188900                    END-IF
-189000                 END-IF
-189100              ELSE
-189200                 IF ONSET-TRACK               = "Y"  THEN
-189300                    MOVE 08            TO PPS-RTC
-189400                 ELSE
-189500                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
-189600                       MOVE 04         TO PPS-RTC
-189700                    ELSE
-189800                       IF CHRONIC-COMORBID-TRACK = "Y"  THEN
-189900                          MOVE 05      TO PPS-RTC
-190000                       ELSE
-190100                          IF LOW-BMI-TRACK = "Y"  THEN
-190200                             MOVE 31 TO PPS-RTC
-190300                          ELSE
-190400                             MOVE 02 TO PPS-RTC
-190500                          END-IF
-190600                       END-IF
-190700                    END-IF
-190800                 END-IF
-190900              END-IF
-191000           END-IF
-191100        END-IF
-191200     END-IF.
-191300
-191400/
-191500 9100-MOVE-RESULTS.
-191600     IF MOVED-CORMORBIDS = SPACES  THEN
-191700        NEXT SENTENCE
-191800     ELSE
-191900        MOVE H-COMORBID-DATA (1)       TO COMORBID-DATA (1)
-192000        MOVE H-COMORBID-DATA (2)       TO COMORBID-DATA (2)
-192100        MOVE H-COMORBID-DATA (3)       TO COMORBID-DATA (3)
-192200        MOVE H-COMORBID-DATA (4)       TO COMORBID-DATA (4)
-192300        MOVE H-COMORBID-DATA (5)       TO COMORBID-DATA (5)
-192400        MOVE H-COMORBID-DATA (6)       TO COMORBID-DATA (6)
-192500        MOVE H-COMORBID-CWF-CODE       TO
-192600                                    COMORBID-CWF-RETURN-CODE
-192700     END-IF.
-192800
-192900     MOVE P-GEO-MSA                    TO PPS-MSA.
-193000     MOVE P-GEO-CBSA                   TO PPS-CBSA.
-193100     MOVE H-WAGE-ADJ-PYMT-AMT          TO PPS-WAGE-ADJ-RATE.
-193200     MOVE B-COND-CODE                  TO PPS-COND-CODE.
-193300     MOVE B-REV-CODE                   TO PPS-REV-CODE.
-193400     MOVE H-BUN-BASE-WAGE-AMT          TO PPS-2011-WAGE-ADJ-RATE.
-193500     MOVE BUN-NAT-LABOR-PCT            TO PPS-2011-NAT-LABOR-PCT.
-193600     MOVE BUN-NAT-NONLABOR-PCT         TO
-193700                                    PPS-2011-NAT-NONLABOR-PCT.
-193800     MOVE NAT-LABOR-PCT                TO PPS-NAT-LABOR-PCT.
-193900     MOVE NAT-NONLABOR-PCT             TO PPS-NAT-NONLABOR-PCT.
-194000     MOVE H-AGE-FACTOR                 TO PPS-AGE-FACTOR.
-194100     MOVE H-BSA-FACTOR                 TO PPS-BSA-FACTOR.
-194200     MOVE H-BMI-FACTOR                 TO PPS-BMI-FACTOR.
-194300     MOVE CASE-MIX-BDGT-NEUT-FACTOR    TO PPS-BDGT-NEUT-RATE.
-194400     MOVE H-BUN-AGE-FACTOR             TO PPS-2011-AGE-FACTOR.
-194500     MOVE H-BUN-BSA-FACTOR             TO PPS-2011-BSA-FACTOR.
-194600     MOVE H-BUN-BMI-FACTOR             TO PPS-2011-BMI-FACTOR.
-194700     MOVE TRANSITION-BDGT-NEUT-FACTOR  TO
-194800                                    PPS-2011-BDGT-NEUT-RATE.
-194900     MOVE SPACES                       TO PPS-2011-COMORBID-MA.
-195000     MOVE SPACES                       TO
-195100                                    PPS-2011-COMORBID-MA-CC.
-195200
-195300     IF (B-COND-CODE = '74')  AND
-195400        (B-REV-CODE = '0841' OR '0851')  THEN
-195500         COMPUTE H-OUT-PAYMENT ROUNDED = H-OUT-PAYMENT /
-195600                                     B-CLAIM-NUM-DIALYSIS-SESSIONS
-195700     END-IF.
-195800
-195900     IF P-PROV-WAIVE-BLEND-PAY-INDIC        = 'N'  THEN
-196000           COMPUTE PPS-2011-BLEND-COMP-RATE    ROUNDED =
-196100              H-PYMT-AMT              *  COM-CBSA-BLEND-PCT
-196200           COMPUTE PPS-2011-BLEND-PPS-RATE     ROUNDED =
-196300              H-PPS-FINAL-PAY-AMT     *  BUN-CBSA-BLEND-PCT
-196400           COMPUTE PPS-2011-BLEND-OUTLIER-RATE ROUNDED =
-196500              H-OUT-PAYMENT           *  BUN-CBSA-BLEND-PCT
-196600     ELSE
-196700        MOVE ZERO                      TO
-196800                                    PPS-2011-BLEND-COMP-RATE
-196900        MOVE ZERO                      TO
-197000                                    PPS-2011-BLEND-PPS-RATE
-197100        MOVE ZERO                      TO
-197200                                    PPS-2011-BLEND-OUTLIER-RATE
-197300     END-IF.
-197400
-197500     MOVE H-PYMT-AMT                   TO
-197600                                    PPS-2011-FULL-COMP-RATE.
-197700     MOVE H-PPS-FINAL-PAY-AMT          TO PPS-2011-FULL-PPS-RATE
-197800                                          PPS-FINAL-PAY-AMT.
-197900     MOVE H-OUT-PAYMENT                TO
-198000                                    PPS-2011-FULL-OUTLIER-RATE.
-198100
-198200     MOVE H-TDAPA-PAYMENT              TO TDAPA-RETURN.
-198300
-198400     IF B-COND-CODE NOT = '84' THEN
-198500        IF P-QIP-REDUCTION = ' ' THEN
-198600           NEXT SENTENCE
-198700        ELSE
-198800           COMPUTE PPS-2011-BLEND-COMP-RATE    ROUNDED =
-198900                PPS-2011-BLEND-COMP-RATE    *  QIP-REDUCTION
-199000           COMPUTE PPS-2011-FULL-COMP-RATE     ROUNDED =
-199100                PPS-2011-FULL-COMP-RATE     *  QIP-REDUCTION
-199200           COMPUTE PPS-2011-BLEND-PPS-RATE     ROUNDED =
-199300                PPS-2011-BLEND-PPS-RATE     *  QIP-REDUCTION
-199400           COMPUTE PPS-2011-FULL-PPS-RATE      ROUNDED =
-199500                PPS-2011-FULL-PPS-RATE      *  QIP-REDUCTION
-199600           COMPUTE PPS-2011-BLEND-OUTLIER-RATE ROUNDED =
-199700                PPS-2011-BLEND-OUTLIER-RATE *  QIP-REDUCTION
-199800           COMPUTE PPS-2011-FULL-OUTLIER-RATE  ROUNDED =
-199900                PPS-2011-FULL-OUTLIER-RATE  *  QIP-REDUCTION
-200000        END-IF
-200100     END-IF.
-200200
-200300*ESRD PC PRICER NEEDS BUNDLED-TEST-INDIC SET TO "T" IN ORDER TO BE
-200400*TO PASS VALUES FOR DISPLAYING DETAILED RESULTS FROM BILL-DATA-TES
-200500*BUNDLED-TEST-INDIC IS NOT SET TO "T"  IN THE PRODUCTION SYSTEM (F
-200600     IF BUNDLED-TEST   THEN
-200700        MOVE DRUG-ADDON                TO DRUG-ADD-ON-RETURN
-200800        MOVE 0.0                       TO MSA-WAGE-ADJ
-200900        MOVE H-WAGE-ADJ-PYMT-AMT       TO CBSA-WAGE-ADJ
-201000        MOVE BASE-PAYMENT-RATE         TO CBSA-WAGE-PMT-RATE
-201100        MOVE H-PATIENT-AGE             TO AGE-RETURN
-201200        MOVE 0.0                       TO MSA-WAGE-AMT
-201300        MOVE COM-CBSA-W-INDEX          TO CBSA-WAGE-INDEX
-201400        MOVE H-BMI                     TO PPS-BMI
-201500        MOVE H-BSA                     TO PPS-BSA
-201600        MOVE MSA-BLEND-PCT             TO MSA-PCT
-201700        MOVE CBSA-BLEND-PCT            TO CBSA-PCT
-201800
-201900        IF P-PROV-WAIVE-BLEND-PAY-INDIC        = 'N'  THEN
-202000           MOVE COM-CBSA-BLEND-PCT     TO COM-CBSA-PCT-BLEND
-202100           MOVE BUN-CBSA-BLEND-PCT     TO BUN-CBSA-PCT-BLEND
-202200        ELSE
-202300           MOVE ZERO                   TO COM-CBSA-PCT-BLEND
-202400           MOVE WAIVE-CBSA-BLEND-PCT   TO BUN-CBSA-PCT-BLEND
-202500        END-IF
-202600
-202700        MOVE H-BUN-BSA                 TO BUN-BSA
-202800        MOVE H-BUN-BMI                 TO BUN-BMI
-202900        MOVE H-BUN-ONSET-FACTOR        TO BUN-ONSET-FACTOR
-203000        MOVE H-BUN-COMORBID-MULTIPLIER TO BUN-COMORBID-MULTIPLIER
-203100        MOVE H-BUN-LOW-VOL-MULTIPLIER  TO BUN-LOW-VOL-MULTIPLIER
-203200        MOVE H-OUT-AGE-FACTOR          TO OUT-AGE-FACTOR
-203300        MOVE H-OUT-BSA                 TO OUT-BSA
-203400        MOVE SB-BSA                    TO OUT-SB-BSA
-203500        MOVE H-OUT-BSA-FACTOR          TO OUT-BSA-FACTOR
-203600        MOVE H-OUT-BMI                 TO OUT-BMI
-203700        MOVE H-OUT-BMI-FACTOR          TO OUT-BMI-FACTOR
-203800        MOVE H-OUT-ONSET-FACTOR        TO OUT-ONSET-FACTOR
-203900        MOVE H-OUT-COMORBID-MULTIPLIER TO
-204000                                    OUT-COMORBID-MULTIPLIER
-204100        MOVE H-OUT-PREDICTED-SERVICES-MAP  TO
-204200                                    OUT-PREDICTED-SERVICES-MAP
-204300        MOVE H-OUT-CM-ADJ-PREDICT-MAP-TRT  TO
-204400                                    OUT-CASE-MIX-PREDICTED-MAP
-204500        MOVE H-HEMO-EQUIV-DIAL-SESSIONS    TO
-204600                                    OUT-HEMO-EQUIV-DIAL-SESSIONS
-204700        MOVE H-OUT-LOW-VOL-MULTIPLIER  TO OUT-LOW-VOL-MULTIPLIER
-204800        MOVE H-OUT-ADJ-AVG-MAP-AMT     TO OUT-ADJ-AVG-MAP-AMT
-204900        MOVE H-OUT-IMPUTED-MAP         TO OUT-IMPUTED-MAP
-205000        MOVE H-OUT-FIX-DOLLAR-LOSS     TO OUT-FIX-DOLLAR-LOSS
-205100        MOVE H-OUT-LOSS-SHARING-PCT    TO OUT-LOSS-SHARING-PCT
-205200        MOVE H-OUT-PREDICTED-MAP       TO OUT-PREDICTED-MAP
-205300        MOVE CR-BSA                    TO CR-BSA-MULTIPLIER
-205400        MOVE CR-BMI-LT-18-5            TO CR-BMI-MULTIPLIER
-205500        MOVE A-49-CENT-PART-D-DRUG-ADJ TO A-49-CENT-DRUG-ADJ
-205600        MOVE CM-BSA                    TO PPS-CM-BSA
-205700        MOVE CM-BMI-LT-18-5            TO PPS-CM-BMI-LT-18-5
-205800        MOVE BUNDLED-BASE-PMT-RATE     TO PPS-BUN-BASE-PMT-RATE
-205900        MOVE BUN-CBSA-W-INDEX          TO PPS-BUN-CBSA-W-INDEX
-206000        MOVE H-BUN-ADJUSTED-BASE-WAGE-AMT  TO
-206100                                    BUN-ADJUSTED-BASE-WAGE-AMT
-206200        MOVE H-BUN-WAGE-ADJ-TRAINING-AMT   TO
-206300                                    PPS-BUN-WAGE-ADJ-TRAIN-AMT
-206400        MOVE TRAINING-ADD-ON-PMT-AMT   TO
-206500                                    PPS-TRAINING-ADD-ON-PMT-AMT
-206600        MOVE H-PAYMENT-RATE            TO COM-PAYMENT-RATE
-206700     END-IF.
-206800******        L A S T   S O U R C E   S T A T E M E N T      *****
+125410     MOVE 1.000                        TO H-COMORBID-MULTIPLIER.
+125610     MOVE '10'                         TO PPS-2011-COMORBID-PAY.
+125660     MOVE SPACES   TO PPS-2011-COMORBID-PAY-ADDL (1)
+125670                      PPS-2011-COMORBID-PAY-ADDL (2)
+125680                      PPS-2011-COMORBID-PAY-ADDL (3)
+125690                      PPS-2011-COMORBID-PAY-ADDL (4)
+125700                      PPS-2011-COMORBID-PAY-ADDL (5).
+125705     MOVE 0                             TO H-COMORBID-ADDL-SUB.
+125710
+125810     PERFORM VARYING  SUB  FROM  1 BY 1
+125910       UNTIL SUB   >  6
+126010         IF COMORBID-DATA (SUB) = 'MA'  THEN
+126110           MOVE CM-GI-BLEED            TO
+126120                                      H-COMORBID-CANDIDATE-MULT
+126160           MOVE '20'                   TO
+126165                                      H-COMORBID-CANDIDATE-CODE
+126170           PERFORM 2105-COMBINE-COMORBID-CANDIDATE
+126310           MOVE "Y"                    TO ACUTE-COMORBID-TRACK
+126510         ELSE
+127310             IF COMORBID-DATA (SUB) = 'MC'  THEN
+127360                MOVE CM-PERICARDITIS    TO
+127365                                   H-COMORBID-CANDIDATE-MULT
+127370                MOVE '40'               TO
+127375                                   H-COMORBID-CANDIDATE-CODE
+127380                PERFORM 2105-COMBINE-COMORBID-CANDIDATE
+127710                MOVE "Y"             TO ACUTE-COMORBID-TRACK
+128010             ELSE
+128110               IF COMORBID-DATA (SUB) = 'MD'  THEN
+128160                 MOVE CM-MYELODYSPLASTIC TO
+128165                                    H-COMORBID-CANDIDATE-MULT
+128170                 MOVE '50'            TO H-COMORBID-CANDIDATE-CODE
+128180                 PERFORM 2105-COMBINE-COMORBID-CANDIDATE
+128610                 MOVE "Y"            TO CHRONIC-COMORBID-TRACK
+128910               ELSE
+129010                 IF COMORBID-DATA (SUB) = 'ME'  THEN
+129160                   MOVE CM-SICKEL-CELL  TO
+129165                                    H-COMORBID-CANDIDATE-MULT
+129170                   MOVE '60'         TO H-COMORBID-CANDIDATE-CODE
+129180                   PERFORM 2105-COMBINE-COMORBID-CANDIDATE
+129510                   MOVE "Y"          TO CHRONIC-COMORBID-TRACK
+130810                 END-IF
+130910               END-IF
+131010             END-IF
+131210         END-IF
+131310     END-PERFORM.
+131410/
+131420 2105-COMBINE-COMORBID-CANDIDATE.
+131430******************************************************************
+131440***  Combine one qualifying comorbid into the claim's multiplier ***
+131450***  The first one found still pays through PPS-2011-COMORBID-   ***
+131460***  PAY exactly as before; any additional one found on the      ***
+131470***  same claim adds its own percentage on top and is reported   ***
+131480***  in PPS-2011-COMORBID-PAY-ADDL.                              ***
+131510******************************************************************
+131520     IF PPS-2011-COMORBID-PAY = '10'  THEN
+131530        MOVE H-COMORBID-CANDIDATE-CODE  TO PPS-2011-COMORBID-PAY
+131540        COMPUTE H-COMORBID-MULTIPLIER ROUNDED =
+131550           H-COMORBID-MULTIPLIER +
+131560           (H-COMORBID-CANDIDATE-MULT - 1.000)
+131570     ELSE
+131580        IF H-COMORBID-CANDIDATE-CODE NOT = PPS-2011-COMORBID-PAY
+131590           AND H-COMORBID-ADDL-SUB < 5  THEN
+131600           ADD 1                        TO H-COMORBID-ADDL-SUB
+131610           MOVE H-COMORBID-CANDIDATE-CODE  TO
+131620                PPS-2011-COMORBID-PAY-ADDL (H-COMORBID-ADDL-SUB)
+131630           COMPUTE H-COMORBID-MULTIPLIER ROUNDED =
+131640              H-COMORBID-MULTIPLIER +
+131650              (H-COMORBID-CANDIDATE-MULT - 1.000)
+131660        END-IF
+131670     END-IF.
+131680/
+131690 2500-CALC-OUTLIER-FACTORS.
+131790******************************************************************
+131890***  Set separately billable OUTLIER age adjustment factor     ***
+131990******************************************************************
+132090     IF H-PATIENT-AGE < 13  THEN
+132190        IF B-REV-CODE = '0821' OR '0881' THEN
+132290           MOVE SB-AGE-LT-13-HEMO-MODE TO H-OUT-AGE-FACTOR
+132390        ELSE
+132490           MOVE SB-AGE-LT-13-PD-MODE   TO H-OUT-AGE-FACTOR
+132590        END-IF
+132690     ELSE
+132790        IF H-PATIENT-AGE < 18 THEN
+132890           IF B-REV-CODE = '0821' OR '0881'  THEN
+132990              MOVE SB-AGE-13-17-HEMO-MODE
+133090                                       TO H-OUT-AGE-FACTOR
+133190           ELSE
+133290              MOVE SB-AGE-13-17-PD-MODE
+133390                                       TO H-OUT-AGE-FACTOR
+133490           END-IF
+133590        ELSE
+133690           IF H-PATIENT-AGE < 45  THEN
+133790              MOVE SB-AGE-18-44        TO H-OUT-AGE-FACTOR
+133890           ELSE
+133990              IF H-PATIENT-AGE < 60  THEN
+134090                 MOVE SB-AGE-45-59     TO H-OUT-AGE-FACTOR
+134190              ELSE
+134290                 IF H-PATIENT-AGE < 70  THEN
+134390                    MOVE SB-AGE-60-69  TO H-OUT-AGE-FACTOR
+134490                 ELSE
+134590                    IF H-PATIENT-AGE < 80  THEN
+134690                       MOVE SB-AGE-70-79
+134790                                       TO H-OUT-AGE-FACTOR
+134890                    ELSE
+134990                       MOVE SB-AGE-80-PLUS
+135090                                       TO H-OUT-AGE-FACTOR
+135190                    END-IF
+135290                 END-IF
+135390              END-IF
+135490           END-IF
+135590        END-IF
+135690     END-IF.
+135790
+135890******************************************************************
+135990**Calculate separately billable OUTLIER BSA factor (superscript)**
+136090******************************************************************
+136190     COMPUTE H-OUT-BSA  ROUNDED = (.007184 *
+136290         (B-PATIENT-HGT ** .725) * (B-PATIENT-WGT ** .425))
+136390
+136490     IF H-PATIENT-AGE > 17  THEN
+136590        COMPUTE H-OUT-BSA-FACTOR  ROUNDED =
+136690*            SB-BSA ** ((H-OUT-BSA - 1.90) / .1)
+136790             SB-BSA ** ((H-OUT-BSA - BSA-NATIONAL-AVERAGE) / .1)
+136890     ELSE
+136990        MOVE 1.000                     TO H-OUT-BSA-FACTOR
+137090     END-IF.
+137190
+137290******************************************************************
+137390***  Calculate separately billable OUTLIER BMI factor          ***
+137490******************************************************************
+137590     COMPUTE H-OUT-BMI  ROUNDED = (B-PATIENT-WGT /
+137690         (B-PATIENT-HGT ** 2)) * 10000.
+137790
+137890     IF (H-PATIENT-AGE > 17) AND (H-OUT-BMI < 18.5)  THEN
+137990        MOVE SB-BMI-LT-18-5            TO H-OUT-BMI-FACTOR
+138090     ELSE
+138190        MOVE 1.000                     TO H-OUT-BMI-FACTOR
+138290     END-IF.
+138390
+138490******************************************************************
+138590***  Calculate separately billable OUTLIER ONSET factor        ***
+138690******************************************************************
+138790     IF B-DIALYSIS-START-DATE > ZERO  THEN
+138890        IF H-PATIENT-AGE > 17  THEN
+138990           IF ONSET-DATE > 120  THEN
+139090              MOVE 1                   TO H-OUT-ONSET-FACTOR
+139190           ELSE
+139290              MOVE SB-ONSET-LE-120     TO H-OUT-ONSET-FACTOR
+139390           END-IF
+139490        ELSE
+139590           MOVE 1                      TO H-OUT-ONSET-FACTOR
+139690        END-IF
+139790     ELSE
+139890        MOVE 1.000                     TO H-OUT-ONSET-FACTOR
+139990     END-IF.
+140090
+140190******************************************************************
+140290***  Set separately billable OUTLIER Co-morbidities adjustment ***
+140390* CY 2016 DROPPED MB & MF
+140490******************************************************************
+140590     IF COMORBID-CWF-RETURN-CODE = SPACES  THEN
+140690        IF H-PATIENT-AGE  <  18  THEN
+140790           MOVE 1.000                  TO
+140890                                       H-OUT-COMORBID-MULTIPLIER
+140990           MOVE '10'                   TO PPS-2011-COMORBID-PAY
+141090        ELSE
+141190           IF H-BUN-ONSET-FACTOR  =  CM-ONSET-LE-120  THEN
+141290              MOVE 1.000               TO
+141390                                       H-OUT-COMORBID-MULTIPLIER
+141490              MOVE '10'                TO PPS-2011-COMORBID-PAY
+141590           ELSE
+141690              PERFORM 2600-CALC-COMORBID-OUT-ADJUST
+141790           END-IF
+141890        END-IF
+141990     ELSE
+142090        IF COMORBID-CWF-RETURN-CODE  =  '10'  THEN
+142190           MOVE 1.000                  TO
+142290                                       H-OUT-COMORBID-MULTIPLIER
+142390        ELSE
+142490           IF COMORBID-CWF-RETURN-CODE  =  '20'  THEN
+142590              MOVE SB-GI-BLEED         TO
+142690                                       H-OUT-COMORBID-MULTIPLIER
+142790           ELSE
+142890*             IF COMORBID-CWF-RETURN-CODE  =  '30'  THEN
+142990*                MOVE SB-PNEUMONIA     TO
+143090*                                      H-OUT-COMORBID-MULTIPLIER
+143190*             ELSE
+143290                 IF COMORBID-CWF-RETURN-CODE  =  '40'  THEN
+143390                    MOVE SB-PERICARDITIS TO
+143490                                       H-OUT-COMORBID-MULTIPLIER
+143590                 END-IF
+143690*             END-IF
+143790           END-IF
+143890        END-IF
+143990     END-IF.
+144090
+144190******************************************************************
+144290***  Set OUTLIER low-volume-multiplier                         ***
+144390******************************************************************
+144490     IF P-PROV-LOW-VOLUME-INDIC = "N"  THEN
+144590        MOVE 1                         TO H-OUT-LOW-VOL-MULTIPLIER
+144690     ELSE
+144790        IF H-PATIENT-AGE < 18  THEN
+144890           MOVE 1                      TO H-OUT-LOW-VOL-MULTIPLIER
+144990        ELSE
+145090           MOVE SB-LOW-VOL-ADJ-LT-4000 TO H-OUT-LOW-VOL-MULTIPLIER
+145190           MOVE "Y"                    TO LOW-VOLUME-TRACK
+145290        END-IF
+145390     END-IF.
+145490
+145590***************************************************************
+145690* Calculate OUTLIER Rural Adjustment multiplier
+145790***************************************************************
+145890
+145990     IF (P-GEO-CBSA < 100) AND (H-PATIENT-AGE > 17) THEN
+146090        MOVE SB-RURAL TO H-OUT-RURAL-MULTIPLIER
+146190     ELSE
+146290        MOVE 1.000 TO H-OUT-RURAL-MULTIPLIER.
+146390
+146490******************************************************************
+146590***  Calculate predicted OUTLIER services MAP per treatment    ***
+146690******************************************************************
+146790     COMPUTE H-OUT-PREDICTED-SERVICES-MAP  ROUNDED =
+146890        (H-OUT-AGE-FACTOR             *
+146990         H-OUT-BSA-FACTOR             *
+147090         H-OUT-BMI-FACTOR             *
+147190         H-OUT-ONSET-FACTOR           *
+147290         H-OUT-COMORBID-MULTIPLIER    *
+147390         H-OUT-RURAL-MULTIPLIER       *
+147490         H-OUT-LOW-VOL-MULTIPLIER).
+147590
+147690******************************************************************
+147790***  Calculate case mix adjusted predicted OUTLIER serv MAP/trt***
+147890******************************************************************
+147990     IF H-PATIENT-AGE < 18  THEN
+148090        COMPUTE H-OUT-CM-ADJ-PREDICT-MAP-TRT  ROUNDED  =
+148190           (H-OUT-PREDICTED-SERVICES-MAP * ADJ-AVG-MAP-AMT-LT-18)
+148290        MOVE ADJ-AVG-MAP-AMT-LT-18     TO  H-OUT-ADJ-AVG-MAP-AMT
+148390     ELSE
+148490
+148590        COMPUTE H-OUT-CM-ADJ-PREDICT-MAP-TRT  ROUNDED  =
+148690           (H-OUT-PREDICTED-SERVICES-MAP * ADJ-AVG-MAP-AMT-GT-17)
+148790        MOVE ADJ-AVG-MAP-AMT-GT-17     TO  H-OUT-ADJ-AVG-MAP-AMT
+148890     END-IF.
+148990
+149090******************************************************************
+149190*** Calculate imputed OUTLIER services MAP amount per treatment***
+149290******************************************************************
+149390     IF (B-COND-CODE = '74')  AND
+149490        (B-REV-CODE = '0841' OR '0851')  THEN
+149590         COMPUTE H-HEMO-EQUIV-DIAL-SESSIONS  ROUNDED  =
+149690            ((B-CLAIM-NUM-DIALYSIS-SESSIONS * 3) / 7)
+149790         COMPUTE H-OUT-IMPUTED-MAP  ROUNDED =
+149890         (B-TOT-PRICE-SB-OUTLIER / H-HEMO-EQUIV-DIAL-SESSIONS)
+149990     ELSE
+150090        COMPUTE H-OUT-IMPUTED-MAP  ROUNDED =
+150190        (B-TOT-PRICE-SB-OUTLIER / B-CLAIM-NUM-DIALYSIS-SESSIONS)
+150290     END-IF.
+150390
+150490******************************************************************
+150590*** Comparison of predicted to the imputed OUTLIER svc MAP/trt ***
+150690******************************************************************
+150790     IF H-PATIENT-AGE < 18   THEN
+150890        COMPUTE H-OUT-PREDICTED-MAP  ROUNDED  =
+150990           H-OUT-CM-ADJ-PREDICT-MAP-TRT + FIX-DOLLAR-LOSS-LT-18
+151090        MOVE FIX-DOLLAR-LOSS-LT-18     TO H-OUT-FIX-DOLLAR-LOSS
+151190        IF H-OUT-IMPUTED-MAP  >  H-OUT-PREDICTED-MAP  THEN
+151290           COMPUTE H-OUT-PAYMENT  ROUNDED  =
+151390            (H-OUT-IMPUTED-MAP  -  H-OUT-PREDICTED-MAP)  *
+151490                                         LOSS-SHARING-PCT-LT-18
+151590           MOVE LOSS-SHARING-PCT-LT-18 TO H-OUT-LOSS-SHARING-PCT
+151690           MOVE "Y"                    TO OUTLIER-TRACK
+151790        ELSE
+151890           MOVE ZERO                   TO H-OUT-PAYMENT
+151990           MOVE ZERO                   TO H-OUT-LOSS-SHARING-PCT
+152090        END-IF
+152190     ELSE
+152290        COMPUTE H-OUT-PREDICTED-MAP  ROUNDED =
+152390           H-OUT-CM-ADJ-PREDICT-MAP-TRT + FIX-DOLLAR-LOSS-GT-17
+152490           MOVE FIX-DOLLAR-LOSS-GT-17  TO H-OUT-FIX-DOLLAR-LOSS
+152590        IF H-OUT-IMPUTED-MAP  >  H-OUT-PREDICTED-MAP  THEN
+152690           COMPUTE H-OUT-PAYMENT  ROUNDED  =
+152790            (H-OUT-IMPUTED-MAP  -  H-OUT-PREDICTED-MAP)  *
+152890                                         LOSS-SHARING-PCT-GT-17
+152990           MOVE LOSS-SHARING-PCT-GT-17 TO H-OUT-LOSS-SHARING-PCT
+153090           MOVE "Y"                    TO OUTLIER-TRACK
+153190        ELSE
+153290           MOVE ZERO                   TO H-OUT-PAYMENT
+153390        END-IF
+153490     END-IF.
+153590
+153690     MOVE H-OUT-PAYMENT                TO OUT-NON-PER-DIEM-PAYMENT
+153790
+153890* Dialysis in Home and (CAPD or CCPD) Per-Diem calculation
+153990     IF (B-COND-CODE = '74')  AND
+154090        (B-REV-CODE = '0841' OR '0851')  THEN
+154190           COMPUTE H-OUT-PAYMENT ROUNDED = H-OUT-PAYMENT *
+154290             (((B-CLAIM-NUM-DIALYSIS-SESSIONS) * 3) / 7)
+154340           MOVE H-OUT-PAYMENT          TO H-OUT-HEMO-EQUIV-PAYMENT
+154390     END-IF.
+154490/
+154590 2600-CALC-COMORBID-OUT-ADJUST.
+154690******************************************************************
+154790***  Calculate OUTLIER Co-morbidities adjustment               ***
+154890******************************************************************
+154990*  This logic assumes that the comorbids are randomly assigned   *
+155090*to the comorbid table.  CY 2016 DROPPED MB & MF.  Every         *
+155140*qualifying category in the table - not just the highest one -   *
+155150*is now combined into the outlier comorbid multiplier, the same  *
+155160*as the bundled side in 2100-CALC-COMORBID-ADJUST.                *
+155290******************************************************************
+155390
+155490     MOVE 'N'                          TO IS-HIGH-COMORBID-FOUND.
+155590     MOVE 1.000                        TO
+155690                                  H-OUT-COMORBID-MULTIPLIER.
+155790
+155890     PERFORM VARYING  SUB  FROM  1 BY 1
+155990       UNTIL SUB   >  6
+156090         IF COMORBID-DATA (SUB) = 'MA'  THEN
+156190           COMPUTE H-OUT-COMORBID-MULTIPLIER ROUNDED =
+156200              H-OUT-COMORBID-MULTIPLIER + (SB-GI-BLEED - 1.000)
+156490           MOVE "Y"                    TO ACUTE-COMORBID-TRACK
+156590         ELSE
+157390             IF COMORBID-DATA (SUB) = 'MC'  THEN
+157440                COMPUTE H-OUT-COMORBID-MULTIPLIER ROUNDED =
+157450                   H-OUT-COMORBID-MULTIPLIER +
+157460                   (SB-PERICARDITIS - 1.000)
+157890                  MOVE "Y"             TO ACUTE-COMORBID-TRACK
+158090             ELSE
+158190               IF COMORBID-DATA (SUB) = 'MD'  THEN
+158240                 COMPUTE H-OUT-COMORBID-MULTIPLIER ROUNDED =
+158250                    H-OUT-COMORBID-MULTIPLIER +
+158260                    (SB-MYELODYSPLASTIC - 1.000)
+158690                   MOVE "Y"            TO CHRONIC-COMORBID-TRACK
+158890               ELSE
+158990                 IF COMORBID-DATA (SUB) = 'ME'  THEN
+159040                   COMPUTE H-OUT-COMORBID-MULTIPLIER ROUNDED =
+159050                      H-OUT-COMORBID-MULTIPLIER +
+159060                      (SB-SICKEL-CELL - 1.000)
+159490                    MOVE "Y"          TO CHRONIC-COMORBID-TRACK
+159590                   END-IF
+160590                 END-IF
+160690               END-IF
+160790             END-IF
+161090     END-PERFORM.
+161190/
+161200 2700-CALC-AKI-OUTLIER-FACTORS.
+161210******************************************************************
+161220***  Calculate Outlier add-on for AKI (COND-CODE 84) claims    ***
+161230***  2000-CALCULATE-BUNDLED-FACTORS is not performed for AKI   ***
+161240***  claims, so the age and onset-date values that             ***
+161250***  2500-CALC-OUTLIER-FACTORS needs are derived here first.   ***
+161260******************************************************************
+161270     COMPUTE H-PATIENT-AGE = B-THRU-CCYY - B-DOB-CCYY
+161280     IF B-DOB-MM > B-THRU-MM  THEN
+161290        COMPUTE H-PATIENT-AGE = H-PATIENT-AGE - 1
+161300     END-IF.
+161310
+161320     IF B-DIALYSIS-START-DATE > ZERO  THEN
+161330        MOVE B-LINE-ITEM-DATE-SERVICE  TO THE-DATE
+161340        COMPUTE INTEGER-LINE-ITEM-DATE =
+161350            FUNCTION INTEGER-OF-DATE(THE-DATE)
+161360        MOVE B-DIALYSIS-START-DATE     TO THE-DATE
+161370        COMPUTE INTEGER-DIALYSIS-DATE  =
+161380            FUNCTION INTEGER-OF-DATE(THE-DATE)
+161390        COMPUTE ONSET-DATE = (INTEGER-LINE-ITEM-DATE -
+161400                              INTEGER-DIALYSIS-DATE) + 1
+161410     ELSE
+161420        MOVE ZERO                      TO ONSET-DATE
+161430     END-IF.
+161440
+161450     PERFORM 2500-CALC-OUTLIER-FACTORS.
+161460/
+161461******************************************************************
+161462***  Break the single TDAPA drug add-on amount back out by the  ***
+161463***  individual NDCs billed, so drug-spend reconciliation can   ***
+161464***  tell which drugs are driving the add-on.  Each NDC'''s share***
+161465***  of H-TDAPA-PAYMENT is proportional to its billed amount.   ***
+161466******************************************************************
+161467 2750-CALC-NDC-TDAPA-BREAKDOWN.
+161468     MOVE ZERO                      TO H-NDC-TOTAL-AMT.
+161469     PERFORM VARYING SUB3 FROM 1 BY 1 UNTIL SUB3 > 10
+161470        IF B-NDC-CODE (SUB3) NOT = SPACES  THEN
+161471           COMPUTE H-NDC-TOTAL-AMT = H-NDC-TOTAL-AMT +
+161472                                     B-NDC-DRUG-AMT (SUB3)
+161473        END-IF
+161474     END-PERFORM.
+161475
+161476     PERFORM VARYING SUB3 FROM 1 BY 1 UNTIL SUB3 > 10
+161477        IF B-NDC-CODE (SUB3) NOT = SPACES  AND
+161478           H-NDC-TOTAL-AMT > ZERO  THEN
+161479           MOVE B-NDC-CODE (SUB3)      TO PPS-NDC-CODE (SUB3)
+161480           COMPUTE PPS-NDC-TDAPA-AMT (SUB3)  ROUNDED =
+161481              H-TDAPA-PAYMENT *
+161482              (B-NDC-DRUG-AMT (SUB3) / H-NDC-TOTAL-AMT)
+161483        END-IF
+161484     END-PERFORM.
+161485/
+161490******************************************************************
+161491*** Calculate Low Volume Full PPS payment for recovery purposes***
+161492******************************************************************
+161590 3000-LOW-VOL-FULL-PPS-PAYMENT.
+161690******************************************************************
+161790** Modified code from 'Calc BUNDLED Adjust PPS Base Rate' para. **
+161890     COMPUTE H-LV-BUN-ADJUST-BASE-WAGE-AMT  ROUNDED  =
+161990        (H-BUN-BASE-WAGE-AMT * H-BUN-AGE-FACTOR)     *
+162090        (H-BUN-BSA-FACTOR    * H-BUN-BMI-FACTOR)     *
+162190        (H-BUN-ONSET-FACTOR  * H-BUN-COMORBID-MULTIPLIER) *
+162290         H-BUN-RURAL-MULTIPLIER.
+162390
+162490******************************************************************
+162590**Modified code from 'Calc BUNDLED Condition Code pay' paragraph**
+162690* Self-care in Training add-on (CC 73) or Retraining add-on (CC 87)
+162790     IF B-COND-CODE = '73' OR '87' THEN
+162890* no add-on when onset is present
+162990        IF H-BUN-ONSET-FACTOR  =  CM-ONSET-LE-120  THEN
+163090           MOVE ZERO                   TO
+163190                                    H-BUN-WAGE-ADJ-TRAINING-AMT
+163290        ELSE
+163390* use new PPS training add-on amount times wage-index
+163490           COMPUTE H-BUN-WAGE-ADJ-TRAINING-AMT  ROUNDED  =
+163590             TRAINING-ADD-ON-PMT-AMT * BUN-CBSA-W-INDEX
+163640           IF B-COND-CODE = '87'  THEN
+163650              MOVE "Y"                 TO RETRAINING-TRACK
+163660           ELSE
+163670              MOVE "Y"                 TO TRAINING-TRACK
+163680           END-IF
+163790        END-IF
+163890     ELSE
+163990* Dialysis in Home and (CAPD or CCPD) Per-Diem calculation
+164090        IF (B-COND-CODE = '74')  AND
+164190           (B-REV-CODE = '0841' OR '0851')  THEN
+164290              COMPUTE H-CC-74-PER-DIEM-AMT  ROUNDED =
+164390                 (H-LV-BUN-ADJUST-BASE-WAGE-AMT * 3) / 7
+164490        ELSE
+164590           MOVE ZERO                   TO
+164690                                    H-BUN-WAGE-ADJ-TRAINING-AMT
+164790                                    H-CC-74-PER-DIEM-AMT
+164890        END-IF
+164990     END-IF.
+165090
+165190******************************************************************
+165290**Modified code from 'Calc BUNDLED ESRD PPS Final Pay Rate para.**
+165390     IF (B-COND-CODE = '74')  AND
+165490        (B-REV-CODE = '0841' OR '0851')  THEN
+165590           COMPUTE H-LV-PPS-FINAL-PAY-AMT  ROUNDED  =
+165690                           H-CC-74-PER-DIEM-AMT
+165790     ELSE
+165890        COMPUTE H-LV-PPS-FINAL-PAY-AMT  ROUNDED  =
+165990                H-LV-BUN-ADJUST-BASE-WAGE-AMT +
+166090                H-BUN-WAGE-ADJ-TRAINING-AMT
+166190     END-IF.
+166290
+166390/
+166490******************************************************************
+166590*** Calculate Low Volume OUT PPS payment for recovery purposes ***
+166690******************************************************************
+166790 3100-LOW-VOL-OUT-PPS-PAYMENT.
+166890******************************************************************
+166990**Modified code from 'Calc predict OUT serv MAP per treat' para.**
+167090     COMPUTE H-LV-OUT-PREDICT-SERVICES-MAP  ROUNDED =
+167190        (H-OUT-AGE-FACTOR             *
+167290         H-OUT-BSA-FACTOR             *
+167390         H-OUT-BMI-FACTOR             *
+167490         H-OUT-ONSET-FACTOR           *
+167590         H-OUT-COMORBID-MULTIPLIER    *
+167690         H-OUT-RURAL-MULTIPLIER).
+167790
+167890******************************************************************
+167990**modifi code 'Calc case mix adj predict OUT serv MAP/trt' para.**
+168090     IF H-PATIENT-AGE < 18  THEN
+168190        COMPUTE H-LV-OUT-CM-ADJ-PREDICT-M-TRT  ROUNDED  =
+168290           (H-LV-OUT-PREDICT-SERVICES-MAP * ADJ-AVG-MAP-AMT-LT-18)
+168390        MOVE ADJ-AVG-MAP-AMT-LT-18     TO  H-OUT-ADJ-AVG-MAP-AMT
+168490     ELSE
+168590        COMPUTE H-LV-OUT-CM-ADJ-PREDICT-M-TRT  ROUNDED  =
+168690           (H-LV-OUT-PREDICT-SERVICES-MAP * ADJ-AVG-MAP-AMT-GT-17)
+168790        MOVE ADJ-AVG-MAP-AMT-GT-17     TO  H-OUT-ADJ-AVG-MAP-AMT
+168890     END-IF.
+168990
+169090******************************************************************
+169190** 'Calculate imput OUT services MAP amount per treatment' para **
+169290** It is not necessary to modify or insert this paragraph here. **
+169390
+169490******************************************************************
+169590**Modified 'Compare of predict to imputed OUT svc MAP/trt' para.**
+169690     IF H-PATIENT-AGE < 18   THEN
+169790        COMPUTE H-LV-OUT-PREDICTED-MAP  ROUNDED  =
+169890           H-LV-OUT-CM-ADJ-PREDICT-M-TRT + FIX-DOLLAR-LOSS-LT-18
+169990        MOVE FIX-DOLLAR-LOSS-LT-18     TO H-OUT-FIX-DOLLAR-LOSS
+170090        IF H-OUT-IMPUTED-MAP  >  H-LV-OUT-PREDICTED-MAP  THEN
+170190           COMPUTE H-LV-OUT-PAYMENT  ROUNDED  =
+170290            (H-OUT-IMPUTED-MAP  -  H-LV-OUT-PREDICTED-MAP)  *
+170390                                         LOSS-SHARING-PCT-LT-18
+170490           MOVE LOSS-SHARING-PCT-LT-18 TO H-OUT-LOSS-SHARING-PCT
+170590        ELSE
+170690           MOVE ZERO                   TO H-LV-OUT-PAYMENT
+170790           MOVE ZERO                   TO H-OUT-LOSS-SHARING-PCT
+170890        END-IF
+170990     ELSE
+171090        COMPUTE H-LV-OUT-PREDICTED-MAP  ROUNDED =
+171190           H-LV-OUT-CM-ADJ-PREDICT-M-TRT + FIX-DOLLAR-LOSS-GT-17
+171290           MOVE FIX-DOLLAR-LOSS-GT-17  TO H-OUT-FIX-DOLLAR-LOSS
+171390        IF H-OUT-IMPUTED-MAP  >  H-LV-OUT-PREDICTED-MAP  THEN
+171490           COMPUTE H-LV-OUT-PAYMENT  ROUNDED  =
+171590            (H-OUT-IMPUTED-MAP  -  H-LV-OUT-PREDICTED-MAP)  *
+171690                                         LOSS-SHARING-PCT-GT-17
+171790           MOVE LOSS-SHARING-PCT-GT-17 TO H-OUT-LOSS-SHARING-PCT
+171890        ELSE
+171990           MOVE ZERO                   TO H-LV-OUT-PAYMENT
+172090        END-IF
+172190     END-IF.
+172290
+172390     MOVE H-LV-OUT-PAYMENT             TO OUT-NON-PER-DIEM-PAYMENT
+172490
+172590* Dialysis in Home and (CAPD or CCPD) Per-Diem calculation
+172690     IF (B-COND-CODE = '74')  AND
+172790        (B-REV-CODE = '0841' OR '0851')  THEN
+172890           COMPUTE H-LV-OUT-PAYMENT ROUNDED = H-LV-OUT-PAYMENT *
+172990             (((B-CLAIM-NUM-DIALYSIS-SESSIONS) * 3) / 7)
+173090     END-IF.
+173190
+173290
+173390/
+173490 9000-SET-RETURN-CODE.
+173590******************************************************************
+173690***  Set the return code                                       ***
+173790******************************************************************
+173890*   The following 'table' helps in understanding and in making   *
+173990*changes to the rather large and complex "IF" statement that     *
+174090*follows.  This 'table' just reorders and rewords the comments   *
+174190*contained in the working storage area concerning the paid       *
+174290*return-codes.                                                   *
+174390*                                                                *
+174490*  17 = pediatric, outlier, training                             *
+174590*  16 = pediatric, outlier                                       *
+174690*  15 = pediatric, training                                      *
+174790*  14 = pediatric                                                *
+174890*                                                                *
+174990*  24 = outlier, low volume, training, chronic comorbid          *
+175090*  19 = outlier, low volume, training, acute comorbid            *
+175190*  29 = outlier, low volume, training                            *
+175290*  23 = outlier, low volume, chronic comorbid                    *
+175390*  18 = outlier, low volume, acute comorbid                      *
+175490*  30 = outlier, low volume, onset                               *
+175590*  28 = outlier, low volume                                      *
+175690*  34 = outlier, training, chronic comorbid                      *
+175790*  35 = outlier, training, acute comorbid                        *
+175890*  33 = outlier, training                                        *
+175990*  07 = outlier, chronic comorbid                                *
+176090*  06 = outlier, acute comorbid                                  *
+176190*  09 = outlier, onset                                           *
+176290*  03 = outlier                                                  *
+176390*                                                                *
+176490*  26 = low volume, training, chronic comorbid                   *
+176590*  21 = low volume, training, acute comorbid                     *
+176690*  12 = low volume, training                                     *
+176790*  25 = low volume, chronic comorbid                             *
+176890*  20 = low volume, acute comorbid                               *
+176990*  32 = low volume, onset                                        *
+177090*  10 = low volume                                               *
+177190*                                                                *
+177290*  27 = training, chronic comorbid                               *
+177390*  22 = training, acute comorbid                                 *
+177490*  11 = training                                                 *
+177590*                                                                *
+177600*  38 = outlier, low volume, retraining, chronic comorbid        *
+177610*  39 = outlier, low volume, retraining, acute comorbid          *
+177620*  40 = outlier, low volume, retraining                          *
+177630*  41 = outlier, retraining, chronic comorbid                    *
+177640*  42 = outlier, retraining, acute comorbid                      *
+177650*  43 = outlier, retraining                                      *
+177660*  44 = low volume, retraining, chronic comorbid                 *
+177670*  45 = low volume, retraining, acute comorbid                   *
+177680*  46 = low volume, retraining                                   *
+177681*  47 = retraining, chronic comorbid                             *
+177682*  48 = retraining, acute comorbid                               *
+177683*  49 = retraining                                               *
+177684*  36 = pediatric, outlier, retraining                           *
+177685*  37 = pediatric, retraining                                    *
+177686*                                                                *
+177690*  08 = onset                                                    *
+177790*  04 = acute comorbid                                           *
+177890*  05 = chronic comorbid                                         *
+177990*  31 = low BMI                                                  *
+178090*  02 = no adjustments                                           *
+178190*                                                                *
+178290*  13 = w/multiple adjustments....reserved for future use        *
+178390******************************************************************
+178490/
+178590     IF PEDIATRIC-TRACK                       = "Y"  THEN
+178690        IF OUTLIER-TRACK                      = "Y"  THEN
+178790           IF TRAINING-TRACK                  = "Y"  THEN
+178890              MOVE 17                  TO PPS-RTC
+178990           ELSE
+179000              IF RETRAINING-TRACK             = "Y"  THEN
+179010                 MOVE 36               TO PPS-RTC
+179020              ELSE
+179030                 MOVE 16               TO PPS-RTC
+179040              END-IF
+179190           END-IF
+179290        ELSE
+179390           IF TRAINING-TRACK                  = "Y"  THEN
+179490              MOVE 15                  TO PPS-RTC
+179590           ELSE
+179600              IF RETRAINING-TRACK             = "Y"  THEN
+179610                 MOVE 37               TO PPS-RTC
+179620              ELSE
+179630                 MOVE 14               TO PPS-RTC
+179640              END-IF
+179790           END-IF
+179890        END-IF
+179990     ELSE
+180090        IF OUTLIER-TRACK                      = "Y"  THEN
+180190           IF LOW-VOLUME-TRACK                = "Y"  THEN
+180290              IF TRAINING-TRACK               = "Y"  THEN
+180390                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
+180490                    MOVE 24            TO PPS-RTC
+180590                 ELSE
+180690                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
+180790                       MOVE 19         TO PPS-RTC
+180890                    ELSE
+180990                       MOVE 29         TO PPS-RTC
+181090                    END-IF
+181190                 END-IF
+181290              ELSE
+181300                 IF RETRAINING-TRACK          = "Y"  THEN
+181310                    IF CHRONIC-COMORBID-TRACK = "Y"  THEN
+181320                       MOVE 38         TO PPS-RTC
+181330                    ELSE
+181340                       IF ACUTE-COMORBID-TRACK = "Y"  THEN
+181350                          MOVE 39      TO PPS-RTC
+181360                       ELSE
+181370                          MOVE 40      TO PPS-RTC
+181380                       END-IF
+181385                    END-IF
+181386                 ELSE
+181390                    IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
+181490                       MOVE 23            TO PPS-RTC
+181590                    ELSE
+181690                       IF ACUTE-COMORBID-TRACK   = "Y"  THEN
+181790                          MOVE 18         TO PPS-RTC
+181890                       ELSE
+181990                          IF ONSET-TRACK         = "Y"  THEN
+182090                             MOVE 30      TO PPS-RTC
+182190                          ELSE
+182290                             MOVE 28      TO PPS-RTC
+182390                          END-IF
+182490                       END-IF
+182590                    END-IF
+182640                 END-IF
+182690              END-IF
+182790           ELSE
+182890              IF TRAINING-TRACK               = "Y"  THEN
+182990                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
+183090                    MOVE 34            TO PPS-RTC
+183190                 ELSE
+183290                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
+183390                       MOVE 35         TO PPS-RTC
+183490                    ELSE
+183590                       MOVE 33         TO PPS-RTC
+183690                    END-IF
+183790                 END-IF
+183890              ELSE
+183900                 IF RETRAINING-TRACK          = "Y"  THEN
+183910                    IF CHRONIC-COMORBID-TRACK = "Y"  THEN
+183920                       MOVE 41         TO PPS-RTC
+183930                    ELSE
+183940                       IF ACUTE-COMORBID-TRACK = "Y"  THEN
+183950                          MOVE 42      TO PPS-RTC
+183960                       ELSE
+183970                          MOVE 43      TO PPS-RTC
+183980                       END-IF
+183985                    END-IF
+183986                 ELSE
+183990                    IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
+184090                       MOVE 07            TO PPS-RTC
+184190                    ELSE
+184290                       IF ACUTE-COMORBID-TRACK   = "Y"  THEN
+184390                          MOVE 06         TO PPS-RTC
+184490                       ELSE
+184590                          IF ONSET-TRACK         = "Y"  THEN
+184690                             MOVE 09      TO PPS-RTC
+184790                          ELSE
+184890                             MOVE 03      TO PPS-RTC
+184990                          END-IF
+185090                       END-IF
+185190                    END-IF
+185240                 END-IF
+185290              END-IF
+185390           END-IF
+185490        ELSE
+185590           IF LOW-VOLUME-TRACK                = "Y"
+185690              IF TRAINING-TRACK               = "Y"  THEN
+185790                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
+185890                    MOVE 26            TO PPS-RTC
+185990                 ELSE
+186090                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
+186190                       MOVE 21         TO PPS-RTC
+186290                    ELSE
+186390                       MOVE 12         TO PPS-RTC
+186490                    END-IF
+186590                 END-IF
+186690              ELSE
+186700                 IF RETRAINING-TRACK          = "Y"  THEN
+186710                    IF CHRONIC-COMORBID-TRACK = "Y"  THEN
+186720                       MOVE 44         TO PPS-RTC
+186730                    ELSE
+186740                       IF ACUTE-COMORBID-TRACK = "Y"  THEN
+186750                          MOVE 45      TO PPS-RTC
+186760                       ELSE
+186770                          MOVE 46      TO PPS-RTC
+186780                       END-IF
+186785                    END-IF
+186786                 ELSE
+186790                    IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
+186890                       MOVE 25            TO PPS-RTC
+186990                    ELSE
+187090                       IF ACUTE-COMORBID-TRACK   = "Y"  THEN
+187190                          MOVE 20         TO PPS-RTC
+187290                       ELSE
+187390                          IF ONSET-TRACK         = "Y"  THEN
+187490                             MOVE 32      TO PPS-RTC
+187590                          ELSE
+187690                             MOVE 10      TO PPS-RTC
+187790                          END-IF
+187890                       END-IF
+187990                    END-IF
+188040                 END-IF
+188090              END-IF
+188190           ELSE
+188290              IF TRAINING-TRACK               = "Y"  THEN
+188390                 IF CHRONIC-COMORBID-TRACK    = "Y"  THEN
+188490                    MOVE 27            TO PPS-RTC
+188590                 ELSE
+188690                    IF ACUTE-COMORBID-TRACK   = "Y"  THEN
+188790                       MOVE 22         TO PPS-RTC
+188890                    ELSE
+188990                       MOVE 11         TO PPS-RTC
+189090                    END-IF
+189190                 END-IF
+189290              ELSE
+189300                 IF RETRAINING-TRACK          = "Y"  THEN
+189310                    IF CHRONIC-COMORBID-TRACK = "Y"  THEN
+189320                       MOVE 47         TO PPS-RTC
+189330                    ELSE
+189340                       IF ACUTE-COMORBID-TRACK = "Y"  THEN
+189350                          MOVE 48      TO PPS-RTC
+189360                       ELSE
+189370                          MOVE 49      TO PPS-RTC
+189380                       END-IF
+189385                    END-IF
+189386                 ELSE
+189390                    IF ONSET-TRACK               = "Y"  THEN
+189490                       MOVE 08            TO PPS-RTC
+189590                    ELSE
+189690                       IF ACUTE-COMORBID-TRACK   = "Y"  THEN
+189790                          MOVE 04         TO PPS-RTC
+189890                       ELSE
+189990                          IF CHRONIC-COMORBID-TRACK = "Y"  THEN
+190090                             MOVE 05      TO PPS-RTC
+190190                          ELSE
+190290                             IF LOW-BMI-TRACK = "Y"  THEN
+190390                                MOVE 31 TO PPS-RTC
+190490                             ELSE
+190590                                MOVE 02 TO PPS-RTC
+190690                             END-IF
+190790                          END-IF
+190890                       END-IF
+190990                    END-IF
+191040                 END-IF
+191090              END-IF
+191190           END-IF
+191290        END-IF
+191390     END-IF.
+191490
+191590/
+191690 9100-MOVE-RESULTS.
+191790     IF MOVED-CORMORBIDS = SPACES  THEN
+191890        NEXT SENTENCE
+191990     ELSE
+192090        MOVE H-COMORBID-DATA (1)       TO COMORBID-DATA (1)
+192190        MOVE H-COMORBID-DATA (2)       TO COMORBID-DATA (2)
+192290        MOVE H-COMORBID-DATA (3)       TO COMORBID-DATA (3)
+192390        MOVE H-COMORBID-DATA (4)       TO COMORBID-DATA (4)
+192490        MOVE H-COMORBID-DATA (5)       TO COMORBID-DATA (5)
+192590        MOVE H-COMORBID-DATA (6)       TO COMORBID-DATA (6)
+192690        MOVE H-COMORBID-CWF-CODE       TO
+192790                                    COMORBID-CWF-RETURN-CODE
+192800        MOVE H-COMORBID-CWF-CODE-ADDL (1) TO
+192810                             COMORBID-CWF-RETURN-CODE-ADDL (1)
+192820        MOVE H-COMORBID-CWF-CODE-ADDL (2) TO
+192830                             COMORBID-CWF-RETURN-CODE-ADDL (2)
+192840        MOVE H-COMORBID-CWF-CODE-ADDL (3) TO
+192850                             COMORBID-CWF-RETURN-CODE-ADDL (3)
+192860        MOVE H-COMORBID-CWF-CODE-ADDL (4) TO
+192870                             COMORBID-CWF-RETURN-CODE-ADDL (4)
+192880        MOVE H-COMORBID-CWF-CODE-ADDL (5) TO
+192885                             COMORBID-CWF-RETURN-CODE-ADDL (5)
+192890     END-IF.
+192990
+193090     MOVE P-GEO-MSA                    TO PPS-MSA.
+193190     MOVE P-GEO-CBSA                   TO PPS-CBSA.
+193290     MOVE H-WAGE-ADJ-PYMT-AMT          TO PPS-WAGE-ADJ-RATE.
+193390     MOVE B-COND-CODE                  TO PPS-COND-CODE.
+193490     MOVE B-REV-CODE                   TO PPS-REV-CODE.
+193590     MOVE H-BUN-BASE-WAGE-AMT          TO PPS-2011-WAGE-ADJ-RATE.
+193690     MOVE BUN-NAT-LABOR-PCT            TO PPS-2011-NAT-LABOR-PCT.
+193790     MOVE BUN-NAT-NONLABOR-PCT         TO
+193890                                    PPS-2011-NAT-NONLABOR-PCT.
+193990     MOVE NAT-LABOR-PCT                TO PPS-NAT-LABOR-PCT.
+194090     MOVE NAT-NONLABOR-PCT             TO PPS-NAT-NONLABOR-PCT.
+194190     MOVE H-AGE-FACTOR                 TO PPS-AGE-FACTOR.
+194290     MOVE H-BSA-FACTOR                 TO PPS-BSA-FACTOR.
+194390     MOVE H-BMI-FACTOR                 TO PPS-BMI-FACTOR.
+194490     MOVE CASE-MIX-BDGT-NEUT-FACTOR    TO PPS-BDGT-NEUT-RATE.
+194590     MOVE H-BUN-AGE-FACTOR             TO PPS-2011-AGE-FACTOR.
+194690     MOVE H-BUN-BSA-FACTOR             TO PPS-2011-BSA-FACTOR.
+194790     MOVE H-BUN-BMI-FACTOR             TO PPS-2011-BMI-FACTOR.
+194890     MOVE TRANSITION-BDGT-NEUT-FACTOR  TO
+194990                                    PPS-2011-BDGT-NEUT-RATE.
+195090     MOVE SPACES                       TO PPS-2011-COMORBID-MA.
+195190     MOVE SPACES                       TO
+195290                                    PPS-2011-COMORBID-MA-CC.
+195390
+195490     IF (B-COND-CODE = '74')  AND
+195590        (B-REV-CODE = '0841' OR '0851')  THEN
+195690         COMPUTE H-OUT-PAYMENT ROUNDED = H-OUT-PAYMENT /
+195790                                     B-CLAIM-NUM-DIALYSIS-SESSIONS
+195890     END-IF.
+195990
+196090     IF P-PROV-WAIVE-BLEND-PAY-INDIC        = 'N'  THEN
+196190           COMPUTE PPS-2011-BLEND-COMP-RATE    ROUNDED =
+196290              H-PYMT-AMT              *  COM-CBSA-BLEND-PCT
+196390           COMPUTE PPS-2011-BLEND-PPS-RATE     ROUNDED =
+196490              H-PPS-FINAL-PAY-AMT     *  BUN-CBSA-BLEND-PCT
+196590           COMPUTE PPS-2011-BLEND-OUTLIER-RATE ROUNDED =
+196690              H-OUT-PAYMENT           *  BUN-CBSA-BLEND-PCT
+196790     ELSE
+196890        MOVE ZERO                      TO
+196990                                    PPS-2011-BLEND-COMP-RATE
+197090        MOVE ZERO                      TO
+197190                                    PPS-2011-BLEND-PPS-RATE
+197290        MOVE ZERO                      TO
+197390                                    PPS-2011-BLEND-OUTLIER-RATE
+197490     END-IF.
+197590
+197690     MOVE H-PYMT-AMT                   TO
+197790                                    PPS-2011-FULL-COMP-RATE.
+197890     MOVE H-PPS-FINAL-PAY-AMT          TO PPS-2011-FULL-PPS-RATE
+197990                                          PPS-FINAL-PAY-AMT.
+198090     MOVE H-OUT-PAYMENT                TO
+198190                                    PPS-2011-FULL-OUTLIER-RATE.
+198290
+198390     MOVE H-TDAPA-PAYMENT              TO TDAPA-RETURN.
+198490
+198590     IF B-COND-CODE NOT = '84' THEN
+198690        IF P-QIP-REDUCTION = ' ' THEN
+198790           NEXT SENTENCE
+198890        ELSE
+198990           COMPUTE PPS-2011-BLEND-COMP-RATE    ROUNDED =
+199090                PPS-2011-BLEND-COMP-RATE    *  QIP-REDUCTION
+199190           COMPUTE PPS-2011-FULL-COMP-RATE     ROUNDED =
+199290                PPS-2011-FULL-COMP-RATE     *  QIP-REDUCTION
+199390           COMPUTE PPS-2011-BLEND-PPS-RATE     ROUNDED =
+199490                PPS-2011-BLEND-PPS-RATE     *  QIP-REDUCTION
+199590           COMPUTE PPS-2011-FULL-PPS-RATE      ROUNDED =
+199690                PPS-2011-FULL-PPS-RATE      *  QIP-REDUCTION
+199790           COMPUTE PPS-2011-BLEND-OUTLIER-RATE ROUNDED =
+199890                PPS-2011-BLEND-OUTLIER-RATE *  QIP-REDUCTION
+199990           COMPUTE PPS-2011-FULL-OUTLIER-RATE  ROUNDED =
+200090                PPS-2011-FULL-OUTLIER-RATE  *  QIP-REDUCTION
+200190        END-IF
+200290     END-IF.
+200390
+200490*BILL-DATA-TEST USED TO POPULATE ONLY WHEN BUNDLED-TEST-INDIC WAS
+200540*SET TO "T", SO A PROVIDER APPEAL ON A PRODUCTION CLAIM COULD ONLY
+200590*BE EXPLAINED BY RE-RUNNING IT IN TEST MODE.  THESE DETAIL FACTORS
+200690*NOW POPULATE ON EVERY CLAIM SO A PERMANENT AUDIT LOG CAN CAPTURE
+200740*THEM OFF PPS-DATA-ALL WITHOUT A SEPARATE TEST-MODE RUN.
+200890        MOVE DRUG-ADDON                TO DRUG-ADD-ON-RETURN
+200990        MOVE 0.0                       TO MSA-WAGE-ADJ
+201090        MOVE H-WAGE-ADJ-PYMT-AMT       TO CBSA-WAGE-ADJ
+201190        MOVE BASE-PAYMENT-RATE         TO CBSA-WAGE-PMT-RATE
+201290        MOVE H-PATIENT-AGE             TO AGE-RETURN
+201390        MOVE 0.0                       TO MSA-WAGE-AMT
+201490        MOVE COM-CBSA-W-INDEX          TO CBSA-WAGE-INDEX
+201590        MOVE H-BMI                     TO PPS-BMI
+201690        MOVE H-BSA                     TO PPS-BSA
+201790        MOVE MSA-BLEND-PCT             TO MSA-PCT
+201890        MOVE CBSA-BLEND-PCT            TO CBSA-PCT
+201990
+202090        IF P-PROV-WAIVE-BLEND-PAY-INDIC        = 'N'  THEN
+202190           MOVE COM-CBSA-BLEND-PCT     TO COM-CBSA-PCT-BLEND
+202290           MOVE BUN-CBSA-BLEND-PCT     TO BUN-CBSA-PCT-BLEND
+202390        ELSE
+202490           MOVE ZERO                   TO COM-CBSA-PCT-BLEND
+202590           MOVE WAIVE-CBSA-BLEND-PCT   TO BUN-CBSA-PCT-BLEND
+202690        END-IF
+202790
+202890        MOVE H-BUN-BSA                 TO BUN-BSA
+202990        MOVE H-BUN-BMI                 TO BUN-BMI
+203090        MOVE H-BUN-ONSET-FACTOR        TO BUN-ONSET-FACTOR
+203190        MOVE H-BUN-COMORBID-MULTIPLIER TO BUN-COMORBID-MULTIPLIER
+203290        MOVE H-BUN-LOW-VOL-MULTIPLIER  TO BUN-LOW-VOL-MULTIPLIER
+203390        MOVE H-OUT-AGE-FACTOR          TO OUT-AGE-FACTOR
+203490        MOVE H-OUT-BSA                 TO OUT-BSA
+203590        MOVE SB-BSA                    TO OUT-SB-BSA
+203690        MOVE H-OUT-BSA-FACTOR          TO OUT-BSA-FACTOR
+203790        MOVE H-OUT-BMI                 TO OUT-BMI
+203890        MOVE H-OUT-BMI-FACTOR          TO OUT-BMI-FACTOR
+203990        MOVE H-OUT-ONSET-FACTOR        TO OUT-ONSET-FACTOR
+204090        MOVE H-OUT-COMORBID-MULTIPLIER TO
+204190                                    OUT-COMORBID-MULTIPLIER
+204290        MOVE H-OUT-PREDICTED-SERVICES-MAP  TO
+204390                                    OUT-PREDICTED-SERVICES-MAP
+204490        MOVE H-OUT-CM-ADJ-PREDICT-MAP-TRT  TO
+204590                                    OUT-CASE-MIX-PREDICTED-MAP
+204690        MOVE H-HEMO-EQUIV-DIAL-SESSIONS    TO
+204790                                    OUT-HEMO-EQUIV-DIAL-SESSIONS
+204890        MOVE H-OUT-LOW-VOL-MULTIPLIER  TO OUT-LOW-VOL-MULTIPLIER
+204990        MOVE H-OUT-ADJ-AVG-MAP-AMT     TO OUT-ADJ-AVG-MAP-AMT
+205090        MOVE H-OUT-IMPUTED-MAP         TO OUT-IMPUTED-MAP
+205190        MOVE H-OUT-FIX-DOLLAR-LOSS     TO OUT-FIX-DOLLAR-LOSS
+205290        MOVE H-OUT-LOSS-SHARING-PCT    TO OUT-LOSS-SHARING-PCT
+205390        MOVE H-OUT-PREDICTED-MAP       TO OUT-PREDICTED-MAP
+205440        MOVE H-OUT-HEMO-EQUIV-PAYMENT  TO OUT-HEMO-EQUIV-PAYMENT
+205490        MOVE CR-BSA                    TO CR-BSA-MULTIPLIER
+205590        MOVE CR-BMI-LT-18-5            TO CR-BMI-MULTIPLIER
+205690        MOVE A-49-CENT-PART-D-DRUG-ADJ TO A-49-CENT-DRUG-ADJ
+205790        MOVE CM-BSA                    TO PPS-CM-BSA
+205890        MOVE CM-BMI-LT-18-5            TO PPS-CM-BMI-LT-18-5
+205990        MOVE BUNDLED-BASE-PMT-RATE     TO PPS-BUN-BASE-PMT-RATE
+206090        MOVE BUN-CBSA-W-INDEX          TO PPS-BUN-CBSA-W-INDEX
+206190        MOVE H-BUN-ADJUSTED-BASE-WAGE-AMT  TO
+206290                                    BUN-ADJUSTED-BASE-WAGE-AMT
+206390        MOVE H-BUN-WAGE-ADJ-TRAINING-AMT   TO
+206490                                    PPS-BUN-WAGE-ADJ-TRAIN-AMT
+206590        MOVE TRAINING-ADD-ON-PMT-AMT   TO
+206690                                    PPS-TRAINING-ADD-ON-PMT-AMT
+206790        MOVE H-PAYMENT-RATE            TO COM-PAYMENT-RATE
+206795        MOVE ONSET-TRACK               TO OUT-ONSET-TRACK
+206798        MOVE TRAINING-TRACK            TO OUT-TRAINING-TRACK
+206799        MOVE LOW-VOLUME-TRACK          TO OUT-LOW-VOLUME-TRACK.
+206809        MOVE OUTLIER-TRACK             TO PPS-OUTLIER-TRACK
+206819        MOVE ACUTE-COMORBID-TRACK      TO
+206829                                    PPS-ACUTE-COMORBID-TRACK
+206839        MOVE CHRONIC-COMORBID-TRACK    TO
+206849                                    PPS-CHRONIC-COMORBID-TRACK
+206859        MOVE ONSET-TRACK               TO PPS-ONSET-TRACK
+206869        MOVE LOW-VOLUME-TRACK          TO PPS-LOW-VOLUME-TRACK
+206879        MOVE TRAINING-TRACK            TO PPS-TRAINING-TRACK
+206889        MOVE RETRAINING-TRACK          TO PPS-RETRAINING-TRACK
+206899        MOVE PEDIATRIC-TRACK           TO PPS-PEDIATRIC-TRACK
+206909        MOVE LOW-BMI-TRACK             TO PPS-LOW-BMI-TRACK.
+206919/
+206929 2050-VALIDATE-ADJUSTMENT-COMBINATIONS.
+206939******************************************************************
+206949***  Reject documented illegal combinations of adjustments     ***
+206959***  rather than letting 9000-SET-RETURN-CODE silently favor   ***
+206969***  one adjustment over another when more than one track gets ***
+206979***  turned on for the same claim.                             ***
+206989******************************************************************
+206999     IF PPS-RTC = 00  THEN
+207009        IF PEDIATRIC-TRACK = "Y"  THEN
+207019           IF ACUTE-COMORBID-TRACK   = "Y"  OR
+207029              CHRONIC-COMORBID-TRACK = "Y"  OR
+207039              ONSET-TRACK            = "Y"  OR
+207049              LOW-VOLUME-TRACK       = "Y"  OR
+207059              LOW-BMI-TRACK          = "Y"  THEN
+207069              MOVE 60                  TO PPS-RTC
+207079           END-IF
+207089        END-IF
+207099     END-IF.
+207109
+207119     IF PPS-RTC = 00  THEN
+207129        IF ONSET-TRACK = "Y"  THEN
+207139           IF ACUTE-COMORBID-TRACK   = "Y"  OR
+207149              CHRONIC-COMORBID-TRACK = "Y"  THEN
+207159              MOVE 61                  TO PPS-RTC
+207169           END-IF
+207179        END-IF
+207189     END-IF.
+207199
+207209     IF PPS-RTC = 00  THEN
+207219        IF ONSET-TRACK = "Y"  THEN
+207229           IF TRAINING-TRACK    = "Y"  OR
+207239              RETRAINING-TRACK  = "Y"  THEN
+207249              MOVE 62                  TO PPS-RTC
+207259           END-IF
+207269        END-IF
+207279     END-IF.
+207289
+207299     IF PPS-RTC = 00  THEN
+207309        IF ACUTE-COMORBID-TRACK   = "Y"  AND
+207319           CHRONIC-COMORBID-TRACK = "Y"  THEN
+207329           MOVE 63                     TO PPS-RTC
+207339        END-IF
+207349     END-IF.
+207350
+207351******************************************************************
+207352***  A zero or negative final payment means some combination of  ***
+207353***  low BSA/BMI/age factors and a very low wage index drove the ***
+207354***  rate past the floor - route the claim to manual review      ***
+207355***  instead of letting it pass straight through to payment.     ***
+207356******************************************************************
+207357     IF PPS-RTC = 00  THEN
+207358        IF H-PPS-FINAL-PAY-AMT NOT > ZERO  THEN
+207368          MOVE 64                TO PPS-RTC
+207378          MOVE ZERO              TO H-PPS-FINAL-PAY-AMT
+207388       END-IF
+207398     END-IF.
+207408
+207418     IF PPS-RTC = 00  THEN
+207428       IF LOW-VOLUME-TRACK = "Y"  THEN
+207438          IF H-LV-PPS-FINAL-PAY-AMT NOT > ZERO  THEN
+207448             MOVE 64             TO PPS-RTC
+207458             MOVE ZERO           TO H-LV-PPS-FINAL-PAY-AMT
+207468          END-IF
+207478       END-IF
+207488     END-IF.
+207498/
+207508 1100-SET-RATE-CONSTANTS.
+207518******************************************************************
+207528***  Reset every year-to-year rate/threshold constant from its  ***
+207538***  CMS- default each call, then apply any non-zero WIF-xxx-   ***
+207548***  OVER what-if override supplied on the bill.  Resetting on  ***
+207558***  every call (rather than relying on the VALUE clause) keeps ***
+207568***  a what-if scenario on one claim from bleeding into the     ***
+207578***  next claim priced in the same run.                         ***
+207588******************************************************************
+207598     MOVE CMS-BASE-PAYMENT-RATE         TO BASE-PAYMENT-RATE.
+207608     IF WIF-BASE-PAYMENT-RATE-OVER > ZERO  THEN
+207618        MOVE WIF-BASE-PAYMENT-RATE-OVER TO BASE-PAYMENT-RATE
+207628     END-IF.
+207638
+207648     MOVE CMS-BUNDLED-BASE-PMT-RATE     TO BUNDLED-BASE-PMT-RATE.
+207658     IF WIF-BUNDLED-BASE-PMT-RATE-OVER > ZERO  THEN
+207668        MOVE WIF-BUNDLED-BASE-PMT-RATE-OVER TO
+207678                                    BUNDLED-BASE-PMT-RATE
+207688     END-IF.
+207698
+207708     MOVE CMS-TRAINING-ADD-ON-PMT-AMT   TO
+207713                                    TRAINING-ADD-ON-PMT-AMT.
+207718     IF WIF-TRAIN-ADD-ON-PMT-AMT-OVER > ZERO  THEN
+207728        MOVE WIF-TRAIN-ADD-ON-PMT-AMT-OVER TO
+207738                                    TRAINING-ADD-ON-PMT-AMT
+207748     END-IF.
+207758
+207768     MOVE CMS-ADJ-AVG-MAP-AMT-LT-18     TO ADJ-AVG-MAP-AMT-LT-18.
+207778     IF WIF-ADJ-AVG-MAP-AMT-LT-18-OVER > ZERO  THEN
+207788        MOVE WIF-ADJ-AVG-MAP-AMT-LT-18-OVER TO
+207798                                    ADJ-AVG-MAP-AMT-LT-18
+207808     END-IF.
+207818
+207828     MOVE CMS-ADJ-AVG-MAP-AMT-GT-17     TO ADJ-AVG-MAP-AMT-GT-17.
+207838     IF WIF-ADJ-AVG-MAP-AMT-GT-17-OVER > ZERO  THEN
+207848        MOVE WIF-ADJ-AVG-MAP-AMT-GT-17-OVER TO
+207858                                    ADJ-AVG-MAP-AMT-GT-17
+207868     END-IF.
+207878
+207888     MOVE CMS-FIX-DOLLAR-LOSS-LT-18     TO FIX-DOLLAR-LOSS-LT-18.
+207898     IF WIF-FIX-DOLLAR-LOSS-LT-18-OVER > ZERO  THEN
+207908        MOVE WIF-FIX-DOLLAR-LOSS-LT-18-OVER TO
+207918                                    FIX-DOLLAR-LOSS-LT-18
+207928     END-IF.
+207938
+207948     MOVE CMS-FIX-DOLLAR-LOSS-GT-17     TO FIX-DOLLAR-LOSS-GT-17.
+207958     IF WIF-FIX-DOLLAR-LOSS-GT-17-OVER > ZERO  THEN
+207968        MOVE WIF-FIX-DOLLAR-LOSS-GT-17-OVER TO
+207978                                    FIX-DOLLAR-LOSS-GT-17
+207988     END-IF.
+207993
+207994* BSA-NATIONAL-AVERAGE changes every five years - logging the
+207995* value in effect on every claim lets a refresh be confirmed
+207996* against the audit log instead of just the program source.
+207997     MOVE BSA-NATIONAL-AVERAGE          TO BSA-NATL-AVG-IN-EFFECT.
+207998/
+208098/
+208108 9900-RETURN-RATE-CONSTANTS.
+208118 ENTRY 'ESCAL191C' USING RATE-CONSTANTS-RECORD.
+208128     MOVE CMS-BUNDLED-BASE-PMT-RATE  TO
+208138                            RC-BUNDLED-BASE-PMT-RATE
+208148     MOVE BUN-NAT-LABOR-PCT         TO
+208158                            RC-BUN-NAT-LABOR-PCT
+208168     MOVE CMS-ADJ-AVG-MAP-AMT-GT-17  TO
+208178                            RC-ADJ-AVG-MAP-AMT-GT-17
+208188     MOVE CMS-ADJ-AVG-MAP-AMT-LT-18  TO
+208198                            RC-ADJ-AVG-MAP-AMT-LT-18
+208208     MOVE CMS-FIX-DOLLAR-LOSS-GT-17  TO
+208218                            RC-FIX-DOLLAR-LOSS-GT-17
+208228     MOVE CMS-FIX-DOLLAR-LOSS-LT-18  TO
+208238                            RC-FIX-DOLLAR-LOSS-LT-18
+208248     MOVE CMS-TRAINING-ADD-ON-PMT-AMT TO
+208258                            RC-TRAINING-ADD-ON-PMT-AMT.
+208268     GOBACK.
+208278******        L A S T   S O U R C E   S T A T E M E N T      *****
