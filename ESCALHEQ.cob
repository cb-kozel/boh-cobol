@@ -0,0 +1,206 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALHEQ.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALHEQ - NEW PROGRAM
+000700*         - BATCH DRIVER THAT PRICES EACH HOME-DIALYSIS CAPD/CCPD
+000800*           CLAIM ON HEQCLM THROUGH ESCAL191 AND WRITES A DETAIL
+000900*           LINE SHOWING THE HEMODIALYSIS-EQUIVALENT CONVERSION -
+001000*           RAW SESSIONS, EQUIVALENT SESSIONS, IMPUTED MAP,
+001100*           PREDICTED MAP, AND THE RESULTING OUTLIER PAYMENT -
+001200*           SO A HOME-TRAINING PROVIDER'S PER-DIEM OUTLIER NUMBER
+001300*           CAN BE EXPLAINED WITHOUT RE-DERIVING IT BY HAND.
+001400*           CLAIMS NOT CODED COND-CODE 74 WITH REV-CODE 0841 OR
+001500*           0851 ARE NOT CAPD/CCPD HOME-DIALYSIS CLAIMS AND ARE
+001600*           SKIPPED - THIS CONVERSION DOES NOT APPLY TO THEM.
+001700******************************************************************
+001800 DATE-COMPILED.
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.            IBM-Z990.
+002200 OBJECT-COMPUTER.            IBM-Z990.
+002300 INPUT-OUTPUT  SECTION.
+002400 FILE-CONTROL.
+002500     SELECT HEQ-CLAIM-IN         ASSIGN TO HEQCLM
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT HEQ-DETAIL-RPT       ASSIGN TO HEQRPT
+002800         ORGANIZATION IS SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  HEQ-CLAIM-IN
+003300     LABEL RECORDS ARE STANDARD
+003400     RECORDING MODE IS F.
+003500 COPY CLAIMXCPY.
+003600/
+003700 FD  HEQ-DETAIL-RPT
+003800     LABEL RECORDS ARE STANDARD
+003900     RECORDING MODE IS F.
+004000 01  HEQRPT-RECORD                  PIC X(133).
+004100/
+004200 WORKING-STORAGE SECTION.
+004300 01  W-STORAGE-REF                  PIC X(46) VALUE
+004400     'ESCALHEQ      - W O R K I N G   S T O R A G E'.
+004500
+004600 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004700     88  END-OF-FILE                           VALUE 'Y'.
+004800     88  NOT-END-OF-FILE                        VALUE 'N'.
+004850
+004870 01  WS-SUB                         PIC 9(04).
+004900/
+005000 COPY BILLCPY.
+005100/
+005200 COPY WAGECPY.
+005300/
+005400 01  HEQ-HEADING-1.
+005500     05  FILLER              PIC X(05) VALUE SPACES.
+005600     05  FILLER              PIC X(55) VALUE
+005700         'HOME DIALYSIS HEMO-EQUIVALENT CONVERSION DETAIL'.
+005800
+005900 01  HEQ-HEADING-2.
+006000     05  FILLER              PIC X(07) VALUE SPACES.
+006100     05  FILLER              PIC X(06) VALUE 'PRVDR '.
+006200     05  FILLER              PIC X(13) VALUE 'CLAIM NUMBER '.
+006300     05  FILLER              PIC X(09) VALUE 'RAW SESS'.
+006400     05  FILLER              PIC X(09) VALUE 'EQUV SESS'.
+006500     05  FILLER              PIC X(13) VALUE ' IMPUTED MAP '.
+006600     05  FILLER              PIC X(13) VALUE 'PREDICTD MAP '.
+006700     05  FILLER              PIC X(12) VALUE 'OUTLIER PMT'.
+006800
+006900 01  HEQ-DETAIL-LINE.
+007000     05  FILLER                     PIC X(02) VALUE SPACES.
+007100     05  HEQ-PROVIDER-NUMBER        PIC X(06).
+007200     05  FILLER                     PIC X(01) VALUE SPACES.
+007300     05  HEQ-CLAIM-NUMBER           PIC X(13).
+007400     05  FILLER                     PIC X(01) VALUE SPACES.
+007500     05  HEQ-RAW-SESSIONS           PIC ZZZ9.
+007600     05  FILLER                     PIC X(05) VALUE SPACES.
+007700     05  HEQ-EQUIV-SESSIONS         PIC ZZZ9.9999.
+007800     05  FILLER                     PIC X(01) VALUE SPACES.
+007900     05  HEQ-IMPUTED-MAP            PIC ZZZZZZ9.9999.
+008000     05  FILLER                     PIC X(01) VALUE SPACES.
+008100     05  HEQ-PREDICTED-MAP          PIC ZZZZZZ9.9999.
+008200     05  FILLER                     PIC X(01) VALUE SPACES.
+008300     05  HEQ-OUTLIER-PAYMENT        PIC ZZZZZZ9.9999.
+008350
+008360 01  HEQ-FAILED-LINE.
+008370     05  FILLER                     PIC X(02) VALUE SPACES.
+008380     05  HEQ-FAILED-PROVIDER-NUMBER PIC X(06).
+008390     05  FILLER                     PIC X(01) VALUE SPACES.
+008392     05  HEQ-FAILED-CLAIM-NUMBER    PIC X(13).
+008394     05  FILLER                     PIC X(03) VALUE SPACES.
+008396     05  FILLER                     PIC X(24) VALUE
+008398         'CLAIM FAILED EDIT - RTC '.
+008399     05  HEQ-FAILED-RTC             PIC 9(02).
+008400/
+008500 PROCEDURE DIVISION.
+008600
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE.
+008900     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+009000     PERFORM 3000-TERMINATE.
+009100     GOBACK.
+009200/
+009300 1000-INITIALIZE.
+009400     OPEN INPUT  HEQ-CLAIM-IN.
+009500     OPEN OUTPUT HEQ-DETAIL-RPT.
+009600
+009700     WRITE HEQRPT-RECORD     FROM HEQ-HEADING-1.
+009800     WRITE HEQRPT-RECORD     FROM HEQ-HEADING-2.
+009900
+010000     PERFORM 2900-READ-NEXT-CLAIM.
+010100/
+010200 2000-PROCESS-CLAIMS.
+010300     IF (CX-COND-CODE = '74')  AND
+010400        (CX-REV-CODE = '0841' OR '0851')  THEN
+010500        PERFORM 2200-PRICE-AND-REPORT-CLAIM
+010600     END-IF.
+010700
+010800     PERFORM 2900-READ-NEXT-CLAIM.
+010900/
+011000 2200-PRICE-AND-REPORT-CLAIM.
+011100     MOVE CX-COND-CODE                     TO B-COND-CODE
+011200     MOVE CX-REV-CODE                      TO B-REV-CODE
+011300     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+011400     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+011500     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+011600                                    B-LINE-ITEM-DATE-SERVICE
+011700     MOVE CX-DIALYSIS-START-DATE            TO
+011800                                    B-DIALYSIS-START-DATE
+011900     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+012000     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+012100     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+012200                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+012300     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+012400                                    B-TOT-PRICE-SB-OUTLIER
+012500     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+012600     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+012700        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+012800        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+012900                                    B-NDC-DRUG-AMT (WS-SUB)
+013000     END-PERFORM
+013100     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+013200     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+013300     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+013400     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+013500     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+013600     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+013700     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+013800                                    COMORBID-CWF-RETURN-CODE
+013900     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+014000     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+014100     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+014200     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+014300                                    P-PROV-LOW-VOLUME-INDIC
+014400     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+014500                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+014600     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+014700     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+014800     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+014900     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+015000     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+015100     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+015200     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+015300     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+015400     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+015500     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+015600
+015700     INITIALIZE PPS-DATA-ALL.
+015800
+015900     CALL 'ESCAL191'              USING BILL-NEW-DATA
+016000                                        PPS-DATA-ALL
+016100                                        WAGE-NEW-RATE-RECORD
+016200                                        COM-CBSA-WAGE-RECORD
+016300                                        BUN-CBSA-WAGE-RECORD.
+016400
+016500     PERFORM 2400-WRITE-DETAIL-LINE.
+016600/
+016700 2400-WRITE-DETAIL-LINE.
+016750     IF PPS-RTC NOT = 00  THEN
+016760        MOVE CX-PROVIDER-NUMBER     TO
+016762                                    HEQ-FAILED-PROVIDER-NUMBER
+016770        MOVE CX-CLAIM-NUMBER        TO HEQ-FAILED-CLAIM-NUMBER
+016780        MOVE PPS-RTC                TO HEQ-FAILED-RTC
+016790        WRITE HEQRPT-RECORD  FROM HEQ-FAILED-LINE
+016800     ELSE
+016810        MOVE CX-PROVIDER-NUMBER        TO HEQ-PROVIDER-NUMBER
+016820        MOVE CX-CLAIM-NUMBER           TO HEQ-CLAIM-NUMBER
+017000        MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS
+017100                                       TO HEQ-RAW-SESSIONS
+017200        MOVE OUT-HEMO-EQUIV-DIAL-SESSIONS TO HEQ-EQUIV-SESSIONS
+017300        MOVE OUT-IMPUTED-MAP           TO HEQ-IMPUTED-MAP
+017400        MOVE OUT-PREDICTED-MAP         TO HEQ-PREDICTED-MAP
+017500        MOVE OUT-HEMO-EQUIV-PAYMENT    TO HEQ-OUTLIER-PAYMENT
+017600
+017700        WRITE HEQRPT-RECORD  FROM HEQ-DETAIL-LINE
+017750     END-IF.
+017800/
+017900 2900-READ-NEXT-CLAIM.
+018000     READ HEQ-CLAIM-IN
+018100         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+018200     END-READ.
+018300/
+019000 3000-TERMINATE.
+019100     CLOSE HEQ-CLAIM-IN
+019200           HEQ-DETAIL-RPT.
