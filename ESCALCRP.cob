@@ -0,0 +1,222 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALCRP.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALCRP - NEW PROGRAM
+000700*         - BATCH DRIVER FOR THE YEAR-OVER-YEAR REPRICING
+000800*           COMPARISON.  THE FIRST RECORD OF CLAIM-COMPARE-IN IS A
+000900*           CONTROL RECORD NAMING THE TWO ESCALxxx VERSIONS TO
+001000*           COMPARE; EVERY RECORD AFTER THAT IS ONE CLAIM.  EACH
+001100*           CLAIM IS PRICED BY BOTH VERSIONS THROUGH ESCALCMP AND
+001200*           THE RESULTING PPS-RTC / FINAL-PAYMENT DIFF IS PRINTED.
+001300******************************************************************
+001400 DATE-COMPILED.
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.            IBM-Z990.
+001800 OBJECT-COMPUTER.            IBM-Z990.
+001900 INPUT-OUTPUT  SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CLAIM-COMPARE-IN     ASSIGN TO CMPRIN
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT COMPARE-REPORT       ASSIGN TO CMPRPT
+002400         ORGANIZATION IS SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CLAIM-COMPARE-IN
+002900     LABEL RECORDS ARE STANDARD
+003000     RECORDING MODE IS F.
+003100******************************************************************
+003200*    The first record on the file is read as CMPRIN-CONTROL-
+003300*    RECORD to pick up the two versions being compared; every
+003400*    record after that is read as CLAIM-EXTRACT-RECORD.  The two
+003500*    views redefine the same buffer, which is the standard way a
+003600*    sequential file carries a one-time control record ahead of
+003700*    its detail records.                                        *
+003800******************************************************************
+003900 01  CMPRIN-CONTROL-RECORD.
+004000     05  CMPRIN-VERSION-1           PIC X(03).
+004100     05  CMPRIN-VERSION-2           PIC X(03).
+004200     05  FILLER                     PIC X(94).
+004300 COPY CLAIMXCPY.
+004400*COPY "CLAIMXCPY.CPY".
+004500/
+004600 FD  COMPARE-REPORT
+004700     LABEL RECORDS ARE STANDARD
+004800     RECORDING MODE IS F.
+004900 01  CMPRPT-RECORD                  PIC X(100).
+005000/
+005100 WORKING-STORAGE SECTION.
+005200 01  W-STORAGE-REF                  PIC X(46) VALUE
+005300     'ESCALCRP      - W O R K I N G   S T O R A G E'.
+005400
+005500 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+005600     88  END-OF-FILE                           VALUE 'Y'.
+005700     88  NOT-END-OF-FILE                        VALUE 'N'.
+005750 01  WS-SUB                         PIC 9(04).
+005800
+005900 01  RPT-HEADING-1.
+006000     05  FILLER                     PIC X(05) VALUE SPACES.
+006100     05  FILLER                     PIC X(44) VALUE
+006200         'YEAR-OVER-YEAR CLAIM REPRICING COMPARISON -'.
+006300     05  FILLER                     PIC X(07) VALUE 'VERSION'.
+006400     05  RPT-H1-VERSION-1           PIC X(04).
+006500     05  FILLER                     PIC X(03) VALUE 'VS.'.
+006600     05  RPT-H1-VERSION-2           PIC X(04).
+006700
+006800 01  RPT-HEADING-2.
+006900     05  FILLER                     PIC X(05) VALUE SPACES.
+007000     05  FILLER                PIC X(13) VALUE 'CLAIM NUMBER'.
+007100     05  FILLER                     PIC X(08) VALUE 'RTC-1'.
+007200     05  FILLER                     PIC X(08) VALUE 'RTC-2'.
+007300     05  FILLER                     PIC X(14) VALUE 'PAY AMT 1'.
+007400     05  FILLER                     PIC X(14) VALUE 'PAY AMT 2'.
+007500     05  FILLER                     PIC X(14) VALUE 'DIFFERENCE'.
+007600     05  FILLER                     PIC X(08) VALUE 'RTC'.
+007610     05  FILLER                     PIC X(10) VALUE 'WAIVER-1'.
+007620     05  FILLER                     PIC X(08) VALUE 'WAIVER-2'.
+007700
+007800 01  RPT-DETAIL-LINE.
+007900     05  FILLER                     PIC X(05) VALUE SPACES.
+008000     05  RPT-CLAIM-NUMBER           PIC X(13).
+008100     05  RPT-RTC-1                  PIC ZZ.
+008200     05  FILLER                     PIC X(06) VALUE SPACES.
+008300     05  RPT-RTC-2                  PIC ZZ.
+008400     05  FILLER                     PIC X(06) VALUE SPACES.
+008500     05  RPT-PAY-AMT-1              PIC ZZZ,ZZZ.99.
+008600     05  FILLER                     PIC X(03) VALUE SPACES.
+008700     05  RPT-PAY-AMT-2              PIC ZZZ,ZZZ.99.
+008800     05  FILLER                     PIC X(03) VALUE SPACES.
+008900     05  RPT-PAY-AMT-DIFF           PIC -ZZZ,ZZZ.99.
+009000     05  FILLER                     PIC X(03) VALUE SPACES.
+009100     05  RPT-MISMATCH-FLAG          PIC X(08).
+009110     05  FILLER                     PIC X(03) VALUE SPACES.
+009120     05  RPT-WAIVER-INDIC-USED-1    PIC X(01).
+009130     05  FILLER                     PIC X(03) VALUE SPACES.
+009140     05  RPT-WAIVER-INDIC-USED-2    PIC X(01).
+009200/
+009300 COPY BILLCPY.
+009400*COPY "BILLCPY.CPY".
+009500/
+009600 COPY WAGECPY.
+009700*COPY "WAGECPY.CPY".
+009800/
+009900 COPY CMPRCPY.
+010000*COPY "CMPRCPY.CPY".
+010100/
+010200 PROCEDURE DIVISION.
+010300
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE.
+010600     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+010700     PERFORM 3000-TERMINATE.
+010800     GOBACK.
+010900/
+011000 1000-INITIALIZE.
+011100     OPEN INPUT  CLAIM-COMPARE-IN
+011200     OPEN OUTPUT COMPARE-REPORT.
+011300
+011400     READ CLAIM-COMPARE-IN
+011500         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+011600     END-READ.
+011700
+011800     IF NOT END-OF-FILE  THEN
+011900        MOVE CMPRIN-VERSION-1       TO CMP-VERSION-1
+012000        MOVE CMPRIN-VERSION-2       TO CMP-VERSION-2
+012100        MOVE CMP-VERSION-1          TO RPT-H1-VERSION-1
+012200        MOVE CMP-VERSION-2          TO RPT-H1-VERSION-2
+012300        WRITE CMPRPT-RECORD         FROM RPT-HEADING-1
+012400        WRITE CMPRPT-RECORD         FROM RPT-HEADING-2
+012500        PERFORM 2900-READ-NEXT-CLAIM
+012600     END-IF.
+012700/
+012800 2000-PROCESS-CLAIMS.
+012900     PERFORM 2200-PRICE-AND-COMPARE-CLAIM.
+013000     PERFORM 2900-READ-NEXT-CLAIM.
+013100/
+013200 2200-PRICE-AND-COMPARE-CLAIM.
+013300     MOVE CX-COND-CODE                     TO B-COND-CODE
+013400     MOVE CX-REV-CODE                      TO B-REV-CODE
+013500     MOVE CX-DOB-DATE                       TO B-DOB-DATE
+013600     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+013700     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+013800                                    B-LINE-ITEM-DATE-SERVICE
+013900     MOVE CX-DIALYSIS-START-DATE            TO
+014000                                    B-DIALYSIS-START-DATE
+014100     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+014200     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+014300     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+014400                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+014500     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+014600                                    B-TOT-PRICE-SB-OUTLIER
+014700     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+014720     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+014730        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+014740        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+014750                                    B-NDC-DRUG-AMT (WS-SUB)
+014760     END-PERFORM
+014800     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+014900     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+015000     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+015100     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+015200     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+015300     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+015400     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+015500                                    COMORBID-CWF-RETURN-CODE
+015510     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+015520        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+015530           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+015540     END-PERFORM
+015600     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+015700     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+015800     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+015900     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+016000                                    P-PROV-LOW-VOLUME-INDIC
+016100     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+016200                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+016300     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+016400     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+016500     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+016600     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+016700     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+016800     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+016900     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+017000     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+017100     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+017200     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+017300
+017400     CALL 'ESCALCMP'              USING BILL-NEW-DATA
+017500                                         PPS-DATA-ALL
+017600                                         WAGE-NEW-RATE-RECORD
+017700                                         COM-CBSA-WAGE-RECORD
+017800                                         BUN-CBSA-WAGE-RECORD
+017900                                         CLAIM-COMPARE-LINKAGE.
+018000
+018100     MOVE CX-CLAIM-NUMBER                    TO RPT-CLAIM-NUMBER
+018200     MOVE CMP-RESULT-RTC-1                   TO RPT-RTC-1
+018300     MOVE CMP-RESULT-RTC-2                   TO RPT-RTC-2
+018400     MOVE CMP-RESULT-PAY-AMT-1               TO RPT-PAY-AMT-1
+018500     MOVE CMP-RESULT-PAY-AMT-2               TO RPT-PAY-AMT-2
+018600     MOVE CMP-RESULT-PAY-AMT-DIFF            TO RPT-PAY-AMT-DIFF
+018700     IF CMP-RTC-MISMATCH  THEN
+018800        MOVE 'MISMATCH'                      TO RPT-MISMATCH-FLAG
+018900     ELSE
+019000        MOVE SPACES                          TO RPT-MISMATCH-FLAG
+019100     END-IF.
+019200
+019210     MOVE CMP-WAIVER-INDICATOR-USED-1        TO
+019220                                    RPT-WAIVER-INDIC-USED-1
+019230     MOVE CMP-WAIVER-INDICATOR-USED-2        TO
+019240                                    RPT-WAIVER-INDIC-USED-2.
+019300     WRITE CMPRPT-RECORD  FROM RPT-DETAIL-LINE.
+019400/
+019500 2900-READ-NEXT-CLAIM.
+019600     READ CLAIM-COMPARE-IN
+019700         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+019800     END-READ.
+019900/
+020000 3000-TERMINATE.
+020100     CLOSE CLAIM-COMPARE-IN
+020200           COMPARE-REPORT.
