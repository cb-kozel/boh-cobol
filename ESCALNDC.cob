@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALNDC.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALNDC - NEW PROGRAM
+000700*         - BATCH DRIVER THAT PRICES EACH CLAIM ON NDCCLM THROUGH
+000800*           ESCAL191 AND PRINTS THE PER-NDC TDAPA DRUG ADD-ON
+000900*           BREAKDOWN ESCAL191 NOW RETURNS IN PPS-NDC-TDAPA-
+001000*           DETAIL, SO THE TRANSITIONAL DRUG ADD-ON PAYMENT CAN BE
+001100*           TRACED BACK TO THE SPECIFIC NDCS BILLED ON THE CLAIM.
+001200******************************************************************
+001300 DATE-COMPILED.
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600 SOURCE-COMPUTER.            IBM-Z990.
+001700 OBJECT-COMPUTER.            IBM-Z990.
+001800 INPUT-OUTPUT  SECTION.
+001900 FILE-CONTROL.
+002000     SELECT NDC-CLAIM-IN         ASSIGN TO NDCCLM
+002100         ORGANIZATION IS SEQUENTIAL.
+002200     SELECT NDC-BREAKDOWN-REPORT ASSIGN TO NDCRPT
+002300         ORGANIZATION IS SEQUENTIAL.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  NDC-CLAIM-IN
+002800     LABEL RECORDS ARE STANDARD
+002900     RECORDING MODE IS F.
+003000 COPY CLAIMXCPY.
+003100*COPY "CLAIMXCPY.CPY".
+003200/
+003300 FD  NDC-BREAKDOWN-REPORT
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORDING MODE IS F.
+003600 01  NDCRPT-RECORD                  PIC X(100).
+003700/
+003800 WORKING-STORAGE SECTION.
+003900 01  W-STORAGE-REF                  PIC X(46) VALUE
+004000     'ESCALNDC      - W O R K I N G   S T O R A G E'.
+004100
+004200 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004300     88  END-OF-FILE                           VALUE 'Y'.
+004400     88  NOT-END-OF-FILE                        VALUE 'N'.
+004500
+004600 01  WS-SUB                         PIC 9(04).
+004700
+004800 01  RPT-HEADING-1.
+004900     05  FILLER                     PIC X(05) VALUE SPACES.
+005000     05  FILLER                     PIC X(40) VALUE
+005100         'TDAPA DRUG ADD-ON BREAKDOWN BY NDC'.
+005200
+005300 01  RPT-HEADING-2.
+005400     05  FILLER                     PIC X(05) VALUE SPACES.
+005500     05  FILLER                 PIC X(15) VALUE 'CLAIM NUMBER'.
+005600     05  FILLER                     PIC X(13) VALUE 'NDC CODE'.
+005700     05  FILLER                 PIC X(14) VALUE 'TDAPA AMOUNT'.
+005800
+005900 01  RPT-CLAIM-LINE.
+006000     05  FILLER                     PIC X(05) VALUE SPACES.
+006100     05  RPT-CLM-CLAIM-NUMBER       PIC X(13).
+006200     05  FILLER                     PIC X(16) VALUE
+006300         'NO NDCS BILLED'.
+006400
+006500 01  RPT-DETAIL-LINE.
+006600     05  FILLER                     PIC X(05) VALUE SPACES.
+006700     05  RPT-CLAIM-NUMBER           PIC X(13).
+006800     05  FILLER                     PIC X(02) VALUE SPACES.
+006900     05  RPT-NDC-CODE               PIC X(11).
+007000     05  FILLER                     PIC X(03) VALUE SPACES.
+007100     05  RPT-NDC-TDAPA-AMT          PIC ZZZ,ZZZ.99.
+007200/
+007300 COPY BILLCPY.
+007400*COPY "BILLCPY.CPY".
+007500/
+007600 COPY WAGECPY.
+007700*COPY "WAGECPY.CPY".
+007800/
+007900 PROCEDURE DIVISION.
+008000
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE.
+008300     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+008400     PERFORM 3000-TERMINATE.
+008500     GOBACK.
+008600/
+008700 1000-INITIALIZE.
+008800     OPEN INPUT  NDC-CLAIM-IN
+008900     OPEN OUTPUT NDC-BREAKDOWN-REPORT.
+009000
+009100     WRITE NDCRPT-RECORD         FROM RPT-HEADING-1.
+009200     WRITE NDCRPT-RECORD         FROM RPT-HEADING-2.
+009300
+009400     PERFORM 2900-READ-NEXT-CLAIM.
+009500/
+009600 2000-PROCESS-CLAIMS.
+009700     PERFORM 2200-PRICE-AND-BREAK-OUT-NDCS.
+009800     PERFORM 2900-READ-NEXT-CLAIM.
+009900/
+010000 2200-PRICE-AND-BREAK-OUT-NDCS.
+010100     MOVE CX-COND-CODE                     TO B-COND-CODE
+010200     MOVE CX-REV-CODE                      TO B-REV-CODE
+010300     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+010400     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+010500     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+010600                                    B-LINE-ITEM-DATE-SERVICE
+010700     MOVE CX-DIALYSIS-START-DATE            TO
+010800                                    B-DIALYSIS-START-DATE
+010900     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+011000     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+011100     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+011200                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+011300     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+011400                                    B-TOT-PRICE-SB-OUTLIER
+011500     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+011600     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+011700        MOVE CX-NDC-CODE (WS-SUB)            TO
+011800                                    B-NDC-CODE (WS-SUB)
+011900        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+012000                                    B-NDC-DRUG-AMT (WS-SUB)
+012100     END-PERFORM
+012200     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+012300     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+012400     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+012500     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+012600     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+012700     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+012800     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+012900                                    COMORBID-CWF-RETURN-CODE
+012910     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+012920        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+012930           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+012940     END-PERFORM
+013000     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+013100     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+013200     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+013300     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+013400                                    P-PROV-LOW-VOLUME-INDIC
+013500     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+013600                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+013700     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+013800     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+013900     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+014000     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+014100     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+014200     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+014300     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+014400     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+014500     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+014600     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+014700
+014800     INITIALIZE PPS-DATA-ALL.
+014900
+015000     CALL 'ESCAL191'              USING BILL-NEW-DATA
+015100                                        PPS-DATA-ALL
+015200                                        WAGE-NEW-RATE-RECORD
+015300                                        COM-CBSA-WAGE-RECORD
+015400                                        BUN-CBSA-WAGE-RECORD.
+015500
+015900     PERFORM 2300-WRITE-NDC-DETAIL-LINES
+016000        VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10.
+016100/
+016200 2300-WRITE-NDC-DETAIL-LINES.
+016300     IF PPS-NDC-CODE (WS-SUB) NOT = SPACES  THEN
+016400        MOVE CX-CLAIM-NUMBER             TO RPT-CLAIM-NUMBER
+016500        MOVE PPS-NDC-CODE (WS-SUB)       TO RPT-NDC-CODE
+016600        MOVE PPS-NDC-TDAPA-AMT (WS-SUB)  TO RPT-NDC-TDAPA-AMT
+016700        WRITE NDCRPT-RECORD  FROM RPT-DETAIL-LINE
+016800     ELSE
+016900        IF WS-SUB = 1  THEN
+017000           MOVE CX-CLAIM-NUMBER          TO RPT-CLM-CLAIM-NUMBER
+017100           WRITE NDCRPT-RECORD  FROM RPT-CLAIM-LINE
+017200        END-IF
+017300     END-IF.
+017400/
+017500 2900-READ-NEXT-CLAIM.
+017600     READ NDC-CLAIM-IN
+017700         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+017800     END-READ.
+017900/
+018000 3000-TERMINATE.
+018100     CLOSE NDC-CLAIM-IN
+018200           NDC-BREAKDOWN-REPORT.
