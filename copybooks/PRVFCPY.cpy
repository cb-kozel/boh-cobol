@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    PRVFCPY - PROVIDER SPECIFIC FILE MASTER RECORD               *
+000300*    Keyed by CCN (PROVIDER NUMBER).  One record per provider -   *
+000400*    the values ESCAL191 and its sister pricers otherwise expect  *
+000500*    to find stuffed onto every line item (P-PROV-TYPE and the    *
+000600*    rest of the P- group in BILLCPY) come from here once per     *
+000700*    period rather than from the bill itself.                    *
+000800******************************************************************
+000900 01  PROVIDER-SPECIFIC-RECORD.
+001000     05  PRVF-PROVIDER-NUMBER       PIC X(06).
+001100     05  PRVF-PROV-TYPE             PIC X(02).
+001200     05  PRVF-PROV-LOW-VOLUME-INDIC PIC X(01).
+001300     05  PRVF-PROV-WAIVE-BLEND-PAY-INDIC
+001400                                    PIC X(01).
+001500     05  PRVF-QIP-REDUCTION         PIC X(01).
+001600     05  PRVF-GEO-MSA               PIC 9(04).
+001700     05  PRVF-GEO-CBSA              PIC 9(05).
+001800     05  PRVF-EFF-DATE              PIC 9(08).
+001900     05  PRVF-LAST-UPDATE-DATE      PIC 9(08).
+002000     05  FILLER                     PIC X(20).
