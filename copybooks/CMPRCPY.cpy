@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    CMPRCPY - YEAR-OVER-YEAR REPRICING COMPARISON LINKAGE       *
+000300*    Shared by ESCALCMP and any future caller that needs to run  *
+000400*    one claim through two ESCALxxx versions and compare them.   *
+000500******************************************************************
+000600 01  CLAIM-COMPARE-LINKAGE.
+000700     05  CMP-VERSION-1              PIC X(03).
+000800     05  CMP-VERSION-2              PIC X(03).
+000900     05  CMP-RESULT-RTC-1           PIC 9(02).
+001000     05  CMP-RESULT-RTC-2           PIC 9(02).
+001100     05  CMP-RESULT-PAY-AMT-1       PIC 9(07)V9(02).
+001200     05  CMP-RESULT-PAY-AMT-2       PIC 9(07)V9(02).
+001300     05  CMP-RESULT-PAY-AMT-DIFF    PIC S9(07)V9(02).
+001400     05  CMP-RTC-MISMATCH-SW        PIC X(01).
+001500         88  CMP-RTC-MISMATCH                   VALUE 'Y'.
+001600         88  CMP-RTC-MATCH                      VALUE 'N'.
+001610******************************************************************
+001620*    CMP-WAIVER-INDICATOR-USED-n captures P-PROV-WAIVE-BLEND-PAY- *
+001630*    INDIC exactly as it stood immediately before each version    *
+001640*    was CALLed, so a claim repriced through an earlier version   *
+001650*    that still branches on the waiver flag (ESCAL122/130, unlike *
+001660*    ESCAL140 and later, which force it to 'Y') can be checked    *
+001670*    against the provider file's actual value.                   *
+001680******************************************************************
+001690     05  CMP-WAIVER-INDICATOR-USED-1 PIC X(01).
+001700     05  CMP-WAIVER-INDICATOR-USED-2 PIC X(01).
