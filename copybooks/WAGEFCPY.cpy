@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    WAGEFCPY - WAGE INDEX MASTER FILE RECORD                    *
+000300*    Keyed by CBSA plus effective date so a mid-year CBSA wage   *
+000400*    index correction is just one more dated row instead of a   *
+000500*    hand patch to a driver program.  WGIX-END-DATE of zero      *
+000600*    means the row is still in effect.                          *
+000700******************************************************************
+000800 01  WAGE-INDEX-MASTER-RECORD.
+000900     05  WGIX-RECORD-KEY.
+001000         10  WGIX-CBSA-NUMBER       PIC 9(05).
+001100         10  WGIX-EFF-DATE          PIC 9(08).
+001200     05  WGIX-END-DATE              PIC 9(08).
+001300     05  WGIX-COM-W-INDEX           PIC 9(01)V9(04).
+001400     05  WGIX-BUN-W-INDEX           PIC 9(01)V9(04).
+001500     05  WGIX-LAST-UPDATE-DATE      PIC 9(08).
+001600     05  FILLER                     PIC X(20).
