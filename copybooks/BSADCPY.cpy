@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*    BSADCPY - BSA-NATIONAL-AVERAGE REFRESH CONTROL RECORD        *
+000300*    One record, read once by ESCALBSA, recording the date the   *
+000400*    BSA-NATIONAL-AVERAGE constant in ESCAL191 was last set and  *
+000500*    how many years CMS expects that value to hold before it     *
+000600*    needs to be refreshed (five, per the ESCAL191 comment that  *
+000700*    introduced the constant).  Updating this record's set date  *
+000800*    whenever ESCAL191's constant is refreshed is what keeps the *
+000900*    reminder report accurate.                                   *
+001000******************************************************************
+001100 01  BSA-REFRESH-CONTROL-RECORD.
+001200     05  BSAD-LAST-SET-DATE         PIC 9(08).
+001300     05  BSAD-REFRESH-YEARS         PIC 9(02).
