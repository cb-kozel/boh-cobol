@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*    PRVCCPY - PROVIDER TREATMENT COUNT TRANSACTION              *
+000300*    One record per provider per year, fed from the claims       *
+000400*    system's annual dialysis treatment count, and consumed by   *
+000500*    ESCALLOV to update PRVLCPY and re-derive the low-volume     *
+000600*    indicator on PRVFCPY.                                       *
+000700******************************************************************
+000800 01  PROVIDER-COUNT-TRANSACTION-RECORD.
+000900     05  PRVC-PROVIDER-NUMBER       PIC X(06).
+001000     05  PRVC-TREATMENT-YEAR        PIC 9(04).
+001100     05  PRVC-TREATMENT-COUNT       PIC 9(05).
