@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*    CKPTCPY - NIGHTLY PRICER RUN CHECKPOINT RECORD               *
+000300*    One record per claim/line-item (BILL-NEW-DATA is itself a   *
+000400*    single line item, so the claim number already is the        *
+000500*    checkpoint key) successfully priced by ESCALRUN.  Carried   *
+000600*    forward from run to run so a rerun after an abend can skip  *
+000700*    claims already priced instead of double-posting them.       *
+000800******************************************************************
+000900 01  CHECKPOINT-RECORD.
+001000     05  CKPT-CLAIM-NUMBER          PIC X(13).
