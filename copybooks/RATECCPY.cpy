@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    RATECCPY - ANNUAL RATE CONSTANTS LINKAGE                    *
+000300*    Shared by every ESCALxxx version's RC entry point and by    *
+000400*    ESCALCDT, so the annual-update constant diff tool reads the *
+000500*    actual compiled WORKING-STORAGE values instead of a second  *
+000600*    hand-maintained copy of them.                               *
+000700******************************************************************
+000800 01  RATE-CONSTANTS-RECORD.
+000900     05  RC-BUNDLED-BASE-PMT-RATE   PIC 9(04)V9(02).
+001000     05  RC-BUN-NAT-LABOR-PCT       PIC 9(01)V9(05).
+001100     05  RC-ADJ-AVG-MAP-AMT-GT-17   PIC 9(04)V9(02).
+001200     05  RC-ADJ-AVG-MAP-AMT-LT-18   PIC 9(04)V9(02).
+001300     05  RC-FIX-DOLLAR-LOSS-GT-17   PIC 9(04)V9(02).
+001400     05  RC-FIX-DOLLAR-LOSS-LT-18   PIC 9(04)V9(02).
+001500     05  RC-TRAINING-ADD-ON-PMT-AMT PIC 9(02)V9(02).
