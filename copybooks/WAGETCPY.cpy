@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    WAGETCPY - WAGE INDEX MASTER FILE MAINTENANCE TRANSACTION   *
+000300*    One transaction adds, changes, deletes, or inquires on one  *
+000400*    CBSA/effective-date row of WAGE-INDEX-MASTER-RECORD.        *
+000500******************************************************************
+000600 01  WAGE-INDEX-TRANSACTION-RECORD.
+000700     05  WGIT-ACTION-CODE           PIC X(01).
+000800         88  WGIT-ADD                           VALUE 'A'.
+000900         88  WGIT-CHANGE                        VALUE 'C'.
+001000         88  WGIT-DELETE                        VALUE 'D'.
+001100         88  WGIT-INQUIRY                       VALUE 'I'.
+001200     05  WGIT-CBSA-NUMBER           PIC 9(05).
+001300     05  WGIT-EFF-DATE              PIC 9(08).
+001400     05  WGIT-END-DATE              PIC 9(08).
+001500     05  WGIT-COM-W-INDEX           PIC 9(01)V9(04).
+001600     05  WGIT-BUN-W-INDEX           PIC 9(01)V9(04).
