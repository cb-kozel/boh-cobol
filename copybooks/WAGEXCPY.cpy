@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    WAGEXCPY - WAGE INDEX MASTER FILE LOOKUP LINKAGE            *
+000300*    Passed to ESCALWIX so a caller can get the CBSA wage index  *
+000400*    in effect for a given date of service without having to    *
+000500*    already know which WAGE-INDEX-MASTER-RECORD row applies.    *
+000600******************************************************************
+000700 01  WAGE-INDEX-LOOKUP-REQUEST.
+000800     05  WIX-CBSA-NUMBER            PIC 9(05).
+000900     05  WIX-DATE-OF-SERVICE        PIC 9(08).
+001000     05  WIX-FOUND-SWITCH           PIC X(01).
+001100         88  WIX-RECORD-FOUND                  VALUE 'Y'.
+001200         88  WIX-RECORD-NOT-FOUND              VALUE 'N'.
