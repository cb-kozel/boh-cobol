@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    WAGECPY - WAGE INDEX LINKAGE RECORDS                        *
+000300*    WAGE-NEW-RATE-RECORD is carried for upstream compatibility  *
+000400*    only; it is not referenced by any calculation logic here.   *
+000500*    COM-CBSA-WAGE-RECORD carries the composite-rate era wage    *
+000600*    index; BUN-CBSA-WAGE-RECORD carries the bundled (PPS) wage  *
+000700*    index.                                                     *
+000800******************************************************************
+000900 01  WAGE-NEW-RATE-RECORD.
+001000     05  WAGE-NEW-RATE-CBSA         PIC 9(05).
+001100     05  WAGE-NEW-RATE-AMT          PIC 9(04)V9(02).
+001200 01  COM-CBSA-WAGE-RECORD.
+001300     05  COM-CBSA-NUMBER            PIC 9(05).
+001400     05  COM-CBSA-W-INDEX           PIC 9(01)V9(04).
+001500 01  BUN-CBSA-WAGE-RECORD.
+001600     05  BUN-CBSA-NUMBER            PIC 9(05).
+001700     05  BUN-CBSA-W-INDEX           PIC 9(01)V9(04).
