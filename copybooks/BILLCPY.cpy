@@ -0,0 +1,196 @@
+000100******************************************************************
+000200*    BILLCPY - CLAIM LINE-ITEM INPUT/OUTPUT LINKAGE               *
+000300*    BILL-NEW-DATA is the line-item passed in by FISS.            *
+000400*    PPS-DATA-ALL is returned to the caller with the RTC and all  *
+000500*    of the calculated pricing components.                       *
+000600******************************************************************
+000700 01  BILL-NEW-DATA.
+000800     05  B-COND-CODE                PIC X(02).
+000900     05  B-REV-CODE                 PIC X(04).
+001000     05  B-DOB-DATE                 PIC 9(08).
+001100     05  B-DOB-DATE-R  REDEFINES  B-DOB-DATE.
+001200         10  B-DOB-CCYY             PIC 9(04).
+001300         10  B-DOB-MM               PIC 9(02).
+001400         10  B-DOB-DD               PIC 9(02).
+001500     05  B-THRU-DATE                PIC 9(08).
+001600     05  B-THRU-DATE-R  REDEFINES  B-THRU-DATE.
+001700         10  B-THRU-CCYY            PIC 9(04).
+001800         10  B-THRU-MM              PIC 9(02).
+001900         10  B-THRU-DD              PIC 9(02).
+002000     05  B-LINE-ITEM-DATE-SERVICE   PIC 9(08).
+002100     05  B-DIALYSIS-START-DATE      PIC 9(08).
+002200     05  B-PATIENT-HGT              PIC 9(03)V9(02).
+002300     05  B-PATIENT-WGT              PIC 9(03)V9(02).
+002400     05  B-CLAIM-NUM-DIALYSIS-SESSIONS
+002500                                    PIC 9(02).
+002600     05  B-TOT-PRICE-SB-OUTLIER     PIC 9(07)V9(02).
+002700     05  B-PAYER-ONLY-VC-Q8         PIC 9(07)V9(02).
+002750     05  B-NDC-DETAIL  OCCURS 10 TIMES.
+002760         10  B-NDC-CODE             PIC X(11).
+002770         10  B-NDC-DRUG-AMT         PIC 9(07)V9(02).
+002800     05  COMORBID-DATA  OCCURS 6 TIMES
+002900                                    PIC X(02).
+003000     05  COMORBID-CWF-RETURN-CODE   PIC X(02).
+003100         88  VALID-COMORBID-CWF-RETURN-CD
+003200                     VALUES '10' '20' '30' '40' '50' '60'.
+003250     05  COMORBID-CWF-RETURN-CODE-ADDL  OCCURS 5 TIMES
+003260                                    PIC X(02).
+003300     05  P-PROV-TYPE                PIC X(02).
+003400     05  P-SPEC-PYMT-IND            PIC X(01).
+003500     05  P-QIP-REDUCTION            PIC X(01).
+003600     05  P-PROV-LOW-VOLUME-INDIC    PIC X(01).
+003700     05  P-PROV-WAIVE-BLEND-PAY-INDIC
+003800                                    PIC X(01).
+003900     05  P-GEO-MSA                  PIC 9(04).
+004000     05  P-GEO-CBSA                 PIC 9(05).
+004100     05  P-ESRD-RATE                PIC 9(04)V9(02).
+004200     05  BUNDLED-TEST-INDIC         PIC X(01).
+004300         88  BUNDLED-TEST                     VALUE 'T'.
+004350******************************************************************
+004360*    WIF-RATE-OVERRIDES - optional "what-if" rate-analysis       *
+004370*    overrides.  Left at zero on a normal claim so pricing is    *
+004380*    completely unchanged; a what-if harness populates one or    *
+004390*    more of these to reprice a claim against a proposed rate    *
+004395*    instead of the current-year CMS constant.                  *
+004396******************************************************************
+004397     05  WIF-RATE-OVERRIDES.
+004398         10  WIF-BASE-PAYMENT-RATE-OVER PIC 9(04)V9(02).
+004399         10  WIF-BUNDLED-BASE-PMT-RATE-OVER
+004400                                    PIC 9(04)V9(02).
+004401         10  WIF-TRAIN-ADD-ON-PMT-AMT-OVER
+004402                                    PIC 9(02)V9(02).
+004403         10  WIF-ADJ-AVG-MAP-AMT-LT-18-OVER
+004404                                    PIC 9(04)V9(02).
+004405         10  WIF-ADJ-AVG-MAP-AMT-GT-17-OVER
+004406                                    PIC 9(04)V9(02).
+004407         10  WIF-FIX-DOLLAR-LOSS-LT-18-OVER
+004408                                    PIC 9(04)V9(02).
+004409         10  WIF-FIX-DOLLAR-LOSS-GT-17-OVER
+004410                                    PIC 9(04)V9(02).
+004420/
+004500******************************************************************
+004600*    PPS-DATA-ALL - RESULTS PASSED BACK TO THE CALLER             *
+004700******************************************************************
+004800 01  PPS-DATA-ALL.
+004900     05  PPS-RTC                    PIC 9(02).
+004901     05  PPS-INVALID-COMORBID-CODE  PIC X(02).
+004910******************************************************************
+004920*    PPS-ADJUSTMENT-TRACKERS - one flag per adjustment that can  *
+004930*    feed into PPS-RTC, returned alongside it so a remit reader  *
+004940*    can see which adjustments fired without looking up the RTC  *
+004950*    legend in ESCAL191's 9000-SET-RETURN-CODE comments.         *
+004960******************************************************************
+004970     05  PPS-ADJUSTMENT-TRACKERS.
+004980         10  PPS-OUTLIER-TRACK          PIC X(01).
+004990         10  PPS-ACUTE-COMORBID-TRACK   PIC X(01).
+004991         10  PPS-CHRONIC-COMORBID-TRACK PIC X(01).
+004992         10  PPS-ONSET-TRACK            PIC X(01).
+004993         10  PPS-LOW-VOLUME-TRACK       PIC X(01).
+004994         10  PPS-TRAINING-TRACK         PIC X(01).
+004995         10  PPS-RETRAINING-TRACK       PIC X(01).
+004996         10  PPS-PEDIATRIC-TRACK        PIC X(01).
+004997         10  PPS-LOW-BMI-TRACK          PIC X(01).
+005000     05  PPS-CALC-VERS-CD           PIC X(05).
+005100     05  PPS-MSA                    PIC 9(04).
+005200     05  PPS-CBSA                   PIC 9(05).
+005300     05  PPS-WAGE-ADJ-RATE          PIC 9(04)V9(02).
+005400     05  PPS-COND-CODE              PIC X(02).
+005500     05  PPS-REV-CODE               PIC X(04).
+005600     05  PPS-NAT-LABOR-PCT          PIC 9(01)V9(05).
+005700     05  PPS-NAT-NONLABOR-PCT       PIC 9(01)V9(05).
+005800     05  PPS-AGE-FACTOR             PIC 9(01)V9(03).
+005900     05  PPS-BSA-FACTOR             PIC 9(01)V9(04).
+006000     05  PPS-BMI-FACTOR             PIC 9(01)V9(04).
+006100     05  PPS-BDGT-NEUT-RATE         PIC 9(01)V9(04).
+006200     05  PPS-2011-WAGE-ADJ-RATE     PIC 9(04)V9(04).
+006300     05  PPS-2011-NAT-LABOR-PCT     PIC 9(01)V9(05).
+006400     05  PPS-2011-NAT-NONLABOR-PCT  PIC 9(01)V9(05).
+006500     05  PPS-2011-AGE-FACTOR        PIC 9(01)V9(03).
+006600     05  PPS-2011-BSA-FACTOR        PIC 9(01)V9(04).
+006700     05  PPS-2011-BMI-FACTOR        PIC 9(01)V9(04).
+006800     05  PPS-2011-BDGT-NEUT-RATE    PIC 9(01)V9(04).
+006900     05  PPS-2011-COMORBID-MA       PIC X(02).
+007000     05  PPS-2011-COMORBID-MA-CC    PIC X(02).
+007100     05  PPS-2011-COMORBID-PAY      PIC X(02).
+007150     05  PPS-2011-COMORBID-PAY-ADDL  OCCURS 5 TIMES
+007160                                    PIC X(02).
+007200     05  PPS-2011-BLEND-COMP-RATE   PIC 9(07)V9(02).
+007300     05  PPS-2011-BLEND-PPS-RATE    PIC 9(07)V9(02).
+007400     05  PPS-2011-BLEND-OUTLIER-RATE
+007500                                    PIC 9(07)V9(02).
+007600     05  PPS-2011-FULL-COMP-RATE    PIC 9(07)V9(02).
+007700     05  PPS-2011-FULL-PPS-RATE     PIC 9(07)V9(02).
+007800     05  PPS-2011-FULL-OUTLIER-RATE PIC 9(07)V9(02).
+007900     05  PPS-FINAL-PAY-AMT          PIC 9(07)V9(02).
+008000     05  PPS-LOW-VOL-AMT            PIC 9(07)V9(04).
+008100     05  TDAPA-RETURN               PIC 9(07)V9(04).
+008200     05  COND-CD-73.
+008300         10  AMT-INDIC              PIC X(01).
+008400         10  BLOOD-DOLLAR           PIC 9(02)V9(02).
+008500         10  HEMO-CCPD-CAPD         PIC 9(01)V9(06).
+008600     05  CASE-MIX-FCTR-ADJ-RATE     PIC 9(04)V9(02).
+008700     05  BILL-DATA-TEST.
+008800         10  DRUG-ADD-ON-RETURN     PIC 9(01)V9(04).
+008900         10  MSA-WAGE-ADJ           PIC 9(01)V9(04).
+009000         10  CBSA-WAGE-ADJ          PIC 9(04)V9(02).
+009100         10  CBSA-WAGE-PMT-RATE     PIC 9(04)V9(02).
+009200         10  AGE-RETURN             PIC 9(03).
+009300         10  MSA-WAGE-AMT           PIC 9(04)V9(02).
+009400         10  CBSA-WAGE-INDEX        PIC 9(01)V9(04).
+009500         10  PPS-BSA                PIC 9(03)V9(04).
+009600         10  PPS-BMI                PIC 9(03)V9(04).
+009700         10  MSA-PCT                PIC 9(01)V9(02).
+009800         10  CBSA-PCT               PIC 9(01)V9(02).
+009900         10  COM-CBSA-PCT-BLEND     PIC 9(01)V9(02).
+010000         10  BUN-CBSA-PCT-BLEND     PIC 9(01)V9(02).
+010100         10  BUN-BSA                PIC 9(03)V9(04).
+010200         10  BUN-BMI                PIC 9(03)V9(04).
+010300         10  BUN-ONSET-FACTOR       PIC 9(01)V9(04).
+010400         10  BUN-COMORBID-MULTIPLIER
+010500                                    PIC 9(01)V9(03).
+010600         10  BUN-LOW-VOL-MULTIPLIER PIC 9(01)V9(03).
+010700         10  OUT-AGE-FACTOR         PIC 9(01)V9(03).
+010800         10  OUT-BSA                PIC 9(03)V9(04).
+010900         10  OUT-SB-BSA             PIC 9(01)V9(03).
+011000         10  OUT-BSA-FACTOR         PIC 9(01)V9(04).
+011100         10  OUT-BMI                PIC 9(03)V9(04).
+011200         10  OUT-BMI-FACTOR         PIC 9(01)V9(04).
+011300         10  OUT-ONSET-FACTOR       PIC 9(01)V9(04).
+011400         10  OUT-COMORBID-MULTIPLIER
+011500                                    PIC 9(01)V9(03).
+011600         10  OUT-PREDICTED-SERVICES-MAP
+011700                                    PIC 9(07)V9(04).
+011800         10  OUT-CASE-MIX-PREDICTED-MAP
+011900                                    PIC 9(07)V9(04).
+012000         10  OUT-HEMO-EQUIV-DIAL-SESSIONS
+012100                                    PIC 9(07)V9(04).
+012200         10  OUT-LOW-VOL-MULTIPLIER PIC 9(01)V9(03).
+012300         10  OUT-ADJ-AVG-MAP-AMT    PIC 9(03)V9(02).
+012400         10  OUT-IMPUTED-MAP        PIC 9(07)V9(04).
+012500         10  OUT-FIX-DOLLAR-LOSS    PIC 9(04)V9(02).
+012600         10  OUT-LOSS-SHARING-PCT   PIC 9(01)V9(02).
+012700         10  OUT-PREDICTED-MAP      PIC 9(07)V9(04).
+012800         10  OUT-NON-PER-DIEM-PAYMENT
+012900                                    PIC 9(07)V9(04).
+013000         10  OUT-HEMO-EQUIV-PAYMENT PIC 9(07)V9(04).
+013100         10  CR-BSA-MULTIPLIER      PIC 9(01)V9(03).
+013200         10  CR-BMI-MULTIPLIER      PIC 9(01)V9(03).
+013300         10  A-49-CENT-DRUG-ADJ     PIC 9(01)V9(02).
+013400         10  PPS-CM-BSA             PIC 9(01)V9(03).
+013500         10  PPS-CM-BMI-LT-18-5     PIC 9(01)V9(03).
+013600         10  PPS-BUN-BASE-PMT-RATE  PIC 9(04)V9(02).
+013700         10  PPS-BUN-CBSA-W-INDEX   PIC 9(01)V9(04).
+013800         10  BUN-ADJUSTED-BASE-WAGE-AMT
+013900                                    PIC 9(07)V9(04).
+014000         10  PPS-BUN-WAGE-ADJ-TRAIN-AMT
+014100                                    PIC 9(07)V9(04).
+014200         10  PPS-TRAINING-ADD-ON-PMT-AMT
+014300                                    PIC 9(02)V9(02).
+014400         10  COM-PAYMENT-RATE       PIC 9(04)V9(02).
+014410         10  BSA-NATL-AVG-IN-EFFECT PIC 9(01)V9(02).
+014420         10  OUT-ONSET-TRACK        PIC X(01).
+014430         10  OUT-TRAINING-TRACK     PIC X(01).
+014440         10  OUT-LOW-VOLUME-TRACK   PIC X(01).
+014500     05  PPS-NDC-TDAPA-DETAIL  OCCURS 10 TIMES.
+014600         10  PPS-NDC-CODE           PIC X(11).
+014700         10  PPS-NDC-TDAPA-AMT      PIC 9(07)V9(02).
