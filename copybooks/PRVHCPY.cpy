@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    PRVHCPY - PROVIDER SPECIFIC FILE CHANGE HISTORY RECORD       *
+000300*    One record per changed field, written by the maintenance    *
+000400*    program whenever a CHANGE transaction alters QIP-REDUCTION   *
+000500*    or PROV-LOW-VOLUME-INDIC on an existing provider.            *
+000600******************************************************************
+000700 01  PROVIDER-HISTORY-RECORD.
+000800     05  PRVH-PROVIDER-NUMBER       PIC X(06).
+000900     05  PRVH-CHANGE-DATE           PIC 9(08).
+001000     05  PRVH-FIELD-CHANGED         PIC X(20).
+001100     05  PRVH-OLD-VALUE             PIC X(01).
+001200     05  PRVH-NEW-VALUE             PIC X(01).
