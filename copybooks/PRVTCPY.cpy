@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    PRVTCPY - PROVIDER SPECIFIC FILE MAINTENANCE TRANSACTION     *
+000300*    One transaction adds, changes, deletes, or inquires on one   *
+000400*    PROVIDER-SPECIFIC-RECORD.                                   *
+000500******************************************************************
+000600 01  PROVIDER-TRANSACTION-RECORD.
+000700     05  PRVT-ACTION-CODE           PIC X(01).
+000800         88  PRVT-ADD                           VALUE 'A'.
+000900         88  PRVT-CHANGE                        VALUE 'C'.
+001000         88  PRVT-DELETE                        VALUE 'D'.
+001100         88  PRVT-INQUIRY                       VALUE 'I'.
+001200     05  PRVT-PROVIDER-NUMBER       PIC X(06).
+001300     05  PRVT-PROV-TYPE             PIC X(02).
+001400     05  PRVT-PROV-LOW-VOLUME-INDIC PIC X(01).
+001500     05  PRVT-PROV-WAIVE-BLEND-PAY-INDIC
+001600                                    PIC X(01).
+001700     05  PRVT-QIP-REDUCTION         PIC X(01).
+001800     05  PRVT-GEO-MSA               PIC 9(04).
+001900     05  PRVT-GEO-CBSA              PIC 9(05).
+002000     05  PRVT-EFF-DATE              PIC 9(08).
