@@ -0,0 +1,35 @@
+000100******************************************************************
+000200*    AUDTCPY - PERMANENT CLAIM AUDIT LOG RECORD                  *
+000300*    Written for every claim ESCALAUD prices, test or production,*
+000400*    so a payment can be explained from the log instead of       *
+000500*    re-running the claim through ESCAL191 in test mode.         *
+000600******************************************************************
+000700 01  AUDIT-LOG-RECORD.
+000800     05  AUD-PROVIDER-NUMBER        PIC X(06).
+000900     05  AUD-CLAIM-NUMBER           PIC X(13).
+001000     05  AUD-PPS-RTC                PIC 9(02).
+001100     05  AUD-PPS-FINAL-PAY-AMT      PIC 9(07)V9(02).
+001200     05  AUD-DRUG-ADD-ON-RETURN     PIC 9(01)V9(04).
+001300     05  AUD-CBSA-WAGE-ADJ          PIC 9(04)V9(02).
+001400     05  AUD-CBSA-WAGE-PMT-RATE     PIC 9(04)V9(02).
+001500     05  AUD-AGE-RETURN             PIC 9(03).
+001600     05  AUD-CBSA-WAGE-INDEX        PIC 9(01)V9(04).
+001700     05  AUD-BSA                    PIC 9(03)V9(04).
+001800     05  AUD-BMI                    PIC 9(03)V9(04).
+001900     05  AUD-BUN-BSA                PIC 9(03)V9(04).
+002000     05  AUD-BUN-BMI                PIC 9(03)V9(04).
+002100     05  AUD-BUN-ONSET-FACTOR       PIC 9(01)V9(04).
+002200     05  AUD-BUN-COMORBID-MULTIPLIER
+002300                                    PIC 9(01)V9(03).
+002400     05  AUD-BUN-LOW-VOL-MULTIPLIER PIC 9(01)V9(03).
+002500     05  AUD-OUT-AGE-FACTOR         PIC 9(01)V9(03).
+002600     05  AUD-OUT-BSA-FACTOR         PIC 9(01)V9(04).
+002700     05  AUD-OUT-BMI-FACTOR         PIC 9(01)V9(04).
+002800     05  AUD-OUT-ONSET-FACTOR       PIC 9(01)V9(04).
+002900     05  AUD-OUT-COMORBID-MULTIPLIER
+003000                                    PIC 9(01)V9(03).
+003100     05  AUD-OUT-LOW-VOL-MULTIPLIER PIC 9(01)V9(03).
+003200     05  AUD-PPS-BUN-BASE-PMT-RATE  PIC 9(04)V9(02).
+003300     05  AUD-PPS-BUN-CBSA-W-INDEX   PIC 9(01)V9(04).
+003400     05  AUD-COM-PAYMENT-RATE       PIC 9(04)V9(02).
+003500     05  AUD-BSA-NATL-AVG-IN-EFFECT PIC 9(01)V9(02).
