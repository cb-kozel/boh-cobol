@@ -0,0 +1,9 @@
+000100******************************************************************
+000200*    RTCCPY - RETURN CODE TRACKER EXTENSION                      *
+000300*    Continuation of the 01 PAID-RETURN-CODE-TRACKERS group      *
+000400*    declared in each ESCALxxx subroutine's WORKING-STORAGE.     *
+000500*    Carried in its own member so that new paid-adjustment       *
+000600*    trackers can be added without a recompile of the 01-level   *
+000700*    group itself.                                               *
+000800******************************************************************
+000900     05  FILLER                     PIC X(01).
