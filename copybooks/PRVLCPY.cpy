@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    PRVLCPY - PROVIDER TREATMENT COUNT / LOW-VOLUME HISTORY     *
+000300*    Keyed by CCN (PROVIDER NUMBER).  Carries a rolling five-    *
+000400*    year history of the treatment counts reported for each      *
+000500*    provider so the low-volume indicator can be derived from    *
+000600*    an actual count on file instead of trusted blind from the   *
+000700*    bill.  PRVL-NEXT-SLOT is a circular index into the history  *
+000800*    table - once all five slots are used the oldest year is     *
+000900*    overwritten by the newest.                                  *
+001000******************************************************************
+001100 01  PROVIDER-TREATMENT-HISTORY-RECORD.
+001200     05  PRVL-PROVIDER-NUMBER       PIC X(06).
+001300     05  PRVL-CURRENT-LOW-VOLUME-INDIC
+001400                                    PIC X(01).
+001500     05  PRVL-LAST-UPDATE-DATE      PIC 9(08).
+001600     05  PRVL-NEXT-SLOT             PIC 9(01).
+001700     05  PRVL-HIST-ENTRY  OCCURS 5 TIMES.
+001800         10  PRVL-HIST-YEAR         PIC 9(04).
+001900         10  PRVL-HIST-TREATMENT-COUNT
+002000                                    PIC 9(05).
