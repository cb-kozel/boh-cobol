@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*    WYCACPY - WAGE INDEX YEAR-OVER-YEAR ALERT THRESHOLD RECORD  *
+000300*    One record, read once by ESCALWYC, giving the percentage    *
+000400*    move in either wage index (composite or bundled) that       *
+000500*    triggers a correction alert for a CBSA's incoming value     *
+000600*    against the prior effective row already on the Wage Index   *
+000700*    Master File - configurable so the threshold can be tuned    *
+000800*    without changing the program.                               *
+000900******************************************************************
+001000 01  WAGE-YOY-ALERT-CONTROL-RECORD.
+001100     05  WYCA-THRESHOLD-PCT         PIC 9(03)V9(02).
