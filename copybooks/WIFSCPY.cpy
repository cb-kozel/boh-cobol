@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    WIFSCPY - WHAT-IF RATE-MODELING SCENARIO RECORD              *
+000300*    One record, read once at the start of a what-if run, that   *
+000400*    carries the rate-analysis team's proposed replacements for  *
+000500*    the year-to-year CMS rate/threshold constants.  A field     *
+000600*    left at zero leaves that constant at its current-year CMS   *
+000700*    default - the same rule ESCAL191 applies to the WIF-xxx-    *
+000800*    OVER fields on BILL-NEW-DATA, since this record is simply   *
+000900*    moved into BILL-NEW-DATA's WIF-RATE-OVERRIDES group once    *
+001000*    per run rather than once per claim.                         *
+001100******************************************************************
+001200 01  WIF-SCENARIO-RECORD.
+001300     05  WIF-SCN-BASE-PAYMENT-RATE  PIC 9(04)V9(02).
+001400     05  WIF-SCN-BUNDLED-BASE-PMT-RATE
+001500                                    PIC 9(04)V9(02).
+001600     05  WIF-SCN-TRAINING-ADD-ON-PMT-AMT
+001700                                    PIC 9(02)V9(02).
+001800     05  WIF-SCN-ADJ-AVG-MAP-AMT-LT-18
+001900                                    PIC 9(04)V9(02).
+002000     05  WIF-SCN-ADJ-AVG-MAP-AMT-GT-17
+002100                                    PIC 9(04)V9(02).
+002200     05  WIF-SCN-FIX-DOLLAR-LOSS-LT-18
+002300                                    PIC 9(04)V9(02).
+002400     05  WIF-SCN-FIX-DOLLAR-LOSS-GT-17
+002500                                    PIC 9(04)V9(02).
