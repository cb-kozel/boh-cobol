@@ -0,0 +1,49 @@
+000100******************************************************************
+000200*    CLAIMXCPY - FLAT CLAIM EXTRACT RECORD                       *
+000300*    Sequential-file record layout shared by the batch utilities *
+000400*    that read a claim extract and feed it to the ESCALxxx /     *
+000500*    ESCALCMP calculation engines.  Field-for-field it carries   *
+000600*    the same data as BILL-NEW-DATA / WAGECPY, but under its own *
+000700*    CX- prefix so a program can COPY this AND COPY BILLCPY in   *
+000800*    the same WORKING-STORAGE without a duplicate-name conflict. *
+000900******************************************************************
+001000 01  CLAIM-EXTRACT-RECORD.
+001100     05  CX-PROVIDER-NUMBER         PIC X(06).
+001200     05  CX-CLAIM-NUMBER            PIC X(13).
+001300     05  CX-COND-CODE               PIC X(02).
+001400     05  CX-REV-CODE                PIC X(04).
+001500     05  CX-DOB-DATE                PIC 9(08).
+001600     05  CX-THRU-DATE               PIC 9(08).
+001700     05  CX-LINE-ITEM-DATE-SERVICE  PIC 9(08).
+001800     05  CX-DIALYSIS-START-DATE     PIC 9(08).
+001900     05  CX-PATIENT-HGT             PIC 9(03)V9(02).
+002000     05  CX-PATIENT-WGT             PIC 9(03)V9(02).
+002100     05  CX-CLAIM-NUM-DIALYSIS-SESSIONS
+002200                                    PIC 9(02).
+002300     05  CX-TOT-PRICE-SB-OUTLIER    PIC 9(07)V9(02).
+002400     05  CX-PAYER-ONLY-VC-Q8        PIC 9(07)V9(02).
+002450     05  CX-NDC-DETAIL  OCCURS 10 TIMES.
+002460         10  CX-NDC-CODE            PIC X(11).
+002470         10  CX-NDC-DRUG-AMT        PIC 9(07)V9(02).
+002500     05  CX-COMORBID-DATA  OCCURS 6 TIMES
+002600                                    PIC X(02).
+002700     05  CX-COMORBID-CWF-RETURN-CODE
+002800                                    PIC X(02).
+002820     05  CX-COMORBID-CWF-RETURN-CODE-ADDL  OCCURS 5 TIMES
+002830                                    PIC X(02).
+002900     05  CX-PROV-TYPE               PIC X(02).
+003000     05  CX-SPEC-PYMT-IND           PIC X(01).
+003100     05  CX-QIP-REDUCTION           PIC X(01).
+003200     05  CX-PROV-LOW-VOLUME-INDIC   PIC X(01).
+003300     05  CX-PROV-WAIVE-BLEND-PAY-INDIC
+003400                                    PIC X(01).
+003500     05  CX-GEO-MSA                 PIC 9(04).
+003600     05  CX-GEO-CBSA                PIC 9(05).
+003700     05  CX-ESRD-RATE               PIC 9(04)V9(02).
+003800     05  CX-BUNDLED-TEST-INDIC      PIC X(01).
+003900     05  CX-WAGE-NEW-RATE-CBSA      PIC 9(05).
+004000     05  CX-WAGE-NEW-RATE-AMT       PIC 9(04)V9(02).
+004100     05  CX-COM-CBSA-NUMBER         PIC 9(05).
+004200     05  CX-COM-CBSA-W-INDEX        PIC 9(01)V9(04).
+004300     05  CX-BUN-CBSA-NUMBER         PIC 9(05).
+004400     05  CX-BUN-CBSA-W-INDEX        PIC 9(01)V9(04).
