@@ -0,0 +1,180 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALRUR.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALRUR - NEW PROGRAM
+000700*         - CROSS-CHECKS THE CBSA THE BILL CARRIES AGAINST THE
+000800*           CBSA ON FILE FOR THE PROVIDER (PRVFCPY, MAINTAINED
+000900*           BY ESCALPRV) AND FLAGS ANY CLAIM WHERE THE TWO
+001000*           DISAGREE ON WHETHER THE PROVIDER IS RURAL (CBSA <
+001100*           100).  ESCAL191'S 2000-CALCULATE-BUNDLED-FACTORS AND
+001200*           2500-CALC-OUTLIER-FACTORS KEY THE RURAL MULTIPLIER
+001300*           PURELY OFF THE BILL'S OWN P-GEO-CBSA, SO A MISCODED
+001400*           CBSA ON THE BILL WOULD OTHERWISE SLIP THROUGH WITH
+001500*           NO CROSS-CHECK AGAINST WHAT WE OTHERWISE KNOW ABOUT
+001600*           THE PROVIDER.
+001700******************************************************************
+001800 DATE-COMPILED.
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.            IBM-Z990.
+002200 OBJECT-COMPUTER.            IBM-Z990.
+002300 INPUT-OUTPUT  SECTION.
+002400 FILE-CONTROL.
+002500     SELECT RURAL-CLAIM-IN      ASSIGN TO RURCLM
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT PROVIDER-FILE       ASSIGN TO PROVFILE
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS PRVF-PROVIDER-NUMBER.
+003100     SELECT RURAL-EXCEPTION-RPT ASSIGN TO RURRPT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  RURAL-CLAIM-IN
+003700     LABEL RECORDS ARE STANDARD
+003800     RECORDING MODE IS F.
+003900 COPY CLAIMXCPY.
+004000/
+004100 FD  PROVIDER-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300 COPY PRVFCPY.
+004400/
+004500 FD  RURAL-EXCEPTION-RPT
+004600     LABEL RECORDS ARE STANDARD
+004700     RECORDING MODE IS F.
+004800 01  RURRPT-RECORD                  PIC X(100).
+004900/
+005000 WORKING-STORAGE SECTION.
+005100 01  W-STORAGE-REF                  PIC X(46) VALUE
+005200     'ESCALRUR      - W O R K I N G   S T O R A G E'.
+005300
+005400 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+005500     88  END-OF-FILE                           VALUE 'Y'.
+005600     88  NOT-END-OF-FILE                        VALUE 'N'.
+005700
+005800 01  WS-PROVF-NOT-FOUND-SWITCH      PIC X(01) VALUE 'N'.
+005900     88  PROVF-RECORD-NOT-FOUND                VALUE 'Y'.
+006000     88  PROVF-RECORD-FOUND                     VALUE 'N'.
+006100
+006200 01  WS-CLAIM-COUNT                 PIC 9(07) VALUE ZERO.
+006300 01  WS-EXCEPTION-COUNT             PIC 9(07) VALUE ZERO.
+006400 01  WS-UNVERIFIED-COUNT            PIC 9(07) VALUE ZERO.
+006500
+006600 01  RPT-HEADING-1.
+006700     05  FILLER                     PIC X(05) VALUE SPACES.
+006800     05  FILLER                     PIC X(40) VALUE
+006900         'RURAL ADJUSTMENT ELIGIBILITY EXCEPTIONS'.
+007000
+007100 01  RPT-HEADING-2.
+007200     05  FILLER                     PIC X(05) VALUE SPACES.
+007300     05  FILLER                     PIC X(16) VALUE
+007400         'CLAIM NUMBER'.
+007500     05  FILLER                     PIC X(10) VALUE 'PROVIDER'.
+007600     05  FILLER                     PIC X(10) VALUE 'BILL CBSA'.
+007700     05  FILLER                     PIC X(10) VALUE 'PRV CBSA'.
+007800     05  FILLER                     PIC X(20) VALUE 'REASON'.
+007900
+008000 01  RPT-DETAIL-LINE.
+008100     05  FILLER                     PIC X(05) VALUE SPACES.
+008200     05  RPT-CLAIM-NUMBER           PIC X(13).
+008300     05  FILLER                     PIC X(03) VALUE SPACES.
+008400     05  RPT-PROVIDER-NUMBER        PIC X(06).
+008500     05  FILLER                     PIC X(04) VALUE SPACES.
+008600     05  RPT-BILL-CBSA              PIC 9(05).
+008700     05  FILLER                     PIC X(04) VALUE SPACES.
+008800     05  RPT-PRVF-CBSA              PIC 9(05).
+008900     05  FILLER                     PIC X(04) VALUE SPACES.
+009000     05  RPT-REASON                 PIC X(30).
+009100
+009200 01  RPT-TOTALS-LINE.
+009300     05  FILLER                     PIC X(05) VALUE SPACES.
+009400     05  FILLER                     PIC X(15) VALUE
+009500         'CLAIMS CHECKED:'.
+009600     05  RPT-CLAIM-COUNT            PIC ZZZ,ZZ9.
+009700     05  FILLER                     PIC X(05) VALUE SPACES.
+009800     05  FILLER                     PIC X(11) VALUE
+009900         'EXCEPTIONS:'.
+010000     05  RPT-EXCEPTION-COUNT        PIC ZZZ,ZZ9.
+010100     05  FILLER                     PIC X(05) VALUE SPACES.
+010200     05  FILLER                     PIC X(12) VALUE
+010300         'UNVERIFIED:'.
+010400     05  RPT-UNVERIFIED-COUNT       PIC ZZZ,ZZ9.
+010500/
+010600 PROCEDURE DIVISION.
+010700
+010800 0000-MAINLINE.
+010900     PERFORM 1000-INITIALIZE.
+011000     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+011100     PERFORM 4000-PRINT-TOTALS.
+011200     PERFORM 5000-TERMINATE.
+011300     GOBACK.
+011400/
+011500 1000-INITIALIZE.
+011600     OPEN INPUT  RURAL-CLAIM-IN.
+011700     OPEN INPUT  PROVIDER-FILE.
+011800     OPEN OUTPUT RURAL-EXCEPTION-RPT.
+011900
+012000     WRITE RURRPT-RECORD         FROM RPT-HEADING-1.
+012100     WRITE RURRPT-RECORD         FROM RPT-HEADING-2.
+012200
+012300     PERFORM 2900-READ-NEXT-CLAIM.
+012400/
+012500 2000-PROCESS-CLAIMS.
+012600     ADD 1                          TO WS-CLAIM-COUNT.
+012700     PERFORM 2200-CROSS-CHECK-CLAIM.
+012800     PERFORM 2900-READ-NEXT-CLAIM.
+012900/
+013000 2200-CROSS-CHECK-CLAIM.
+013100     MOVE CX-PROVIDER-NUMBER        TO PRVF-PROVIDER-NUMBER.
+013200
+013300     READ PROVIDER-FILE
+013400         INVALID KEY
+013500            MOVE 'Y'                TO WS-PROVF-NOT-FOUND-SWITCH
+013600         NOT INVALID KEY
+013700            MOVE 'N'                TO WS-PROVF-NOT-FOUND-SWITCH
+013800     END-READ.
+013900
+014000     IF PROVF-RECORD-NOT-FOUND  THEN
+014100        ADD 1                       TO WS-UNVERIFIED-COUNT
+014200        MOVE CX-CLAIM-NUMBER        TO RPT-CLAIM-NUMBER
+014300        MOVE CX-PROVIDER-NUMBER     TO RPT-PROVIDER-NUMBER
+014400        MOVE CX-GEO-CBSA            TO RPT-BILL-CBSA
+014500        MOVE ZERO                   TO RPT-PRVF-CBSA
+014600        MOVE 'PROVIDER NOT ON FILE' TO RPT-REASON
+014700        WRITE RURRPT-RECORD  FROM RPT-DETAIL-LINE
+014800     ELSE
+014900        IF (CX-GEO-CBSA < 100 AND PRVF-GEO-CBSA NOT < 100)
+014920           OR (CX-GEO-CBSA NOT < 100 AND PRVF-GEO-CBSA < 100)
+014940           THEN
+015000           ADD 1                    TO WS-EXCEPTION-COUNT
+015100           MOVE CX-CLAIM-NUMBER     TO RPT-CLAIM-NUMBER
+015200           MOVE CX-PROVIDER-NUMBER  TO RPT-PROVIDER-NUMBER
+015300           MOVE CX-GEO-CBSA         TO RPT-BILL-CBSA
+015400           MOVE PRVF-GEO-CBSA       TO RPT-PRVF-CBSA
+015500           IF CX-GEO-CBSA < 100  THEN
+015600              MOVE 'BILL RURAL, PROVIDER URBAN' TO RPT-REASON
+015700           ELSE
+015800              MOVE 'BILL URBAN, PROVIDER RURAL' TO RPT-REASON
+015900           END-IF
+016000           WRITE RURRPT-RECORD  FROM RPT-DETAIL-LINE
+016100        END-IF
+016200     END-IF.
+016300/
+016400 2900-READ-NEXT-CLAIM.
+016500     READ RURAL-CLAIM-IN
+016600         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+016700     END-READ.
+016800/
+016900 4000-PRINT-TOTALS.
+017000     MOVE WS-CLAIM-COUNT            TO RPT-CLAIM-COUNT.
+017100     MOVE WS-EXCEPTION-COUNT        TO RPT-EXCEPTION-COUNT.
+017200     MOVE WS-UNVERIFIED-COUNT       TO RPT-UNVERIFIED-COUNT.
+017300     WRITE RURRPT-RECORD  FROM RPT-TOTALS-LINE.
+017400/
+017500 5000-TERMINATE.
+017600     CLOSE RURAL-CLAIM-IN
+017700           PROVIDER-FILE
+017800           RURAL-EXCEPTION-RPT.
