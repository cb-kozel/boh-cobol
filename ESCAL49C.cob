@@ -0,0 +1,201 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCAL49C.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCAL49C - NEW PROGRAM
+000700*         - REPRICES A 2011 DATE-OF-SERVICE CLAIM THROUGH ESCAL122
+000800*           AND CONFIRMS A-49-CENT-DRUG-ADJ (RETURNED AS A-49-
+000900*           CENT-DRUG-ADJ IN BILL-DATA-TEST) STILL COMES BACK AS
+001000*           THE ONE-YEAR-ONLY 49-CENT PART D DRUG ADJUSTMENT,
+001100*           DOCUMENTED IN ESCAL122'S HEADER AS ONLY APPLICABLE TO
+001200*           THE 2011 PRICER BEFORE IT WAS FOLDED INTO BASE-
+001300*           PAYMENT-RATE STARTING IN 2012.  ANY 2011-DOS CLAIM
+001400*           THAT COMES BACK WITHOUT THE 49-CENT ADD-ON IS LISTED
+001500*           AS AN EXCEPTION SO THE ADJUSTMENT DOESN'T QUIETLY GET
+001600*           LOST TRACK OF YEARS LATER.
+001700******************************************************************
+001800 DATE-COMPILED.
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.            IBM-Z990.
+002200 OBJECT-COMPUTER.            IBM-Z990.
+002300 INPUT-OUTPUT  SECTION.
+002400 FILE-CONTROL.
+002500     SELECT RECON-CLAIM-IN       ASSIGN TO RECCLM
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT RECON-EXCEPTION-RPT  ASSIGN TO RECRPT
+002800         ORGANIZATION IS SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  RECON-CLAIM-IN
+003300     LABEL RECORDS ARE STANDARD
+003400     RECORDING MODE IS F.
+003500 COPY CLAIMXCPY.
+003600/
+003700 FD  RECON-EXCEPTION-RPT
+003800     LABEL RECORDS ARE STANDARD
+003900     RECORDING MODE IS F.
+004000 01  RECRPT-RECORD                  PIC X(100).
+004100/
+004200 WORKING-STORAGE SECTION.
+004300 01  W-STORAGE-REF                  PIC X(46) VALUE
+004400     'ESCAL49C      - W O R K I N G   S T O R A G E'.
+004500
+004600 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004700     88  END-OF-FILE                           VALUE 'Y'.
+004800     88  NOT-END-OF-FILE                        VALUE 'N'.
+004900
+005000 01  WS-SUB                         PIC 9(04).
+005100 01  WS-2011-CLAIM-COUNT            PIC 9(07) VALUE ZERO.
+005200 01  WS-EXCEPTION-COUNT             PIC 9(07) VALUE ZERO.
+005210 01  WS-NOT-PRICED-COUNT            PIC 9(07) VALUE ZERO.
+005300 01  EXP-49-CENT-DRUG-ADJ           PIC 9(01)V9(02) VALUE 0.49.
+005400
+005500 01  RPT-HEADING-1.
+005600     05  FILLER                     PIC X(05) VALUE SPACES.
+005700     05  FILLER                     PIC X(46) VALUE
+005800         '2011 49-CENT PART D DRUG ADJ RECONCILIATION'.
+005900
+006000 01  RPT-HEADING-2.
+006100     05  FILLER                     PIC X(05) VALUE SPACES.
+006200     05  FILLER                     PIC X(16) VALUE
+006300         'CLAIM NUMBER'.
+006400     05  FILLER                     PIC X(10) VALUE 'DOS'.
+006500     05  FILLER                     PIC X(16) VALUE
+006550         'ADJ RETURNED'.
+006600
+006700 01  RPT-DETAIL-LINE.
+006800     05  FILLER                     PIC X(05) VALUE SPACES.
+006900     05  RPT-CLAIM-NUMBER           PIC X(13).
+007000     05  FILLER                     PIC X(03) VALUE SPACES.
+007100     05  RPT-DOS                    PIC 9(08).
+007200     05  FILLER                     PIC X(04) VALUE SPACES.
+007300     05  RPT-ADJ-RETURNED           PIC 9.99.
+007400
+007500 01  RPT-TOTALS-LINE.
+007600     05  FILLER                     PIC X(05) VALUE SPACES.
+007700     05  FILLER                     PIC X(18) VALUE
+007800         '2011 DOS CLAIMS:'.
+007900     05  RPT-CLAIM-COUNT            PIC ZZZ,ZZ9.
+008000     05  FILLER                     PIC X(05) VALUE SPACES.
+008100     05  FILLER                     PIC X(16) VALUE
+008200         'EXCEPTIONS:'.
+008300     05  RPT-EXCEPTION-COUNT        PIC ZZZ,ZZ9.
+008350     05  FILLER                     PIC X(05) VALUE SPACES.
+008360     05  FILLER                     PIC X(16) VALUE
+008370         'NOT PRICED:'.
+008380     05  RPT-NOT-PRICED-COUNT       PIC ZZZ,ZZ9.
+008400/
+008500 COPY BILLCPY.
+008600/
+008700 COPY WAGECPY.
+008800/
+008900 PROCEDURE DIVISION.
+009000
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE.
+009300     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+009400     PERFORM 4000-PRINT-TOTALS.
+009500     PERFORM 5000-TERMINATE.
+009600     GOBACK.
+009700/
+009800 1000-INITIALIZE.
+009900     OPEN INPUT  RECON-CLAIM-IN
+010000     OPEN OUTPUT RECON-EXCEPTION-RPT.
+010100
+010200     WRITE RECRPT-RECORD         FROM RPT-HEADING-1.
+010300     WRITE RECRPT-RECORD         FROM RPT-HEADING-2.
+010400
+010500     PERFORM 2900-READ-NEXT-CLAIM.
+010600/
+010700 2000-PROCESS-CLAIMS.
+010800     IF CX-LINE-ITEM-DATE-SERVICE >= 20110101  AND
+010900        CX-LINE-ITEM-DATE-SERVICE <= 20111231  THEN
+011000        ADD 1                       TO WS-2011-CLAIM-COUNT
+011100        PERFORM 2200-RECONCILE-CLAIM
+011200     END-IF
+011300     PERFORM 2900-READ-NEXT-CLAIM.
+011400/
+011500 2200-RECONCILE-CLAIM.
+011600     MOVE CX-COND-CODE                     TO B-COND-CODE
+011700     MOVE CX-REV-CODE                      TO B-REV-CODE
+011800     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+011900     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+012000     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+012100                                    B-LINE-ITEM-DATE-SERVICE
+012200     MOVE CX-DIALYSIS-START-DATE            TO
+012300                                    B-DIALYSIS-START-DATE
+012400     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+012500     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+012600     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+012700                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+012800     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+012900                                    B-TOT-PRICE-SB-OUTLIER
+013000     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+013100     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+013200        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+013300        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+013400                                    B-NDC-DRUG-AMT (WS-SUB)
+013500     END-PERFORM
+013600     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+013700     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+013800     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+013900     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+014000     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+014100     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+014200     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+014300                                    COMORBID-CWF-RETURN-CODE
+014400     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+014500     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+014600     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+014700     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+014800                                    P-PROV-LOW-VOLUME-INDIC
+014900     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+015000                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+015100     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+015200     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+015300     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+015400     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+015500     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+015600     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+015700     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+015800     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+015900     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+016000     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+016100
+016200     INITIALIZE PPS-DATA-ALL.
+016300
+016400     CALL 'ESCAL122'              USING BILL-NEW-DATA
+016500                                        PPS-DATA-ALL
+016600                                        WAGE-NEW-RATE-RECORD
+016700                                        COM-CBSA-WAGE-RECORD
+016800                                        BUN-CBSA-WAGE-RECORD.
+016900
+017000     IF PPS-RTC NOT = 00  THEN
+017020        ADD 1                       TO WS-NOT-PRICED-COUNT
+017040     ELSE
+017050        IF A-49-CENT-DRUG-ADJ NOT = EXP-49-CENT-DRUG-ADJ  THEN
+017100           ADD 1                    TO WS-EXCEPTION-COUNT
+017200           MOVE CX-CLAIM-NUMBER     TO RPT-CLAIM-NUMBER
+017300           MOVE CX-LINE-ITEM-DATE-SERVICE TO RPT-DOS
+017400           MOVE A-49-CENT-DRUG-ADJ  TO RPT-ADJ-RETURNED
+017500           WRITE RECRPT-RECORD  FROM RPT-DETAIL-LINE
+017550        END-IF
+017600     END-IF.
+017700/
+017800 2900-READ-NEXT-CLAIM.
+017900     READ RECON-CLAIM-IN
+018000         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+018100     END-READ.
+018200/
+018300 4000-PRINT-TOTALS.
+018400     MOVE WS-2011-CLAIM-COUNT       TO RPT-CLAIM-COUNT.
+018500     MOVE WS-EXCEPTION-COUNT        TO RPT-EXCEPTION-COUNT.
+018550     MOVE WS-NOT-PRICED-COUNT       TO RPT-NOT-PRICED-COUNT.
+018600     WRITE RECRPT-RECORD  FROM RPT-TOTALS-LINE.
+018700/
+018800 5000-TERMINATE.
+018900     CLOSE RECON-CLAIM-IN
+019000           RECON-EXCEPTION-RPT.
