@@ -0,0 +1,189 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALCDT.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALCDT - NEW PROGRAM
+000700*         - EVERY ESCALxxx VERSION (122 THROUGH 191) NOW CARRIES
+000800*           AN 'ESCALxxxC' ENTRY POINT THAT HANDS BACK ITS OWN
+000900*           COMPILED RATE-CONSTANTS-RECORD (RATECCPY) INSTEAD OF
+001000*           THAT VERSION'S ANNUAL CHANGES BEING TRUSTED ONLY FROM
+001100*           THE HAND-WRITTEN MOD-HISTORY COMMENT BLOCK.  THIS
+001200*           PROGRAM CALLS THAT ENTRY POINT FOR TWO VERSIONS NAMED
+001300*           ON THE CONTROL RECORD AND PRINTS A SIDE-BY-SIDE DIFF
+001400*           OF EVERY CONSTANT, SO THE WRITTEN CHANGE NOTES CAN BE
+001500*           SANITY-CHECKED AGAINST THE REAL COMPILED VALUES BEFORE
+001600*           SIGN-OFF EACH NOVEMBER.
+001700******************************************************************
+001800 DATE-COMPILED.
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.            IBM-Z990.
+002200 OBJECT-COMPUTER.            IBM-Z990.
+002300 INPUT-OUTPUT  SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CDT-CONTROL-IN      ASSIGN TO CDTCTL
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT CDT-DIFF-REPORT     ASSIGN TO CDTRPT
+002800         ORGANIZATION IS SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CDT-CONTROL-IN
+003300     LABEL RECORDS ARE STANDARD
+003400     RECORDING MODE IS F.
+003500 01  CDTCTL-RECORD.
+003600     05  CDTCTL-VERSION-1           PIC X(03).
+003700     05  CDTCTL-VERSION-2           PIC X(03).
+003800     05  FILLER                     PIC X(94).
+003900/
+004000 FD  CDT-DIFF-REPORT
+004100     LABEL RECORDS ARE STANDARD
+004200     RECORDING MODE IS F.
+004300 01  CDTRPT-RECORD                  PIC X(100).
+004400/
+004500 WORKING-STORAGE SECTION.
+004600 01  W-STORAGE-REF                  PIC X(46) VALUE
+004700     'ESCALCDT      - W O R K I N G   S T O R A G E'.
+004800
+004900 01  WS-PROGRAM-ID-1                PIC X(09).
+005000 01  WS-PROGRAM-ID-2                PIC X(09).
+005100
+005200 01  WS-SUB                         PIC 9(02).
+005300
+005400 01  WS-CONSTANT-NAME-TABLE.
+005500     05  FILLER  PIC X(26) VALUE 'BUNDLED-BASE-PMT-RATE'.
+005600     05  FILLER  PIC X(26) VALUE 'BUN-NAT-LABOR-PCT'.
+005700     05  FILLER  PIC X(26) VALUE 'ADJ-AVG-MAP-AMT-GT-17'.
+005800     05  FILLER  PIC X(26) VALUE 'ADJ-AVG-MAP-AMT-LT-18'.
+005900     05  FILLER  PIC X(26) VALUE 'FIX-DOLLAR-LOSS-GT-17'.
+006000     05  FILLER  PIC X(26) VALUE 'FIX-DOLLAR-LOSS-LT-18'.
+006100     05  FILLER  PIC X(26) VALUE 'TRAINING-ADD-ON-PMT-AMT'.
+006200 01  WS-CONSTANT-NAME-TABLE-R REDEFINES WS-CONSTANT-NAME-TABLE.
+006300     05  WS-CONSTANT-NAME  OCCURS 7 TIMES   PIC X(26).
+006400
+006500 01  WS-VALUE-1-TABLE.
+006600     05  WS-VALUE-1  OCCURS 7 TIMES         PIC 9(04)V9(05).
+006700
+006800 01  WS-VALUE-2-TABLE.
+006900     05  WS-VALUE-2  OCCURS 7 TIMES         PIC 9(04)V9(05).
+007000
+007100 01  WS-VALUE-DIFF-TABLE.
+007200     05  WS-VALUE-DIFF  OCCURS 7 TIMES      PIC S9(04)V9(05).
+007300
+007400 01  RPT-HEADING-1.
+007500     05  FILLER                     PIC X(05) VALUE SPACES.
+007600     05  FILLER                     PIC X(35) VALUE
+007700         'ANNUAL RATE CONSTANT DIFF - VERSION'.
+007800     05  RPT-H1-VERSION-1           PIC X(04).
+007900     05  FILLER                     PIC X(03) VALUE 'VS.'.
+008000     05  RPT-H1-VERSION-2           PIC X(04).
+008100
+008200 01  RPT-HEADING-2.
+008300     05  FILLER                     PIC X(05) VALUE SPACES.
+008400     05  FILLER                     PIC X(26) VALUE 'CONSTANT'.
+008500     05  FILLER                     PIC X(14) VALUE 'VERSION 1'.
+008600     05  FILLER                     PIC X(14) VALUE 'VERSION 2'.
+008700     05  FILLER                     PIC X(14) VALUE 'DIFFERENCE'.
+008800
+008900 01  RPT-DETAIL-LINE.
+008950     05  FILLER                     PIC X(05) VALUE SPACES.
+009000     05  RPT-CONSTANT-NAME          PIC X(26).
+009200     05  RPT-VALUE-1                PIC ZZZ9.99999.
+009300     05  FILLER                     PIC X(03) VALUE SPACES.
+009400     05  RPT-VALUE-2                PIC ZZZ9.99999.
+009500     05  FILLER                     PIC X(03) VALUE SPACES.
+009600     05  RPT-VALUE-DIFF             PIC -ZZZ9.99999.
+009700/
+009800 COPY RATECCPY.
+009900*COPY "RATECCPY.CPY".
+010000/
+010100 COPY RATECCPY REPLACING
+010110    ==RATE-CONSTANTS-RECORD==    BY ==RATE-CONSTANTS-RECORD-2==
+010120    ==RC-BUNDLED-BASE-PMT-RATE== BY ==RC2-BUNDLED-BASE-PMT-RATE==
+010130    ==RC-BUN-NAT-LABOR-PCT==     BY ==RC2-BUN-NAT-LABOR-PCT==
+010140    ==RC-ADJ-AVG-MAP-AMT-GT-17== BY ==RC2-ADJ-AVG-MAP-AMT-GT-17==
+010150    ==RC-ADJ-AVG-MAP-AMT-LT-18== BY ==RC2-ADJ-AVG-MAP-AMT-LT-18==
+010160    ==RC-FIX-DOLLAR-LOSS-GT-17== BY ==RC2-FIX-DOLLAR-LOSS-GT-17==
+010170    ==RC-FIX-DOLLAR-LOSS-LT-18== BY ==RC2-FIX-DOLLAR-LOSS-LT-18==
+010180    ==RC-TRAINING-ADD-ON-PMT-AMT== BY
+010190    ==RC2-TRAINING-ADD-ON-PMT-AMT==.
+010400/
+010500 PROCEDURE DIVISION.
+010600
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE.
+010900     PERFORM 2000-GET-BOTH-VERSIONS-CONSTANTS.
+011000     PERFORM 3000-BUILD-DIFF-TABLE.
+011100     PERFORM 4000-PRINT-DIFF-REPORT.
+011200     PERFORM 5000-TERMINATE.
+011300     GOBACK.
+011400/
+011500 1000-INITIALIZE.
+011600     OPEN INPUT  CDT-CONTROL-IN
+011700     OPEN OUTPUT CDT-DIFF-REPORT.
+011800
+011900     READ CDT-CONTROL-IN
+012000         AT END INITIALIZE CDTCTL-RECORD
+012100     END-READ.
+012200
+012300     STRING 'ESCAL'                 DELIMITED BY SIZE
+012400            CDTCTL-VERSION-1        DELIMITED BY SIZE
+012500            'C'                     DELIMITED BY SIZE
+012600       INTO WS-PROGRAM-ID-1.
+012700     STRING 'ESCAL'                 DELIMITED BY SIZE
+012800            CDTCTL-VERSION-2        DELIMITED BY SIZE
+012900            'C'                     DELIMITED BY SIZE
+013000       INTO WS-PROGRAM-ID-2.
+013100
+013200     MOVE CDTCTL-VERSION-1          TO RPT-H1-VERSION-1.
+013300     MOVE CDTCTL-VERSION-2          TO RPT-H1-VERSION-2.
+013400/
+013500 2000-GET-BOTH-VERSIONS-CONSTANTS.
+013600     INITIALIZE RATE-CONSTANTS-RECORD.
+013700     INITIALIZE RATE-CONSTANTS-RECORD-2.
+013800
+013900     CALL WS-PROGRAM-ID-1        USING RATE-CONSTANTS-RECORD.
+014000     CALL WS-PROGRAM-ID-2        USING RATE-CONSTANTS-RECORD-2.
+014100/
+014200 3000-BUILD-DIFF-TABLE.
+014300     MOVE RC-BUNDLED-BASE-PMT-RATE      TO WS-VALUE-1 (1).
+014400     MOVE RC-BUN-NAT-LABOR-PCT          TO WS-VALUE-1 (2).
+014500     MOVE RC-ADJ-AVG-MAP-AMT-GT-17      TO WS-VALUE-1 (3).
+014600     MOVE RC-ADJ-AVG-MAP-AMT-LT-18      TO WS-VALUE-1 (4).
+014700     MOVE RC-FIX-DOLLAR-LOSS-GT-17      TO WS-VALUE-1 (5).
+014800     MOVE RC-FIX-DOLLAR-LOSS-LT-18      TO WS-VALUE-1 (6).
+014900     MOVE RC-TRAINING-ADD-ON-PMT-AMT    TO WS-VALUE-1 (7).
+015000
+015100     MOVE RC2-BUNDLED-BASE-PMT-RATE     TO WS-VALUE-2 (1).
+015200     MOVE RC2-BUN-NAT-LABOR-PCT         TO WS-VALUE-2 (2).
+015300     MOVE RC2-ADJ-AVG-MAP-AMT-GT-17     TO WS-VALUE-2 (3).
+015400     MOVE RC2-ADJ-AVG-MAP-AMT-LT-18     TO WS-VALUE-2 (4).
+015500     MOVE RC2-FIX-DOLLAR-LOSS-GT-17     TO WS-VALUE-2 (5).
+015600     MOVE RC2-FIX-DOLLAR-LOSS-LT-18     TO WS-VALUE-2 (6).
+015700     MOVE RC2-TRAINING-ADD-ON-PMT-AMT   TO WS-VALUE-2 (7).
+015800
+015900     PERFORM 3100-COMPUTE-ONE-DIFF
+016000         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 7.
+016100/
+016200 3100-COMPUTE-ONE-DIFF.
+016300     COMPUTE WS-VALUE-DIFF (WS-SUB) =
+016400             WS-VALUE-1 (WS-SUB) - WS-VALUE-2 (WS-SUB).
+016500/
+016600 4000-PRINT-DIFF-REPORT.
+016700     WRITE CDTRPT-RECORD            FROM RPT-HEADING-1.
+016800     WRITE CDTRPT-RECORD            FROM RPT-HEADING-2.
+016900
+017000     PERFORM 4100-PRINT-ONE-CONSTANT
+017100         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 7.
+017200/
+017300 4100-PRINT-ONE-CONSTANT.
+017400     MOVE WS-CONSTANT-NAME (WS-SUB) TO RPT-CONSTANT-NAME.
+017500     MOVE WS-VALUE-1 (WS-SUB)       TO RPT-VALUE-1.
+017600     MOVE WS-VALUE-2 (WS-SUB)       TO RPT-VALUE-2.
+017700     MOVE WS-VALUE-DIFF (WS-SUB)    TO RPT-VALUE-DIFF.
+017800     WRITE CDTRPT-RECORD            FROM RPT-DETAIL-LINE.
+017900/
+018000 5000-TERMINATE.
+018100     CLOSE CDT-CONTROL-IN
+018200           CDT-DIFF-REPORT.
