@@ -0,0 +1,217 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALLBM.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALLBM - NEW PROGRAM
+000700*         - BATCH DRIVER THAT PRICES EACH CLAIM ON LBMCLM THROUGH
+000800*           ESCAL191 AND TRENDS THE COUNT OF RTC 31 (LOW BMI, NO
+000900*           OTHER ADJUSTMENT APPLIES) CLAIMS BY THE CALENDAR
+001000*           MONTH OF CX-THRU-DATE, SO A RISING COUNT OF LOW-BMI-
+001100*           ONLY CLAIMS CAN BE SURFACED TO THE MEDICAL DIRECTOR
+001200*           AS A POSSIBLE NUTRITIONAL-STATUS DATA QUALITY ISSUE
+001300*           RATHER THAN STAYING BURIED AS ONE LEAF OF THE RETURN
+001400*           CODE DECISION TREE IN 9000-SET-RETURN-CODE.
+001500******************************************************************
+001600 DATE-COMPILED.
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.            IBM-Z990.
+002000 OBJECT-COMPUTER.            IBM-Z990.
+002100 INPUT-OUTPUT  SECTION.
+002200 FILE-CONTROL.
+002300     SELECT LBM-CLAIM-IN         ASSIGN TO LBMCLM
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT LBM-TREND-REPORT     ASSIGN TO LBMRPT
+002600         ORGANIZATION IS SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  LBM-CLAIM-IN
+003100     LABEL RECORDS ARE STANDARD
+003200     RECORDING MODE IS F.
+003300 COPY CLAIMXCPY.
+003400/
+003500 FD  LBM-TREND-REPORT
+003600     LABEL RECORDS ARE STANDARD
+003700     RECORDING MODE IS F.
+003800 01  LBMRPT-RECORD                  PIC X(80).
+003900/
+004000 WORKING-STORAGE SECTION.
+004100 01  W-STORAGE-REF                  PIC X(46) VALUE
+004200     'ESCALLBM      - W O R K I N G   S T O R A G E'.
+004300
+004400 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004500     88  END-OF-FILE                           VALUE 'Y'.
+004600     88  NOT-END-OF-FILE                        VALUE 'N'.
+004700
+004800 01  WS-SUB                         PIC 9(04).
+004900 01  WS-ENTRY-FOUND-SWITCH          PIC X(01).
+005000     88  ENTRY-FOUND                           VALUE 'Y'.
+005100     88  ENTRY-NOT-FOUND                        VALUE 'N'.
+005200
+005300 01  WS-CLAIM-YEAR-MONTH            PIC 9(06).
+005400 01  WS-THRU-DATE-HOLD              PIC 9(08).
+005500 01  WS-THRU-DATE-HOLD-R  REDEFINES WS-THRU-DATE-HOLD.
+005600     05  WS-THRU-DATE-CCYYMM        PIC 9(06).
+005700     05  WS-THRU-DATE-DD            PIC 9(02).
+005800/
+006100******************************************************************
+006200*  LOW-BMI-TREND-TABLE accumulates one counter per distinct      *
+006300*  calendar month (CCYYMM, off the claim's thru-date) in which   *
+006400*  at least one RTC 31 claim has priced on this run.             *
+006500******************************************************************
+006600 01  LOW-BMI-TREND-TABLE-COUNT      PIC 9(04) VALUE ZERO.
+006700 01  LOW-BMI-TREND-TABLE.
+006800     05  LBT-ENTRY  OCCURS 500 TIMES.
+006900         10  LBT-YEAR-MONTH         PIC 9(06).
+007000         10  LBT-COUNT              PIC 9(07).
+007100/
+007200 01  RPT-HEADING-1.
+007300     05  FILLER              PIC X(05) VALUE SPACES.
+007400     05  FILLER              PIC X(45) VALUE
+007500         'RTC 31 (LOW BMI) MONTHLY TREND REPORT'.
+007600
+007700 01  RPT-HEADING-2.
+007800     05  FILLER              PIC X(05) VALUE SPACES.
+007900     05  FILLER              PIC X(10) VALUE 'CCYYMM'.
+008000     05  FILLER              PIC X(08) VALUE 'COUNT'.
+008100
+008200 01  RPT-DETAIL-LINE.
+008300     05  FILLER              PIC X(05) VALUE SPACES.
+008400     05  RPT-YEAR-MONTH      PIC 9(06).
+008500     05  FILLER              PIC X(04) VALUE SPACES.
+008600     05  RPT-COUNT           PIC ZZZ,ZZ9.
+008700/
+008800 COPY BILLCPY.
+008900/
+009000 COPY WAGECPY.
+009100/
+009200 PROCEDURE DIVISION.
+009300
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE.
+009600     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+009700     PERFORM 4000-PRINT-TREND-REPORT.
+009800     PERFORM 5000-TERMINATE.
+009900     GOBACK.
+010000/
+010100 1000-INITIALIZE.
+010200     OPEN INPUT  LBM-CLAIM-IN
+010300     OPEN OUTPUT LBM-TREND-REPORT.
+010400
+010500     PERFORM 2900-READ-NEXT-CLAIM.
+010600/
+010700 2000-PROCESS-CLAIMS.
+010800     PERFORM 2200-PRICE-CLAIM.
+010900
+011000     IF PPS-RTC = 31  THEN
+011100        PERFORM 3000-TALLY-LOW-BMI-MONTH
+011200     END-IF.
+011300
+011400     PERFORM 2900-READ-NEXT-CLAIM.
+011500/
+011600 2200-PRICE-CLAIM.
+011700     MOVE CX-COND-CODE                     TO B-COND-CODE
+011800     MOVE CX-REV-CODE                      TO B-REV-CODE
+011900     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+012000     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+012100     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+012200                                    B-LINE-ITEM-DATE-SERVICE
+012300     MOVE CX-DIALYSIS-START-DATE            TO
+012400                                    B-DIALYSIS-START-DATE
+012500     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+012600     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+012700     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+012800                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+012900     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+013000                                    B-TOT-PRICE-SB-OUTLIER
+013100     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+013200     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+013300        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+013400        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+013500                                    B-NDC-DRUG-AMT (WS-SUB)
+013600     END-PERFORM
+013700     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+013800     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+013900     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+014000     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+014100     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+014200     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+014300     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+014400                                    COMORBID-CWF-RETURN-CODE
+014410     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+014420        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+014430           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+014440     END-PERFORM
+014500     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+014600     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+014700     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+014800     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+014900                                    P-PROV-LOW-VOLUME-INDIC
+015000     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+015100                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+015200     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+015300     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+015400     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+015500     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+015600     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+015700     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+015800     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+015900     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+016000     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+016100     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+016200
+016300     INITIALIZE PPS-DATA-ALL.
+016400
+016500     CALL 'ESCAL191'              USING BILL-NEW-DATA
+016600                                        PPS-DATA-ALL
+016700                                        WAGE-NEW-RATE-RECORD
+016800                                        COM-CBSA-WAGE-RECORD
+016900                                        BUN-CBSA-WAGE-RECORD.
+017000/
+017100 3000-TALLY-LOW-BMI-MONTH.
+017200     MOVE CX-THRU-DATE              TO WS-THRU-DATE-HOLD.
+017300     MOVE WS-THRU-DATE-CCYYMM       TO WS-CLAIM-YEAR-MONTH.
+017400
+017500     MOVE 'N'                       TO WS-ENTRY-FOUND-SWITCH.
+017600
+017700     PERFORM VARYING WS-SUB FROM 1 BY 1
+017800        UNTIL WS-SUB > LOW-BMI-TREND-TABLE-COUNT
+017900           OR ENTRY-FOUND
+018000        IF LBT-YEAR-MONTH (WS-SUB) = WS-CLAIM-YEAR-MONTH  THEN
+018100           MOVE 'Y'                 TO WS-ENTRY-FOUND-SWITCH
+018200           ADD 1                    TO LBT-COUNT (WS-SUB)
+018300        END-IF
+018400     END-PERFORM.
+018500
+018600     IF ENTRY-NOT-FOUND
+018700        AND LOW-BMI-TREND-TABLE-COUNT < 500  THEN
+018800        ADD 1                       TO LOW-BMI-TREND-TABLE-COUNT
+018900        MOVE WS-CLAIM-YEAR-MONTH    TO
+019000           LBT-YEAR-MONTH (LOW-BMI-TREND-TABLE-COUNT)
+019100        MOVE 1                      TO
+019200           LBT-COUNT (LOW-BMI-TREND-TABLE-COUNT)
+019300     END-IF.
+019400/
+019500 2900-READ-NEXT-CLAIM.
+019600     READ LBM-CLAIM-IN
+019700         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+019800     END-READ.
+019900/
+020000 4000-PRINT-TREND-REPORT.
+020100     WRITE LBMRPT-RECORD         FROM RPT-HEADING-1.
+020200     WRITE LBMRPT-RECORD         FROM RPT-HEADING-2.
+020300
+020400     PERFORM 4100-PRINT-TREND-LINE
+020500        VARYING WS-SUB FROM 1 BY 1
+020600        UNTIL WS-SUB > LOW-BMI-TREND-TABLE-COUNT.
+020700/
+020800 4100-PRINT-TREND-LINE.
+020900     MOVE LBT-YEAR-MONTH (WS-SUB)       TO RPT-YEAR-MONTH.
+021000     MOVE LBT-COUNT (WS-SUB)            TO RPT-COUNT.
+021100     WRITE LBMRPT-RECORD  FROM RPT-DETAIL-LINE.
+021200/
+021300 5000-TERMINATE.
+021400     CLOSE LBM-CLAIM-IN
+021500           LBM-TREND-REPORT.
