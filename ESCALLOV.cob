@@ -0,0 +1,260 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALLOV.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALLOV - NEW PROGRAM
+000700*         - MAINTAINS PRVLCPY, A ROLLING FIVE-YEAR TREATMENT-
+000800*           COUNT HISTORY PER PROVIDER, AND RE-DERIVES THE LOW-
+000900*           VOLUME INDICATOR EACH YEAR FROM THE AVERAGE OF THE
+001000*           YEARS ON FILE IN THAT HISTORY INSTEAD OF TRUSTING A
+001100*           VALUE NOBODY CAN SEE THE DERIVATION OF.  THE
+001200*           <4000-TREATMENTS THRESHOLD MATCHES THE ONE BAKED
+001300*           INTO ESCAL191'S SB-LOW-VOL-ADJ-LT-4000 AND
+001400*           CM-LOW-VOL-ADJ-LT-4000 MULTIPLIERS.  THE DERIVED
+001500*           INDICATOR IS WRITTEN STRAIGHT BACK TO PRVFCPY SO THE
+001600*           PROVIDER SPECIFIC FILE STAYS THE SYSTEM OF RECORD.
+001610*           ESCAL191 NEVER READS PRVFCPY ITSELF - THE CLAIM
+001620*           EXTRACT PROCESS CARRIES THE CURRENT PRVFCPY VALUE
+001630*           FORWARD AS CX-PROV-LOW-VOLUME-INDIC, WHICH A DRIVER
+001640*           MOVES INTO P-PROV-LOW-VOLUME-INDIC ON BILL-NEW-DATA
+001650*           BEFORE CALLING ESCAL191.
+001700******************************************************************
+001700 DATE-COMPILED.
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.            IBM-Z990.
+002100 OBJECT-COMPUTER.            IBM-Z990.
+002200 INPUT-OUTPUT  SECTION.
+002300 FILE-CONTROL.
+002400     SELECT PROV-TREATMENT-HIST ASSIGN TO PROVLVOL
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS PRVL-PROVIDER-NUMBER.
+002800     SELECT PROVIDER-FILE       ASSIGN TO PROVFILE
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS PRVF-PROVIDER-NUMBER.
+003200     SELECT TREATMENT-COUNT-IN  ASSIGN TO TRTCNT
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT LOW-VOL-RPT         ASSIGN TO LOVRPT
+003500         ORGANIZATION IS SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  PROV-TREATMENT-HIST
+004000     LABEL RECORDS ARE STANDARD.
+004100 COPY PRVLCPY.
+004200/
+004300 FD  PROVIDER-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500 COPY PRVFCPY.
+004600/
+004700 FD  TREATMENT-COUNT-IN
+004800     LABEL RECORDS ARE STANDARD
+004900     RECORDING MODE IS F.
+005000 COPY PRVCCPY.
+005100/
+005200 FD  LOW-VOL-RPT
+005300     LABEL RECORDS ARE STANDARD
+005400     RECORDING MODE IS F.
+005500 01  LOVRPT-RECORD                  PIC X(100).
+005600/
+005700 WORKING-STORAGE SECTION.
+005800 01  W-STORAGE-REF                  PIC X(46) VALUE
+005900     'ESCALLOV      - W O R K I N G   S T O R A G E'.
+006000
+006100 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+006200     88  END-OF-FILE                           VALUE 'Y'.
+006300     88  NOT-END-OF-FILE                        VALUE 'N'.
+006400
+006500 01  WS-HIST-NOT-FOUND-SWITCH       PIC X(01) VALUE 'N'.
+006600     88  HIST-RECORD-NOT-FOUND                 VALUE 'Y'.
+006700     88  HIST-RECORD-FOUND                     VALUE 'N'.
+006800
+006900 01  WS-PROVF-NOT-FOUND-SWITCH      PIC X(01) VALUE 'N'.
+007000     88  PROVF-RECORD-NOT-FOUND                VALUE 'Y'.
+007100     88  PROVF-RECORD-FOUND                     VALUE 'N'.
+007200
+007300 01  WS-YEAR-SLOT-FOUND-SWITCH      PIC X(01) VALUE 'N'.
+007400     88  YEAR-SLOT-FOUND                        VALUE 'Y'.
+007500     88  YEAR-SLOT-NOT-FOUND                    VALUE 'N'.
+007600
+007700 01  WS-SUB                         PIC 9(04).
+007800 01  WS-TODAY                       PIC 9(08).
+007900 01  LOV-TREATMENT-THRESHOLD        PIC 9(05) VALUE 4000.
+008000 01  WS-DERIVED-INDIC               PIC X(01).
+008010 01  WS-HIST-SLOT-COUNT             PIC 9(01).
+008020 01  WS-HIST-TOTAL-COUNT            PIC 9(07).
+008030 01  WS-HIST-AVG-COUNT              PIC 9(05).
+008100
+008200 01  RPT-HEADING-1.
+008300     05  FILLER                     PIC X(05) VALUE SPACES.
+008400     05  FILLER                     PIC X(40) VALUE
+008500         'LOW-VOLUME INDICATOR DERIVATION REPORT'.
+008600
+008700 01  RPT-HEADING-2.
+008800     05  FILLER                     PIC X(05) VALUE SPACES.
+008900     05  FILLER                     PIC X(10) VALUE 'PROVIDER'.
+009000     05  FILLER                     PIC X(08) VALUE 'YEAR'.
+009100     05  FILLER                     PIC X(10) VALUE 'COUNT'.
+009200     05  FILLER                     PIC X(10) VALUE 'OLD'.
+009300     05  FILLER                     PIC X(06) VALUE 'NEW'.
+009400
+009500 01  RPT-DETAIL-LINE.
+009600     05  FILLER                     PIC X(05) VALUE SPACES.
+009700     05  RPT-PROVIDER-NUMBER        PIC X(06).
+009800     05  FILLER                     PIC X(04) VALUE SPACES.
+009900     05  RPT-TREATMENT-YEAR         PIC 9(04).
+010000     05  FILLER                     PIC X(04) VALUE SPACES.
+010100     05  RPT-TREATMENT-COUNT        PIC ZZZZ9.
+010200     05  FILLER                     PIC X(05) VALUE SPACES.
+010300     05  RPT-OLD-INDIC              PIC X(01).
+010400     05  FILLER                     PIC X(05) VALUE SPACES.
+010500     05  RPT-NEW-INDIC              PIC X(01).
+010600/
+010700 PROCEDURE DIVISION.
+010800
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE.
+011100     PERFORM 2000-PROCESS-TRANSACTIONS UNTIL END-OF-FILE.
+011200     PERFORM 3000-TERMINATE.
+011300     GOBACK.
+011400/
+011500 1000-INITIALIZE.
+011600     ACCEPT WS-TODAY             FROM DATE YYYYMMDD.
+011700
+011800     OPEN I-O    PROV-TREATMENT-HIST.
+011900     OPEN I-O    PROVIDER-FILE.
+012000     OPEN INPUT  TREATMENT-COUNT-IN.
+012100     OPEN OUTPUT LOW-VOL-RPT.
+012200
+012300     WRITE LOVRPT-RECORD         FROM RPT-HEADING-1.
+012400     WRITE LOVRPT-RECORD         FROM RPT-HEADING-2.
+012500
+012600     PERFORM 2900-READ-NEXT-TRANSACTION.
+012700/
+012800 2000-PROCESS-TRANSACTIONS.
+012900     PERFORM 2100-UPDATE-TREATMENT-HISTORY.
+013000     PERFORM 2200-DERIVE-LOW-VOLUME-INDIC.
+013100     PERFORM 2300-UPDATE-PROVIDER-FILE.
+013200     PERFORM 2900-READ-NEXT-TRANSACTION.
+013300/
+013400 2100-UPDATE-TREATMENT-HISTORY.
+013500     MOVE PRVC-PROVIDER-NUMBER      TO PRVL-PROVIDER-NUMBER.
+013600
+013700     READ PROV-TREATMENT-HIST
+013800         INVALID KEY
+013900            MOVE 'Y'                TO WS-HIST-NOT-FOUND-SWITCH
+014000         NOT INVALID KEY
+014100            MOVE 'N'                TO WS-HIST-NOT-FOUND-SWITCH
+014200     END-READ.
+014300
+014400     IF HIST-RECORD-NOT-FOUND  THEN
+014500        INITIALIZE PROVIDER-TREATMENT-HISTORY-RECORD
+014600        MOVE PRVC-PROVIDER-NUMBER   TO PRVL-PROVIDER-NUMBER
+014700        MOVE 1                      TO PRVL-NEXT-SLOT
+014800     END-IF.
+014900
+015000     PERFORM 2110-STORE-YEAR-ENTRY.
+015100
+015200     MOVE WS-TODAY                  TO PRVL-LAST-UPDATE-DATE.
+015300
+015400     IF HIST-RECORD-NOT-FOUND  THEN
+015500        WRITE PROVIDER-TREATMENT-HISTORY-RECORD
+015600     ELSE
+015700        REWRITE PROVIDER-TREATMENT-HISTORY-RECORD
+015800     END-IF.
+015900/
+016000 2110-STORE-YEAR-ENTRY.
+016100     MOVE 'N'                       TO WS-YEAR-SLOT-FOUND-SWITCH.
+016200
+016300     PERFORM VARYING WS-SUB FROM 1 BY 1
+016400        UNTIL WS-SUB > 5  OR  YEAR-SLOT-FOUND
+016500        IF PRVL-HIST-YEAR (WS-SUB) = PRVC-TREATMENT-YEAR  THEN
+016600           MOVE PRVC-TREATMENT-COUNT  TO
+016700                     PRVL-HIST-TREATMENT-COUNT (WS-SUB)
+016800           MOVE 'Y'                TO WS-YEAR-SLOT-FOUND-SWITCH
+016900        END-IF
+017000     END-PERFORM.
+017100
+017200     IF YEAR-SLOT-NOT-FOUND  THEN
+017300        MOVE PRVC-TREATMENT-YEAR      TO
+017400                  PRVL-HIST-YEAR (PRVL-NEXT-SLOT)
+017500        MOVE PRVC-TREATMENT-COUNT     TO
+017600                  PRVL-HIST-TREATMENT-COUNT (PRVL-NEXT-SLOT)
+017700        IF PRVL-NEXT-SLOT >= 5  THEN
+017800           MOVE 1                     TO PRVL-NEXT-SLOT
+017900        ELSE
+018000           ADD 1                      TO PRVL-NEXT-SLOT
+018100        END-IF
+018200     END-IF.
+018300/
+018400 2200-DERIVE-LOW-VOLUME-INDIC.
+018410     PERFORM 2150-AVERAGE-TREATMENT-HISTORY.
+018500     IF WS-HIST-AVG-COUNT < LOV-TREATMENT-THRESHOLD  THEN
+018600        MOVE 'Y'                    TO WS-DERIVED-INDIC
+018700     ELSE
+018800        MOVE 'N'                    TO WS-DERIVED-INDIC
+018900     END-IF.
+019000
+019100     MOVE WS-DERIVED-INDIC          TO
+019150                                 PRVL-CURRENT-LOW-VOLUME-INDIC.
+019200/
+019210******************************************************************
+019220*  AVERAGES THE TREATMENT COUNT ACROSS EVERY POPULATED YEAR-SLOT  *
+019230*  IN PRVL-HIST-ENTRY (A ZERO PRVL-HIST-YEAR MEANS THE SLOT HAS   *
+019240*  NEVER BEEN WRITTEN) SO A PROVIDER WITH LESS THAN FIVE YEARS ON *
+019250*  FILE IS NOT DILUTED BY EMPTY SLOTS COUNTING AS ZERO TREATMENTS.*
+019260******************************************************************
+019270 2150-AVERAGE-TREATMENT-HISTORY.
+019280     MOVE ZERO                      TO WS-HIST-SLOT-COUNT
+019290                                       WS-HIST-TOTAL-COUNT.
+019300
+019310     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+019320        IF PRVL-HIST-YEAR (WS-SUB) > ZERO  THEN
+019330           ADD 1                    TO WS-HIST-SLOT-COUNT
+019340           ADD PRVL-HIST-TREATMENT-COUNT (WS-SUB)
+019350                                    TO WS-HIST-TOTAL-COUNT
+019360        END-IF
+019370     END-PERFORM.
+019380
+019390     IF WS-HIST-SLOT-COUNT > ZERO  THEN
+019400        DIVIDE WS-HIST-TOTAL-COUNT BY WS-HIST-SLOT-COUNT
+019410           GIVING WS-HIST-AVG-COUNT
+019420     ELSE
+019430        MOVE ZERO                   TO WS-HIST-AVG-COUNT
+019440     END-IF.
+019450/
+019300 2300-UPDATE-PROVIDER-FILE.
+019400     MOVE PRVC-PROVIDER-NUMBER      TO PRVF-PROVIDER-NUMBER.
+019500
+019600     READ PROVIDER-FILE
+019700         INVALID KEY
+019800            MOVE 'Y'                TO WS-PROVF-NOT-FOUND-SWITCH
+019900         NOT INVALID KEY
+020000            MOVE 'N'                TO WS-PROVF-NOT-FOUND-SWITCH
+020100     END-READ.
+020200
+020300     IF PROVF-RECORD-FOUND  THEN
+020400        MOVE PRVC-PROVIDER-NUMBER   TO RPT-PROVIDER-NUMBER
+020500        MOVE PRVC-TREATMENT-YEAR    TO RPT-TREATMENT-YEAR
+020600        MOVE PRVC-TREATMENT-COUNT   TO RPT-TREATMENT-COUNT
+020700        MOVE PRVF-PROV-LOW-VOLUME-INDIC TO RPT-OLD-INDIC
+020800        MOVE WS-DERIVED-INDIC       TO RPT-NEW-INDIC
+020900        MOVE WS-DERIVED-INDIC       TO PRVF-PROV-LOW-VOLUME-INDIC
+021000        MOVE WS-TODAY               TO PRVF-LAST-UPDATE-DATE
+021100        REWRITE PROVIDER-SPECIFIC-RECORD
+021200        WRITE LOVRPT-RECORD  FROM RPT-DETAIL-LINE
+021300     END-IF.
+021400/
+021500 2900-READ-NEXT-TRANSACTION.
+021600     READ TREATMENT-COUNT-IN
+021700         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+021800     END-READ.
+021900/
+022000 3000-TERMINATE.
+022100     CLOSE PROV-TREATMENT-HIST
+022200           PROVIDER-FILE
+022300           TREATMENT-COUNT-IN
+022400           LOW-VOL-RPT.
