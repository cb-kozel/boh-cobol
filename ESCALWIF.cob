@@ -0,0 +1,279 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALWIF.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALWIF - NEW PROGRAM
+000700*         - SELF-SERVICE "WHAT-IF" RATE-MODELING TEST HARNESS.
+000800*           READS A ONE-RECORD SCENARIO FILE HOLDING THE RATE-
+000900*           ANALYSIS TEAM'S PROPOSED REPLACEMENTS FOR NEXT YEAR'S
+001000*           BASE-PAYMENT-RATE, BUNDLED-BASE-PMT-RATE, TRAINING-
+001100*           ADD-ON-PMT-AMT, AND THE OUTLIER ADJ-AVG-MAP-AMT / FIX-
+001200*           DOLLAR-LOSS CONSTANTS, THEN PRICES LAST YEAR'S ACTUAL
+001300*           CLAIM VOLUME THROUGH ESCAL191 TWICE PER CLAIM - ONCE
+001400*           WITH NO OVERRIDES (THE CURRENT-YEAR BASELINE) AND
+001500*           ONCE WITH THE SCENARIO'S OVERRIDES APPLIED - AND
+001600*           REPORTS THE PER-CLAIM AND AGGREGATE PAYMENT SWING.
+001700*           THIS LETS THE IMPACT OF A PROPOSED RATE CHANGE BE
+001800*           SEEN AGAINST REAL CLAIM VOLUME BEFORE CMS FINALIZES
+001900*           THE NEXT FINAL RULE, WITHOUT WAITING ON A NEW
+002000*           ESCALxxx VERSION TO SHIP.
+002100******************************************************************
+002200 DATE-COMPILED.
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.            IBM-Z990.
+002600 OBJECT-COMPUTER.            IBM-Z990.
+002700 INPUT-OUTPUT  SECTION.
+002800 FILE-CONTROL.
+002900     SELECT WIF-CLAIM-IN         ASSIGN TO WIFCLM
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT WIF-SCENARIO-IN      ASSIGN TO WIFSCN
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT WIF-SWING-RPT        ASSIGN TO WIFRPT
+003400         ORGANIZATION IS SEQUENTIAL.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  WIF-CLAIM-IN
+003900     LABEL RECORDS ARE STANDARD
+004000     RECORDING MODE IS F.
+004100 COPY CLAIMXCPY.
+004200/
+004300 FD  WIF-SCENARIO-IN
+004400     LABEL RECORDS ARE STANDARD
+004500     RECORDING MODE IS F.
+004600 COPY WIFSCPY.
+004700/
+004800 FD  WIF-SWING-RPT
+004900     LABEL RECORDS ARE STANDARD
+005000     RECORDING MODE IS F.
+005100 01  WIFRPT-RECORD                  PIC X(100).
+005200/
+005300 WORKING-STORAGE SECTION.
+005400 01  W-STORAGE-REF                  PIC X(46) VALUE
+005500     'ESCALWIF      - W O R K I N G   S T O R A G E'.
+005600
+005700 01  WS-CLAIM-EOF-SWITCH            PIC X(01) VALUE 'N'.
+005800     88  CLAIM-END-OF-FILE                     VALUE 'Y'.
+005900     88  CLAIM-NOT-END-OF-FILE                 VALUE 'N'.
+006000
+006100 01  WS-SUB                         PIC 9(04).
+006200 01  WS-CLAIM-COUNT                 PIC 9(07) VALUE ZERO.
+006300 01  WS-BASELINE-PAY                PIC 9(07)V9(02).
+006400 01  WS-PROPOSED-PAY                PIC 9(07)V9(02).
+006500 01  WS-CLAIM-SWING                 PIC S9(07)V9(02).
+006600 01  WS-BASELINE-TOTAL-PAY          PIC 9(09)V9(02) VALUE ZERO.
+006700 01  WS-PROPOSED-TOTAL-PAY          PIC 9(09)V9(02) VALUE ZERO.
+006800 01  WS-TOTAL-SWING                 PIC S9(09)V9(02) VALUE ZERO.
+006900
+007000 01  RPT-HEADING-1.
+007100     05  FILLER                     PIC X(05) VALUE SPACES.
+007200     05  FILLER                     PIC X(48) VALUE
+007300         'WHAT-IF RATE MODELING - PAYMENT SWING REPORT'.
+007400
+007500 01  RPT-HEADING-2.
+007600     05  FILLER             PIC X(05) VALUE SPACES.
+007700     05  FILLER             PIC X(16) VALUE 'CLAIM NUMBER'.
+007800     05  FILLER             PIC X(15) VALUE 'BASELINE PAY'.
+007900     05  FILLER             PIC X(15) VALUE 'PROPOSED PAY'.
+008000     05  FILLER             PIC X(10) VALUE 'SWING'.
+008100
+008200 01  RPT-DETAIL-LINE.
+008300     05  FILLER                     PIC X(05) VALUE SPACES.
+008400     05  RPT-CLAIM-NUMBER           PIC X(13).
+008500     05  FILLER                     PIC X(03) VALUE SPACES.
+008600     05  RPT-BASELINE-PAY           PIC Z,ZZZ,ZZ9.99.
+008700     05  FILLER                     PIC X(02) VALUE SPACES.
+008800     05  RPT-PROPOSED-PAY           PIC Z,ZZZ,ZZ9.99.
+008900     05  FILLER                     PIC X(02) VALUE SPACES.
+009000     05  RPT-CLAIM-SWING            PIC -Z,ZZZ,ZZ9.99.
+009100
+009200 01  RPT-TOTALS-LINE.
+009300     05  FILLER                     PIC X(05) VALUE SPACES.
+009400     05  FILLER                     PIC X(18) VALUE
+009500         'CLAIMS PRICED:'.
+009600     05  RPT-CLAIM-COUNT            PIC ZZZ,ZZ9.
+009700
+009800 01  RPT-TOTALS-LINE-2.
+009900     05  FILLER                     PIC X(05) VALUE SPACES.
+010000     05  FILLER                     PIC X(18) VALUE
+010100         'BASELINE TOTAL:'.
+010200     05  RPT-BASELINE-TOTAL         PIC Z,ZZZ,ZZZ,ZZ9.99.
+010300
+010400 01  RPT-TOTALS-LINE-3.
+010500     05  FILLER                     PIC X(05) VALUE SPACES.
+010600     05  FILLER                     PIC X(18) VALUE
+010700         'PROPOSED TOTAL:'.
+010800     05  RPT-PROPOSED-TOTAL         PIC Z,ZZZ,ZZZ,ZZ9.99.
+010900
+011000 01  RPT-TOTALS-LINE-4.
+011100     05  FILLER                     PIC X(05) VALUE SPACES.
+011200     05  FILLER                     PIC X(18) VALUE
+011300         'AGGREGATE SWING:'.
+011400     05  RPT-TOTAL-SWING            PIC -Z,ZZZ,ZZZ,ZZ9.99.
+011500/
+011600 COPY BILLCPY.
+011700/
+011800 COPY WAGECPY.
+011900/
+012000 PROCEDURE DIVISION.
+012100
+012200 0000-MAINLINE.
+012300     PERFORM 1000-INITIALIZE.
+012400     PERFORM 2000-PROCESS-CLAIMS UNTIL CLAIM-END-OF-FILE.
+012500     PERFORM 4000-PRINT-TOTALS.
+012600     PERFORM 5000-TERMINATE.
+012700     GOBACK.
+012800/
+012900 1000-INITIALIZE.
+013000     OPEN INPUT  WIF-SCENARIO-IN.
+013100     READ WIF-SCENARIO-IN
+013200         AT END INITIALIZE WIF-SCENARIO-RECORD
+013300     END-READ.
+013400     CLOSE WIF-SCENARIO-IN.
+013500
+013600     OPEN INPUT  WIF-CLAIM-IN
+013700     OPEN OUTPUT WIF-SWING-RPT.
+013800
+013900     WRITE WIFRPT-RECORD         FROM RPT-HEADING-1.
+014000     WRITE WIFRPT-RECORD         FROM RPT-HEADING-2.
+014100
+014200     PERFORM 2900-READ-NEXT-CLAIM.
+014300/
+014400 2000-PROCESS-CLAIMS.
+014500     ADD 1                          TO WS-CLAIM-COUNT.
+014600     PERFORM 2100-MAP-CLAIM-FIELDS.
+014700     PERFORM 2200-PRICE-BASELINE.
+014800     PERFORM 2300-PRICE-PROPOSED.
+014900     PERFORM 2400-WRITE-DETAIL-LINE.
+015000     PERFORM 2900-READ-NEXT-CLAIM.
+015100/
+015200 2100-MAP-CLAIM-FIELDS.
+015300     MOVE CX-COND-CODE                     TO B-COND-CODE
+015400     MOVE CX-REV-CODE                      TO B-REV-CODE
+015500     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+015600     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+015700     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+015800                                    B-LINE-ITEM-DATE-SERVICE
+015900     MOVE CX-DIALYSIS-START-DATE            TO
+016000                                    B-DIALYSIS-START-DATE
+016100     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+016200     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+016300     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+016400                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+016500     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+016600                                    B-TOT-PRICE-SB-OUTLIER
+016700     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+016800     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+016900        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+017000        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+017100                                    B-NDC-DRUG-AMT (WS-SUB)
+017200     END-PERFORM
+017300     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+017400     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+017500     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+017600     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+017700     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+017800     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+017900     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+018000                                    COMORBID-CWF-RETURN-CODE
+018100     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+018200     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+018300     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+018400     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+018500                                    P-PROV-LOW-VOLUME-INDIC
+018600     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+018700                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+018800     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+018900     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+019000     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+019100     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+019200     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+019300     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+019400     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+019500     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+019600     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+019700     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+019800/
+019900******************************************************************
+020000***  Price the claim exactly as it priced in production - every ***
+020100***  WIF-xxx-OVER field left at zero so ESCAL191 resets all of  ***
+020200***  its rate constants back to this year's CMS defaults.       ***
+020300******************************************************************
+020400 2200-PRICE-BASELINE.
+020500     INITIALIZE PPS-DATA-ALL.
+020600     INITIALIZE WIF-RATE-OVERRIDES.
+020700
+020800     CALL 'ESCAL191'              USING BILL-NEW-DATA
+020900                                        PPS-DATA-ALL
+021000                                        WAGE-NEW-RATE-RECORD
+021100                                        COM-CBSA-WAGE-RECORD
+021200                                        BUN-CBSA-WAGE-RECORD.
+021300
+021400     MOVE PPS-FINAL-PAY-AMT         TO WS-BASELINE-PAY.
+021500/
+021600******************************************************************
+021700***  Reprice the same claim with the scenario's proposed rates  ***
+021800***  substituted in place of whichever CMS defaults they        ***
+021900***  replace.  A scenario field left at zero leaves that one    ***
+022000***  constant at its CMS default, same as a normal claim.       ***
+022100******************************************************************
+022200 2300-PRICE-PROPOSED.
+022300     INITIALIZE PPS-DATA-ALL.
+022400     MOVE WIF-SCN-BASE-PAYMENT-RATE          TO
+022500                                    WIF-BASE-PAYMENT-RATE-OVER
+022600     MOVE WIF-SCN-BUNDLED-BASE-PMT-RATE      TO
+022700                                    WIF-BUNDLED-BASE-PMT-RATE-OVER
+022800     MOVE WIF-SCN-TRAINING-ADD-ON-PMT-AMT    TO
+022900                                    WIF-TRAIN-ADD-ON-PMT-AMT-OVER
+023000     MOVE WIF-SCN-ADJ-AVG-MAP-AMT-LT-18      TO
+023100                                    WIF-ADJ-AVG-MAP-AMT-LT-18-OVER
+023200     MOVE WIF-SCN-ADJ-AVG-MAP-AMT-GT-17      TO
+023300                                    WIF-ADJ-AVG-MAP-AMT-GT-17-OVER
+023400     MOVE WIF-SCN-FIX-DOLLAR-LOSS-LT-18      TO
+023500                                    WIF-FIX-DOLLAR-LOSS-LT-18-OVER
+023600     MOVE WIF-SCN-FIX-DOLLAR-LOSS-GT-17      TO
+023700                                WIF-FIX-DOLLAR-LOSS-GT-17-OVER.
+023800
+023900     CALL 'ESCAL191'              USING BILL-NEW-DATA
+024000                                        PPS-DATA-ALL
+024100                                        WAGE-NEW-RATE-RECORD
+024200                                        COM-CBSA-WAGE-RECORD
+024300                                        BUN-CBSA-WAGE-RECORD.
+024400
+024500     MOVE PPS-FINAL-PAY-AMT         TO WS-PROPOSED-PAY.
+024600/
+024700 2400-WRITE-DETAIL-LINE.
+024800     COMPUTE WS-CLAIM-SWING = WS-PROPOSED-PAY - WS-BASELINE-PAY.
+024900     ADD WS-BASELINE-PAY            TO WS-BASELINE-TOTAL-PAY.
+025000     ADD WS-PROPOSED-PAY            TO WS-PROPOSED-TOTAL-PAY.
+025100     ADD WS-CLAIM-SWING             TO WS-TOTAL-SWING.
+025200
+025300     MOVE CX-CLAIM-NUMBER           TO RPT-CLAIM-NUMBER.
+025400     MOVE WS-BASELINE-PAY           TO RPT-BASELINE-PAY.
+025500     MOVE WS-PROPOSED-PAY           TO RPT-PROPOSED-PAY.
+025600     MOVE WS-CLAIM-SWING            TO RPT-CLAIM-SWING.
+025700     WRITE WIFRPT-RECORD  FROM RPT-DETAIL-LINE.
+025800/
+025900 2900-READ-NEXT-CLAIM.
+026000     READ WIF-CLAIM-IN
+026100         AT END MOVE 'Y'            TO WS-CLAIM-EOF-SWITCH
+026200     END-READ.
+026300/
+026400 4000-PRINT-TOTALS.
+026500     MOVE WS-CLAIM-COUNT            TO RPT-CLAIM-COUNT.
+026600     WRITE WIFRPT-RECORD  FROM RPT-TOTALS-LINE.
+026700
+026800     MOVE WS-BASELINE-TOTAL-PAY     TO RPT-BASELINE-TOTAL.
+026900     WRITE WIFRPT-RECORD  FROM RPT-TOTALS-LINE-2.
+027000
+027100     MOVE WS-PROPOSED-TOTAL-PAY     TO RPT-PROPOSED-TOTAL.
+027200     WRITE WIFRPT-RECORD  FROM RPT-TOTALS-LINE-3.
+027300
+027400     MOVE WS-TOTAL-SWING            TO RPT-TOTAL-SWING.
+027500     WRITE WIFRPT-RECORD  FROM RPT-TOTALS-LINE-4.
+027600/
+027700 5000-TERMINATE.
+027800     CLOSE WIF-CLAIM-IN
+027900           WIF-SWING-RPT.
