@@ -0,0 +1,644 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALRUN.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALRUN - NEW PROGRAM
+001000*         - NIGHTLY ESRD PRICER BATCH RUN.  PRICES EACH LINE ITEM
+001100*           ON THE DAY'S CLAIM FILE THROUGH ESCAL191, WITH A
+001200*           CHECKPOINT/RESTART FILE KEYED ON CLAIM NUMBER SO THAT
+001300*           IF THE JOB ABENDS PARTWAY THROUGH, A RERUN SKIPS EVERY
+001400*           LINE ITEM ALREADY PRICED IN THE PRIOR SEGMENT INSTEAD
+001500*           OF REPROCESSING IT AND RISKING A DOUBLE-POSTED
+001600*           PAYMENT.  ON A FRESH DAY'S RUN, PRCRSTI IS ALLOCATED
+001700*           AS AN EMPTY FILE SO THE FIRST READ HITS END OF FILE
+001800*           IMMEDIATELY AND EVERY CLAIM PRICES NORMALLY.
+001900*           PRCRSTO BECOMES NEXT RUN'S PRCRSTI.
+001950* 08/09/2026 ESCALRUN - ADDED A RUN-LEVEL CONTROL TOTALS REPORT
+001960*           SO OPERATIONS CAN BALANCE INPUT CLAIM VOLUME AGAINST
+001970*           OUTPUT DOLLARS BEFORE THE RUN IS RELEASED DOWNSTREAM.
+001980* 08/09/2026 ESCALRUN - ADDED PRCEXC, A MANUAL-REVIEW EXCEPTION
+001985*           QUEUE.  A LINE ITEM THAT COMES BACK FROM ESCAL191
+001986*           WITH RTC 64 (ZERO OR NEGATIVE FINAL PAYMENT) IS
+001987*           WRITTEN THERE IN ADDITION TO THE NORMAL PRCOUT RECORD
+001988*           SO IT GETS PICKED UP FOR REVIEW RATHER THAN JUST
+001989*           SHOWING UP AS ONE MORE DENIAL COUNT.
+001990* 08/09/2026 ESCALRUN - PRCCLM NOW CARRIES A ONE-TIME HEADER
+001991*           RECORD (RUN DATE, VERSION EXPECTED, PROVIDER COUNT)
+001992*           AHEAD OF THE CLAIM DETAIL RECORDS AND A TRAILER
+001993*           RECORD (CLAIM COUNT, HASH TOTAL OF CX-TOT-PRICE-SB-
+001994*           OUTLIER) BEHIND THEM.  THE HEADER IS VALIDATED BEFORE
+001995*           ANY CLAIM IS PRICED SO A BAD TRANSMISSION FROM FISS
+001996*           STOPS THE RUN COLD INSTEAD OF PRICING A PARTIAL DAY,
+001997*           AND THE TRAILER IS RECONCILED AGAINST THE CLAIMS
+001998*           ACTUALLY READ SO A TRUNCATED FILE IS CAUGHT EVEN WHEN
+001999*           IT HAPPENS TO END ON A CLEAN RECORD BOUNDARY.
+002009* 08/09/2026 ESCALRUN - EACH CLAIM NOW PRICES THROUGH ESCALVRD,
+002019*           THE VERSION-ROUTING DISPATCHER, INSTEAD OF A
+002029*           HARDCODED CALL TO ESCAL191, SO A MIXED-DATE BATCH OF
+002039*           OLD AND NEW CLAIMS PRICES CORRECTLY IN ONE PASS.
+002049*           PRCCLM'S HEADER VERSION CHECK IS NOW A CEILING CHECK
+002059*           (THE HEADER MAY NOT NAME A VERSION NEWER THAN THIS
+002069*           RUN'S ESCALVRD KNOWS ABOUT) RATHER THAN AN EXACT
+002079*           MATCH, SINCE INDIVIDUAL CLAIMS ON THE FILE MAY STILL
+002089*           ROUTE TO AN OLDER VERSION BY THEIR OWN DATE OF
+002099*           SERVICE.
+002109******************************************************************
+002209 DATE-COMPILED.
+002309 ENVIRONMENT DIVISION.
+002409 CONFIGURATION SECTION.
+002509 SOURCE-COMPUTER.            IBM-Z990.
+002609 OBJECT-COMPUTER.            IBM-Z990.
+002709 INPUT-OUTPUT  SECTION.
+002809 FILE-CONTROL.
+002909     SELECT DAILY-CLAIM-IN       ASSIGN TO PRCCLM
+003009         ORGANIZATION IS SEQUENTIAL.
+003109     SELECT PRICED-CLAIM-OUT     ASSIGN TO PRCOUT
+003209         ORGANIZATION IS SEQUENTIAL.
+003309     SELECT CHECKPOINT-IN        ASSIGN TO PRCRSTI
+003409         ORGANIZATION IS SEQUENTIAL.
+003509     SELECT CHECKPOINT-OUT       ASSIGN TO PRCRSTO
+003609         ORGANIZATION IS SEQUENTIAL.
+003659     SELECT CONTROL-TOTALS-RPT   ASSIGN TO PRCCTL
+003669         ORGANIZATION IS SEQUENTIAL.
+003679     SELECT EXCEPTION-QUEUE-OUT  ASSIGN TO PRCEXC
+003689         ORGANIZATION IS SEQUENTIAL.
+003709
+003809 DATA DIVISION.
+003909 FILE SECTION.
+004009 FD  DAILY-CLAIM-IN
+004109     LABEL RECORDS ARE STANDARD
+004209     RECORDING MODE IS F.
+004219******************************************************************
+004229*    PRCCLM CARRIES A ONE-TIME HEADER RECORD AHEAD OF THE CLAIM  *
+004239*    DETAIL RECORDS AND A ONE-TIME TRAILER RECORD BEHIND THEM.   *
+004249*    ALL THREE VIEWS REDEFINE THE SAME RECORD AREA - THE FIRST   *
+004259*    BYTE OF WHICHEVER ONE IS READ TELLS WHICH VIEW APPLIES, THE *
+004269*    SAME WAY ESCALCRP TELLS A CONTROL RECORD FROM A CLAIM.      *
+004279******************************************************************
+004289 01  PRCCLM-HEADER-RECORD.
+004299     05  PRCCLM-HDR-RECORD-TYPE     PIC X(01).
+004309         88  PRCCLM-HDR-IS-HEADER           VALUE 'H'.
+004319     05  PRCCLM-HDR-RUN-DATE        PIC 9(08).
+004329     05  PRCCLM-HDR-VERSION-EXPECTED
+004339                                    PIC X(03).
+004349     05  PRCCLM-HDR-PROVIDER-COUNT  PIC 9(07).
+004359     05  FILLER                     PIC X(335).
+004369 01  PRCCLM-TRAILER-RECORD.
+004379     05  PRCCLM-TRL-RECORD-TYPE     PIC X(01).
+004389         88  PRCCLM-TRL-IS-TRAILER          VALUE 'T'.
+004399     05  PRCCLM-TRL-CLAIM-COUNT     PIC 9(07).
+004409     05  PRCCLM-TRL-HASH-TOTAL      PIC 9(11)V9(02).
+004419     05  FILLER                     PIC X(333).
+004429 COPY CLAIMXCPY.
+004439/
+004509 FD  PRICED-CLAIM-OUT
+004609     LABEL RECORDS ARE STANDARD
+004709     RECORDING MODE IS F.
+004809 01  PRCOUT-RECORD                  PIC X(100).
+004909/
+005009 FD  CHECKPOINT-IN
+005109     LABEL RECORDS ARE STANDARD
+005209     RECORDING MODE IS F.
+005309 01  CKPTIN-RECORD                  PIC X(13).
+005409/
+005509 FD  CHECKPOINT-OUT
+005609     LABEL RECORDS ARE STANDARD
+005709     RECORDING MODE IS F.
+005809 COPY CKPTCPY.
+005909/
+005959 FD  CONTROL-TOTALS-RPT
+005969     LABEL RECORDS ARE STANDARD
+005979     RECORDING MODE IS F.
+005989 01  CTLRPT-RECORD                  PIC X(80).
+005999/
+006000 FD  EXCEPTION-QUEUE-OUT
+006001     LABEL RECORDS ARE STANDARD
+006002     RECORDING MODE IS F.
+006003 01  EXCQ-RECORD                    PIC X(80).
+006004/
+006009 WORKING-STORAGE SECTION.
+006109 01  W-STORAGE-REF                  PIC X(46) VALUE
+006209     'ESCALRUN      - W O R K I N G   S T O R A G E'.
+006309
+006409 01  WS-CLAIM-EOF-SWITCH            PIC X(01) VALUE 'N'.
+006509     88  CLAIM-END-OF-FILE                     VALUE 'Y'.
+006609     88  CLAIM-NOT-END-OF-FILE                 VALUE 'N'.
+006709
+006809 01  WS-CKPT-EOF-SWITCH             PIC X(01) VALUE 'N'.
+006909     88  CKPT-END-OF-FILE                      VALUE 'Y'.
+007009     88  CKPT-NOT-END-OF-FILE                  VALUE 'N'.
+007109
+007209 01  WS-ALREADY-PRICED-SWITCH       PIC X(01).
+007309     88  ALREADY-PRICED                         VALUE 'Y'.
+007409     88  NOT-ALREADY-PRICED                     VALUE 'N'.
+007509
+007519 01  WS-TRAILER-RECEIVED-SWITCH     PIC X(01) VALUE 'N'.
+007529     88  TRAILER-RECEIVED                       VALUE 'Y'.
+007539     88  TRAILER-NOT-RECEIVED                   VALUE 'N'.
+007549
+007559 01  WS-FILE-ERROR-SWITCH           PIC X(01) VALUE 'N'.
+007569     88  FILE-INTEGRITY-ERROR                   VALUE 'Y'.
+007579     88  FILE-INTEGRITY-OK                      VALUE 'N'.
+007589
+007599******************************************************************
+007609*  WS-CURRENT-VERSION is the newest ESCALxxx version suffix this  *
+007619*  run's copy of ESCALVRD knows how to route to.  PRCCLM's header *
+007629*  names the version the file was built against; a header naming *
+007639*  a version newer than this run supports means the run is out   *
+007649*  of date, and that is caught before the first claim is priced. *
+007659*  Claims on the file may still route to any older version per   *
+007669*  their own date of service - this is only a ceiling check.     *
+007679******************************************************************
+007689 01  WS-CURRENT-VERSION             PIC X(03) VALUE '191'.
+007699 01  WS-COMPUTED-HASH-TOTAL         PIC 9(11)V9(02) VALUE ZERO.
+007709
+007719 01  WS-SUB                         PIC 9(04).
+007819 01  WS-CHECKPOINT-COUNT            PIC 9(07) VALUE ZERO.
+007919 01  WS-PRICED-COUNT                PIC 9(07) VALUE ZERO.
+008019 01  WS-SKIPPED-COUNT               PIC 9(07) VALUE ZERO.
+008029 01  WS-CLAIMS-IN-COUNT             PIC 9(07) VALUE ZERO.
+008039 01  WS-DENIED-COUNT                PIC 9(07) VALUE ZERO.
+008044 01  WS-EXCEPTION-COUNT             PIC 9(07) VALUE ZERO.
+008049 01  WS-TOTAL-FINAL-PAY-AMT         PIC 9(09)V9(02) VALUE ZERO.
+008059 01  WS-TOTAL-TDAPA-AMT             PIC 9(09)V9(04) VALUE ZERO.
+008069
+008079******************************************************************
+008089*  WS-RTC-TOTALS-TABLE keeps one counter per legal PPS-RTC value  *
+008099*  (00-99), subscripted directly off the return code plus one,   *
+008109*  so the control report can show a claim count at every RTC     *
+008119*  without a dynamic lookup table.                                *
+008129******************************************************************
+008139 01  WS-RTC-TOTALS-TABLE.
+008149     05  WS-RTC-TOTAL-COUNT  OCCURS 100 TIMES
+008159                                    PIC 9(07).
+008169
+008219******************************************************************
+008319*  WS-CHECKPOINT-TABLE holds every claim number carried forward  *
+008419*  from a prior run segment plus every claim number priced so    *
+008519*  far this run, so a claim already priced is never repriced.    *
+008619******************************************************************
+008719 01  WS-CHECKPOINT-TABLE.
+008819     05  WS-CHECKPOINT-ENTRY  OCCURS 50000 TIMES
+008919                                    PIC X(13).
+008929
+008939******************************************************************
+008949*  WS-CKPT-SUB IS ITS OWN SUBSCRIPT, SIZED TO MATCH THE 50000-     *
+008959*  ENTRY WS-CHECKPOINT-TABLE, SO THE SCAN IN 2100-CHECK-ALREADY-   *
+008969*  PRICED CANNOT WRAP BELOW WS-CHECKPOINT-COUNT THE WAY REUSING    *
+008979*  THE 4-DIGIT WS-SUB (SIZED FOR THE 10- AND 5-ENTRY LOOPS IN      *
+008989*  2200-PRICE-CLAIM) WOULD ONCE THE TABLE PASSES 9999 ENTRIES.     *
+008999******************************************************************
+009009 01  WS-CKPT-SUB                    PIC 9(05).
+009019
+009119 01  PRCOUT-DETAIL-LINE.
+009219     05  PRCOUT-CLAIM-NUMBER        PIC X(13).
+009319     05  FILLER                     PIC X(02) VALUE SPACES.
+009419     05  PRCOUT-RTC                 PIC 9(02).
+009519     05  FILLER                     PIC X(02) VALUE SPACES.
+009619     05  PRCOUT-FINAL-PAY-AMT       PIC ZZZ,ZZZ,ZZ9.99.
+009629     05  FILLER                     PIC X(02) VALUE SPACES.
+009639******************************************************************
+009649*  PRCOUT-ADJUSTMENT-TRACKERS - the same Y/blank flags ESCAL191   *
+009659*  used to derive PRCOUT-RTC, carried onto the claim output line  *
+009669*  so staff reading a remit can see which adjustments fired      *
+009679*  without looking up the RTC legend by hand.                    *
+009689******************************************************************
+009699     05  PRCOUT-ADJUSTMENT-TRACKERS.
+009700         10  PRCOUT-OUTLIER-TRACK        PIC X(01).
+009701         10  PRCOUT-ACUTE-COMORBID-TRACK PIC X(01).
+009702         10  PRCOUT-CHRONIC-COMORBID-TRACK
+009703                                    PIC X(01).
+009704         10  PRCOUT-ONSET-TRACK          PIC X(01).
+009705         10  PRCOUT-LOW-VOLUME-TRACK     PIC X(01).
+009706         10  PRCOUT-TRAINING-TRACK       PIC X(01).
+009707         10  PRCOUT-RETRAINING-TRACK     PIC X(01).
+009708         10  PRCOUT-PEDIATRIC-TRACK      PIC X(01).
+009709         10  PRCOUT-LOW-BMI-TRACK        PIC X(01).
+009719/
+009720 01  EXCQ-DETAIL-LINE.
+009721     05  EXCQ-CLAIM-NUMBER          PIC X(13).
+009722     05  FILLER                     PIC X(02) VALUE SPACES.
+009723     05  EXCQ-RTC                   PIC 9(02).
+009724     05  FILLER                     PIC X(02) VALUE SPACES.
+009725     05  EXCQ-REASON-TEXT           PIC X(46).
+009726/
+009729 01  CTL-HEADING-1.
+009739     05  FILLER                     PIC X(05) VALUE SPACES.
+009749     05  FILLER                     PIC X(40) VALUE
+009759         'ESCALRUN RUN-LEVEL CONTROL TOTALS'.
+009769
+009770 01  CTL-FILE-ERROR-LINE.
+009771     05  FILLER                     PIC X(05) VALUE SPACES.
+009772     05  FILLER                     PIC X(60) VALUE
+009773         '*** DAILY CLAIM FILE INTEGRITY ERROR - SEE SYSOUT ***'.
+009774
+009775 01  CTL-HDR-LINE-1.
+009776     05  FILLER                     PIC X(05) VALUE SPACES.
+009777     05  FILLER                     PIC X(25) VALUE
+009778         'CLAIM FILE RUN DATE . . '.
+009779     05  CTL-HDR-RUN-DATE           PIC 9(08).
+009780
+009781 01  CTL-HDR-LINE-2.
+009782     05  FILLER                     PIC X(05) VALUE SPACES.
+009783     05  FILLER                     PIC X(25) VALUE
+009784         'CLAIM FILE VERSION . . .'.
+009785     05  CTL-HDR-VERSION            PIC X(03).
+009786
+009787 01  CTL-HDR-LINE-3.
+009788     05  FILLER                     PIC X(05) VALUE SPACES.
+009789     05  FILLER                     PIC X(25) VALUE
+009790         'CLAIM FILE PROVIDER CNT .'.
+009791     05  CTL-HDR-PROVIDER-COUNT     PIC ZZZ,ZZ9.
+009792
+009802 01  CTL-CLAIMS-LINE-1.
+009812     05  FILLER                     PIC X(05) VALUE SPACES.
+009822     05  FILLER                     PIC X(25) VALUE
+009832         'CLAIMS READ (IN) . . . .'.
+009842     05  CTL-CLAIMS-IN              PIC ZZZ,ZZ9.
+009852
+009862 01  CTL-CLAIMS-LINE-2.
+009872     05  FILLER                     PIC X(05) VALUE SPACES.
+009882     05  FILLER                     PIC X(25) VALUE
+009892         'CLAIMS PRICED THIS RUN .'.
+009902     05  CTL-CLAIMS-PRICED          PIC ZZZ,ZZ9.
+009912
+009922 01  CTL-CLAIMS-LINE-3.
+009932     05  FILLER                     PIC X(05) VALUE SPACES.
+009942     05  FILLER                     PIC X(25) VALUE
+009952         'CLAIMS SKIPPED (CKPT) . '.
+009962     05  CTL-CLAIMS-SKIPPED         PIC ZZZ,ZZ9.
+009972
+009982 01  CTL-CLAIMS-LINE-4.
+009992     05  FILLER                     PIC X(05) VALUE SPACES.
+010002     05  FILLER                     PIC X(25) VALUE
+010012         'CLAIMS DENIED (RTC NE 0) '.
+010022     05  CTL-CLAIMS-DENIED          PIC ZZZ,ZZ9.
+010032
+010033 01  CTL-CLAIMS-LINE-5.
+010034     05  FILLER                     PIC X(05) VALUE SPACES.
+010035     05  FILLER                     PIC X(25) VALUE
+010036         'CLAIMS TO EXCEPTION QUEUE'.
+010037     05  CTL-CLAIMS-EXCEPTION       PIC ZZZ,ZZ9.
+010038
+010042 01  CTL-AMOUNT-LINE-1.
+010052     05  FILLER                     PIC X(05) VALUE SPACES.
+010062     05  FILLER                     PIC X(25) VALUE
+010072         'TOTAL FINAL PAY AMOUNT .'.
+010082     05  CTL-TOTAL-FINAL-PAY-AMT    PIC ZZZ,ZZZ,ZZ9.99.
+010092
+010102 01  CTL-AMOUNT-LINE-2.
+010112     05  FILLER                     PIC X(05) VALUE SPACES.
+010122     05  FILLER                     PIC X(25) VALUE
+010132         'TOTAL TDAPA AMOUNT . . .'.
+010142     05  CTL-TOTAL-TDAPA-AMT        PIC ZZZ,ZZZ,ZZ9.9999.
+010152
+010162 01  CTL-RTC-HEADING.
+010172     05  FILLER                     PIC X(05) VALUE SPACES.
+010182     05  FILLER                     PIC X(10) VALUE 'RTC'.
+010192     05  FILLER                     PIC X(10) VALUE 'COUNT'.
+010202
+010212 01  CTL-RTC-DETAIL-LINE.
+010222     05  FILLER                     PIC X(05) VALUE SPACES.
+010232     05  CTL-RTC                    PIC 9(02).
+010242     05  FILLER                     PIC X(08) VALUE SPACES.
+010252     05  CTL-RTC-COUNT              PIC ZZZ,ZZ9.
+010262/
+010272 COPY BILLCPY.
+010372/
+010472 COPY WAGECPY.
+010492/
+010502 COPY WAGEXCPY.
+010572/
+010672 PROCEDURE DIVISION.
+010772
+010872 0000-MAINLINE.
+010972     PERFORM 1000-INITIALIZE.
+011072     PERFORM 2000-PROCESS-CLAIMS UNTIL CLAIM-END-OF-FILE.
+011122     PERFORM 4000-PRINT-CONTROL-TOTALS.
+011172     PERFORM 5000-TERMINATE.
+011272     GOBACK.
+011372/
+011472 1000-INITIALIZE.
+011572     OPEN INPUT  CHECKPOINT-IN.
+011672     OPEN OUTPUT CHECKPOINT-OUT.
+011722     OPEN OUTPUT CONTROL-TOTALS-RPT.
+011772
+011872     PERFORM 1100-LOAD-CHECKPOINT-CARRY-FORWARD
+011972        UNTIL CKPT-END-OF-FILE.
+012072
+012172     CLOSE CHECKPOINT-IN.
+012272
+012372     OPEN INPUT  DAILY-CLAIM-IN.
+012472     OPEN OUTPUT PRICED-CLAIM-OUT.
+012482     OPEN OUTPUT EXCEPTION-QUEUE-OUT.
+012572
+012582     PERFORM 1050-VALIDATE-FILE-HEADER.
+012592
+012602     IF FILE-INTEGRITY-OK  THEN
+012612        PERFORM 2900-READ-NEXT-CLAIM
+012622     END-IF.
+012772/
+012782******************************************************************
+012792*  THE FIRST RECORD ON PRCCLM MUST BE THE HEADER RECORD NAMING    *
+012802*  THE RUN DATE AND THE VERSION FISS BUILT THE FILE AGAINST.  IF  *
+012812*  EITHER IS MISSING OR WRONG, THE RUN STOPS HERE - NO CLAIM ON   *
+012822*  THE FILE IS PRICED - RATHER THAN LETTING A BAD TRANSMISSION    *
+012832*  PRICE PARTWAY THROUGH BEFORE ANYONE NOTICES.                   *
+012842******************************************************************
+012852 1050-VALIDATE-FILE-HEADER.
+012862     READ DAILY-CLAIM-IN
+012872         AT END
+012882           MOVE 'Y'                  TO WS-CLAIM-EOF-SWITCH
+012892           MOVE 'Y'                  TO WS-FILE-ERROR-SWITCH
+012902           DISPLAY 'ESCALRUN - PRCCLM IS EMPTY - NO HEADER RECORD'
+012912     END-READ.
+012922
+012932     IF CLAIM-NOT-END-OF-FILE  THEN
+012942        IF NOT PRCCLM-HDR-IS-HEADER  THEN
+012952           MOVE 'Y'                  TO WS-FILE-ERROR-SWITCH
+012962           MOVE 'Y'                  TO WS-CLAIM-EOF-SWITCH
+012972           DISPLAY 'ESCALRUN - PRCCLM HEADER RECORD MISSING OR '
+012982              'OUT OF SEQUENCE'
+012992        ELSE
+013002           MOVE PRCCLM-HDR-RUN-DATE  TO CTL-HDR-RUN-DATE
+013012           MOVE PRCCLM-HDR-VERSION-EXPECTED TO CTL-HDR-VERSION
+013022           MOVE PRCCLM-HDR-PROVIDER-COUNT TO
+013032              CTL-HDR-PROVIDER-COUNT
+013042           IF PRCCLM-HDR-VERSION-EXPECTED > WS-CURRENT-VERSION
+013052              THEN
+013062              MOVE 'Y'               TO WS-FILE-ERROR-SWITCH
+013072              MOVE 'Y'               TO WS-CLAIM-EOF-SWITCH
+013082              DISPLAY 'ESCALRUN - PRCCLM HEADER NAMES VERSION '
+013092                 PRCCLM-HDR-VERSION-EXPECTED
+013102                 ' NEWER THAN THIS RUN SUPPORTS - '
+013112                 WS-CURRENT-VERSION
+013122           END-IF
+013132        END-IF
+013142     END-IF.
+013152/
+013162 1100-LOAD-CHECKPOINT-CARRY-FORWARD.
+013262     READ CHECKPOINT-IN
+013362         AT END MOVE 'Y'            TO WS-CKPT-EOF-SWITCH
+013462         NOT AT END
+013472           IF WS-CHECKPOINT-COUNT < 50000  THEN
+013482              ADD 1                 TO WS-CHECKPOINT-COUNT
+013562              MOVE CKPTIN-RECORD    TO
+013762                 WS-CHECKPOINT-ENTRY (WS-CHECKPOINT-COUNT)
+013862              MOVE CKPTIN-RECORD    TO CKPT-CLAIM-NUMBER
+013962              WRITE CHECKPOINT-RECORD
+013972           ELSE
+013982              MOVE 'Y'              TO WS-FILE-ERROR-SWITCH
+013992              MOVE 'Y'              TO WS-CLAIM-EOF-SWITCH
+014002              MOVE 'Y'              TO WS-CKPT-EOF-SWITCH
+014012              DISPLAY 'ESCALRUN - CHECKPOINT CARRY-FORWARD '
+014022                 'EXCEEDS TABLE CAPACITY OF 50000 - RUN STOPPED'
+014032           END-IF
+014062     END-READ.
+014162/
+014262 2000-PROCESS-CLAIMS.
+014362     PERFORM 2100-CHECK-ALREADY-PRICED.
+014462
+014562     IF ALREADY-PRICED  THEN
+014662        ADD 1                       TO WS-SKIPPED-COUNT
+014762     ELSE
+014862        PERFORM 2200-PRICE-CLAIM
+014962        PERFORM 2400-WRITE-CHECKPOINT-RECORD
+015062     END-IF.
+015162
+015262     PERFORM 2900-READ-NEXT-CLAIM.
+015362/
+015462 2100-CHECK-ALREADY-PRICED.
+015562     MOVE 'N'                       TO WS-ALREADY-PRICED-SWITCH.
+015662
+015762     PERFORM VARYING WS-CKPT-SUB FROM 1 BY 1
+015862        UNTIL WS-CKPT-SUB > WS-CHECKPOINT-COUNT
+015962           OR ALREADY-PRICED
+016062        IF WS-CHECKPOINT-ENTRY (WS-CKPT-SUB) = CX-CLAIM-NUMBER
+016162           THEN
+016172           MOVE 'Y'              TO WS-ALREADY-PRICED-SWITCH
+016262        END-IF
+016362     END-PERFORM.
+016462/
+016562 2200-PRICE-CLAIM.
+016662     MOVE CX-COND-CODE                     TO B-COND-CODE
+016762     MOVE CX-REV-CODE                      TO B-REV-CODE
+016862     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+016962     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+017062     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+017162                                    B-LINE-ITEM-DATE-SERVICE
+017262     MOVE CX-DIALYSIS-START-DATE            TO
+017362                                    B-DIALYSIS-START-DATE
+017462     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+017562     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+017662     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+017762                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+017862     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+017962                                    B-TOT-PRICE-SB-OUTLIER
+018062     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+018162     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+018262        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+018362        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+018462                                    B-NDC-DRUG-AMT (WS-SUB)
+018562     END-PERFORM
+018662     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+018762     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+018862     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+018962     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+019062     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+019162     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+019262     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+019362                                    COMORBID-CWF-RETURN-CODE
+019372     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+019382        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+019392           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+019402     END-PERFORM
+019462     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+019562     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+019662     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+019762     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+019862                                    P-PROV-LOW-VOLUME-INDIC
+019962     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+020062                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+020162     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+020262     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+020362     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+020462     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+020562     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+020662     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+020672     MOVE CX-GEO-CBSA              TO WIX-CBSA-NUMBER
+020682     MOVE CX-LINE-ITEM-DATE-SERVICE    TO WIX-DATE-OF-SERVICE
+020692     CALL 'ESCALWIX'            USING WAGE-INDEX-LOOKUP-REQUEST
+020702                                      COM-CBSA-WAGE-RECORD
+020712                                      BUN-CBSA-WAGE-RECORD
+020722     IF WIX-RECORD-NOT-FOUND  THEN
+020732        MOVE CX-COM-CBSA-NUMBER           TO COM-CBSA-NUMBER
+020742        MOVE CX-COM-CBSA-W-INDEX          TO COM-CBSA-W-INDEX
+020752        MOVE CX-BUN-CBSA-NUMBER           TO BUN-CBSA-NUMBER
+020762        MOVE CX-BUN-CBSA-W-INDEX          TO BUN-CBSA-W-INDEX
+020772     END-IF.
+021162
+021262     INITIALIZE PPS-DATA-ALL.
+021362
+021412******************************************************************
+021422*  ESCALVRD ROUTES ON CX-LINE-ITEM-DATE-SERVICE (MOVED ABOVE INTO *
+021432*  B-LINE-ITEM-DATE-SERVICE) TO WHICHEVER ESCALxxx VERSION PRICED *
+021442*  CLAIMS WITH THAT DATE OF SERVICE, SO A MIXED-DATE DAY'S FILE   *
+021452*  NEVER NEEDS TO BE PRESORTED BY DATE BEFORE THIS RUN PRICES IT. *
+021457******************************************************************
+021462     CALL 'ESCALVRD'              USING BILL-NEW-DATA
+021562                                        PPS-DATA-ALL
+021662                                        WAGE-NEW-RATE-RECORD
+021762                                        COM-CBSA-WAGE-RECORD
+021862                                        BUN-CBSA-WAGE-RECORD.
+021962
+022062     ADD 1                          TO WS-PRICED-COUNT.
+022162     MOVE CX-CLAIM-NUMBER           TO PRCOUT-CLAIM-NUMBER.
+022262     MOVE PPS-RTC                   TO PRCOUT-RTC.
+022362     MOVE PPS-FINAL-PAY-AMT         TO PRCOUT-FINAL-PAY-AMT.
+022372     MOVE PPS-OUTLIER-TRACK         TO PRCOUT-OUTLIER-TRACK.
+022382     MOVE PPS-ACUTE-COMORBID-TRACK  TO
+022383                                    PRCOUT-ACUTE-COMORBID-TRACK.
+022392     MOVE PPS-CHRONIC-COMORBID-TRACK TO
+022393                                    PRCOUT-CHRONIC-COMORBID-TRACK.
+022402     MOVE PPS-ONSET-TRACK           TO PRCOUT-ONSET-TRACK.
+022412     MOVE PPS-LOW-VOLUME-TRACK      TO PRCOUT-LOW-VOLUME-TRACK.
+022422     MOVE PPS-TRAINING-TRACK        TO PRCOUT-TRAINING-TRACK.
+022432     MOVE PPS-RETRAINING-TRACK      TO PRCOUT-RETRAINING-TRACK.
+022442     MOVE PPS-PEDIATRIC-TRACK       TO PRCOUT-PEDIATRIC-TRACK.
+022452     MOVE PPS-LOW-BMI-TRACK         TO PRCOUT-LOW-BMI-TRACK.
+022462     WRITE PRCOUT-RECORD  FROM PRCOUT-DETAIL-LINE.
+022472     PERFORM 2300-CHECK-EXCEPTION-QUEUE.
+022512     PERFORM 3000-TALLY-CONTROL-TOTALS.
+022562/
+022572******************************************************************
+022582*  RTC 64 is ESCAL191's zero-or-negative final payment guard -   *
+022592*  route that line item to the manual-review exception queue     *
+022602*  instead of letting it only show up as one more denial on the  *
+022612*  control totals report.                                        *
+022622******************************************************************
+022632 2300-CHECK-EXCEPTION-QUEUE.
+022642     IF PPS-RTC = 64  THEN
+022652        ADD 1                       TO WS-EXCEPTION-COUNT
+022662        MOVE CX-CLAIM-NUMBER        TO EXCQ-CLAIM-NUMBER
+022672        MOVE PPS-RTC                TO EXCQ-RTC
+022682        MOVE 'ZERO OR NEGATIVE FINAL PAYMENT - MANUAL REVIEW' TO
+022692                                    EXCQ-REASON-TEXT
+022702        WRITE EXCQ-RECORD          FROM EXCQ-DETAIL-LINE
+022712     END-IF.
+022722/
+022732 2400-WRITE-CHECKPOINT-RECORD.
+022742     IF WS-CHECKPOINT-COUNT < 50000  THEN
+022752        ADD 1                       TO WS-CHECKPOINT-COUNT
+022762        MOVE CX-CLAIM-NUMBER        TO
+022862           WS-CHECKPOINT-ENTRY (WS-CHECKPOINT-COUNT)
+022962        MOVE CX-CLAIM-NUMBER        TO CKPT-CLAIM-NUMBER
+023062        WRITE CHECKPOINT-RECORD
+023072     ELSE
+023082        MOVE 'Y'                    TO WS-FILE-ERROR-SWITCH
+023092        MOVE 'Y'                    TO WS-CLAIM-EOF-SWITCH
+023102        DISPLAY 'ESCALRUN - CHECKPOINT TABLE FULL AT 50000 '
+023112           'ENTRIES - RUN STOPPED'
+023162     END-IF.
+023262/
+023312******************************************************************
+023322*  PPS-RTC 00 is the only code that means the line item priced   *
+023332*  and paid; every other value is a denial of one kind or        *
+023342*  another, so only RTC 00 claims add into the dollar totals.    *
+023352******************************************************************
+023357 3000-TALLY-CONTROL-TOTALS.
+023358     ADD 1 TO WS-RTC-TOTAL-COUNT (PPS-RTC + 1).
+023359
+023360     IF PPS-RTC = 00  THEN
+023361        ADD PPS-FINAL-PAY-AMT    TO WS-TOTAL-FINAL-PAY-AMT
+023372        ADD TDAPA-RETURN         TO WS-TOTAL-TDAPA-AMT
+023382     ELSE
+023392        ADD 1                    TO WS-DENIED-COUNT
+023402     END-IF.
+023412/
+023422 2900-READ-NEXT-CLAIM.
+023522     READ DAILY-CLAIM-IN
+023622         AT END
+023632           MOVE 'Y'                 TO WS-CLAIM-EOF-SWITCH
+023642           IF TRAILER-NOT-RECEIVED  THEN
+023652              MOVE 'Y'              TO WS-FILE-ERROR-SWITCH
+023662              DISPLAY 'ESCALRUN - PRCCLM HAS NO TRAILER RECORD - '
+023672                 'FILE MAY BE TRUNCATED'
+023682           END-IF
+023722         NOT AT END
+023732           IF PRCCLM-TRL-IS-TRAILER  THEN
+023742              PERFORM 2950-VALIDATE-TRAILER
+023752              MOVE 'Y'              TO WS-CLAIM-EOF-SWITCH
+023762           ELSE
+023772              ADD 1                 TO WS-CLAIMS-IN-COUNT
+023782              ADD CX-TOT-PRICE-SB-OUTLIER TO
+023787                                    WS-COMPUTED-HASH-TOTAL
+023792           END-IF
+023802     END-READ.
+023812/
+023814******************************************************************
+023816*  THE TRAILER RECORD CLOSES OUT THE FILE WITH THE CLAIM COUNT    *
+023818*  AND THE HASH TOTAL OF CX-TOT-PRICE-SB-OUTLIER FISS COMPUTED ON *
+023820*  ITS END - RECONCILING THOSE AGAINST WHAT WAS ACTUALLY READ     *
+023821*  CATCHES A TRANSMISSION THAT DROPPED OR DUPLICATED RECORDS      *
+023831*  EVEN WHEN THE FILE HAPPENS TO END ON A CLEAN RECORD BOUNDARY.  *
+023841******************************************************************
+023851 2950-VALIDATE-TRAILER.
+023861     MOVE 'Y'                      TO WS-TRAILER-RECEIVED-SWITCH.
+023871
+023881     IF PRCCLM-TRL-CLAIM-COUNT NOT = WS-CLAIMS-IN-COUNT  THEN
+023891        MOVE 'Y'                   TO WS-FILE-ERROR-SWITCH
+023901        DISPLAY 'ESCALRUN - PRCCLM TRAILER CLAIM COUNT '
+023911           PRCCLM-TRL-CLAIM-COUNT ' DOES NOT MATCH '
+023921           WS-CLAIMS-IN-COUNT ' CLAIMS READ'
+023931     END-IF.
+023941
+023951     IF PRCCLM-TRL-HASH-TOTAL NOT = WS-COMPUTED-HASH-TOTAL  THEN
+023961        MOVE 'Y'                   TO WS-FILE-ERROR-SWITCH
+023971        DISPLAY 'ESCALRUN - PRCCLM TRAILER HASH TOTAL '
+023981           PRCCLM-TRL-HASH-TOTAL ' DOES NOT MATCH COMPUTED '
+023991           WS-COMPUTED-HASH-TOTAL
+024001     END-IF.
+024011/
+024021 4000-PRINT-CONTROL-TOTALS.
+024026     IF FILE-INTEGRITY-ERROR  THEN
+024027        WRITE CTLRPT-RECORD  FROM CTL-FILE-ERROR-LINE
+024028     END-IF.
+024029
+024030     MOVE WS-CLAIMS-IN-COUNT        TO CTL-CLAIMS-IN.
+024041     MOVE WS-PRICED-COUNT           TO CTL-CLAIMS-PRICED.
+024051     MOVE WS-SKIPPED-COUNT          TO CTL-CLAIMS-SKIPPED.
+024061     MOVE WS-DENIED-COUNT           TO CTL-CLAIMS-DENIED.
+024066     MOVE WS-EXCEPTION-COUNT        TO CTL-CLAIMS-EXCEPTION.
+024071     MOVE WS-TOTAL-FINAL-PAY-AMT    TO CTL-TOTAL-FINAL-PAY-AMT.
+024081     MOVE WS-TOTAL-TDAPA-AMT        TO CTL-TOTAL-TDAPA-AMT.
+024091
+024101     WRITE CTLRPT-RECORD  FROM CTL-HEADING-1.
+024102     WRITE CTLRPT-RECORD  FROM CTL-HDR-LINE-1.
+024103     WRITE CTLRPT-RECORD  FROM CTL-HDR-LINE-2.
+024104     WRITE CTLRPT-RECORD  FROM CTL-HDR-LINE-3.
+024111     WRITE CTLRPT-RECORD  FROM CTL-CLAIMS-LINE-1.
+024121     WRITE CTLRPT-RECORD  FROM CTL-CLAIMS-LINE-2.
+024131     WRITE CTLRPT-RECORD  FROM CTL-CLAIMS-LINE-3.
+024136     WRITE CTLRPT-RECORD  FROM CTL-CLAIMS-LINE-4.
+024137     WRITE CTLRPT-RECORD  FROM CTL-CLAIMS-LINE-5.
+024151     WRITE CTLRPT-RECORD  FROM CTL-AMOUNT-LINE-1.
+024161     WRITE CTLRPT-RECORD  FROM CTL-AMOUNT-LINE-2.
+024171     WRITE CTLRPT-RECORD  FROM CTL-RTC-HEADING.
+024181
+024191     PERFORM 4100-PRINT-RTC-TOTAL-LINE
+024201        VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 100.
+024211/
+024221 4100-PRINT-RTC-TOTAL-LINE.
+024231     IF WS-RTC-TOTAL-COUNT (WS-SUB) > 0  THEN
+024241        COMPUTE CTL-RTC = WS-SUB - 1
+024251        MOVE WS-RTC-TOTAL-COUNT (WS-SUB)  TO CTL-RTC-COUNT
+024261        WRITE CTLRPT-RECORD  FROM CTL-RTC-DETAIL-LINE
+024271     END-IF.
+024281/
+024321 5000-TERMINATE.
+024421     CLOSE DAILY-CLAIM-IN
+024521           PRICED-CLAIM-OUT
+024571           EXCEPTION-QUEUE-OUT
+024621           CHECKPOINT-OUT
+024721           CONTROL-TOTALS-RPT.
