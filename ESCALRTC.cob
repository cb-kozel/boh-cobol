@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALRTC.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALRTC - NEW PROGRAM
+000700*         - BATCH DRIVER THAT PRICES EACH CLAIM ON RTCCLM THROUGH
+000800*           ESCAL191 AND PRINTS A SUMMARY REPORT COUNTING HOW
+000900*           OFTEN EACH PPS-RTC FIRED, BROKEN OUT BY PROVIDER AND
+001000*           CONDITION CODE, SO A SPIKE IN A PARTICULAR VALIDATION
+001100*           FAILURE OR PAID-ADJUSTMENT COMBINATION CAN BE SEEN
+001200*           WITHOUT GREPPING RAW CLAIM OUTPUT BY HAND.
+001300******************************************************************
+001400 DATE-COMPILED.
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.            IBM-Z990.
+001800 OBJECT-COMPUTER.            IBM-Z990.
+001900 INPUT-OUTPUT  SECTION.
+002000 FILE-CONTROL.
+002100     SELECT RTC-CLAIM-IN         ASSIGN TO RTCCLM
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT RTC-SUMMARY-REPORT   ASSIGN TO RTCRPT
+002400         ORGANIZATION IS SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  RTC-CLAIM-IN
+002900     LABEL RECORDS ARE STANDARD
+003000     RECORDING MODE IS F.
+003100 COPY CLAIMXCPY.
+003200/
+003300 FD  RTC-SUMMARY-REPORT
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORDING MODE IS F.
+003600 01  RTCRPT-RECORD                  PIC X(100).
+003700/
+003800 WORKING-STORAGE SECTION.
+003900 01  W-STORAGE-REF                  PIC X(46) VALUE
+004000     'ESCALRTC      - W O R K I N G   S T O R A G E'.
+004100
+004200 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004300     88  END-OF-FILE                           VALUE 'Y'.
+004400     88  NOT-END-OF-FILE                        VALUE 'N'.
+004500
+004600 01  WS-SUB                         PIC 9(04).
+004700 01  WS-ENTRY-FOUND-SWITCH          PIC X(01).
+004800     88  ENTRY-FOUND                           VALUE 'Y'.
+004900     88  ENTRY-NOT-FOUND                        VALUE 'N'.
+005000
+005100******************************************************************
+005200*  RTC-SUMMARY-TABLE accumulates one counter per distinct        *
+005300*  PROVIDER / CONDITION-CODE / RTC combination actually seen on  *
+005400*  this run - built up as claims are read rather than pre-sized  *
+005500*  to every legal combination.                                   *
+005600******************************************************************
+005700 01  RTC-SUMMARY-TABLE-COUNT        PIC 9(04) VALUE ZERO.
+005800 01  RTC-SUMMARY-TABLE.
+005900     05  RTC-SUMMARY-ENTRY  OCCURS 500 TIMES.
+006000         10  RTS-PROVIDER-NUMBER    PIC X(06).
+006100         10  RTS-COND-CODE          PIC X(02).
+006200         10  RTS-RTC                PIC 9(02).
+006300         10  RTS-COUNT              PIC 9(07).
+006400/
+006500 01  RPT-HEADING-1.
+006600     05  FILLER                     PIC X(05) VALUE SPACES.
+006700     05  FILLER                     PIC X(40) VALUE
+006800         'RTC FREQUENCY SUMMARY BY PROVIDER/CC'.
+006900
+007000 01  RPT-HEADING-2.
+007100     05  FILLER                     PIC X(05) VALUE SPACES.
+007200     05  FILLER                     PIC X(10) VALUE 'PROVIDER'.
+007300     05  FILLER                     PIC X(08) VALUE 'CC'.
+007400     05  FILLER                     PIC X(06) VALUE 'RTC'.
+007500     05  FILLER                     PIC X(08) VALUE 'COUNT'.
+007600
+007700 01  RPT-DETAIL-LINE.
+007800     05  FILLER                     PIC X(05) VALUE SPACES.
+007900     05  RPT-PROVIDER-NUMBER        PIC X(06).
+008000     05  FILLER                     PIC X(04) VALUE SPACES.
+008100     05  RPT-COND-CODE              PIC X(02).
+008200     05  FILLER                     PIC X(04) VALUE SPACES.
+008300     05  RPT-RTC                    PIC 9(02).
+008400     05  FILLER                     PIC X(04) VALUE SPACES.
+008500     05  RPT-COUNT                  PIC ZZZ,ZZ9.
+008600/
+008700 COPY BILLCPY.
+008800/
+008900 COPY WAGECPY.
+009000/
+009100 PROCEDURE DIVISION.
+009200
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE.
+009500     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+009600     PERFORM 4000-PRINT-SUMMARY-REPORT.
+009700     PERFORM 5000-TERMINATE.
+009800     GOBACK.
+009900/
+010000 1000-INITIALIZE.
+010100     OPEN INPUT  RTC-CLAIM-IN
+010200     OPEN OUTPUT RTC-SUMMARY-REPORT.
+010300
+010400     PERFORM 2900-READ-NEXT-CLAIM.
+010500/
+010600 2000-PROCESS-CLAIMS.
+010700     PERFORM 2200-PRICE-CLAIM.
+010800     PERFORM 3000-TALLY-RTC.
+010900     PERFORM 2900-READ-NEXT-CLAIM.
+011000/
+011100 2200-PRICE-CLAIM.
+011200     MOVE CX-COND-CODE                     TO B-COND-CODE
+011300     MOVE CX-REV-CODE                      TO B-REV-CODE
+011400     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+011500     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+011600     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+011700                                    B-LINE-ITEM-DATE-SERVICE
+011800     MOVE CX-DIALYSIS-START-DATE            TO
+011900                                    B-DIALYSIS-START-DATE
+012000     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+012100     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+012200     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+012300                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+012400     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+012500                                    B-TOT-PRICE-SB-OUTLIER
+012600     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+012700     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+012800        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+012900        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+013000                                    B-NDC-DRUG-AMT (WS-SUB)
+013100     END-PERFORM
+013200     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+013300     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+013400     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+013500     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+013600     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+013700     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+013800     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+013900                                    COMORBID-CWF-RETURN-CODE
+013910     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+013920        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+013930           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+013940     END-PERFORM
+014000     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+014100     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+014200     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+014300     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+014400                                    P-PROV-LOW-VOLUME-INDIC
+014500     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+014600                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+014700     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+014800     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+014900     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+015000     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+015100     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+015200     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+015300     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+015400     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+015500     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+015600     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+015700
+015800     INITIALIZE PPS-DATA-ALL.
+015900
+016000     CALL 'ESCAL191'              USING BILL-NEW-DATA
+016100                                        PPS-DATA-ALL
+016200                                        WAGE-NEW-RATE-RECORD
+016300                                        COM-CBSA-WAGE-RECORD
+016400                                        BUN-CBSA-WAGE-RECORD.
+016500/
+016600 3000-TALLY-RTC.
+016700     MOVE 'N'                       TO WS-ENTRY-FOUND-SWITCH.
+016800
+016900     PERFORM VARYING WS-SUB FROM 1 BY 1
+017000        UNTIL WS-SUB > RTC-SUMMARY-TABLE-COUNT
+017100           OR ENTRY-FOUND
+017200        IF RTS-PROVIDER-NUMBER (WS-SUB) = CX-PROVIDER-NUMBER
+017300           AND RTS-COND-CODE (WS-SUB) = CX-COND-CODE
+017400           AND RTS-RTC (WS-SUB) = PPS-RTC  THEN
+017500           MOVE 'Y'                 TO WS-ENTRY-FOUND-SWITCH
+017600           ADD 1                    TO RTS-COUNT (WS-SUB)
+017700        END-IF
+017800     END-PERFORM.
+017900
+018000     IF ENTRY-NOT-FOUND
+018100        AND RTC-SUMMARY-TABLE-COUNT < 500  THEN
+018200        ADD 1                       TO RTC-SUMMARY-TABLE-COUNT
+018300        MOVE CX-PROVIDER-NUMBER     TO
+018400           RTS-PROVIDER-NUMBER (RTC-SUMMARY-TABLE-COUNT)
+018500        MOVE CX-COND-CODE           TO
+018600           RTS-COND-CODE (RTC-SUMMARY-TABLE-COUNT)
+018700        MOVE PPS-RTC                TO
+018800           RTS-RTC (RTC-SUMMARY-TABLE-COUNT)
+018900        MOVE 1                      TO
+019000           RTS-COUNT (RTC-SUMMARY-TABLE-COUNT)
+019100     END-IF.
+019200/
+019300 2900-READ-NEXT-CLAIM.
+019400     READ RTC-CLAIM-IN
+019500         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+019600     END-READ.
+019700/
+019800 4000-PRINT-SUMMARY-REPORT.
+019900     WRITE RTCRPT-RECORD         FROM RPT-HEADING-1.
+020000     WRITE RTCRPT-RECORD         FROM RPT-HEADING-2.
+020100
+020200     PERFORM 4100-PRINT-SUMMARY-LINE
+020300        VARYING WS-SUB FROM 1 BY 1
+020400        UNTIL WS-SUB > RTC-SUMMARY-TABLE-COUNT.
+020500/
+020600 4100-PRINT-SUMMARY-LINE.
+020700     MOVE RTS-PROVIDER-NUMBER (WS-SUB)  TO RPT-PROVIDER-NUMBER.
+020800     MOVE RTS-COND-CODE (WS-SUB)        TO RPT-COND-CODE.
+020900     MOVE RTS-RTC (WS-SUB)              TO RPT-RTC.
+021000     MOVE RTS-COUNT (WS-SUB)            TO RPT-COUNT.
+021100     WRITE RTCRPT-RECORD  FROM RPT-DETAIL-LINE.
+021200/
+021300 5000-TERMINATE.
+021400     CLOSE RTC-CLAIM-IN
+021500           RTC-SUMMARY-REPORT.
