@@ -0,0 +1,128 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALCMP.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALCMP - NEW PROGRAM
+000700*         - DYNAMICALLY CALLS TWO CHOSEN ESCALxxx VERSIONS WITH
+000800*           THE SAME CLAIM AND WAGE DATA AND RETURNS BOTH SETS OF
+000900*           RESULTS ALONG WITH A PPS-RTC / FINAL PAYMENT DIFF SO
+001000*           AN ANNUAL-UPDATE RELEASE CAN BE CHECKED AGAINST AN
+001100*           OLDER YEAR'S ANSWER WITHOUT DISTURBING THAT OLDER
+001200*           YEAR'S OWN SUBROUTINE.  PRINTING THE COMPARISON, LIKE
+001300*           PRINTING A NORMAL PRICER RESULT, IS LEFT TO WHATEVER
+001400*           DRIVER CALLS THIS PROGRAM.
+001500******************************************************************
+001600 DATE-COMPILED.
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.            IBM-Z990.
+002000 OBJECT-COMPUTER.            IBM-Z990.
+002100 INPUT-OUTPUT  SECTION.
+002200 FILE-CONTROL.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600/
+002700 WORKING-STORAGE SECTION.
+002800 01  W-STORAGE-REF                  PIC X(46) VALUE
+002900     'ESCALCMP      - W O R K I N G   S T O R A G E'.
+003000
+003100 01  W-PROGRAM-ID-1                 PIC X(08).
+003200 01  W-PROGRAM-ID-2                 PIC X(08).
+003300/
+003400 LINKAGE SECTION.
+003500 COPY BILLCPY.
+003600*COPY "BILLCPY.CPY".
+003700/
+003800******************************************************************
+003900*    A second set of BILL-NEW-DATA / PPS-DATA-ALL is copied in so
+004000*    the comparison has one full PPS-DATA-ALL area per version.
+004100*    The second BILL-NEW-DATA is never used - both versions price
+004200*    off the single BILL-NEW-DATA above - so it is brought in as
+004300*    FILLER rather than under a name anything else would reference.
+004400******************************************************************
+004500 COPY BILLCPY REPLACING ==BILL-NEW-DATA== BY ==FILLER==
+004600                        ==PPS-DATA-ALL==  BY ==PPS-DATA-YR2==.
+004700/
+004800 COPY WAGECPY.
+004900*COPY "WAGECPY.CPY".
+005000/
+005100 COPY CMPRCPY.
+005200*COPY "CMPRCPY.CPY".
+005300/
+005400 PROCEDURE DIVISION  USING BILL-NEW-DATA
+005500                           PPS-DATA-ALL
+005600                           PPS-DATA-YR2
+005700                           WAGE-NEW-RATE-RECORD
+005800                           COM-CBSA-WAGE-RECORD
+005900                           BUN-CBSA-WAGE-RECORD
+006000                           CLAIM-COMPARE-LINKAGE.
+006100
+006200******************************************************************
+006300* BILL-NEW-DATA, PPS-DATA-ALL, and the wage records above are the 
+006400* exact same groups the five calculation subroutines use, so the 
+006500* claim passed to this program is priced, unchanged, by whichever
+006600* two versions the caller names in CMP-VERSION-1 / CMP-VERSION-2.
+006700******************************************************************
+006800
+006900 0000-START-TO-FINISH.
+007000     INITIALIZE PPS-DATA-ALL.
+007100     INITIALIZE PPS-DATA-YR2.
+007200
+007500     STRING 'ESCAL'                DELIMITED BY SIZE
+007600            CMP-VERSION-1          DELIMITED BY SIZE
+007700       INTO W-PROGRAM-ID-1.
+007800     STRING 'ESCAL'                DELIMITED BY SIZE
+007900            CMP-VERSION-2          DELIMITED BY SIZE
+008000       INTO W-PROGRAM-ID-2.
+008100
+008150     MOVE P-PROV-WAIVE-BLEND-PAY-INDIC IN BILL-NEW-DATA TO
+008160                                    CMP-WAIVER-INDICATOR-USED-1.
+008170
+008200     CALL W-PROGRAM-ID-1        USING BILL-NEW-DATA
+008300                                      PPS-DATA-ALL
+008400                                      WAGE-NEW-RATE-RECORD
+008500                                      COM-CBSA-WAGE-RECORD
+008600                                      BUN-CBSA-WAGE-RECORD.
+008700
+008710******************************************************************
+008720*  VERSION 1 MAY HAVE MUTATED P-PROV-WAIVE-BLEND-PAY-INDIC DURING   *
+008730*  ITS OWN CALL (ESCAL140 AND LATER FORCE IT TO 'Y') - RESTORE THE  *
+008740*  ORIGINAL VALUE CAPTURED ABOVE BEFORE VERSION 2 SEES THE CLAIM,   *
+008742*  SO BOTH VERSIONS PRICE OFF THE SAME PROVIDER-SUPPLIED INDICATOR. *
+008744******************************************************************
+008746     MOVE CMP-WAIVER-INDICATOR-USED-1  TO
+008748                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+008749                                    IN BILL-NEW-DATA.
+008750     MOVE P-PROV-WAIVE-BLEND-PAY-INDIC IN BILL-NEW-DATA TO
+008760                                    CMP-WAIVER-INDICATOR-USED-2.
+008770
+008800     CALL W-PROGRAM-ID-2        USING BILL-NEW-DATA
+008900                                      PPS-DATA-YR2
+009000                                      WAGE-NEW-RATE-RECORD
+009100                                      COM-CBSA-WAGE-RECORD
+009200                                      BUN-CBSA-WAGE-RECORD.
+009300
+009400     PERFORM 9000-BUILD-COMPARISON.
+009500
+009600     GOBACK.
+009700/
+009800******************************************************************
+009900*** Build the side-by-side PPS-RTC and final-payment comparison ***
+010000******************************************************************
+010100 9000-BUILD-COMPARISON.
+010200     MOVE PPS-RTC OF PPS-DATA-ALL   TO CMP-RESULT-RTC-1.
+010300     MOVE PPS-RTC OF PPS-DATA-YR2   TO CMP-RESULT-RTC-2.
+010400     MOVE PPS-FINAL-PAY-AMT OF PPS-DATA-ALL TO
+010500                                       CMP-RESULT-PAY-AMT-1.
+010600     MOVE PPS-FINAL-PAY-AMT OF PPS-DATA-YR2 TO
+010700                                       CMP-RESULT-PAY-AMT-2.
+010800     COMPUTE CMP-RESULT-PAY-AMT-DIFF =
+010900             CMP-RESULT-PAY-AMT-1 - CMP-RESULT-PAY-AMT-2.
+011000
+011100     IF CMP-RESULT-RTC-1 = CMP-RESULT-RTC-2  THEN
+011200        MOVE 'N'                    TO CMP-RTC-MISMATCH-SW
+011300     ELSE
+011400        MOVE 'Y'                    TO CMP-RTC-MISMATCH-SW
+011500     END-IF.
