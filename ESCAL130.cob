@@ -479,6 +479,9 @@
 047900 COPY WAGECPY.
 048000*COPY "WAGECPY.CPY".
 048100/
+048110 COPY RATECCPY.
+048120*COPY "RATECCPY.CPY".
+048130/
 048200 PROCEDURE DIVISION  USING BILL-NEW-DATA
 048300                           PPS-DATA-ALL
 048400                           WAGE-NEW-RATE-RECORD
@@ -1935,4 +1938,22 @@
 193500                                    PPS-TRAINING-ADD-ON-PMT-AMT
 193600        MOVE H-PAYMENT-RATE            TO COM-PAYMENT-RATE
 193700     END-IF.
+193800/
+193810 9900-RETURN-RATE-CONSTANTS.
+193820 ENTRY 'ESCAL130C' USING RATE-CONSTANTS-RECORD.
+193830     MOVE BUNDLED-BASE-PMT-RATE     TO
+193840                            RC-BUNDLED-BASE-PMT-RATE
+193850     MOVE BUN-NAT-LABOR-PCT         TO
+193860                            RC-BUN-NAT-LABOR-PCT
+193870     MOVE ADJ-AVG-MAP-AMT-GT-17     TO
+193880                            RC-ADJ-AVG-MAP-AMT-GT-17
+193890     MOVE ADJ-AVG-MAP-AMT-LT-18     TO
+193900                            RC-ADJ-AVG-MAP-AMT-LT-18
+193910     MOVE FIX-DOLLAR-LOSS-GT-17     TO
+193920                            RC-FIX-DOLLAR-LOSS-GT-17
+193930     MOVE FIX-DOLLAR-LOSS-LT-18     TO
+193940                            RC-FIX-DOLLAR-LOSS-LT-18
+193950     MOVE TRAINING-ADD-ON-PMT-AMT   TO
+193960                            RC-TRAINING-ADD-ON-PMT-AMT.
+193970     GOBACK.
 193800******        L A S T   S O U R C E   S T A T E M E N T      *****
