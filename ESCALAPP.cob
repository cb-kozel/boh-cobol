@@ -0,0 +1,203 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALAPP.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALAPP - NEW PROGRAM
+000700*         - RE-PRICES A REOPENED PRE-2014 BLEND-ERA CLAIM THROUGH
+000800*           ESCAL122 (THE LAST VERSION TO CARRY THE COMPOSITE-
+000900*           RATE PATH) AND PRINTS THE COMPOSITE-RATE SHARE AND
+001000*           THE PPS SHARE OF THE BLENDED PAYMENT SEPARATELY, SO
+001100*           APPEALS STAFF CAN EXPLAIN A BLENDED PAYMENT TO A
+001200*           PROVIDER WITHOUT HAND-COMPUTING THE COMPOSITE
+001300*           PORTION THEMSELVES.
+001400******************************************************************
+001500 DATE-COMPILED.
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.            IBM-Z990.
+001900 OBJECT-COMPUTER.            IBM-Z990.
+002000 INPUT-OUTPUT  SECTION.
+002100 FILE-CONTROL.
+002200     SELECT APPEAL-CLAIM-IN      ASSIGN TO APPCLM
+002300         ORGANIZATION IS SEQUENTIAL.
+002400     SELECT APPEAL-BREAKDOWN-RPT ASSIGN TO APPRPT
+002500         ORGANIZATION IS SEQUENTIAL.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  APPEAL-CLAIM-IN
+003000     LABEL RECORDS ARE STANDARD
+003100     RECORDING MODE IS F.
+003200 COPY CLAIMXCPY.
+003300/
+003400 FD  APPEAL-BREAKDOWN-RPT
+003500     LABEL RECORDS ARE STANDARD
+003600     RECORDING MODE IS F.
+003700 01  APPRPT-RECORD                  PIC X(100).
+003800/
+003900 WORKING-STORAGE SECTION.
+004000 01  W-STORAGE-REF                  PIC X(46) VALUE
+004100     'ESCALAPP      - W O R K I N G   S T O R A G E'.
+004200
+004300 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004400     88  END-OF-FILE                           VALUE 'Y'.
+004500     88  NOT-END-OF-FILE                        VALUE 'N'.
+004600
+004700 01  WS-SUB                         PIC 9(04).
+004800
+004900 01  RPT-HEADING-1.
+005000     05  FILLER                     PIC X(05) VALUE SPACES.
+005100     05  FILLER                     PIC X(49) VALUE
+005200         'PRE-2014 BLEND-ERA COMPOSITE/PPS APPEAL BREAKDOWN'.
+005300
+005400 01  RPT-HEADING-2.
+005500     05  FILLER                     PIC X(05) VALUE SPACES.
+005600     05  FILLER                     PIC X(16) VALUE
+005700         'CLAIM NUMBER'.
+005800     05  FILLER                     PIC X(14) VALUE 'COMP SHARE'.
+005900     05  FILLER                     PIC X(14) VALUE 'PPS SHARE'.
+006000     05  FILLER                     PIC X(14) VALUE 'OUT SHARE'.
+006100     05  FILLER                     PIC X(10) VALUE 'FINAL PAY'.
+006200
+006300 01  RPT-DETAIL-LINE.
+006400     05  FILLER                     PIC X(05) VALUE SPACES.
+006500     05  RPT-CLAIM-NUMBER           PIC X(13).
+006600     05  FILLER                     PIC X(03) VALUE SPACES.
+006700     05  RPT-COMP-SHARE             PIC Z,ZZZ,ZZ9.99.
+006800     05  FILLER                     PIC X(03) VALUE SPACES.
+006900     05  RPT-PPS-SHARE              PIC Z,ZZZ,ZZ9.99.
+007000     05  FILLER                     PIC X(03) VALUE SPACES.
+007100     05  RPT-OUT-SHARE              PIC Z,ZZZ,ZZ9.99.
+007200     05  FILLER                     PIC X(03) VALUE SPACES.
+007300     05  RPT-FINAL-PAY              PIC Z,ZZZ,ZZ9.99.
+007400
+007500 01  RPT-DETAIL-LINE-2.
+007600     05  FILLER                     PIC X(05) VALUE SPACES.
+007700     05  FILLER                     PIC X(13) VALUE
+007800         'FULL COMP/PPS'.
+007900     05  FILLER                     PIC X(03) VALUE SPACES.
+008000     05  RPT-FULL-COMP-SHARE        PIC Z,ZZZ,ZZ9.99.
+008100     05  FILLER                     PIC X(03) VALUE SPACES.
+008200     05  RPT-FULL-PPS-SHARE         PIC Z,ZZZ,ZZ9.99.
+008300     05  FILLER                     PIC X(03) VALUE SPACES.
+008400     05  RPT-FULL-OUT-SHARE         PIC Z,ZZZ,ZZ9.99.
+008450
+008460 01  RPT-FAILED-LINE.
+008470     05  FILLER                     PIC X(05) VALUE SPACES.
+008480     05  RPT-FAILED-CLAIM-NUMBER    PIC X(13).
+008490     05  FILLER                     PIC X(03) VALUE SPACES.
+008492     05  FILLER                     PIC X(24) VALUE
+008494         'CLAIM FAILED EDIT - RTC '.
+008496     05  RPT-FAILED-RTC             PIC 9(02).
+008500/
+008600 COPY BILLCPY.
+008700/
+008800 COPY WAGECPY.
+008900/
+009000 PROCEDURE DIVISION.
+009100
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE.
+009400     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+009500     PERFORM 3000-TERMINATE.
+009600     GOBACK.
+009700/
+009800 1000-INITIALIZE.
+009900     OPEN INPUT  APPEAL-CLAIM-IN
+010000     OPEN OUTPUT APPEAL-BREAKDOWN-RPT.
+010100
+010200     WRITE APPRPT-RECORD         FROM RPT-HEADING-1.
+010300     WRITE APPRPT-RECORD         FROM RPT-HEADING-2.
+010400
+010500     PERFORM 2900-READ-NEXT-CLAIM.
+010600/
+010700 2000-PROCESS-CLAIMS.
+010800     PERFORM 2200-REPRICE-AND-BREAKDOWN.
+010900     PERFORM 2900-READ-NEXT-CLAIM.
+011000/
+011100 2200-REPRICE-AND-BREAKDOWN.
+011200     MOVE CX-COND-CODE                     TO B-COND-CODE
+011300     MOVE CX-REV-CODE                      TO B-REV-CODE
+011400     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+011500     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+011600     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+011700                                    B-LINE-ITEM-DATE-SERVICE
+011800     MOVE CX-DIALYSIS-START-DATE            TO
+011900                                    B-DIALYSIS-START-DATE
+012000     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+012100     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+012200     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+012300                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+012400     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+012500                                    B-TOT-PRICE-SB-OUTLIER
+012600     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+012700     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+012800        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+012900        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+013000                                    B-NDC-DRUG-AMT (WS-SUB)
+013100     END-PERFORM
+013200     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+013300     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+013400     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+013500     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+013600     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+013700     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+013800     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+013900                                    COMORBID-CWF-RETURN-CODE
+013910     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+013920        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+013930           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+013940     END-PERFORM
+014000     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+014100     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+014200     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+014300     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+014400                                    P-PROV-LOW-VOLUME-INDIC
+014500     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+014600                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+014700     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+014800     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+014900     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+015000     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+015100     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+015200     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+015300     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+015400     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+015500     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+015600     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+015700
+015800     INITIALIZE PPS-DATA-ALL.
+015900
+016000     CALL 'ESCAL122'              USING BILL-NEW-DATA
+016100                                        PPS-DATA-ALL
+016200                                        WAGE-NEW-RATE-RECORD
+016300                                        COM-CBSA-WAGE-RECORD
+016400                                        BUN-CBSA-WAGE-RECORD.
+016500
+016600     IF PPS-RTC NOT = 00  THEN
+016620        MOVE CX-CLAIM-NUMBER        TO RPT-FAILED-CLAIM-NUMBER
+016640        MOVE PPS-RTC                TO RPT-FAILED-RTC
+016660        WRITE APPRPT-RECORD  FROM RPT-FAILED-LINE
+016680     ELSE
+016690        MOVE CX-CLAIM-NUMBER           TO RPT-CLAIM-NUMBER
+016700        MOVE PPS-2011-BLEND-COMP-RATE  TO RPT-COMP-SHARE
+016800        MOVE PPS-2011-BLEND-PPS-RATE   TO RPT-PPS-SHARE
+016900        MOVE PPS-2011-BLEND-OUTLIER-RATE TO RPT-OUT-SHARE
+017000        MOVE PPS-FINAL-PAY-AMT         TO RPT-FINAL-PAY
+017100        WRITE APPRPT-RECORD  FROM RPT-DETAIL-LINE
+017200
+017300        MOVE PPS-2011-FULL-COMP-RATE   TO RPT-FULL-COMP-SHARE
+017400        MOVE PPS-2011-FULL-PPS-RATE    TO RPT-FULL-PPS-SHARE
+017500        MOVE PPS-2011-FULL-OUTLIER-RATE TO RPT-FULL-OUT-SHARE
+017550        WRITE APPRPT-RECORD  FROM RPT-DETAIL-LINE-2
+017600     END-IF.
+017700/
+017800 2900-READ-NEXT-CLAIM.
+017900     READ APPEAL-CLAIM-IN
+018000         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+018100     END-READ.
+018200/
+018300 3000-TERMINATE.
+018400     CLOSE APPEAL-CLAIM-IN
+018500           APPEAL-BREAKDOWN-RPT.
