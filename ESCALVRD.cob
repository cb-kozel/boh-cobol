@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALVRD.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALVRD - NEW PROGRAM
+000700*         - VERSION-ROUTING DISPATCHER.  LOOKS AT A CLAIM'S
+000800*           B-LINE-ITEM-DATE-SERVICE AND CALLS WHICHEVER OF
+000900*           ESCAL122/130/140/160/180/191 IS THE YEAR'S PRICER FOR
+001000*           THAT DATE, THE SAME WAY A CLAIMS PROCESSOR WOULD HAVE
+001100*           TO PICK BY HAND TODAY.  A DRIVER THAT CALLS THIS
+001200*           INSTEAD OF ONE HARDCODED ESCALxxx CAN REPRICE A MIXED
+001300*           BATCH OF OLD AND NEW CLAIMS IN ONE PASS WITHOUT
+001400*           PRESORTING BY DATE OF SERVICE FIRST.
+001500******************************************************************
+001600 DATE-COMPILED.
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.            IBM-Z990.
+002000 OBJECT-COMPUTER.            IBM-Z990.
+002100 INPUT-OUTPUT  SECTION.
+002200 FILE-CONTROL.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600/
+002700 WORKING-STORAGE SECTION.
+002800 01  W-STORAGE-REF                  PIC X(46) VALUE
+002900     'ESCALVRD      - W O R K I N G   S T O R A G E'.
+003000
+003100******************************************************************
+003200*  W-VERSION-EFFECTIVE-DATE-n IS THE FIRST LINE-ITEM DATE OF
+003300*  SERVICE EACH ESCALxxx VERSION PRICES, TAKEN FROM THAT VERSION'S
+003400*  OWN "EFFECTIVE" HEADER DATE.  A DATE OF SERVICE ROUTES TO THE
+003500*  NEWEST VERSION WHOSE EFFECTIVE DATE IS NOT AFTER IT.
+003600******************************************************************
+003700 01  W-VERSION-EFFECTIVE-DATE-130   PIC 9(08) VALUE 20130101.
+003800 01  W-VERSION-EFFECTIVE-DATE-140   PIC 9(08) VALUE 20140101.
+003900 01  W-VERSION-EFFECTIVE-DATE-160   PIC 9(08) VALUE 20160101.
+004000 01  W-VERSION-EFFECTIVE-DATE-180   PIC 9(08) VALUE 20180101.
+004100 01  W-VERSION-EFFECTIVE-DATE-191   PIC 9(08) VALUE 20190101.
+004150
+004160******************************************************************
+004170*  SET TO 'Y' ONLY WHEN THE VERSION JUST CALLED IS ESCAL191 - THE  *
+004180*  ONLY ONE OF THE SIX THAT POPULATES PPS-PEDIATRIC-TRACK AND THE  *
+004190*  OTHER PPS-xxx-TRACK LINKAGE FLAGS.  ESCAL122/130/140/160/180    *
+004195*  NEVER SET THEM (THEY PREDATE THAT LINKAGE CONVENTION), SO THE   *
+004198*  COMBINATION CHECKS THAT READ THOSE FLAGS ONLY RUN FOR A CLAIM   *
+004199*  ROUTED TO 191.                                                  *
+004200******************************************************************
+004210 01  WS-CALLED-VERSION-HAS-TRACKS   PIC X(01) VALUE 'N'.
+004220     88  CALLED-VERSION-HAS-TRACKS             VALUE 'Y'.
+004230/
+004300 LINKAGE SECTION.
+004400 COPY BILLCPY.
+004500*COPY "BILLCPY.CPY".
+004600/
+004700 COPY WAGECPY.
+004800*COPY "WAGECPY.CPY".
+004900/
+005000 PROCEDURE DIVISION  USING BILL-NEW-DATA
+005100                           PPS-DATA-ALL
+005200                           WAGE-NEW-RATE-RECORD
+005300                           COM-CBSA-WAGE-RECORD
+005400                           BUN-CBSA-WAGE-RECORD.
+005500
+005600******************************************************************
+005700* BILL-NEW-DATA, PPS-DATA-ALL, and the wage records above are the
+005800* exact same groups the six calculation subroutines use, so the
+005900* claim passed to this program is priced, unchanged, by whichever
+006000* one of them applies to B-LINE-ITEM-DATE-SERVICE.
+006100******************************************************************
+006200
+006300 0000-START-TO-FINISH.
+006400     INITIALIZE PPS-DATA-ALL.
+006450     MOVE 'N'                 TO WS-CALLED-VERSION-HAS-TRACKS.
+006500
+006600     EVALUATE TRUE
+006700        WHEN B-LINE-ITEM-DATE-SERVICE >=
+006750           W-VERSION-EFFECTIVE-DATE-191
+006770           MOVE 'Y'           TO WS-CALLED-VERSION-HAS-TRACKS
+006800           CALL 'ESCAL191'        USING BILL-NEW-DATA
+006900                                        PPS-DATA-ALL
+007000                                        WAGE-NEW-RATE-RECORD
+007100                                        COM-CBSA-WAGE-RECORD
+007200                                        BUN-CBSA-WAGE-RECORD
+007300        WHEN B-LINE-ITEM-DATE-SERVICE >=
+007350           W-VERSION-EFFECTIVE-DATE-180
+007400           CALL 'ESCAL180'        USING BILL-NEW-DATA
+007500                                        PPS-DATA-ALL
+007600                                        WAGE-NEW-RATE-RECORD
+007700                                        COM-CBSA-WAGE-RECORD
+007800                                        BUN-CBSA-WAGE-RECORD
+007900        WHEN B-LINE-ITEM-DATE-SERVICE >=
+007950           W-VERSION-EFFECTIVE-DATE-160
+008000           CALL 'ESCAL160'        USING BILL-NEW-DATA
+008100                                        PPS-DATA-ALL
+008200                                        WAGE-NEW-RATE-RECORD
+008300                                        COM-CBSA-WAGE-RECORD
+008400                                        BUN-CBSA-WAGE-RECORD
+008500        WHEN B-LINE-ITEM-DATE-SERVICE >=
+008550           W-VERSION-EFFECTIVE-DATE-140
+008600           CALL 'ESCAL140'        USING BILL-NEW-DATA
+008700                                        PPS-DATA-ALL
+008800                                        WAGE-NEW-RATE-RECORD
+008900                                        COM-CBSA-WAGE-RECORD
+009000                                        BUN-CBSA-WAGE-RECORD
+009100        WHEN B-LINE-ITEM-DATE-SERVICE >=
+009150           W-VERSION-EFFECTIVE-DATE-130
+009200           CALL 'ESCAL130'        USING BILL-NEW-DATA
+009300                                        PPS-DATA-ALL
+009400                                        WAGE-NEW-RATE-RECORD
+009500                                        COM-CBSA-WAGE-RECORD
+009600                                        BUN-CBSA-WAGE-RECORD
+009700        WHEN OTHER
+009800           CALL 'ESCAL122'        USING BILL-NEW-DATA
+009900                                        PPS-DATA-ALL
+010000                                        WAGE-NEW-RATE-RECORD
+010100                                        COM-CBSA-WAGE-RECORD
+010200                                        BUN-CBSA-WAGE-RECORD
+010300     END-EVALUATE.
+010400
+010450     PERFORM 9000-VALIDATE-ADJUSTMENT-COMBINATIONS.
+010480
+010500     GOBACK.
+010600/
+010650******************************************************************
+010660*  ESCAL122/130/140/160/180 ARE FROZEN, CERTIFIED-AS-OF-YEAR      *
+010670*  PRICERS AND ARE NOT TOUCHED TO ADD NEWER BUSINESS RULES, SO    *
+010680*  ESCAL191'S OWN ILLEGAL-ADJUSTMENT-COMBINATION AND ZERO/        *
+010690*  NEGATIVE-FINAL-PAYMENT GUARD (ITS 2050-VALIDATE-ADJUSTMENT-    *
+010700*  COMBINATIONS) IS REPEATED HERE INSTEAD, SO A CLAIM ROUTED TO   *
+010710*  ANY OF THE SIX VERSIONS GETS THE SAME PROTECTION.  ALL SIX     *
+010720*  VERSIONS POPULATE PPS-FINAL-PAY-AMT, SO THE ZERO/NEGATIVE-     *
+010730*  PAYMENT CHECK (RTC 64) APPLIES NO MATTER WHICH VERSION WAS     *
+010740*  JUST CALLED.  THE PPS-xxx-TRACK FLAGS (RTC 60-63) ARE ONLY     *
+010750*  EVER SET BY ESCAL191 - THE OLDER FIVE PREDATE THAT LINKAGE     *
+010760*  CONVENTION AND LEAVE THEM BLANK - SO THOSE FOUR CHECKS ARE     *
+010770*  SKIPPED FOR A CLAIM ROUTED TO ANY VERSION OTHER THAN 191       *
+010780*  RATHER THAN RUN AGAINST FLAGS THAT CAN NEVER BE SET.  PPS-RTC  *
+010785*  < 50 MEANS THE CLAIM CLEARED THAT VERSION'S OWN EDITS AND      *
+010790*  CAME BACK WITH A PAID-ADJUSTMENT CODE RATHER THAN A            *
+010795*  VALIDATION-FAILURE CODE (ALL SIX VERSIONS RESERVE 50 AND       *
+010797*  ABOVE FOR VALIDATION FAILURES).                                *
+010798******************************************************************
+010800 9000-VALIDATE-ADJUSTMENT-COMBINATIONS.
+010810     IF PPS-RTC < 50  AND  CALLED-VERSION-HAS-TRACKS  THEN
+010820        IF PPS-PEDIATRIC-TRACK = 'Y'  THEN
+010830           IF PPS-ACUTE-COMORBID-TRACK   = 'Y'  OR
+010840              PPS-CHRONIC-COMORBID-TRACK = 'Y'  OR
+010850              PPS-ONSET-TRACK            = 'Y'  OR
+010860              PPS-LOW-VOLUME-TRACK       = 'Y'  OR
+010870              PPS-LOW-BMI-TRACK          = 'Y'  THEN
+010880              MOVE 60                  TO PPS-RTC
+010890           END-IF
+010900        END-IF
+010910     END-IF.
+010920
+010930     IF PPS-RTC < 50  AND  CALLED-VERSION-HAS-TRACKS  THEN
+010940        IF PPS-ONSET-TRACK = 'Y'  THEN
+010950           IF PPS-ACUTE-COMORBID-TRACK   = 'Y'  OR
+010960              PPS-CHRONIC-COMORBID-TRACK = 'Y'  THEN
+010970              MOVE 61                  TO PPS-RTC
+010980           END-IF
+010990        END-IF
+011000     END-IF.
+011010
+011020     IF PPS-RTC < 50  AND  CALLED-VERSION-HAS-TRACKS  THEN
+011030        IF PPS-ONSET-TRACK = 'Y'  THEN
+011040           IF PPS-TRAINING-TRACK    = 'Y'  OR
+011050              PPS-RETRAINING-TRACK  = 'Y'  THEN
+011060              MOVE 62                  TO PPS-RTC
+011070           END-IF
+011080        END-IF
+011090     END-IF.
+011100
+011110     IF PPS-RTC < 50  AND  CALLED-VERSION-HAS-TRACKS  THEN
+011120        IF PPS-ACUTE-COMORBID-TRACK   = 'Y'  AND
+011130           PPS-CHRONIC-COMORBID-TRACK = 'Y'  THEN
+011140           MOVE 63                     TO PPS-RTC
+011150        END-IF
+011160     END-IF.
+011170
+011180     IF PPS-RTC < 50  THEN
+011190        IF PPS-FINAL-PAY-AMT NOT > ZERO  THEN
+011200           MOVE 64                     TO PPS-RTC
+011210           MOVE ZERO                   TO PPS-FINAL-PAY-AMT
+011220        END-IF
+011230     END-IF.
+011240/
