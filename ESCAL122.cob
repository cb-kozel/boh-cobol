@@ -450,6 +450,9 @@
 045000 COPY WAGECPY.
 045100*COPY "WAGECPY.CPY".
 045200/
+045210 COPY RATECCPY.
+045220*COPY "RATECCPY.CPY".
+045230/
 045300 PROCEDURE DIVISION  USING BILL-NEW-DATA
 045400                           PPS-DATA-ALL
 045500                           WAGE-NEW-RATE-RECORD
@@ -1844,7 +1847,10 @@
 184400                PPS-2011-FULL-OUTLIER-RATE  *  QIP-REDUCTION
 184500     END-IF.
 184600
-184700     IF BUNDLED-TEST   THEN
+184700*BILL-DATA-TEST NOW POPULATES ON EVERY CLAIM (NOT JUST WHEN
+184720*BUNDLED-TEST-INDIC IS 'T') SO A 2011-DOS RECONCILIATION RUN CAN
+184740*CONFIRM THE 49-CENT PART D DRUG ADJUSTMENT (A-49-CENT-DRUG-ADJ)
+184760*WITHOUT A SEPARATE TEST-MODE RUN.
 184800        MOVE DRUG-ADDON                TO DRUG-ADD-ON-RETURN
 184900        MOVE 0.0                       TO MSA-WAGE-ADJ
 185000        MOVE H-WAGE-ADJ-PYMT-AMT       TO CBSA-WAGE-ADJ
@@ -1904,6 +1910,23 @@
 190400                                    PPS-BUN-WAGE-ADJ-TRAIN-AMT
 190500        MOVE TRAINING-ADD-ON-PMT-AMT   TO
 190600                                    PPS-TRAINING-ADD-ON-PMT-AMT
-190700        MOVE H-PAYMENT-RATE            TO COM-PAYMENT-RATE
-190800     END-IF.
+190700        MOVE H-PAYMENT-RATE            TO COM-PAYMENT-RATE.
+190800/
+190810 9900-RETURN-RATE-CONSTANTS.
+190820 ENTRY 'ESCAL122C' USING RATE-CONSTANTS-RECORD.
+190830     MOVE BUNDLED-BASE-PMT-RATE     TO
+190840                            RC-BUNDLED-BASE-PMT-RATE
+190850     MOVE BUN-NAT-LABOR-PCT         TO
+190860                            RC-BUN-NAT-LABOR-PCT
+190870     MOVE ADJ-AVG-MAP-AMT-GT-17     TO
+190880                            RC-ADJ-AVG-MAP-AMT-GT-17
+190890     MOVE ADJ-AVG-MAP-AMT-LT-18     TO
+190900                            RC-ADJ-AVG-MAP-AMT-LT-18
+190910     MOVE FIX-DOLLAR-LOSS-GT-17     TO
+190920                            RC-FIX-DOLLAR-LOSS-GT-17
+190930     MOVE FIX-DOLLAR-LOSS-LT-18     TO
+190940                            RC-FIX-DOLLAR-LOSS-LT-18
+190950     MOVE TRAINING-ADD-ON-PMT-AMT   TO
+190960                            RC-TRAINING-ADD-ON-PMT-AMT.
+190970     GOBACK.
 190900******        L A S T   S O U R C E   S T A T E M E N T      *****
