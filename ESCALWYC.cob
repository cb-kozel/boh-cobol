@@ -0,0 +1,197 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALWYC.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALWYC - NEW PROGRAM
+000700*         - CBSA 16700 HAD TO BE RESCINDED AFTER THE 09 PRICER
+000800*           SHIPPED, AND CBSA 41980'S COMPOSITE/PPS WAGE INDEX
+000900*           WAS REVERSED BEFORE THE ESCAL120/121 RELEASE (SEE
+001000*           ESCAL122 MOD HISTORY).  THIS PROGRAM READS THE SAME
+001100*           WAGE-INDEX-TRANS MAINTENANCE TRANSACTIONS ESCALWMT
+001200*           APPLIES TO THE WAGE INDEX MASTER FILE AND, FOR EACH
+001300*           ADD OR CHANGE, COMPARES THE INCOMING COMPOSITE AND
+001400*           BUNDLED WAGE INDEX AGAINST THE CBSA'S IMMEDIATELY
+001500*           PRIOR EFFECTIVE ROW ALREADY ON THE MASTER FILE.  A
+001600*           CBSA WHOSE WAGE INDEX MOVED MORE THAN THE CONFIGURED
+001700*           THRESHOLD IS WRITTEN TO THE ALERT REPORT SO A LATE
+001800*           CORRECTION LIKE THOSE TWO GETS CAUGHT BEFORE CLAIMS
+001900*           START PRICING AGAINST IT.  RUN THIS AHEAD OF ESCALWMT
+002000*           SO THE PRIOR ROW IS STILL ON THE MASTER FILE WHEN THE
+002100*           COMPARISON IS MADE.
+002200******************************************************************
+002300 DATE-COMPILED.
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.            IBM-Z990.
+002700 OBJECT-COMPUTER.            IBM-Z990.
+002800 INPUT-OUTPUT  SECTION.
+002900 FILE-CONTROL.
+003000     SELECT WAGE-INDEX-FILE      ASSIGN TO WAGEFILE
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS WGIX-RECORD-KEY.
+003400     SELECT WAGE-INDEX-TRANS    ASSIGN TO WAGETRAN
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT WAGE-YOY-CONTROL    ASSIGN TO WYCACTL
+003700         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT WAGE-YOY-ALERT-RPT  ASSIGN TO WYCARPT
+003900         ORGANIZATION IS SEQUENTIAL.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  WAGE-INDEX-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500 COPY WAGEFCPY.
+004600/
+004700 FD  WAGE-INDEX-TRANS
+004800     LABEL RECORDS ARE STANDARD
+004900     RECORDING MODE IS F.
+005000 COPY WAGETCPY.
+005100/
+005200 FD  WAGE-YOY-CONTROL
+005300     LABEL RECORDS ARE STANDARD
+005400     RECORDING MODE IS F.
+005500 COPY WYCACPY.
+005600/
+005700 FD  WAGE-YOY-ALERT-RPT
+005800     LABEL RECORDS ARE STANDARD
+005900     RECORDING MODE IS F.
+006000 01  WYCARPT-RECORD                 PIC X(100).
+006100/
+006200 WORKING-STORAGE SECTION.
+006300 01  W-STORAGE-REF                  PIC X(46) VALUE
+006400     'ESCALWYC      - W O R K I N G   S T O R A G E'.
+006500
+006600 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+006700     88  END-OF-FILE                           VALUE 'Y'.
+006800     88  NOT-END-OF-FILE                        VALUE 'N'.
+006900
+007000 01  WS-PRIOR-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+007100     88  PRIOR-ROW-FOUND                        VALUE 'Y'.
+007200     88  PRIOR-ROW-NOT-FOUND                    VALUE 'N'.
+007300
+007400 01  WS-PRIOR-CBSA-NUMBER           PIC 9(05).
+007500 01  WS-PRIOR-COM-W-INDEX           PIC 9(01)V9(04).
+007600 01  WS-PRIOR-BUN-W-INDEX           PIC 9(01)V9(04).
+007700
+007800 01  WS-COM-PCT-CHANGE              PIC S9(03)V9(02).
+007900 01  WS-BUN-PCT-CHANGE              PIC S9(03)V9(02).
+008000
+008100 01  RPT-HEADING-1.
+008200     05  FILLER                     PIC X(05) VALUE SPACES.
+008300     05  FILLER                     PIC X(45) VALUE
+008400         'WAGE INDEX YEAR-OVER-YEAR CORRECTION ALERTS'.
+008500
+008600 01  RPT-HEADING-2.
+008700     05  FILLER                     PIC X(05) VALUE SPACES.
+008800     05  FILLER                     PIC X(08) VALUE 'CBSA'.
+008900     05  FILLER                     PIC X(10) VALUE 'EFF DATE'.
+009000     05  FILLER                     PIC X(09) VALUE 'COM PCT'.
+009100     05  FILLER                     PIC X(09) VALUE 'BUN PCT'.
+009200     05  FILLER                     PIC X(30) VALUE
+009300         'RESULT'.
+009400
+009500 01  RPT-DETAIL-LINE.
+009600     05  FILLER                     PIC X(05) VALUE SPACES.
+009700     05  RPT-CBSA-NUMBER            PIC 9(05).
+009800     05  FILLER                     PIC X(03) VALUE SPACES.
+009900     05  RPT-EFF-DATE               PIC 9(08).
+010000     05  FILLER                     PIC X(02) VALUE SPACES.
+010100     05  RPT-COM-PCT-CHANGE         PIC -999.99.
+010200     05  FILLER                     PIC X(02) VALUE SPACES.
+010300     05  RPT-BUN-PCT-CHANGE         PIC -999.99.
+010400     05  FILLER                     PIC X(02) VALUE SPACES.
+010500     05  RPT-RESULT-TEXT            PIC X(30).
+010600/
+010700 PROCEDURE DIVISION.
+010800
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE.
+011100     PERFORM 2000-PROCESS-TRANSACTIONS UNTIL END-OF-FILE.
+011200     PERFORM 3000-TERMINATE.
+011300     GOBACK.
+011400/
+011500 1000-INITIALIZE.
+011600     OPEN INPUT  WAGE-INDEX-FILE.
+011700     OPEN INPUT  WAGE-INDEX-TRANS.
+011800     OPEN INPUT  WAGE-YOY-CONTROL.
+011900     OPEN OUTPUT WAGE-YOY-ALERT-RPT.
+012000
+012100     READ WAGE-YOY-CONTROL
+012200         AT END INITIALIZE WAGE-YOY-ALERT-CONTROL-RECORD
+012300     END-READ.
+012400     CLOSE WAGE-YOY-CONTROL.
+012500
+012600     WRITE WYCARPT-RECORD           FROM RPT-HEADING-1.
+012700     WRITE WYCARPT-RECORD           FROM RPT-HEADING-2.
+012800
+012900     PERFORM 2900-READ-NEXT-TRANSACTION.
+013000/
+013100 2000-PROCESS-TRANSACTIONS.
+013200     IF WGIT-ADD OR WGIT-CHANGE  THEN
+013300        PERFORM 2100-CHECK-WAGE-INDEX-CHANGE
+013400     END-IF.
+013500
+013600     PERFORM 2900-READ-NEXT-TRANSACTION.
+013700/
+013800 2100-CHECK-WAGE-INDEX-CHANGE.
+013900     PERFORM 2200-FIND-PRIOR-WAGE-ROW.
+014000
+014100     IF PRIOR-ROW-FOUND  THEN
+014200        COMPUTE WS-COM-PCT-CHANGE ROUNDED =
+014300           ((WGIT-COM-W-INDEX - WS-PRIOR-COM-W-INDEX) /
+014400            WS-PRIOR-COM-W-INDEX) * 100
+014500        COMPUTE WS-BUN-PCT-CHANGE ROUNDED =
+014600           ((WGIT-BUN-W-INDEX - WS-PRIOR-BUN-W-INDEX) /
+014700            WS-PRIOR-BUN-W-INDEX) * 100
+014800
+014900        IF FUNCTION ABS(WS-COM-PCT-CHANGE) > WYCA-THRESHOLD-PCT
+014950        OR FUNCTION ABS(WS-BUN-PCT-CHANGE) > WYCA-THRESHOLD-PCT
+014975        THEN
+015100           MOVE WGIT-CBSA-NUMBER       TO RPT-CBSA-NUMBER
+015200           MOVE WGIT-EFF-DATE          TO RPT-EFF-DATE
+015300           MOVE WS-COM-PCT-CHANGE      TO RPT-COM-PCT-CHANGE
+015400           MOVE WS-BUN-PCT-CHANGE      TO RPT-BUN-PCT-CHANGE
+015500           MOVE 'WAGE INDEX MOVED BEYOND THRESHOLD' TO
+015600                                       RPT-RESULT-TEXT
+015700           WRITE WYCARPT-RECORD       FROM RPT-DETAIL-LINE
+015800        END-IF
+015900     END-IF.
+016000/
+016100 2200-FIND-PRIOR-WAGE-ROW.
+016200     MOVE 'N'                       TO WS-PRIOR-FOUND-SWITCH.
+016300     MOVE WGIT-CBSA-NUMBER          TO WGIX-CBSA-NUMBER.
+016400     MOVE WGIT-EFF-DATE             TO WGIX-EFF-DATE.
+016500
+016600     START WAGE-INDEX-FILE KEY IS < WGIX-RECORD-KEY
+016700         INVALID KEY     MOVE 'N'   TO WS-PRIOR-FOUND-SWITCH
+016800         NOT INVALID KEY MOVE 'Y'   TO WS-PRIOR-FOUND-SWITCH
+016900     END-START.
+017000
+017100     IF PRIOR-ROW-FOUND  THEN
+017200        READ WAGE-INDEX-FILE NEXT RECORD
+017300            AT END MOVE 'N'         TO WS-PRIOR-FOUND-SWITCH
+017400        END-READ
+017500     END-IF.
+017600
+017700     IF PRIOR-ROW-FOUND
+017800        AND WGIX-CBSA-NUMBER NOT = WGIT-CBSA-NUMBER  THEN
+017900        MOVE 'N'                    TO WS-PRIOR-FOUND-SWITCH
+018000     END-IF.
+018100
+018200     IF PRIOR-ROW-FOUND  THEN
+018300        MOVE WGIX-CBSA-NUMBER       TO WS-PRIOR-CBSA-NUMBER
+018400        MOVE WGIX-COM-W-INDEX       TO WS-PRIOR-COM-W-INDEX
+018500        MOVE WGIX-BUN-W-INDEX       TO WS-PRIOR-BUN-W-INDEX
+018600     END-IF.
+018700/
+018800 2900-READ-NEXT-TRANSACTION.
+018900     READ WAGE-INDEX-TRANS
+019000         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+019100     END-READ.
+019200/
+019300 3000-TERMINATE.
+019400     CLOSE WAGE-INDEX-FILE
+019500           WAGE-INDEX-TRANS
+019600           WAGE-YOY-ALERT-RPT.
