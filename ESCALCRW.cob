@@ -0,0 +1,156 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALCRW.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALCRW - NEW PROGRAM
+000700*         - BATCH DRIVER THAT PRICES EACH CLAIM ON CRWCLM THROUGH
+000800*           ESCAL191 AND WRITES A QUALITY-REPORTING EXTRACT OFF
+000900*           PPS-DATA-ALL (RETURN CODE, COMORBID PAY CODE, AND THE
+001000*           ONSET/TRAINING/LOW-VOLUME ADJUSTMENT FLAGS) FOR THE
+001100*           QUALITY TEAM'S CROWNWEB SUBMISSION, SO THOSE FLAGS
+001200*           DON'T HAVE TO BE RE-DERIVED FROM THE RAW CLAIM.
+001300******************************************************************
+001400 DATE-COMPILED.
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.            IBM-Z990.
+001800 OBJECT-COMPUTER.            IBM-Z990.
+001900 INPUT-OUTPUT  SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CRW-CLAIM-IN         ASSIGN TO CRWCLM
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT CRW-QUALITY-EXTRACT  ASSIGN TO CRWEXT
+002400         ORGANIZATION IS SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CRW-CLAIM-IN
+002900     LABEL RECORDS ARE STANDARD
+003000     RECORDING MODE IS F.
+003100 COPY CLAIMXCPY.
+003200/
+003300 FD  CRW-QUALITY-EXTRACT
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORDING MODE IS F.
+003600 01  CRW-EXTRACT-RECORD.
+003700     05  CRW-PROVIDER-NUMBER        PIC X(06).
+003800     05  CRW-CLAIM-NUMBER           PIC X(13).
+003900     05  CRW-PPS-RTC                PIC 9(02).
+004000     05  CRW-COMORBID-PAY           PIC X(02).
+004100     05  CRW-ONSET-TRACK            PIC X(01).
+004200     05  CRW-TRAINING-TRACK         PIC X(01).
+004300     05  CRW-LOW-VOLUME-TRACK       PIC X(01).
+004400/
+004500 WORKING-STORAGE SECTION.
+004600 01  W-STORAGE-REF                  PIC X(46) VALUE
+004700     'ESCALCRW      - W O R K I N G   S T O R A G E'.
+004800
+004900 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+005000     88  END-OF-FILE                           VALUE 'Y'.
+005100     88  NOT-END-OF-FILE                        VALUE 'N'.
+005200
+005300 01  WS-SUB                         PIC 9(04).
+005400/
+005500 COPY BILLCPY.
+005600/
+005700 COPY WAGECPY.
+005800/
+005900 PROCEDURE DIVISION.
+006000
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE.
+006300     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+006400     PERFORM 3000-TERMINATE.
+006500     GOBACK.
+006600/
+006700 1000-INITIALIZE.
+006800     OPEN INPUT  CRW-CLAIM-IN
+006900     OPEN OUTPUT CRW-QUALITY-EXTRACT.
+007000
+007100     PERFORM 2900-READ-NEXT-CLAIM.
+007200/
+007300 2000-PROCESS-CLAIMS.
+007400     PERFORM 2200-PRICE-AND-EXTRACT-CLAIM.
+007500     PERFORM 2900-READ-NEXT-CLAIM.
+007600/
+007700 2200-PRICE-AND-EXTRACT-CLAIM.
+007800     MOVE CX-COND-CODE                     TO B-COND-CODE
+007900     MOVE CX-REV-CODE                      TO B-REV-CODE
+008000     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+008100     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+008200     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+008300                                    B-LINE-ITEM-DATE-SERVICE
+008400     MOVE CX-DIALYSIS-START-DATE            TO
+008500                                    B-DIALYSIS-START-DATE
+008600     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+008700     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+008800     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+008900                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+009000     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+009100                                    B-TOT-PRICE-SB-OUTLIER
+009200     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+009300     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+009400        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+009500        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+009600                                    B-NDC-DRUG-AMT (WS-SUB)
+009700     END-PERFORM
+009800     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+009900     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+010000     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+010100     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+010200     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+010300     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+010400     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+010500                                    COMORBID-CWF-RETURN-CODE
+010510     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+010520        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+010530           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+010540     END-PERFORM
+010600     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+010700     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+010800     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+010900     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+011000                                    P-PROV-LOW-VOLUME-INDIC
+011100     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+011200                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+011300     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+011400     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+011500     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+011600     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+011700     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+011800     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+011900     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+012000     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+012100     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+012200     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+012300
+012400     INITIALIZE PPS-DATA-ALL.
+012500
+012600     CALL 'ESCAL191'              USING BILL-NEW-DATA
+012700                                        PPS-DATA-ALL
+012800                                        WAGE-NEW-RATE-RECORD
+012900                                        COM-CBSA-WAGE-RECORD
+013000                                        BUN-CBSA-WAGE-RECORD.
+013100
+013200     PERFORM 2400-WRITE-EXTRACT-RECORD.
+013300/
+013400 2400-WRITE-EXTRACT-RECORD.
+013500     MOVE CX-PROVIDER-NUMBER        TO CRW-PROVIDER-NUMBER.
+013600     MOVE CX-CLAIM-NUMBER           TO CRW-CLAIM-NUMBER.
+013700     MOVE PPS-RTC                   TO CRW-PPS-RTC.
+013800     MOVE PPS-2011-COMORBID-PAY     TO CRW-COMORBID-PAY.
+013900     MOVE OUT-ONSET-TRACK           TO CRW-ONSET-TRACK.
+014000     MOVE OUT-TRAINING-TRACK        TO CRW-TRAINING-TRACK.
+014100     MOVE OUT-LOW-VOLUME-TRACK      TO CRW-LOW-VOLUME-TRACK.
+014200
+014300     WRITE CRW-EXTRACT-RECORD.
+014400/
+014500 2900-READ-NEXT-CLAIM.
+014600     READ CRW-CLAIM-IN
+014700         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+014800     END-READ.
+014900/
+015000 3000-TERMINATE.
+015100     CLOSE CRW-CLAIM-IN
+015200           CRW-QUALITY-EXTRACT.
