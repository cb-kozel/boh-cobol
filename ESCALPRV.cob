@@ -0,0 +1,268 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALPRV.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALPRV - NEW PROGRAM
+000700*         - MAINTAINS THE PROVIDER SPECIFIC FILE (KEYED BY CCN)
+000800*           THAT IS NOW THE SINGLE SOURCE OF TRUTH FOR PROV-TYPE,
+000900*           LOW-VOLUME-INDIC, WAIVE-BLEND-PAY-INDIC, QIP-REDUCTION
+001000*           AND GEO-MSA/CBSA, IN PLACE OF TRUSTING WHATEVER VALUES
+001100*           HAPPEN TO BE STUFFED ONTO THE BILL.  EACH TRANSACTION
+001200*           ADDS, CHANGES, DELETES, OR INQUIRES ON ONE PROVIDER.
+001300*           A CHANGE THAT ALTERS QIP-REDUCTION OR THE LOW-VOLUME
+001400*           INDICATOR IS LOGGED TO THE PROVIDER HISTORY FILE.
+001500******************************************************************
+001600 DATE-COMPILED.
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.            IBM-Z990.
+002000 OBJECT-COMPUTER.            IBM-Z990.
+002100 INPUT-OUTPUT  SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PROVIDER-FILE        ASSIGN TO PROVFILE
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS DYNAMIC
+002600         RECORD KEY IS PRVF-PROVIDER-NUMBER.
+002700     SELECT PROVIDER-TRANS      ASSIGN TO PROVTRAN
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT PROVIDER-HISTORY    ASSIGN TO PROVHIST
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT MAINT-REPORT        ASSIGN TO PROVRPT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  PROVIDER-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800 COPY PRVFCPY.
+003900*COPY "PRVFCPY.CPY".
+004000/
+004100 FD  PROVIDER-TRANS
+004200     LABEL RECORDS ARE STANDARD
+004300     RECORDING MODE IS F.
+004400 COPY PRVTCPY.
+004500*COPY "PRVTCPY.CPY".
+004600/
+004700 FD  PROVIDER-HISTORY
+004800     LABEL RECORDS ARE STANDARD
+004900     RECORDING MODE IS F.
+005000 COPY PRVHCPY.
+005100*COPY "PRVHCPY.CPY".
+005200/
+005300 FD  MAINT-REPORT
+005400     LABEL RECORDS ARE STANDARD
+005500     RECORDING MODE IS F.
+005600 01  PRVRPT-RECORD                  PIC X(100).
+005700/
+005800 WORKING-STORAGE SECTION.
+005900 01  W-STORAGE-REF                  PIC X(46) VALUE
+006000     'ESCALPRV      - W O R K I N G   S T O R A G E'.
+006100
+006200 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+006300     88  END-OF-FILE                           VALUE 'Y'.
+006400     88  NOT-END-OF-FILE                        VALUE 'N'.
+006500
+006600 01  WS-NOT-FOUND-SWITCH            PIC X(01) VALUE 'N'.
+006700     88  RECORD-NOT-FOUND                       VALUE 'Y'.
+006800     88  RECORD-FOUND                           VALUE 'N'.
+006900
+007000 01  WS-TODAY                       PIC 9(08).
+007100
+007200 01  RPT-HEADING-1.
+007300     05  FILLER                     PIC X(05) VALUE SPACES.
+007400     05  FILLER                     PIC X(38) VALUE
+007500         'PROVIDER SPECIFIC FILE MAINTENANCE'.
+007600
+007700 01  RPT-HEADING-2.
+007800     05  FILLER                     PIC X(05) VALUE SPACES.
+007900     05  FILLER                     PIC X(08) VALUE 'ACTION'.
+008000     05  FILLER                     PIC X(13) VALUE 'PROVIDER'.
+008100     05  FILLER                     PIC X(40) VALUE
+008200         'RESULT'.
+008300
+008400 01  RPT-DETAIL-LINE.
+008500     05  FILLER                     PIC X(05) VALUE SPACES.
+008600     05  RPT-ACTION-CODE            PIC X(01).
+008700     05  FILLER                     PIC X(07) VALUE SPACES.
+008800     05  RPT-PROVIDER-NUMBER        PIC X(13).
+008900     05  RPT-RESULT-TEXT            PIC X(40).
+009000/
+009400 PROCEDURE DIVISION.
+009500
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE.
+009800     PERFORM 2000-PROCESS-TRANSACTIONS UNTIL END-OF-FILE.
+009900     PERFORM 3000-TERMINATE.
+010000     GOBACK.
+010100/
+010200 1000-INITIALIZE.
+010300     ACCEPT WS-TODAY             FROM DATE YYYYMMDD.
+010400
+010500     OPEN I-O    PROVIDER-FILE.
+010600     OPEN INPUT  PROVIDER-TRANS.
+010700     OPEN EXTEND PROVIDER-HISTORY.
+010800     OPEN OUTPUT MAINT-REPORT.
+010900
+011000     WRITE PRVRPT-RECORD         FROM RPT-HEADING-1.
+011100     WRITE PRVRPT-RECORD         FROM RPT-HEADING-2.
+011200
+011300     PERFORM 2900-READ-NEXT-TRANSACTION.
+011400/
+011500 2000-PROCESS-TRANSACTIONS.
+011600     MOVE SPACES                    TO RPT-RESULT-TEXT.
+011700
+011800     EVALUATE TRUE
+011900        WHEN PRVT-ADD
+012000           PERFORM 2100-ADD-PROVIDER
+012100        WHEN PRVT-CHANGE
+012200           PERFORM 2200-CHANGE-PROVIDER
+012300        WHEN PRVT-DELETE
+012400           PERFORM 2300-DELETE-PROVIDER
+012500        WHEN PRVT-INQUIRY
+012600           PERFORM 2400-INQUIRE-PROVIDER
+012700        WHEN OTHER
+012800           MOVE 'INVALID ACTION CODE'    TO RPT-RESULT-TEXT
+012900     END-EVALUATE.
+013000
+013100     MOVE PRVT-ACTION-CODE          TO RPT-ACTION-CODE
+013200     MOVE PRVT-PROVIDER-NUMBER      TO RPT-PROVIDER-NUMBER
+013300     WRITE PRVRPT-RECORD            FROM RPT-DETAIL-LINE.
+013400
+013500     PERFORM 2900-READ-NEXT-TRANSACTION.
+013600/
+013700 2100-ADD-PROVIDER.
+013800     MOVE PRVT-PROVIDER-NUMBER      TO PRVF-PROVIDER-NUMBER.
+013900
+014000     READ PROVIDER-FILE
+014100         INVALID KEY
+014200            MOVE 'Y'                TO WS-NOT-FOUND-SWITCH
+014300         NOT INVALID KEY
+014400            MOVE 'N'                TO WS-NOT-FOUND-SWITCH
+014500     END-READ.
+014600
+014700     IF RECORD-FOUND  THEN
+014800        MOVE 'REJECTED - PROVIDER ALREADY ON FILE' TO
+014900                                    RPT-RESULT-TEXT
+015000     ELSE
+015050        INITIALIZE PROVIDER-SPECIFIC-RECORD
+015100        MOVE PRVT-PROVIDER-NUMBER      TO
+015110                                    PRVF-PROVIDER-NUMBER
+015200        MOVE PRVT-PROV-TYPE            TO PRVF-PROV-TYPE
+015300        MOVE PRVT-PROV-LOW-VOLUME-INDIC       TO
+015400                                    PRVF-PROV-LOW-VOLUME-INDIC
+015500        MOVE PRVT-PROV-WAIVE-BLEND-PAY-INDIC  TO
+015600                                   PRVF-PROV-WAIVE-BLEND-PAY-INDIC
+015700        MOVE PRVT-QIP-REDUCTION        TO
+015710                                    PRVF-QIP-REDUCTION
+015800        MOVE PRVT-GEO-MSA                     TO PRVF-GEO-MSA
+015900        MOVE PRVT-GEO-CBSA                    TO PRVF-GEO-CBSA
+016000        MOVE PRVT-EFF-DATE                    TO PRVF-EFF-DATE
+016100        MOVE WS-TODAY                   TO
+016200                                    PRVF-LAST-UPDATE-DATE
+016300        WRITE PROVIDER-SPECIFIC-RECORD
+016400        MOVE 'PROVIDER ADDED'                 TO RPT-RESULT-TEXT
+016500     END-IF.
+016600/
+016700 2200-CHANGE-PROVIDER.
+016800     MOVE PRVT-PROVIDER-NUMBER      TO PRVF-PROVIDER-NUMBER.
+016900
+017000     READ PROVIDER-FILE
+017100         INVALID KEY
+017200            MOVE 'Y'                TO WS-NOT-FOUND-SWITCH
+017300         NOT INVALID KEY
+017400            MOVE 'N'                TO WS-NOT-FOUND-SWITCH
+017500     END-READ.
+017600
+017700     IF RECORD-NOT-FOUND  THEN
+017800        MOVE 'REJECTED - PROVIDER NOT ON FILE' TO RPT-RESULT-TEXT
+017900     ELSE
+018000        PERFORM 2210-LOG-QIP-CHANGE
+018100        PERFORM 2220-LOG-LOW-VOL-CHANGE
+018200        MOVE PRVT-PROV-TYPE            TO PRVF-PROV-TYPE
+018300        MOVE PRVT-PROV-LOW-VOLUME-INDIC       TO
+018400                                    PRVF-PROV-LOW-VOLUME-INDIC
+018500        MOVE PRVT-PROV-WAIVE-BLEND-PAY-INDIC  TO
+018600                                   PRVF-PROV-WAIVE-BLEND-PAY-INDIC
+018700        MOVE PRVT-QIP-REDUCTION        TO
+018710                                    PRVF-QIP-REDUCTION
+018800        MOVE PRVT-GEO-MSA                     TO PRVF-GEO-MSA
+018900        MOVE PRVT-GEO-CBSA                    TO PRVF-GEO-CBSA
+019000        MOVE PRVT-EFF-DATE                    TO PRVF-EFF-DATE
+019100        MOVE WS-TODAY                   TO
+019110                                    PRVF-LAST-UPDATE-DATE
+019200        REWRITE PROVIDER-SPECIFIC-RECORD
+019300        MOVE 'PROVIDER CHANGED'               TO RPT-RESULT-TEXT
+019400     END-IF.
+019500/
+019600******************************************************************
+019700***  Log QIP-reduction and low-volume status changes so we have **
+019800***  a history of them over time.                               **
+019900******************************************************************
+020000 2210-LOG-QIP-CHANGE.
+020100     IF PRVT-QIP-REDUCTION NOT = PRVF-QIP-REDUCTION  THEN
+020200        MOVE PRVF-PROVIDER-NUMBER       TO PRVH-PROVIDER-NUMBER
+020300        MOVE WS-TODAY                   TO PRVH-CHANGE-DATE
+020400        MOVE 'QIP-REDUCTION'            TO PRVH-FIELD-CHANGED
+020500        MOVE PRVF-QIP-REDUCTION         TO PRVH-OLD-VALUE
+020600        MOVE PRVT-QIP-REDUCTION         TO PRVH-NEW-VALUE
+020700        WRITE PROVIDER-HISTORY-RECORD
+020800     END-IF.
+020900/
+021000 2220-LOG-LOW-VOL-CHANGE.
+021100     IF PRVT-PROV-LOW-VOLUME-INDIC NOT =
+021150                                 PRVF-PROV-LOW-VOLUME-INDIC  THEN
+021300        MOVE PRVF-PROVIDER-NUMBER       TO PRVH-PROVIDER-NUMBER
+021400        MOVE WS-TODAY                   TO PRVH-CHANGE-DATE
+021500        MOVE 'LOW-VOLUME-INDIC'         TO PRVH-FIELD-CHANGED
+021600        MOVE PRVF-PROV-LOW-VOLUME-INDIC TO PRVH-OLD-VALUE
+021700        MOVE PRVT-PROV-LOW-VOLUME-INDIC TO PRVH-NEW-VALUE
+021800        WRITE PROVIDER-HISTORY-RECORD
+021900     END-IF.
+022000/
+022100 2300-DELETE-PROVIDER.
+022200     MOVE PRVT-PROVIDER-NUMBER      TO PRVF-PROVIDER-NUMBER.
+022300
+022400     READ PROVIDER-FILE
+022500         INVALID KEY
+022600            MOVE 'Y'                TO WS-NOT-FOUND-SWITCH
+022700         NOT INVALID KEY
+022800            MOVE 'N'                TO WS-NOT-FOUND-SWITCH
+022900     END-READ.
+023000
+023100     IF RECORD-NOT-FOUND  THEN
+023200        MOVE 'REJECTED - PROVIDER NOT ON FILE' TO RPT-RESULT-TEXT
+023300     ELSE
+023400        DELETE PROVIDER-FILE RECORD
+023500        MOVE 'PROVIDER DELETED'               TO RPT-RESULT-TEXT
+023600     END-IF.
+023700/
+023800 2400-INQUIRE-PROVIDER.
+023900     MOVE PRVT-PROVIDER-NUMBER      TO PRVF-PROVIDER-NUMBER.
+024000
+024100     READ PROVIDER-FILE
+024200         INVALID KEY
+024300            MOVE 'Y'                TO WS-NOT-FOUND-SWITCH
+024400         NOT INVALID KEY
+024500            MOVE 'N'                TO WS-NOT-FOUND-SWITCH
+024600     END-READ.
+024700
+024800     IF RECORD-NOT-FOUND  THEN
+024900        MOVE 'NOT ON FILE'                     TO RPT-RESULT-TEXT
+025000     ELSE
+025100        STRING 'TYPE='       PRVF-PROV-TYPE
+025200               ' LOWVOL='    PRVF-PROV-LOW-VOLUME-INDIC
+025300               ' QIP='       PRVF-QIP-REDUCTION
+025400            DELIMITED BY SIZE  INTO RPT-RESULT-TEXT
+025500     END-IF.
+025600/
+025700 2900-READ-NEXT-TRANSACTION.
+025800     READ PROVIDER-TRANS
+025900         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+026000     END-READ.
+026100/
+026200 3000-TERMINATE.
+026300     CLOSE PROVIDER-FILE
+026400           PROVIDER-TRANS
+026500           PROVIDER-HISTORY
+026600           MAINT-REPORT.
