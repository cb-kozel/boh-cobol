@@ -0,0 +1,86 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALWIX.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALWIX - NEW PROGRAM
+000700*         - LOOKS UP THE CBSA WAGE INDEX IN EFFECT FOR A GIVEN
+000800*           DATE OF SERVICE FROM THE WAGE INDEX MASTER FILE AND
+000900*           RETURNS IT IN COM-CBSA-WAGE-RECORD AND BUN-CBSA-WAGE-
+001000*           RECORD, THE SAME SHAPES ESCAL191 ALREADY EXPECTS, SO
+001100*           A CALLING DRIVER NO LONGER HAS TO ARRIVE ALREADY
+001200*           KNOWING WHICH WAGE INDEX ROW APPLIES TO THE CLAIM.
+001300*           THE MASTER FILE STAYS OPEN ACROSS CALLS WITHIN A RUN;
+001400*           IT IS OPENED ON THE FIRST CALL AND CLOSED ONLY WHEN
+001500*           THE CALLER CANCELS THIS PROGRAM.
+001600******************************************************************
+001700 DATE-COMPILED.
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.            IBM-Z990.
+002100 OBJECT-COMPUTER.            IBM-Z990.
+002200 INPUT-OUTPUT  SECTION.
+002300 FILE-CONTROL.
+002400     SELECT WAGE-INDEX-FILE      ASSIGN TO WAGEFILE
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS WGIX-RECORD-KEY.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  WAGE-INDEX-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300 COPY WAGEFCPY.
+003400/
+003500 WORKING-STORAGE SECTION.
+003600 01  W-STORAGE-REF                  PIC X(46) VALUE
+003700     'ESCALWIX      - W O R K I N G   S T O R A G E'.
+003800
+003900 01  WS-FIRST-CALL-SWITCH           PIC X(01) VALUE 'Y'.
+004000     88  FIRST-CALL                            VALUE 'Y'.
+004100     88  NOT-FIRST-CALL                        VALUE 'N'.
+004200/
+004300 LINKAGE SECTION.
+004400 COPY WAGEXCPY.
+004500 COPY WAGECPY.
+004600/
+004700 PROCEDURE DIVISION USING WAGE-INDEX-LOOKUP-REQUEST,
+004800     COM-CBSA-WAGE-RECORD, BUN-CBSA-WAGE-RECORD.
+004900
+005000 0000-MAINLINE.
+005100     IF FIRST-CALL  THEN
+005200        OPEN INPUT WAGE-INDEX-FILE
+005300        MOVE 'N'                    TO WS-FIRST-CALL-SWITCH
+005400     END-IF.
+005500
+005600     PERFORM 1000-FIND-WAGE-RECORD.
+005700     GOBACK.
+005800/
+005900 1000-FIND-WAGE-RECORD.
+006000     MOVE WIX-CBSA-NUMBER           TO WGIX-CBSA-NUMBER.
+006100     MOVE WIX-DATE-OF-SERVICE       TO WGIX-EFF-DATE.
+006200
+006300     START WAGE-INDEX-FILE KEY IS <= WGIX-RECORD-KEY
+006400         INVALID KEY     MOVE 'N'   TO WIX-FOUND-SWITCH
+006500         NOT INVALID KEY MOVE 'Y'   TO WIX-FOUND-SWITCH
+006600     END-START.
+006700
+006800     IF WIX-RECORD-FOUND  THEN
+006900        READ WAGE-INDEX-FILE NEXT RECORD
+007000            AT END MOVE 'N'         TO WIX-FOUND-SWITCH
+007100        END-READ
+007200     END-IF.
+007300
+007400     IF WIX-RECORD-FOUND
+007500        AND (WGIX-CBSA-NUMBER NOT = WIX-CBSA-NUMBER
+007600        OR (WGIX-END-DATE NOT = ZERO
+007700        AND WGIX-END-DATE < WIX-DATE-OF-SERVICE))  THEN
+007800        MOVE 'N'                    TO WIX-FOUND-SWITCH
+007900     END-IF.
+008000
+008100     IF WIX-RECORD-FOUND  THEN
+008200        MOVE WGIX-CBSA-NUMBER       TO COM-CBSA-NUMBER
+008300        MOVE WGIX-COM-W-INDEX       TO COM-CBSA-W-INDEX
+008400        MOVE WGIX-CBSA-NUMBER       TO BUN-CBSA-NUMBER
+008500        MOVE WGIX-BUN-W-INDEX       TO BUN-CBSA-W-INDEX
+008600     END-IF.
