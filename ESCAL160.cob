@@ -587,6 +587,9 @@
 058700 COPY WAGECPY.
 058800*COPY "WAGECPY.CPY".
 058900/
+058910 COPY RATECCPY.
+058920*COPY "RATECCPY.CPY".
+058930/
 059000 PROCEDURE DIVISION  USING BILL-NEW-DATA
 059100                           PPS-DATA-ALL
 059200                           WAGE-NEW-RATE-RECORD
@@ -2079,4 +2082,22 @@
 207900                                    PPS-TRAINING-ADD-ON-PMT-AMT
 208000        MOVE H-PAYMENT-RATE            TO COM-PAYMENT-RATE
 208100     END-IF.
+208200/
+208210 9900-RETURN-RATE-CONSTANTS.
+208220 ENTRY 'ESCAL160C' USING RATE-CONSTANTS-RECORD.
+208230     MOVE BUNDLED-BASE-PMT-RATE     TO
+208240                            RC-BUNDLED-BASE-PMT-RATE
+208250     MOVE BUN-NAT-LABOR-PCT         TO
+208260                            RC-BUN-NAT-LABOR-PCT
+208270     MOVE ADJ-AVG-MAP-AMT-GT-17     TO
+208280                            RC-ADJ-AVG-MAP-AMT-GT-17
+208290     MOVE ADJ-AVG-MAP-AMT-LT-18     TO
+208300                            RC-ADJ-AVG-MAP-AMT-LT-18
+208310     MOVE FIX-DOLLAR-LOSS-GT-17     TO
+208320                            RC-FIX-DOLLAR-LOSS-GT-17
+208330     MOVE FIX-DOLLAR-LOSS-LT-18     TO
+208340                            RC-FIX-DOLLAR-LOSS-LT-18
+208350     MOVE TRAINING-ADD-ON-PMT-AMT   TO
+208360                            RC-TRAINING-ADD-ON-PMT-AMT.
+208370     GOBACK.
 208200******        L A S T   S O U R C E   S T A T E M E N T      *****
