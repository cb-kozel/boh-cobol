@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALPED.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALPED - NEW PROGRAM
+000700*         - BATCH DRIVER THAT FLAGS REVENUE CODE 0881
+000800*           (ULTRAFILTRATION) LINE ITEMS BILLED ON A NON-
+000900*           PEDIATRIC CLAIM.  PER THE CR 7064 CHANGE NOTED IN
+001000*           ESCAL130'S HEADER, 0881 MAPS TO THE PEDIATRIC
+001100*           HEMODIALYSIS RATE ONLY WHEN THE PATIENT IS UNDER
+001200*           AGE 18 - THIS REPORT LISTS THE CLAIMS WHERE 0881
+001300*           WAS BILLED BUT THE PRICER'S OWN AGE CALCULATION
+001400*           (AGE-RETURN, RETURNED BY ESCAL191 ON EVERY CLAIM
+001500*           AS OF THE ESCALAUD CHANGE) CAME BACK 18 OR OVER,
+001600*           SO MEDICAL REVIEW CAN CHECK THE BILLING FACILITY
+001700*           FOR POSSIBLE 0881 MISUSE.
+001800******************************************************************
+001900 DATE-COMPILED.
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.            IBM-Z990.
+002300 OBJECT-COMPUTER.            IBM-Z990.
+002400 INPUT-OUTPUT  SECTION.
+002500 FILE-CONTROL.
+002600     SELECT PEDIATRIC-CLAIM-IN   ASSIGN TO PEDCLM
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT PEDIATRIC-ERR-RPT    ASSIGN TO PEDRPT
+002900         ORGANIZATION IS SEQUENTIAL.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  PEDIATRIC-CLAIM-IN
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORDING MODE IS F.
+003600 COPY CLAIMXCPY.
+003700/
+003800 FD  PEDIATRIC-ERR-RPT
+003900     LABEL RECORDS ARE STANDARD
+004000     RECORDING MODE IS F.
+004100 01  PEDRPT-RECORD                  PIC X(100).
+004200/
+004300 WORKING-STORAGE SECTION.
+004400 01  W-STORAGE-REF                  PIC X(46) VALUE
+004500     'ESCALPED      - W O R K I N G   S T O R A G E'.
+004600
+004700 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004800     88  END-OF-FILE                           VALUE 'Y'.
+004900     88  NOT-END-OF-FILE                        VALUE 'N'.
+005000
+005100 01  WS-SUB                         PIC 9(04).
+005200 01  WS-CLAIM-COUNT                 PIC 9(07) VALUE ZERO.
+005300 01  WS-MISUSE-COUNT                PIC 9(07) VALUE ZERO.
+005400
+005500 01  RPT-HEADING-1.
+005600     05  FILLER                     PIC X(05) VALUE SPACES.
+005700     05  FILLER                     PIC X(40) VALUE
+005800         'REV CODE 0881 ADULT-CLAIM MISUSE REPORT'.
+005900
+006000 01  RPT-HEADING-2.
+006100     05  FILLER                     PIC X(05) VALUE SPACES.
+006200     05  FILLER                     PIC X(16) VALUE
+006300         'CLAIM NUMBER'.
+006400     05  FILLER                     PIC X(10) VALUE 'PROVIDER'.
+006500     05  FILLER                     PIC X(06) VALUE 'AGE'.
+006600
+006700 01  RPT-DETAIL-LINE.
+006800     05  FILLER                     PIC X(05) VALUE SPACES.
+006900     05  RPT-CLAIM-NUMBER           PIC X(13).
+007000     05  FILLER                     PIC X(03) VALUE SPACES.
+007100     05  RPT-PROVIDER-NUMBER        PIC X(06).
+007200     05  FILLER                     PIC X(04) VALUE SPACES.
+007300     05  RPT-AGE                    PIC ZZ9.
+007400
+007500 01  RPT-TOTALS-LINE.
+007600     05  FILLER                     PIC X(05) VALUE SPACES.
+007700     05  FILLER                     PIC X(15) VALUE
+007800         'CLAIMS CHECKED:'.
+007900     05  RPT-CLAIM-COUNT            PIC ZZZ,ZZ9.
+008000     05  FILLER                     PIC X(11) VALUE SPACES.
+008100     05  FILLER                     PIC X(16) VALUE
+008200         'LIKELY MISUSE:'.
+008300     05  RPT-MISUSE-COUNT           PIC ZZZ,ZZ9.
+008400/
+008500 COPY BILLCPY.
+008600/
+008700 COPY WAGECPY.
+008800/
+008900 PROCEDURE DIVISION.
+009000
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE.
+009300     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+009400     PERFORM 4000-PRINT-TOTALS.
+009500     PERFORM 5000-TERMINATE.
+009600     GOBACK.
+009700/
+009800 1000-INITIALIZE.
+009900     OPEN INPUT  PEDIATRIC-CLAIM-IN
+010000     OPEN OUTPUT PEDIATRIC-ERR-RPT.
+010100
+010200     WRITE PEDRPT-RECORD         FROM RPT-HEADING-1.
+010300     WRITE PEDRPT-RECORD         FROM RPT-HEADING-2.
+010400
+010500     PERFORM 2900-READ-NEXT-CLAIM.
+010600/
+010700 2000-PROCESS-CLAIMS.
+010800     IF CX-REV-CODE = '0881'  THEN
+010900        ADD 1                       TO WS-CLAIM-COUNT
+011000        PERFORM 2200-CHECK-CLAIM-AGE
+011100     END-IF
+011200     PERFORM 2900-READ-NEXT-CLAIM.
+011300/
+011400 2200-CHECK-CLAIM-AGE.
+011500     MOVE CX-COND-CODE                     TO B-COND-CODE
+011600     MOVE CX-REV-CODE                      TO B-REV-CODE
+011700     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+011800     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+011900     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+012000                                    B-LINE-ITEM-DATE-SERVICE
+012100     MOVE CX-DIALYSIS-START-DATE            TO
+012200                                    B-DIALYSIS-START-DATE
+012300     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+012400     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+012500     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+012600                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+012700     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+012800                                    B-TOT-PRICE-SB-OUTLIER
+012900     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+013000     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+013100        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+013200        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+013300                                    B-NDC-DRUG-AMT (WS-SUB)
+013400     END-PERFORM
+013500     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+013600     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+013700     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+013800     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+013900     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+014000     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+014100     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+014200                                    COMORBID-CWF-RETURN-CODE
+014210     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+014220        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+014230           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+014240     END-PERFORM
+014300     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+014400     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+014500     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+014600     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+014700                                    P-PROV-LOW-VOLUME-INDIC
+014800     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+014900                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+015000     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+015100     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+015200     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+015300     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+015400     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+015500     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+015600     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+015700     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+015800     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+015900     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+016000
+016100     INITIALIZE PPS-DATA-ALL.
+016200
+016300     CALL 'ESCAL191'              USING BILL-NEW-DATA
+016400                                        PPS-DATA-ALL
+016500                                        WAGE-NEW-RATE-RECORD
+016600                                        COM-CBSA-WAGE-RECORD
+016700                                        BUN-CBSA-WAGE-RECORD.
+016800
+016900     IF AGE-RETURN >= 18  THEN
+017000        ADD 1                       TO WS-MISUSE-COUNT
+017100        MOVE CX-CLAIM-NUMBER        TO RPT-CLAIM-NUMBER
+017200        MOVE CX-PROVIDER-NUMBER     TO RPT-PROVIDER-NUMBER
+017300        MOVE AGE-RETURN             TO RPT-AGE
+017400        WRITE PEDRPT-RECORD  FROM RPT-DETAIL-LINE
+017500     END-IF.
+017600/
+017700 2900-READ-NEXT-CLAIM.
+017800     READ PEDIATRIC-CLAIM-IN
+017900         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+018000     END-READ.
+018100/
+018200 4000-PRINT-TOTALS.
+018300     MOVE WS-CLAIM-COUNT            TO RPT-CLAIM-COUNT.
+018400     MOVE WS-MISUSE-COUNT           TO RPT-MISUSE-COUNT.
+018500     WRITE PEDRPT-RECORD  FROM RPT-TOTALS-LINE.
+018600/
+018700 5000-TERMINATE.
+018800     CLOSE PEDIATRIC-CLAIM-IN
+018900           PEDIATRIC-ERR-RPT.
