@@ -0,0 +1,189 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALVAL.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALVAL - NEW PROGRAM
+000700*         - VALIDATION-ONLY BATCH DRIVER FOR NOT-YET-SUBMITTED
+000800*           CLAIMS.  RUNS EACH CLAIM THROUGH ESCAL191'S NORMAL
+000900*           1000-VALIDATE-BILL-ELEMENTS EDITS (BY CALLING
+001000*           ESCAL191 ITSELF, SO THE EDITS NEVER DRIFT OUT OF SYNC
+001100*           WITH THE PRICER) AND LISTS ANY CLAIM THAT COMES BACK
+001200*           WITH ONE OF THE VALIDATION-FAILURE RETURN CODES (50
+001300*           AND ABOVE) INSTEAD OF A PAID-ADJUSTMENT CODE, SO
+001400*           DATA-ENTRY STAFF CAN FIX A BAD CLAIM BEFORE IT EVER
+001500*           REACHES THE NIGHTLY BATCH WINDOW.
+001600******************************************************************
+001700 DATE-COMPILED.
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.            IBM-Z990.
+002100 OBJECT-COMPUTER.            IBM-Z990.
+002200 INPUT-OUTPUT  SECTION.
+002300 FILE-CONTROL.
+002400     SELECT VALIDATION-CLAIM-IN  ASSIGN TO VALCLM
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT VALIDATION-ERR-RPT   ASSIGN TO VALRPT
+002700         ORGANIZATION IS SEQUENTIAL.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  VALIDATION-CLAIM-IN
+003200     LABEL RECORDS ARE STANDARD
+003300     RECORDING MODE IS F.
+003400 COPY CLAIMXCPY.
+003500/
+003600 FD  VALIDATION-ERR-RPT
+003700     LABEL RECORDS ARE STANDARD
+003800     RECORDING MODE IS F.
+003900 01  VALRPT-RECORD                  PIC X(100).
+004000/
+004100 WORKING-STORAGE SECTION.
+004200 01  W-STORAGE-REF                  PIC X(46) VALUE
+004300     'ESCALVAL      - W O R K I N G   S T O R A G E'.
+004400
+004500 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004600     88  END-OF-FILE                           VALUE 'Y'.
+004700     88  NOT-END-OF-FILE                        VALUE 'N'.
+004800
+004900 01  WS-SUB                         PIC 9(04).
+005000 01  WS-CLAIM-COUNT                 PIC 9(07) VALUE ZERO.
+005100 01  WS-ERROR-COUNT                 PIC 9(07) VALUE ZERO.
+005200
+005300 01  RPT-HEADING-1.
+005400     05  FILLER                     PIC X(05) VALUE SPACES.
+005500     05  FILLER                     PIC X(40) VALUE
+005600         'PRE-SUBMISSION BILL VALIDATION ERRORS'.
+005700
+005800 01  RPT-HEADING-2.
+005900     05  FILLER                     PIC X(05) VALUE SPACES.
+006000     05  FILLER                     PIC X(16) VALUE
+006050         'CLAIM NUMBER'.
+006100     05  FILLER                     PIC X(10) VALUE 'PROVIDER'.
+006200     05  FILLER                     PIC X(06) VALUE 'RTC'.
+006300
+006400 01  RPT-DETAIL-LINE.
+006500     05  FILLER                     PIC X(05) VALUE SPACES.
+006600     05  RPT-CLAIM-NUMBER           PIC X(13).
+006700     05  FILLER                     PIC X(03) VALUE SPACES.
+006800     05  RPT-PROVIDER-NUMBER        PIC X(06).
+006900     05  FILLER                     PIC X(04) VALUE SPACES.
+007000     05  RPT-RTC                    PIC 9(02).
+007100
+007200 01  RPT-TOTALS-LINE.
+007300     05  FILLER                     PIC X(05) VALUE SPACES.
+007400     05  FILLER                     PIC X(15) VALUE
+007500         'CLAIMS CHECKED:'.
+007600     05  RPT-CLAIM-COUNT            PIC ZZZ,ZZ9.
+007700     05  FILLER                     PIC X(11) VALUE SPACES.
+007800     05  FILLER                     PIC X(16) VALUE
+007900         'CLAIMS IN ERROR:'.
+008000     05  RPT-ERROR-COUNT            PIC ZZZ,ZZ9.
+008100/
+008200 COPY BILLCPY.
+008300/
+008400 COPY WAGECPY.
+008500/
+008600 PROCEDURE DIVISION.
+008700
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE.
+009000     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+009100     PERFORM 4000-PRINT-TOTALS.
+009200     PERFORM 5000-TERMINATE.
+009300     GOBACK.
+009400/
+009500 1000-INITIALIZE.
+009600     OPEN INPUT  VALIDATION-CLAIM-IN
+009700     OPEN OUTPUT VALIDATION-ERR-RPT.
+009800
+009900     WRITE VALRPT-RECORD         FROM RPT-HEADING-1.
+010000     WRITE VALRPT-RECORD         FROM RPT-HEADING-2.
+010100
+010200     PERFORM 2900-READ-NEXT-CLAIM.
+010300/
+010400 2000-PROCESS-CLAIMS.
+010500     ADD 1                          TO WS-CLAIM-COUNT.
+010600     PERFORM 2200-VALIDATE-CLAIM.
+010700     PERFORM 2900-READ-NEXT-CLAIM.
+010800/
+010900 2200-VALIDATE-CLAIM.
+011000     MOVE CX-COND-CODE                     TO B-COND-CODE
+011100     MOVE CX-REV-CODE                      TO B-REV-CODE
+011200     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+011300     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+011400     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+011500                                    B-LINE-ITEM-DATE-SERVICE
+011600     MOVE CX-DIALYSIS-START-DATE            TO
+011700                                    B-DIALYSIS-START-DATE
+011800     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+011900     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+012000     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+012100                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+012200     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+012300                                    B-TOT-PRICE-SB-OUTLIER
+012400     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+012500     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+012600        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+012700        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+012800                                    B-NDC-DRUG-AMT (WS-SUB)
+012900     END-PERFORM
+013000     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+013100     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+013200     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+013300     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+013400     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+013500     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+013600     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+013700                                    COMORBID-CWF-RETURN-CODE
+013710     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+013720        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+013730           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+013740     END-PERFORM
+013800     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+013900     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+014000     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+014100     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+014200                                    P-PROV-LOW-VOLUME-INDIC
+014300     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+014400                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+014500     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+014600     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+014700     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+014800     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+014900     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+015000     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+015100     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+015200     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+015300     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+015400     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+015500
+015600     INITIALIZE PPS-DATA-ALL.
+015700
+015800     CALL 'ESCAL191'              USING BILL-NEW-DATA
+015900                                        PPS-DATA-ALL
+016000                                        WAGE-NEW-RATE-RECORD
+016100                                        COM-CBSA-WAGE-RECORD
+016200                                        BUN-CBSA-WAGE-RECORD.
+016300
+016400     IF PPS-RTC >= 50  THEN
+016500        ADD 1                       TO WS-ERROR-COUNT
+016600        MOVE CX-CLAIM-NUMBER        TO RPT-CLAIM-NUMBER
+016700        MOVE CX-PROVIDER-NUMBER     TO RPT-PROVIDER-NUMBER
+016800        MOVE PPS-RTC                TO RPT-RTC
+016900        WRITE VALRPT-RECORD  FROM RPT-DETAIL-LINE
+017000     END-IF.
+017100/
+017200 2900-READ-NEXT-CLAIM.
+017300     READ VALIDATION-CLAIM-IN
+017400         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+017500     END-READ.
+017600/
+017700 4000-PRINT-TOTALS.
+017800     MOVE WS-CLAIM-COUNT            TO RPT-CLAIM-COUNT.
+017900     MOVE WS-ERROR-COUNT            TO RPT-ERROR-COUNT.
+018000     WRITE VALRPT-RECORD  FROM RPT-TOTALS-LINE.
+018100/
+018200 5000-TERMINATE.
+018300     CLOSE VALIDATION-CLAIM-IN
+018400           VALIDATION-ERR-RPT.
