@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALICB.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALICB - NEW PROGRAM
+000700*         - BATCH DRIVER THAT PRICES EACH CLAIM ON ICBCLM THROUGH
+000800*           ESCAL191 AND, FOR EVERY CLAIM THAT COMES BACK RTC 81
+000900*           (INVALID COMORBID CWF RETURN CODE), PRINTS A SUMMARY
+001000*           COUNTING HOW OFTEN EACH SPECIFIC INVALID CODE WAS
+001100*           SEEN, SO A STALE CODE CWF KEEPS SENDING CAN BE TOLD
+001200*           APART FROM A ONE-OFF GARBLED RETURN CODE.
+001300******************************************************************
+001400 DATE-COMPILED.
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.            IBM-Z990.
+001800 OBJECT-COMPUTER.            IBM-Z990.
+001900 INPUT-OUTPUT  SECTION.
+002000 FILE-CONTROL.
+002100     SELECT ICB-CLAIM-IN         ASSIGN TO ICBCLM
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT ICB-SUMMARY-REPORT   ASSIGN TO ICBRPT
+002400         ORGANIZATION IS SEQUENTIAL.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  ICB-CLAIM-IN
+002900     LABEL RECORDS ARE STANDARD
+003000     RECORDING MODE IS F.
+003100 COPY CLAIMXCPY.
+003200/
+003300 FD  ICB-SUMMARY-REPORT
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORDING MODE IS F.
+003600 01  ICBRPT-RECORD                  PIC X(100).
+003700/
+003800 WORKING-STORAGE SECTION.
+003900 01  W-STORAGE-REF                  PIC X(46) VALUE
+004000     'ESCALICB      - W O R K I N G   S T O R A G E'.
+004100
+004200 01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+004300     88  END-OF-FILE                           VALUE 'Y'.
+004400     88  NOT-END-OF-FILE                        VALUE 'N'.
+004500
+004600 01  WS-SUB                         PIC 9(04).
+004700 01  WS-ENTRY-FOUND-SWITCH          PIC X(01).
+004800     88  ENTRY-FOUND                           VALUE 'Y'.
+004900     88  ENTRY-NOT-FOUND                        VALUE 'N'.
+005000
+005100 01  WS-CLAIMS-READ-COUNT           PIC 9(07) VALUE ZERO.
+005200 01  WS-RTC-81-COUNT                PIC 9(07) VALUE ZERO.
+005300
+005400******************************************************************
+005500*  ICB-SUMMARY-TABLE accumulates one counter per distinct         *
+005600*  invalid CWF comorbid return code actually seen on an RTC-81    *
+005700*  claim this run - built up as claims are read rather than      *
+005800*  pre-sized to every possible two-character code.                *
+005900******************************************************************
+006000 01  ICB-SUMMARY-TABLE-COUNT        PIC 9(04) VALUE ZERO.
+006100 01  ICB-SUMMARY-TABLE.
+006200     05  ICB-SUMMARY-ENTRY  OCCURS 100 TIMES.
+006300         10  ICB-INVALID-CODE       PIC X(02).
+006400         10  ICB-COUNT              PIC 9(07).
+006500/
+006600 01  RPT-HEADING-1.
+006700     05  FILLER                     PIC X(05) VALUE SPACES.
+006800     05  FILLER                     PIC X(45) VALUE
+006900         'INVALID COMORBID CWF RETURN CODE BREAKDOWN'.
+007000
+007100 01  RPT-HEADING-2.
+007200     05  FILLER                     PIC X(05) VALUE SPACES.
+007300     05  FILLER                     PIC X(20) VALUE
+007400         'CWF RETURN CODE'.
+007500     05  FILLER                     PIC X(08) VALUE 'COUNT'.
+007600
+007700 01  RPT-DETAIL-LINE.
+007800     05  FILLER                     PIC X(05) VALUE SPACES.
+007900     05  RPT-INVALID-CODE           PIC X(02).
+008000     05  FILLER                     PIC X(18) VALUE SPACES.
+008100     05  RPT-COUNT                  PIC ZZZ,ZZ9.
+008200
+008300 01  RPT-TOTALS-LINE-1.
+008400     05  FILLER                     PIC X(05) VALUE SPACES.
+008500     05  FILLER                     PIC X(25) VALUE
+008600         'CLAIMS READ . . . . . . .'.
+008700     05  RPT-CLAIMS-READ            PIC ZZZ,ZZ9.
+008800
+008900 01  RPT-TOTALS-LINE-2.
+009000     05  FILLER                     PIC X(05) VALUE SPACES.
+009100     05  FILLER                     PIC X(25) VALUE
+009200         'CLAIMS WITH RTC 81 . . .'.
+009300     05  RPT-RTC-81-COUNT           PIC ZZZ,ZZ9.
+009400/
+009500 COPY BILLCPY.
+009600/
+009700 COPY WAGECPY.
+009800/
+009900 PROCEDURE DIVISION.
+010000
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE.
+010300     PERFORM 2000-PROCESS-CLAIMS UNTIL END-OF-FILE.
+010400     PERFORM 4000-PRINT-SUMMARY-REPORT.
+010500     PERFORM 5000-TERMINATE.
+010600     GOBACK.
+010700/
+010800 1000-INITIALIZE.
+010900     OPEN INPUT  ICB-CLAIM-IN
+011000     OPEN OUTPUT ICB-SUMMARY-REPORT.
+011100
+011200     PERFORM 2900-READ-NEXT-CLAIM.
+011300/
+011400 2000-PROCESS-CLAIMS.
+011500     ADD 1                          TO WS-CLAIMS-READ-COUNT.
+011600     PERFORM 2200-PRICE-CLAIM.
+011700     IF PPS-RTC = 81  THEN
+011800        ADD 1                       TO WS-RTC-81-COUNT
+011900        PERFORM 3000-TALLY-INVALID-CODE
+012000     END-IF.
+012100     PERFORM 2900-READ-NEXT-CLAIM.
+012200/
+012300 2200-PRICE-CLAIM.
+012400     MOVE CX-COND-CODE                     TO B-COND-CODE
+012500     MOVE CX-REV-CODE                      TO B-REV-CODE
+012600     MOVE CX-DOB-DATE                      TO B-DOB-DATE
+012700     MOVE CX-THRU-DATE                     TO B-THRU-DATE
+012800     MOVE CX-LINE-ITEM-DATE-SERVICE         TO
+012900                                    B-LINE-ITEM-DATE-SERVICE
+013000     MOVE CX-DIALYSIS-START-DATE            TO
+013100                                    B-DIALYSIS-START-DATE
+013200     MOVE CX-PATIENT-HGT                    TO B-PATIENT-HGT
+013300     MOVE CX-PATIENT-WGT                    TO B-PATIENT-WGT
+013400     MOVE CX-CLAIM-NUM-DIALYSIS-SESSIONS     TO
+013500                                    B-CLAIM-NUM-DIALYSIS-SESSIONS
+013600     MOVE CX-TOT-PRICE-SB-OUTLIER            TO
+013700                                    B-TOT-PRICE-SB-OUTLIER
+013800     MOVE CX-PAYER-ONLY-VC-Q8                TO B-PAYER-ONLY-VC-Q8
+013900     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+014000        MOVE CX-NDC-CODE (WS-SUB)         TO B-NDC-CODE (WS-SUB)
+014100        MOVE CX-NDC-DRUG-AMT (WS-SUB)        TO
+014200                                    B-NDC-DRUG-AMT (WS-SUB)
+014300     END-PERFORM
+014400     MOVE CX-COMORBID-DATA (1)               TO COMORBID-DATA (1)
+014500     MOVE CX-COMORBID-DATA (2)               TO COMORBID-DATA (2)
+014600     MOVE CX-COMORBID-DATA (3)               TO COMORBID-DATA (3)
+014700     MOVE CX-COMORBID-DATA (4)               TO COMORBID-DATA (4)
+014800     MOVE CX-COMORBID-DATA (5)               TO COMORBID-DATA (5)
+014900     MOVE CX-COMORBID-DATA (6)               TO COMORBID-DATA (6)
+015000     MOVE CX-COMORBID-CWF-RETURN-CODE        TO
+015100                                    COMORBID-CWF-RETURN-CODE
+015110     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+015120        MOVE CX-COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB) TO
+015130           COMORBID-CWF-RETURN-CODE-ADDL (WS-SUB)
+015140     END-PERFORM
+015200     MOVE CX-PROV-TYPE                       TO P-PROV-TYPE
+015300     MOVE CX-SPEC-PYMT-IND                   TO P-SPEC-PYMT-IND
+015400     MOVE CX-QIP-REDUCTION                   TO P-QIP-REDUCTION
+015500     MOVE CX-PROV-LOW-VOLUME-INDIC           TO
+015600                                    P-PROV-LOW-VOLUME-INDIC
+015700     MOVE CX-PROV-WAIVE-BLEND-PAY-INDIC      TO
+015800                                    P-PROV-WAIVE-BLEND-PAY-INDIC
+015900     MOVE CX-GEO-MSA                         TO P-GEO-MSA
+016000     MOVE CX-GEO-CBSA                        TO P-GEO-CBSA
+016100     MOVE CX-ESRD-RATE                       TO P-ESRD-RATE
+016200     MOVE CX-BUNDLED-TEST-INDIC              TO BUNDLED-TEST-INDIC
+016300     MOVE CX-WAGE-NEW-RATE-CBSA              TO WAGE-NEW-RATE-CBSA
+016400     MOVE CX-WAGE-NEW-RATE-AMT               TO WAGE-NEW-RATE-AMT
+016500     MOVE CX-COM-CBSA-NUMBER                 TO COM-CBSA-NUMBER
+016600     MOVE CX-COM-CBSA-W-INDEX                TO COM-CBSA-W-INDEX
+016700     MOVE CX-BUN-CBSA-NUMBER                 TO BUN-CBSA-NUMBER
+016800     MOVE CX-BUN-CBSA-W-INDEX                TO BUN-CBSA-W-INDEX.
+016900
+017000     INITIALIZE PPS-DATA-ALL.
+017100
+017200     CALL 'ESCAL191'              USING BILL-NEW-DATA
+017300                                        PPS-DATA-ALL
+017400                                        WAGE-NEW-RATE-RECORD
+017500                                        COM-CBSA-WAGE-RECORD
+017600                                        BUN-CBSA-WAGE-RECORD.
+017700/
+017800 3000-TALLY-INVALID-CODE.
+017900     MOVE 'N'                       TO WS-ENTRY-FOUND-SWITCH.
+018000
+018100     PERFORM VARYING WS-SUB FROM 1 BY 1
+018200        UNTIL WS-SUB > ICB-SUMMARY-TABLE-COUNT
+018300           OR ENTRY-FOUND
+018400        IF ICB-INVALID-CODE (WS-SUB) = PPS-INVALID-COMORBID-CODE
+018500           THEN
+018600           MOVE 'Y'                 TO WS-ENTRY-FOUND-SWITCH
+018700           ADD 1                    TO ICB-COUNT (WS-SUB)
+018800        END-IF
+018900     END-PERFORM.
+019000
+019100     IF ENTRY-NOT-FOUND
+019200        AND ICB-SUMMARY-TABLE-COUNT < 100  THEN
+019300        ADD 1                       TO ICB-SUMMARY-TABLE-COUNT
+019400        MOVE PPS-INVALID-COMORBID-CODE  TO
+019500           ICB-INVALID-CODE (ICB-SUMMARY-TABLE-COUNT)
+019600        MOVE 1                      TO
+019700           ICB-COUNT (ICB-SUMMARY-TABLE-COUNT)
+019800     END-IF.
+019900/
+020000 2900-READ-NEXT-CLAIM.
+020100     READ ICB-CLAIM-IN
+020200         AT END MOVE 'Y'            TO WS-EOF-SWITCH
+020300     END-READ.
+020400/
+020500 4000-PRINT-SUMMARY-REPORT.
+020600     WRITE ICBRPT-RECORD         FROM RPT-HEADING-1.
+020700     WRITE ICBRPT-RECORD         FROM RPT-HEADING-2.
+020800
+020900     PERFORM 4100-PRINT-SUMMARY-LINE
+021000        VARYING WS-SUB FROM 1 BY 1
+021100        UNTIL WS-SUB > ICB-SUMMARY-TABLE-COUNT.
+021200
+021300     MOVE WS-CLAIMS-READ-COUNT     TO RPT-CLAIMS-READ.
+021400     MOVE WS-RTC-81-COUNT          TO RPT-RTC-81-COUNT.
+021500     WRITE ICBRPT-RECORD         FROM RPT-TOTALS-LINE-1.
+021600     WRITE ICBRPT-RECORD         FROM RPT-TOTALS-LINE-2.
+021700/
+021800 4100-PRINT-SUMMARY-LINE.
+021900     MOVE ICB-INVALID-CODE (WS-SUB)     TO RPT-INVALID-CODE.
+022000     MOVE ICB-COUNT (WS-SUB)            TO RPT-COUNT.
+022100     WRITE ICBRPT-RECORD  FROM RPT-DETAIL-LINE.
+022200/
+022300 5000-TERMINATE.
+022400     CLOSE ICB-CLAIM-IN
+022500           ICB-SUMMARY-REPORT.
