@@ -631,6 +631,9 @@
 063100 COPY WAGECPY.
 063200*COPY "WAGECPY.CPY".
 063300/
+063310 COPY RATECCPY.
+063320*COPY "RATECCPY.CPY".
+063330/
 063400 PROCEDURE DIVISION  USING BILL-NEW-DATA
 063500                           PPS-DATA-ALL
 063600                           WAGE-NEW-RATE-RECORD
@@ -2051,4 +2054,22 @@
 205100                                    PPS-TRAINING-ADD-ON-PMT-AMT
 205200        MOVE H-PAYMENT-RATE            TO COM-PAYMENT-RATE
 205300     END-IF.
+205400/
+205410 9900-RETURN-RATE-CONSTANTS.
+205420 ENTRY 'ESCAL180C' USING RATE-CONSTANTS-RECORD.
+205430     MOVE BUNDLED-BASE-PMT-RATE     TO
+205440                            RC-BUNDLED-BASE-PMT-RATE
+205450     MOVE BUN-NAT-LABOR-PCT         TO
+205460                            RC-BUN-NAT-LABOR-PCT
+205470     MOVE ADJ-AVG-MAP-AMT-GT-17     TO
+205480                            RC-ADJ-AVG-MAP-AMT-GT-17
+205490     MOVE ADJ-AVG-MAP-AMT-LT-18     TO
+205500                            RC-ADJ-AVG-MAP-AMT-LT-18
+205510     MOVE FIX-DOLLAR-LOSS-GT-17     TO
+205520                            RC-FIX-DOLLAR-LOSS-GT-17
+205530     MOVE FIX-DOLLAR-LOSS-LT-18     TO
+205540                            RC-FIX-DOLLAR-LOSS-LT-18
+205550     MOVE TRAINING-ADD-ON-PMT-AMT   TO
+205560                            RC-TRAINING-ADD-ON-PMT-AMT.
+205570     GOBACK.
 205400******        L A S T   S O U R C E   S T A T E M E N T      *****
