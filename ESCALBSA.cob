@@ -0,0 +1,150 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCALBSA.
+000300*AUTHOR.     CMS
+000400*       EFFECTIVE AUGUST 1, 2026
+000500******************************************************************
+000600* 08/09/2026 ESCALBSA - NEW PROGRAM
+000700*         - BSA-NATIONAL-AVERAGE FIVE-YEAR REFRESH REMINDER.
+000800*           ESCAL191 CARRIES THIS VALUE AS A NAMED CONSTANT,
+000900*           REPLACING THE 1.90 THAT USED TO BE HARD-CODED IN THE
+001000*           BSA-FACTOR FORMULA, BECAUSE THE VALUE CHANGES EVERY
+001100*           FIVE YEARS - BUT A CONSTANT SITTING QUIETLY IN
+001200*           WORKING-STORAGE IS JUST AS EASY TO FORGET AS A
+001300*           HARD-CODED LITERAL WAS.  THIS REPORT READS WHEN THE
+001400*           VALUE WAS LAST SET FROM BSACTL AND FLAGS THE RUN
+001500*           WHEN TODAY IS INSIDE THE REMINDER WINDOW OR PAST THE
+001600*           REFRESH-DUE DATE OUTRIGHT.
+001700******************************************************************
+001800 DATE-COMPILED.
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.            IBM-Z990.
+002200 OBJECT-COMPUTER.            IBM-Z990.
+002300 INPUT-OUTPUT  SECTION.
+002400 FILE-CONTROL.
+002500     SELECT BSA-CONTROL-IN       ASSIGN TO BSACTL
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT BSA-REFRESH-RPT      ASSIGN TO BSARPT
+002800         ORGANIZATION IS SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  BSA-CONTROL-IN
+003300     LABEL RECORDS ARE STANDARD
+003400     RECORDING MODE IS F.
+003500 COPY BSADCPY.
+003600/
+003700 FD  BSA-REFRESH-RPT
+003800     LABEL RECORDS ARE STANDARD
+003900     RECORDING MODE IS F.
+004000 01  BSARPT-RECORD                  PIC X(80).
+004100/
+004200 WORKING-STORAGE SECTION.
+004300 01  W-STORAGE-REF                  PIC X(46) VALUE
+004400     'ESCALBSA      - W O R K I N G   S T O R A G E'.
+004500
+004600 01  WS-TODAY                       PIC 9(08).
+004700 01  WS-TODAY-R  REDEFINES WS-TODAY.
+004800     05  WS-TODAY-CCYY              PIC 9(04).
+004900     05  WS-TODAY-MMDD              PIC 9(04).
+005000
+005100 01  WS-LAST-SET-DATE               PIC 9(08).
+005150 01  WS-LAST-SET-R  REDEFINES WS-LAST-SET-DATE.
+005200     05  WS-LAST-SET-CCYY           PIC 9(04).
+005300     05  WS-LAST-SET-MMDD           PIC 9(04).
+005400
+005500 01  WS-REFRESH-DUE-CCYY            PIC 9(04).
+005600 01  WS-REFRESH-DUE-DATE            PIC 9(08).
+005700 01  WS-REMINDER-LEAD-YEARS         PIC 9(02) VALUE 01.
+005800 01  WS-REFRESH-STATUS              PIC X(20).
+005900/
+006000 01  RPT-HEADING-1.
+006100     05  FILLER                     PIC X(05) VALUE SPACES.
+006200     05  FILLER                     PIC X(45) VALUE
+006300         'BSA-NATIONAL-AVERAGE REFRESH REMINDER REPORT'.
+006400
+006500 01  RPT-DETAIL-LINE-1.
+006600     05  FILLER                     PIC X(05) VALUE SPACES.
+006700     05  FILLER                     PIC X(20) VALUE
+006800         'VALUE LAST SET . . .'.
+006900     05  RPT-LAST-SET-DATE          PIC 9(08).
+007000
+007100 01  RPT-DETAIL-LINE-2.
+007200     05  FILLER                     PIC X(05) VALUE SPACES.
+007300     05  FILLER                     PIC X(20) VALUE
+007400         'REFRESH DUE . . . . '.
+007500     05  RPT-REFRESH-DUE-DATE       PIC 9(08).
+007600
+007700 01  RPT-DETAIL-LINE-3.
+007800     05  FILLER                     PIC X(05) VALUE SPACES.
+007900     05  FILLER                     PIC X(20) VALUE
+008000         'AS OF TODAY . . . . '.
+008100     05  RPT-TODAY-DATE             PIC 9(08).
+008200
+008300 01  RPT-DETAIL-LINE-4.
+008400     05  FILLER                     PIC X(05) VALUE SPACES.
+008500     05  FILLER                     PIC X(20) VALUE
+008600         'STATUS . . . . . . .'.
+008700     05  RPT-STATUS                 PIC X(20).
+008800/
+008900 PROCEDURE DIVISION.
+009000
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE.
+009300     PERFORM 2000-CHECK-REFRESH-WINDOW.
+009400     PERFORM 3000-PRINT-REPORT.
+009500     PERFORM 5000-TERMINATE.
+009600     GOBACK.
+009700/
+009800 1000-INITIALIZE.
+009900     OPEN INPUT  BSA-CONTROL-IN.
+010000     OPEN OUTPUT BSA-REFRESH-RPT.
+010100
+010200     READ BSA-CONTROL-IN
+010300        AT END INITIALIZE BSA-REFRESH-CONTROL-RECORD
+010400     END-READ.
+010500
+010600     CLOSE BSA-CONTROL-IN.
+010650     MOVE BSAD-LAST-SET-DATE     TO WS-LAST-SET-DATE.
+010700
+010800     ACCEPT WS-TODAY             FROM DATE YYYYMMDD.
+010900/
+011000******************************************************************
+011100***  A refresh is DUE SOON once today is within the reminder    ***
+011200***  lead years of the refresh-due date, and OVERDUE once the   ***
+011300***  refresh-due date itself has passed.  Comparing just the    ***
+011400***  CCYY portion of each date is precise enough for a five-    ***
+011500***  year window - the month/day the value happened to be set   ***
+011600***  on isn't material to when the reminder should fire.        ***
+011700******************************************************************
+011800 2000-CHECK-REFRESH-WINDOW.
+011900     COMPUTE WS-REFRESH-DUE-CCYY =
+012000        WS-LAST-SET-CCYY + BSAD-REFRESH-YEARS.
+012100     COMPUTE WS-REFRESH-DUE-DATE =
+012200        (WS-REFRESH-DUE-CCYY * 10000) + WS-LAST-SET-MMDD.
+012300
+012400     IF WS-TODAY-CCYY >= WS-REFRESH-DUE-CCYY  THEN
+012500        MOVE 'OVERDUE'              TO WS-REFRESH-STATUS
+012600     ELSE
+012700        IF WS-TODAY-CCYY + WS-REMINDER-LEAD-YEARS
+012800              >= WS-REFRESH-DUE-CCYY  THEN
+012900           MOVE 'DUE SOON'          TO WS-REFRESH-STATUS
+013000        ELSE
+013100           MOVE 'OK'                TO WS-REFRESH-STATUS
+013200        END-IF
+013300     END-IF.
+013400/
+013500 3000-PRINT-REPORT.
+013600     MOVE BSAD-LAST-SET-DATE        TO RPT-LAST-SET-DATE.
+013700     MOVE WS-REFRESH-DUE-DATE       TO RPT-REFRESH-DUE-DATE.
+013800     MOVE WS-TODAY                  TO RPT-TODAY-DATE.
+013900     MOVE WS-REFRESH-STATUS         TO RPT-STATUS.
+014000
+014100     WRITE BSARPT-RECORD  FROM RPT-HEADING-1.
+014200     WRITE BSARPT-RECORD  FROM RPT-DETAIL-LINE-1.
+014300     WRITE BSARPT-RECORD  FROM RPT-DETAIL-LINE-2.
+014400     WRITE BSARPT-RECORD  FROM RPT-DETAIL-LINE-3.
+014500     WRITE BSARPT-RECORD  FROM RPT-DETAIL-LINE-4.
+014600/
+015000 5000-TERMINATE.
+015100     CLOSE BSA-REFRESH-RPT.
