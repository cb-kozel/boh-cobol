@@ -522,6 +522,9 @@
 052200 COPY WAGECPY.
 052300*COPY "WAGECPY.CPY".
 052400/
+052410 COPY RATECCPY.
+052420*COPY "RATECCPY.CPY".
+052430/
 052500 PROCEDURE DIVISION  USING BILL-NEW-DATA
 052600                           PPS-DATA-ALL
 052700                           WAGE-NEW-RATE-RECORD
@@ -1981,4 +1984,22 @@
 198100                                    PPS-TRAINING-ADD-ON-PMT-AMT
 198200        MOVE H-PAYMENT-RATE            TO COM-PAYMENT-RATE
 198300     END-IF.
+198400/
+198410 9900-RETURN-RATE-CONSTANTS.
+198420 ENTRY 'ESCAL140C' USING RATE-CONSTANTS-RECORD.
+198430     MOVE BUNDLED-BASE-PMT-RATE     TO
+198440                            RC-BUNDLED-BASE-PMT-RATE
+198450     MOVE BUN-NAT-LABOR-PCT         TO
+198460                            RC-BUN-NAT-LABOR-PCT
+198470     MOVE ADJ-AVG-MAP-AMT-GT-17     TO
+198480                            RC-ADJ-AVG-MAP-AMT-GT-17
+198490     MOVE ADJ-AVG-MAP-AMT-LT-18     TO
+198500                            RC-ADJ-AVG-MAP-AMT-LT-18
+198510     MOVE FIX-DOLLAR-LOSS-GT-17     TO
+198520                            RC-FIX-DOLLAR-LOSS-GT-17
+198530     MOVE FIX-DOLLAR-LOSS-LT-18     TO
+198540                            RC-FIX-DOLLAR-LOSS-LT-18
+198550     MOVE TRAINING-ADD-ON-PMT-AMT   TO
+198560                            RC-TRAINING-ADD-ON-PMT-AMT.
+198570     GOBACK.
 198400******        L A S T   S O U R C E   S T A T E M E N T      *****
